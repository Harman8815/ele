@@ -0,0 +1,190 @@
+//ELECNITE JOB (ACCTNO),'ELEC NIGHTLY CYCLE',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//*-------------------------------------------------------------*
+//* ELECNITE - NIGHTLY BATCH CYCLE FOR THE ABC ELECTRICITY       *
+//*            CUSTOMER/METER/BILLING/PAYMENT SYSTEM.            *
+//*                                                               *
+//*            RUNS, IN ORDER:                                   *
+//*              STEP010  CUST001   - CUSTOMER LOAD               *
+//*              STEP020  MTR001    - METER MASTER LOAD           *
+//*              STEP030  MTR002    - METER ID GENERATION         *
+//*              STEP040  BILL003   - MONTHLY BILLING             *
+//*              STEP050  AREARPT   - AREA CONSUMPTION REPORT     *
+//*              STEP060  HIGHCONS  - HIGH-CONSUMPTION REPORT     *
+//*              STEP065  OUTGRPT   - OUTAGE/AREA CROSS-REFERENCE *
+//*              STEP070  BILLPAY   - PAYMENT POSTING (DB2)       *
+//*              STEP080  DISCONEX  - DISCONNECTION CANDIDATES    *
+//*              STEP090  DISCLTR   - DISCONNECTION WARNING       *
+//*                        LETTERS                                *
+//*                                                               *
+//*            EACH STEP AFTER STEP010 CARRIES COND=(0,NE) SO     *
+//*            THE CHAIN STOPS COLD THE FIRST TIME A STEP ENDS    *
+//*            WITH A NON-ZERO RETURN CODE, RATHER THAN LETTING   *
+//*            A LATER STEP RUN AGAINST A HALF-UPDATED MASTER.    *
+//*                                                               *
+//*            BILLRPT/AREARPT/HIGHCONS/OUTGRPT ARE GDG BASES     *
+//*            (DEFINED ONCE VIA IDCAMS OUTSIDE THIS STREAM, NOT  *
+//*            SHOWN HERE) SO EACH RUN ADDS A NEW GENERATION      *
+//*            INSTEAD OF OVERLAYING THE PRIOR NIGHT'S REPORT.    *
+//*-------------------------------------------------------------*
+//*
+//STEP010  EXEC PGM=CUST001
+//STEPLIB  DD   DISP=SHR,DSN=ELEC.PROD.LOADLIB
+//CUSTIN   DD   DISP=SHR,DSN=ELEC.PROD.CUSTOMER.DAILY.INPUT
+//CUSTKSDS DD   DISP=OLD,DSN=ELEC.PROD.CUSTOMER.MASTER
+//IDCTRF   DD   DISP=OLD,DSN=ELEC.PROD.ID.COUNTER
+//CUSTERR  DD   DISP=(NEW,CATLG,DELETE),
+//             DSN=ELEC.PROD.CUSTOMER.REJECTS,
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//CUSTARPT DD   DISP=(NEW,CATLG,DELETE),
+//             DSN=ELEC.PROD.CUSTOMER.AREASUMM,
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
+//*
+//STEP020  EXEC PGM=MTR001,COND=(0,NE)
+//STEPLIB  DD   DISP=SHR,DSN=ELEC.PROD.LOADLIB
+//METERIN  DD   DISP=SHR,DSN=ELEC.PROD.METER.DAILY.INPUT
+//MTRKSDS  DD   DISP=OLD,DSN=ELEC.PROD.METER.MASTER
+//IDCTRF   DD   DISP=OLD,DSN=ELEC.PROD.ID.COUNTER
+//METERERR DD   DISP=(NEW,CATLG,DELETE),
+//             DSN=ELEC.PROD.METER.REJECTS,
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//MTRREAD  DD   DISP=SHR,DSN=ELEC.PROD.METER.READINGS
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
+//*
+//STEP030  EXEC PGM=MTR002,COND=(0,NE)
+//STEPLIB  DD   DISP=SHR,DSN=ELEC.PROD.LOADLIB
+//CUSTIN   DD   DISP=SHR,DSN=ELEC.PROD.CUSTOMER.DAILY.INPUT
+//MTRKSDS  DD   DISP=OLD,DSN=ELEC.PROD.METER.MASTER
+//IDCTRF   DD   DISP=OLD,DSN=ELEC.PROD.ID.COUNTER
+//METERERR DD   DISP=(MOD,CATLG,DELETE),
+//             DSN=ELEC.PROD.METER.REJECTS,
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//CUSTKSDS DD   DISP=SHR,DSN=ELEC.PROD.CUSTOMER.MASTER
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
+//*
+//STEP040  EXEC PGM=BILL003,COND=(0,NE)
+//STEPLIB  DD   DISP=SHR,DSN=ELEC.PROD.LOADLIB
+//MTRKSDS  DD   DISP=SHR,DSN=ELEC.PROD.METER.MASTER
+//CUSTKSDS DD   DISP=SHR,DSN=ELEC.PROD.CUSTOMER.MASTER
+//BILLKSDS DD   DISP=OLD,DSN=ELEC.PROD.BILLING.MASTER
+//BILLRPT  DD   DISP=(NEW,CATLG,DELETE),
+//             DSN=ELEC.PROD.BILLING.REPORT(+1),
+//             SPACE=(TRK,(15,15),RLSE),
+//             DCB=(RECFM=FBA,LRECL=133,BLKSIZE=0)
+//RATEMSTR DD   DISP=SHR,DSN=ELEC.PROD.RATE.TABLE
+//BALFWD   DD   DISP=SHR,DSN=ELEC.PROD.BALANCE.FORWARD.EXTRACT
+//CKPTIN   DD   DISP=SHR,DSN=ELEC.PROD.BILLING.CHECKPOINT
+//CKPTOUT  DD   DISP=(MOD,CATLG,DELETE),
+//             DSN=ELEC.PROD.BILLING.CHECKPOINT,
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//CONSHIST DD   DISP=OLD,DSN=ELEC.PROD.CONSUMPTION.HISTORY
+//CYCLKSDS DD   DISP=SHR,DSN=ELEC.PROD.METER.CYCLE.MASTER
+//OUTGKSDS DD   DISP=SHR,DSN=ELEC.PROD.OUTAGE.MASTER
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
+//*
+//STEP050  EXEC PGM=AREARPT,COND=(0,NE)
+//STEPLIB  DD   DISP=SHR,DSN=ELEC.PROD.LOADLIB
+//MTRKSDS  DD   DISP=SHR,DSN=ELEC.PROD.METER.MASTER
+//CUSTKSDS DD   DISP=SHR,DSN=ELEC.PROD.CUSTOMER.MASTER
+//AREARPT  DD   DISP=(NEW,CATLG,DELETE),
+//             DSN=ELEC.PROD.AREA.REPORT(+1),
+//             SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FBA,LRECL=133,BLKSIZE=0)
+//AREAEXT  DD   DISP=(NEW,CATLG,DELETE),
+//             DSN=ELEC.PROD.AREA.EXTRACT,
+//             SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//AREANMS  DD   DISP=SHR,DSN=ELEC.PROD.AREA.NAME.MASTER
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
+//*
+//STEP060  EXEC PGM=HIGHCONS,COND=(0,NE)
+//STEPLIB  DD   DISP=SHR,DSN=ELEC.PROD.LOADLIB
+//MTRKSDS  DD   DISP=SHR,DSN=ELEC.PROD.METER.MASTER
+//CUSTKSDS DD   DISP=SHR,DSN=ELEC.PROD.CUSTOMER.MASTER
+//HIGHCONS DD   DISP=(NEW,CATLG,DELETE),
+//             DSN=ELEC.PROD.HIGHCONS.REPORT(+1),
+//             SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FBA,LRECL=133,BLKSIZE=0)
+//HCMSTR   DD   DISP=OLD,DSN=ELEC.PROD.HIGHCONS.EXCEPTIONS
+//CONSHIST DD   DISP=SHR,DSN=ELEC.PROD.CONSUMPTION.HISTORY
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
+//*
+//STEP065  EXEC PGM=OUTGRPT,COND=(0,NE)
+//STEPLIB  DD   DISP=SHR,DSN=ELEC.PROD.LOADLIB
+//OUTGKSDS DD   DISP=SHR,DSN=ELEC.PROD.OUTAGE.MASTER
+//AREAEXT  DD   DISP=SHR,DSN=ELEC.PROD.AREA.EXTRACT
+//OUTGRPT  DD   DISP=(NEW,CATLG,DELETE),
+//             DSN=ELEC.PROD.OUTAGE.REPORT(+1),
+//             SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FBA,LRECL=133,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
+//*
+//STEP070  EXEC PGM=IKJEFT01,COND=(0,NE),DYNAMNBR=20
+//STEPLIB  DD   DISP=SHR,DSN=ELEC.PROD.LOADLIB
+//         DD   DISP=SHR,DSN=DSN.PROD.DB2.SDSNEXIT
+//         DD   DISP=SHR,DSN=DSN.PROD.DB2.SDSNLOAD
+//SYSTSPRT DD   SYSOUT=*
+//SYSTSIN  DD   *
+  DSN SYSTEM(DSN)
+  RUN PROGRAM(BILLPAYDB2) PLAN(ELECPLAN) LIB('ELEC.PROD.LOADLIB')
+  END
+/*
+//PAYMENT  DD   DISP=SHR,DSN=ELEC.PROD.PAYMENT.DAILY.INPUT
+//CUSTKSDS DD   DISP=SHR,DSN=ELEC.PROD.CUSTOMER.MASTER
+//PAYRPT   DD   DISP=(NEW,CATLG,DELETE),
+//             DSN=ELEC.PROD.PAYMENT.REPORT,
+//             SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FBA,LRECL=133,BLKSIZE=0)
+//GLEXTRACT DD  DISP=(NEW,CATLG,DELETE),
+//             DSN=ELEC.PROD.GL.REVENUE.EXTRACT,
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=53,BLKSIZE=0)
+//BALFWDO  DD   DISP=(NEW,CATLG,DELETE),
+//             DSN=ELEC.PROD.BALANCE.FORWARD.EXTRACT,
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=20,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
+//*
+//STEP080  EXEC PGM=IKJEFT01,COND=(0,NE),DYNAMNBR=20
+//STEPLIB  DD   DISP=SHR,DSN=ELEC.PROD.LOADLIB
+//         DD   DISP=SHR,DSN=DSN.PROD.DB2.SDSNEXIT
+//         DD   DISP=SHR,DSN=DSN.PROD.DB2.SDSNLOAD
+//SYSTSPRT DD   SYSOUT=*
+//SYSTSIN  DD   *
+  DSN SYSTEM(DSN)
+  RUN PROGRAM(DISCONEX) PLAN(ELECPLAN) LIB('ELEC.PROD.LOADLIB')
+  END
+/*
+//CUSTKSDS DD   DISP=SHR,DSN=ELEC.PROD.CUSTOMER.MASTER
+//DISCEXT  DD   DISP=(NEW,CATLG,DELETE),
+//             DSN=ELEC.PROD.DISCONNECT.CANDIDATES,
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=100,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
+//*
+//STEP090  EXEC PGM=DISCLTR,COND=(0,NE)
+//STEPLIB  DD   DISP=SHR,DSN=ELEC.PROD.LOADLIB
+//DISCEXT  DD   DISP=SHR,DSN=ELEC.PROD.DISCONNECT.CANDIDATES
+//CUSTKSDS DD   DISP=SHR,DSN=ELEC.PROD.CUSTOMER.MASTER
+//DISCLTRS DD   DISP=(NEW,CATLG,DELETE),
+//             DSN=ELEC.PROD.DISCONNECT.LETTERS,
+//             SPACE=(TRK,(15,15),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
