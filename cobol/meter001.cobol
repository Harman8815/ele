@@ -22,19 +22,42 @@
            ACCESS MODE            IS SEQUENTIAL
            FILE STATUS            IS WS-ERR-STATUS.
 
+           SELECT TI02-METER-READ-FILE  ASSIGN TO MTRREAD
+           ORGANIZATION           IS INDEXED
+           ACCESS MODE            IS RANDOM
+           RECORD KEY             IS READ-METER-ID
+           FILE STATUS            IS WS-READ-STATUS.
+
+      *    SHARED SEQUENTIAL-COUNTER CONTROL FILE -- ONE RECORD PER
+      *    ID TYPE, READ AND REWRITTEN EACH TIME A NEW ID IS MINTED,
+      *    SO METER IDS STAY UNIQUE ACROSS RUNS INSTEAD OF DEPENDING
+      *    ON A SEEDED RANDOM NUMBER THAT RESTARTS FROM ZERO EVERY
+      *    TIME THIS PROGRAM IS EXECUTED.
+           SELECT CTL-ID-COUNTER      ASSIGN TO IDCTRF
+           ORGANIZATION           IS INDEXED
+           ACCESS MODE            IS RANDOM
+           RECORD KEY             IS CTR-ID
+           FILE STATUS            IS WS-CTR-STATUS.
+
        DATA DIVISION.
 
        FILE SECTION.
 
        FD TI01-METER-FILE
-           RECORD CONTAINS         21  CHARACTERS.
+           RECORD CONTAINS         30  CHARACTERS.
 
        01 TI01-METER-RECORD.
           05 IN-METER-ID    PIC X(7).
-          05 FILLER         PIC X(2).
+          05 FILLER         PIC X(1).
+          05 IN-CUST-ID     PIC X(9).
+          05 FILLER         PIC X(1).
           05 IN-INSTALL-DT  PIC X(10).
           05 FILLER         PIC X(1).
           05 IN-STATUS      PIC X(1).
+             88 IN-STATUS-ACTIVE          VALUE 'A'.
+             88 IN-STATUS-INACTIVE        VALUE 'I'.
+             88 IN-STATUS-DECOMMISSIONED  VALUE 'D'.
+             88 IN-STATUS-VALID           VALUES 'A' 'I' 'D'.
 
        FD MO01-METER-KSDS
            RECORD CONTAINS         34  CHARACTERS.
@@ -47,12 +70,40 @@
 
        FD TO01-METER-ERR
            RECORDING MODE          IS F
-           RECORD CONTAINS         20 CHARACTERS.
+           RECORD CONTAINS         36 CHARACTERS.
 
+      *    SAME LAYOUT AS TI01-METER-RECORD SO A GROUP MOVE LINES
+      *    EVERY FIELD UP -- INCLUDING THE METER ID ITSELF, WHICH A
+      *    REJECTED RECORD HAS NO OTHER KEY TO STAND IN FOR.
        01 TO01-METER-ERR-RECORD.
-          05 ERR-CUST-ID    PIC X(9).
-          05 ERR-INSTALL-ID PIC X(10).
-          05 ERR-STATUS     PIC X(1).
+          05 ERR-METER-ID    PIC X(7).
+          05 FILLER          PIC X(1).
+          05 ERR-CUST-ID     PIC X(9).
+          05 FILLER          PIC X(1).
+          05 ERR-INSTALL-ID  PIC X(10).
+          05 FILLER          PIC X(1).
+          05 ERR-STATUS      PIC X(1).
+          05 ERR-SEQ-NO      PIC 9(05).
+          05 ERR-REASON      PIC X(01).
+             88 ERR-REAS-METER-ID-MISSING VALUE '1'.
+             88 ERR-REAS-STATUS-INVALID   VALUE '2'.
+
+      *    Field-collected meter readings (handheld export), keyed by
+      *    the same meter ID used on TI01-METER-FILE.
+       FD TI02-METER-READ-FILE
+           RECORD CONTAINS         23  CHARACTERS.
+
+       01 TI02-METER-READ-RECORD.
+          05 READ-METER-ID        PIC X(7).
+          05 READ-PREV-READING    PIC 9(08).
+          05 READ-CURR-READING    PIC 9(08).
+
+       FD CTL-ID-COUNTER
+           RECORD CONTAINS         13  CHARACTERS.
+
+       01 CTL-COUNTER-RECORD.
+          05 CTR-ID              PIC X(04).
+          05 CTR-NEXT-VALUE      PIC 9(09).
 
        WORKING-STORAGE SECTION.
 
@@ -66,6 +117,12 @@
              88 KSDS-ROW-NOTFND    VALUE '23'.
           05 WS-ERR-STATUS         PIC X(02).
              88 ERR-IO-STATUS      VALUE '00'.
+          05 WS-READ-STATUS        PIC X(02).
+             88 READ-IO-STATUS     VALUE '00'.
+             88 READ-ROW-NOTFND    VALUE '23'.
+          05 WS-CTR-STATUS         PIC X(02).
+             88 CTR-IO-STATUS      VALUE '00'.
+             88 CTR-ROW-NOTFND     VALUE '23'.
 
        01 WS-DATE-VARIABLES.
           05 WS-DATE               PIC 9(08).
@@ -81,7 +138,6 @@
            05  WS-RAND-4DIGIT      PIC 9(04)         VALUE 0.
            05  WS-RAND-DISPLAY     PIC X(04)         VALUE SPACES.
            05  WS-ID-RAND          PIC X(04).
-           05  WS-RETRY-CTR        PIC 9(02)         VALUE 0.
 
        01 WS-CONSUMPTION-CALC.
           05 WS-CONSUMPTION      PIC 9(08) VALUE 0.
@@ -124,6 +180,24 @@
           05 WS-UPDT-CTR           PIC 9(04) VALUE ZEROS.
           05 WS-PTR                PIC 9(02) VALUE ZEROS.
 
+      *    CARRIES FORWARD ACROSS ERROR RECORDS WRITTEN THIS RUN SO A
+      *    CORRECTION BATCH CAN REFER BACK TO THE EXACT REJECTED ROW
+      *    BY ERR-SEQ-NO.
+       01 WS-ERR-SEQ-NO            PIC 9(05) VALUE ZEROS.
+
+      *    SET BY EACH VALIDATION CHECK IN 2300-VALIDATE-METER JUST
+      *    BEFORE PERFORM 2340-WRITE-METER-ERR-RECORD SO THE ERROR
+      *    FILE IS SELF-DESCRIBING ABOUT WHY A ROW WAS REJECTED.
+       01 WS-ERR-REASON            PIC X(01).
+
+      *    FIXED 'TRAILER' SENTINEL FOLLOWED BY THE ERROR RECORD
+      *    COUNT FOR THIS RUN -- LETS A DOWNSTREAM READER OF METERERR
+      *    CONFIRM IT RECEIVED EVERY REJECT WITHOUT COUNTING RECORDS.
+       01 WS-METER-ERR-TRAILER.
+          05 TRL-ID                PIC X(07) VALUE 'TRAILER'.
+          05 FILLER                PIC X(24) VALUE SPACES.
+          05 TRL-REC-COUNT         PIC 9(05).
+
        PROCEDURE DIVISION.
        0000-MAIN-LINE   SECTION.
 
@@ -176,10 +250,29 @@
               STOP RUN
            END-IF.
 
+           OPEN INPUT TI02-METER-READ-FILE
+           IF NOT READ-IO-STATUS
+              DISPLAY '----------------------------------------'
+              DISPLAY 'ERROR OPENING METER READING FILE        '
+              DISPLAY 'FILE  STATUS ', ' ',    WS-READ-STATUS
+              DISPLAY '----------------------------------------'
+              STOP RUN
+           END-IF.
+
+           OPEN I-O CTL-ID-COUNTER
+           IF NOT CTR-IO-STATUS
+              DISPLAY '----------------------------------------'
+              DISPLAY 'ERROR OPENING ID COUNTER FILE           '
+              DISPLAY 'FILE  STATUS ', ' ',    WS-CTR-STATUS
+              DISPLAY '----------------------------------------'
+              STOP RUN
+           END-IF.
+
            DISPLAY '----------------------------------------'
            DISPLAY 'CUSTOMERINPUT FILE OPENED ..............'
            DISPLAY 'CUSTOMER MASTER KSDS IS OPENED .........'
            DISPLAY 'CUSTOMER ERROR FILE IS OPENED ..........'
+           DISPLAY 'METER READING FILE IS OPENED ...........'
            DISPLAY '----------------------------------------'
            .
 
@@ -204,17 +297,38 @@
            IF IN-METER-ID IS EQUAL TO SPACES
               DISPLAY 'METER ID ERROR'
               SET ERROR-RECORD-FLAG         TO TRUE
-              MOVE TI01-METER-RECORD      TO TO01-METER-ERR-RECORD
-              WRITE TO01-METER-ERR-RECORD
+              MOVE '1'                      TO WS-ERR-REASON
+              PERFORM 2340-WRITE-METER-ERR-RECORD
+           END-IF.
+
+           IF VALID-RECORD-FLAG
+              IF NOT IN-STATUS-VALID
+                 DISPLAY 'METER STATUS ERROR'
+                 SET ERROR-RECORD-FLAG      TO TRUE
+                 MOVE '2'                   TO WS-ERR-REASON
+                 PERFORM 2340-WRITE-METER-ERR-RECORD
+              END-IF
            END-IF.
 
            IF VALID-RECORD-FLAG
               PERFORM 2400-WRITE-METER-KSDS
            END-IF.
 
+       2340-WRITE-METER-ERR-RECORD SECTION.
+
+      *    ERR-SEQ-NO IS APPENDED AFTER THE GROUP MOVE SO THE MOVE'S
+      *    TRAILING-SPACE FILL (SOURCE IS SHORTER THAN THE RECEIVING
+      *    RECORD) CANNOT WIPE IT BACK OUT.
+           MOVE TI01-METER-RECORD TO TO01-METER-ERR-RECORD.
+           ADD 1 TO WS-ERR-SEQ-NO.
+           MOVE WS-ERR-SEQ-NO TO ERR-SEQ-NO.
+           MOVE WS-ERR-REASON TO ERR-REASON.
+           WRITE TO01-METER-ERR-RECORD.
+
        2400-WRITE-METER-KSDS SECTION.
 
            MOVE IN-METER-ID              TO WS-HARDCODED-METER-ID.
+           MOVE IN-CUST-ID                TO OUT-CUST-ID.
            MOVE IN-INSTALL-DT            TO OUT-INSTALL-DT.
            MOVE IN-STATUS                TO OUT-STATUS.
            MOVE 0                        TO WS-RETRY-CTR.
@@ -234,20 +348,35 @@
               DISPLAY 'MAX RETRIES EXCEEDED FOR THIS RECORD'
            END-IF.
 
-       2410-GENERATE-UNIQUE-METER-ID SECTION.
-
-           COMPUTE WS-RAND-SEED =
-              FUNCTION MOD(
-                 ( WS-RAND-SEED * 1103515245 + 12345 + WS-RETRY-CTR)
-                 ,2147483647 )
+       2405-GET-NEXT-METER-SEQ SECTION.
+
+      *    READS AND INCREMENTS THE SHARED ID-COUNTER CONTROL RECORD
+      *    FOR METER IDS SO EACH ID HANDED OUT IS UNIQUE ACROSS RUNS,
+      *    RATHER THAN A SEEDED RANDOM NUMBER THAT STARTS OVER AT
+      *    ZERO EVERY TIME THIS PROGRAM IS EXECUTED.
+           MOVE 'MTR1' TO CTR-ID.
+           READ CTL-ID-COUNTER
+                INVALID KEY
+                   DISPLAY 'ID COUNTER RECORD NOT FOUND: ' CTR-ID
+                   ADD 1 TO WS-ERROR-CTR
+                   MOVE ZEROS TO WS-RAND-4DIGIT
+                NOT INVALID KEY
+                   COMPUTE WS-RAND-4DIGIT =
+                      FUNCTION MOD(CTR-NEXT-VALUE, 10000)
+                   ADD 1 TO CTR-NEXT-VALUE
+                   REWRITE CTL-COUNTER-RECORD
+                       INVALID KEY
+                          DISPLAY 'ID COUNTER REWRITE FAILED: ' CTR-ID
+                   END-REWRITE
+           END-READ.
 
-           COMPUTE WS-RAND-RESULT =
-               FUNCTION MOD((WS-RAND-SEED * 1664525
-                             + 1013904223), 1000000)
-           MOVE WS-RAND-RESULT     TO WS-RAND-4DIGIT
-           MOVE WS-RAND-4DIGIT     TO WS-RAND-DISPLAY
+           MOVE WS-RAND-4DIGIT     TO WS-RAND-DISPLAY.
            MOVE WS-RAND-DISPLAY    TO WS-ID-RAND.
 
+       2410-GENERATE-UNIQUE-METER-ID SECTION.
+
+           PERFORM 2405-GET-NEXT-METER-SEQ.
+
            MOVE IN-METER-ID(1:1)  TO WS-MTR-CUST-CH1.
            MOVE IN-METER-ID(2:1)  TO WS-MTR-CUST-CH2.
 
@@ -281,11 +410,19 @@
       *    Formula: Bill Amount = (Current Reading - Prev Reading) * Unit Rate
       *    ------------------------------------------------------------
 
-      *    Generate random readings for simulation
-           COMPUTE WS-CURRENT-READING =
-               FUNCTION MOD((WS-RAND-SEED * 1664525 + 1013904223), 10000)
-           COMPUTE WS-PREV-READING =
-               FUNCTION MOD((WS-RAND-SEED * 1103515245 + 12345), 10000)
+      *    Look up the field-collected reading for this meter
+           MOVE IN-METER-ID          TO READ-METER-ID.
+           MOVE 0                    TO WS-PREV-READING.
+           MOVE 0                    TO WS-CURRENT-READING.
+
+           READ TI02-METER-READ-FILE
+                INVALID KEY
+                   DISPLAY 'NO READING ON FILE FOR METER: '
+                           IN-METER-ID
+                NOT INVALID KEY
+                   MOVE READ-PREV-READING TO WS-PREV-READING
+                   MOVE READ-CURR-READING TO WS-CURRENT-READING
+           END-READ.
 
       *    Ensure current reading is greater than previous
            IF WS-PREV-READING > WS-CURRENT-READING
@@ -306,6 +443,11 @@
            DISPLAY '    Unit Rate: ' WS-UNIT-RATE
            DISPLAY '    Bill Amount: ' WS-BILL-AMOUNT.
 
+       2440-WRITE-METER-ERR-TRAILER SECTION.
+
+           MOVE WS-ERR-SEQ-NO TO TRL-REC-COUNT.
+           WRITE TO01-METER-ERR-RECORD FROM WS-METER-ERR-TRAILER.
+
        9000-TERMINATE   SECTION.
 
            DISPLAY '----------------------------------------'
@@ -315,13 +457,18 @@
            DISPLAY ' ERROR RECORDS            ',  WS-ERROR-CTR
            DISPLAY '----------------------------------------'
 
+           PERFORM 2440-WRITE-METER-ERR-TRAILER.
+
            CLOSE  TI01-METER-FILE,
                   TO01-METER-ERR,
-                  MO01-METER-KSDS.
+                  MO01-METER-KSDS,
+                  TI02-METER-READ-FILE,
+                  CTL-ID-COUNTER.
            DISPLAY '----------------------------------------'
            DISPLAY 'METER FILE        IS CLOSED          '
            DISPLAY 'METER MASTER KSDS IS CLOSED          '
            DISPLAY 'METER ERROR FILE  IS CLOSED          '
+           DISPLAY 'METER READING FILE IS CLOSED         '
            DISPLAY '----------------------------------------'
 
            STOP RUN.
