@@ -0,0 +1,259 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  MTR004.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT TI01-METER-CORR-FILE  ASSIGN TO METERCOR
+           ORGANIZATION           IS SEQUENTIAL
+           ACCESS MODE            IS SEQUENTIAL
+           FILE STATUS            IS WS-CORR-STATUS.
+
+           SELECT MO01-METER-KSDS  ASSIGN TO MTRKSDS
+           ORGANIZATION           IS INDEXED
+           ACCESS MODE            IS RANDOM
+           RECORD KEY             IS METER-ID
+           FILE STATUS            IS WS-KSDS-STATUS.
+
+           SELECT TO01-METER-ERR2   ASSIGN TO METERER2
+           ORGANIZATION           IS SEQUENTIAL
+           ACCESS MODE            IS SEQUENTIAL
+           FILE STATUS            IS WS-ERR-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+      *    SAME LAYOUT AS TI01-METER-RECORD (METER001) -- THE METER ID
+      *    IS A NATURAL KEY ALREADY PRESENT ON THE RAW INPUT, SO NO
+      *    SYNTHETIC SEQUENCE NUMBER IS NEEDED TO MATCH A CORRECTION
+      *    BACK TO ITS ORIGINAL REJECT.
+       FD TI01-METER-CORR-FILE
+           RECORD CONTAINS         30  CHARACTERS.
+
+       01 TI01-METER-CORR-RECORD.
+          05 IN-METER-ID    PIC X(7).
+          05 FILLER         PIC X(1).
+          05 IN-CUST-ID     PIC X(9).
+          05 FILLER         PIC X(1).
+          05 IN-INSTALL-DT  PIC X(10).
+          05 FILLER         PIC X(1).
+          05 IN-STATUS      PIC X(1).
+             88 IN-STATUS-ACTIVE          VALUE 'A'.
+             88 IN-STATUS-INACTIVE        VALUE 'I'.
+             88 IN-STATUS-DECOMMISSIONED  VALUE 'D'.
+             88 IN-STATUS-VALID           VALUES 'A' 'I' 'D'.
+
+       FD MO01-METER-KSDS
+           RECORD CONTAINS         34  CHARACTERS.
+
+       01 MO01-METER-RECORD.
+          05 METER-ID       PIC X(14).
+          05 OUT-CUST-ID    PIC X(9).
+          05 OUT-INSTALL-DT PIC X(10).
+          05 OUT-STATUS     PIC X(1).
+
+      *    SAME EXTENDED LAYOUT METER001 WRITES TO METERERR -- A
+      *    CORRECTION THAT STILL FAILS CARRIES THE SAME METER ID AND
+      *    ITS ORIGINAL ERR-SEQ-NO FORWARD RATHER THAN BEING
+      *    RENUMBERED, SO THE AUDIT TRAIL SURVIVES ACROSS ROUNDS.
+       FD TO01-METER-ERR2
+           RECORDING MODE          IS F
+           RECORD CONTAINS         36 CHARACTERS.
+
+       01 TO01-METER-ERR2-RECORD.
+          05 ERR-METER-ID    PIC X(7).
+          05 FILLER          PIC X(1).
+          05 ERR-CUST-ID     PIC X(9).
+          05 FILLER          PIC X(1).
+          05 ERR-INSTALL-ID  PIC X(10).
+          05 FILLER          PIC X(1).
+          05 ERR-STATUS      PIC X(1).
+          05 ERR-SEQ-NO      PIC 9(05).
+          05 ERR-REASON      PIC X(01).
+             88 ERR-REAS-METER-ID-MISSING VALUE '1'.
+             88 ERR-REAS-STATUS-INVALID   VALUE '2'.
+             88 ERR-REAS-DUP-KEY          VALUE '3'.
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-FILE-STATUS-CODES.
+          05 WS-CORR-STATUS        PIC X(02).
+             88 CORR-IO-STATUS     VALUE '00'.
+             88 CORR-EOF           VALUE '10'.
+          05 WS-KSDS-STATUS        PIC X(02).
+             88 KSDS-IO-STATUS     VALUE '00'.
+             88 KSDS-ROW-NOTFND    VALUE '23'.
+          05 WS-ERR-STATUS         PIC X(02).
+             88 ERR-IO-STATUS      VALUE '00'.
+
+       01 WS-DATE-VARIABLES.
+          05 WS-DATE               PIC 9(08).
+
+      *    THE CORRECTION FILE MAY CARRY THE SAME METER ID THROUGH
+      *    SEVERAL ROUNDS, SO EACH CARRIED-FORWARD REJECT IS STAMPED
+      *    WITH ITS OWN SEQUENCE NUMBER WITHIN THIS RUN, THE SAME WAY
+      *    METER001 NUMBERS ITS OWN REJECTS.
+       01 WS-ERR-SEQ-NO            PIC 9(05) VALUE ZEROS.
+
+      *    SET BY EACH VALIDATION/WRITE FAILURE JUST BEFORE PERFORM
+      *    2340-WRITE-METER-ERR2-RECORD SO THE CARRIED-FORWARD ROW
+      *    STAYS SELF-DESCRIBING.
+       01 WS-ERR-REASON            PIC X(01).
+
+       01 WS-ERROR-FLAGS.
+          05 WS-ERROR-RECORD-FLAG  PIC 9.
+             88 VALID-RECORD-FLAG  VALUE 1.
+             88 ERROR-RECORD-FLAG  VALUE 2.
+
+       01 WS-COUNTERS.
+          05 WS-READ-CTR           PIC 9(04) VALUE ZEROS.
+          05 WS-ERROR-CTR          PIC 9(04) VALUE ZEROS.
+          05 WS-WRITE-CTR          PIC 9(04) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-LINE   SECTION.
+
+           PERFORM 1000-INITIALIZE.
+
+           PERFORM 2000-PROCESS.
+
+           PERFORM 9000-TERMINATE.
+
+       1000-INITIALIZE  SECTION.
+
+           DISPLAY '----------------------------------------'
+           DISPLAY 'MTR004 EXECUTION BEGINS HERE ...........'
+           DISPLAY '  METER REJECT RE-FEED/CORRECTION        '
+           DISPLAY '----------------------------------------'
+
+           ACCEPT WS-DATE FROM DATE YYYYMMDD.
+
+       2000-PROCESS     SECTION.
+
+           PERFORM 2100-OPEN-FILES.
+
+           PERFORM 2200-READ-CORRECTION-FILE UNTIL CORR-EOF.
+
+       2100-OPEN-FILES  SECTION.
+
+           OPEN INPUT TI01-METER-CORR-FILE.
+           IF NOT CORR-IO-STATUS
+              DISPLAY '----------------------------------------'
+              DISPLAY 'ERROR OPENING METER CORRECTION FILE     '
+              DISPLAY 'FILE  STATUS ', ' ',    WS-CORR-STATUS
+              DISPLAY '----------------------------------------'
+              STOP RUN
+           END-IF.
+
+           OPEN I-O MO01-METER-KSDS
+           IF NOT KSDS-IO-STATUS
+              DISPLAY '----------------------------------------'
+              DISPLAY 'ERROR OPENING METER MASTER KSDS         '
+              DISPLAY 'FILE  STATUS ', ' ',    WS-KSDS-STATUS
+              DISPLAY '----------------------------------------'
+              STOP RUN
+           END-IF.
+
+           OPEN OUTPUT TO01-METER-ERR2
+           IF NOT ERR-IO-STATUS
+              DISPLAY '----------------------------------------'
+              DISPLAY 'ERROR OPENING METER ERR2 FILE           '
+              DISPLAY 'FILE  STATUS ', ' ',    WS-ERR-STATUS
+              DISPLAY '----------------------------------------'
+              STOP RUN
+           END-IF.
+
+           DISPLAY '----------------------------------------'
+           DISPLAY 'METER CORRECTION FILE OPENED ............'
+           DISPLAY 'METER MASTER KSDS IS OPENED (I-O) .......'
+           DISPLAY 'METER ERR2 FILE IS OPENED ...............'
+           DISPLAY '----------------------------------------'
+           .
+
+       2200-READ-CORRECTION-FILE  SECTION.
+
+           READ TI01-METER-CORR-FILE
+
+                AT END  SET CORR-EOF TO TRUE
+                DISPLAY '----------------------------------------'
+                DISPLAY 'NO MORE RECORDS IN CORRECTION FILE ------'
+                DISPLAY '----------------------------------------'
+
+                NOT AT END  ADD 1  TO WS-READ-CTR
+                            PERFORM 2300-VALIDATE-CORRECTION
+
+           END-READ.
+
+       2300-VALIDATE-CORRECTION SECTION.
+
+           SET VALID-RECORD-FLAG       TO TRUE.
+
+           IF IN-METER-ID IS EQUAL TO SPACES
+              DISPLAY 'CORRECTION STILL BAD - METER ID REQUIRED'
+              SET ERROR-RECORD-FLAG         TO TRUE
+              MOVE '1'                      TO WS-ERR-REASON
+              PERFORM 2340-WRITE-METER-ERR2-RECORD
+           END-IF.
+
+           IF VALID-RECORD-FLAG
+              IF NOT IN-STATUS-VALID
+                 DISPLAY 'CORRECTION STILL BAD - STATUS INVALID: '
+                         IN-METER-ID
+                 SET ERROR-RECORD-FLAG      TO TRUE
+                 MOVE '2'                   TO WS-ERR-REASON
+                 PERFORM 2340-WRITE-METER-ERR2-RECORD
+              END-IF
+           END-IF.
+
+           IF VALID-RECORD-FLAG
+              PERFORM 2400-WRITE-METER-KSDS
+           END-IF.
+
+       2340-WRITE-METER-ERR2-RECORD SECTION.
+
+           MOVE TI01-METER-CORR-RECORD TO TO01-METER-ERR2-RECORD.
+           ADD 1 TO WS-ERR-SEQ-NO.
+           MOVE WS-ERR-SEQ-NO TO ERR-SEQ-NO.
+           MOVE WS-ERR-REASON TO ERR-REASON.
+           WRITE TO01-METER-ERR2-RECORD.
+           ADD 1 TO WS-ERROR-CTR.
+
+       2400-WRITE-METER-KSDS SECTION.
+
+           MOVE IN-METER-ID              TO METER-ID.
+           MOVE IN-CUST-ID                TO OUT-CUST-ID.
+           MOVE IN-INSTALL-DT            TO OUT-INSTALL-DT.
+           MOVE IN-STATUS                TO OUT-STATUS.
+
+           WRITE MO01-METER-RECORD
+               INVALID KEY
+                   DISPLAY 'WRITE ERROR - STATUS: ' WS-KSDS-STATUS
+                           ' FOR METER: ' METER-ID
+                   MOVE '3' TO WS-ERR-REASON
+                   PERFORM 2340-WRITE-METER-ERR2-RECORD
+               NOT INVALID KEY
+                   ADD 1 TO WS-WRITE-CTR
+                   DISPLAY 'METER ID WRITTEN: ' METER-ID
+           END-WRITE.
+
+       9000-TERMINATE   SECTION.
+
+           DISPLAY '----------------------------------------'
+           DISPLAY ' CORRECTION RECORDS PROCESSED ',  WS-READ-CTR
+           DISPLAY ' METERS LOADED/UPDATED         ',  WS-WRITE-CTR
+           DISPLAY ' STILL FAILING - CARRIED FORWARD ',  WS-ERROR-CTR
+           DISPLAY '----------------------------------------'
+
+           CLOSE  TI01-METER-CORR-FILE,
+                  TO01-METER-ERR2,
+                  MO01-METER-KSDS.
+           DISPLAY '----------------------------------------'
+           DISPLAY 'METER CORRECTION FILE IS CLOSED         '
+           DISPLAY 'METER MASTER KSDS     IS CLOSED         '
+           DISPLAY 'METER ERR2 FILE       IS CLOSED         '
+           DISPLAY '----------------------------------------'
+
+           STOP RUN.
