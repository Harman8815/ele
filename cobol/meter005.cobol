@@ -0,0 +1,221 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  MTR005.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT TI01-INTERVAL-READ-FILE ASSIGN TO INTRVRD
+           ORGANIZATION           IS SEQUENTIAL
+           ACCESS MODE            IS SEQUENTIAL
+           FILE STATUS            IS WS-INT-STATUS.
+
+      *    SAME RECORD SHAPE BILL003 READS FROM MTRKSDS (MTR-ID,
+      *    MTR-CUST-ID, MTR-PREV-READ, MTR-CURR-READ) -- THIS LOADER
+      *    EXISTS SPECIFICALLY TO FEED THAT RECORD, SO IT KEYS AND
+      *    LAYS OUT THE MASTER THE SAME WAY BILL003 DOES RATHER THAN
+      *    MATCHING METER001/MTR003/MTR004'S STATUS-CARD SHAPE.
+           SELECT MO01-METER-KSDS  ASSIGN TO MTRKSDS
+           ORGANIZATION           IS INDEXED
+           ACCESS MODE            IS RANDOM
+           RECORD KEY             IS MTR-CUST-ID
+           FILE STATUS            IS WS-KSDS-STATUS.
+
+           SELECT TO01-INTERVAL-ERR ASSIGN TO INTRVERR
+           ORGANIZATION           IS SEQUENTIAL
+           ACCESS MODE            IS SEQUENTIAL
+           FILE STATUS            IS WS-ERR-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+      *    ONE ROW PER SMART/AMI METER INTERVAL -- THE HEAD-END
+      *    SYSTEM PRE-AGGREGATES ITS MANY DAILY/HOURLY PULSES DOWN
+      *    TO ONE DAILY USAGE FIGURE BEFORE THIS EXTRACT IS BUILT,
+      *    SO THIS LOADER SEES THE SAME ONE-ROW-PER-METER-PER-DAY
+      *    SHAPE A MECHANICAL READING ROUTE WOULD EVENTUALLY ROLL UP
+      *    TO, JUST MANY ROWS A MONTH INSTEAD OF ONE.
+       FD TI01-INTERVAL-READ-FILE
+           RECORD CONTAINS         30  CHARACTERS.
+
+       01 TI01-INTERVAL-READ-RECORD.
+          05 IN-METER-ID         PIC X(14).
+          05 IN-CUST-ID          PIC X(12).
+          05 IN-READ-DATE        PIC 9(08).
+          05 IN-INTERVAL-USAGE   PIC 9(04).
+
+       FD MO01-METER-KSDS
+           RECORD CONTAINS         38  CHARACTERS.
+
+       01 MO01-METER-RECORD.
+          05 MTR-ID           PIC X(14).
+          05 MTR-CUST-ID      PIC X(12).
+          05 MTR-PREV-READ    PIC 9(06).
+          05 MTR-CURR-READ    PIC 9(06).
+
+       FD TO01-INTERVAL-ERR
+           RECORDING MODE          IS F
+           RECORD CONTAINS         31  CHARACTERS.
+
+       01 TO01-INTERVAL-ERR-RECORD.
+          05 ERR-METER-ID        PIC X(14).
+          05 ERR-CUST-ID         PIC X(12).
+          05 ERR-READ-DATE       PIC 9(08).
+          05 ERR-INTERVAL-USAGE  PIC 9(04).
+          05 ERR-REASON          PIC X(01).
+             88 ERR-REAS-METER-NOT-FOUND  VALUE '1'.
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-FILE-STATUS-CODES.
+          05 WS-INT-STATUS         PIC X(02).
+             88 INT-IO-STATUS      VALUE '00'.
+             88 INT-EOF            VALUE '10'.
+          05 WS-KSDS-STATUS        PIC X(02).
+             88 KSDS-IO-STATUS     VALUE '00'.
+             88 KSDS-ROW-NOTFND    VALUE '23'.
+          05 WS-ERR-STATUS         PIC X(02).
+             88 ERR-IO-STATUS      VALUE '00'.
+
+       01 WS-DATE-VARIABLES.
+          05 WS-DATE               PIC 9(08).
+
+       01 WS-COUNTERS.
+          05 WS-READ-CTR           PIC 9(04) VALUE ZEROS.
+          05 WS-ACCUM-CTR          PIC 9(04) VALUE ZEROS.
+          05 WS-ERROR-CTR          PIC 9(04) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-LINE   SECTION.
+
+           PERFORM 1000-INITIALIZE.
+
+           PERFORM 2000-PROCESS.
+
+           PERFORM 9000-TERMINATE.
+
+       1000-INITIALIZE  SECTION.
+
+           DISPLAY '----------------------------------------'
+           DISPLAY 'MTR005 EXECUTION BEGINS HERE ...........'
+           DISPLAY '  SMART METER INTERVAL-READ ACCUMULATION '
+           DISPLAY '----------------------------------------'
+
+           ACCEPT WS-DATE FROM DATE YYYYMMDD.
+
+       2000-PROCESS     SECTION.
+
+           PERFORM 2100-OPEN-FILES.
+
+           PERFORM 2200-READ-INTERVAL-FILE UNTIL INT-EOF.
+
+       2100-OPEN-FILES  SECTION.
+
+           OPEN INPUT TI01-INTERVAL-READ-FILE.
+           IF NOT INT-IO-STATUS
+              DISPLAY '----------------------------------------'
+              DISPLAY 'ERROR OPENING INTERVAL READ FILE        '
+              DISPLAY 'FILE  STATUS ', ' ',    WS-INT-STATUS
+              DISPLAY '----------------------------------------'
+              STOP RUN
+           END-IF.
+
+           OPEN I-O MO01-METER-KSDS
+           IF NOT KSDS-IO-STATUS
+              DISPLAY '----------------------------------------'
+              DISPLAY 'ERROR OPENING METER MASTER KSDS         '
+              DISPLAY 'FILE  STATUS ', ' ',    WS-KSDS-STATUS
+              DISPLAY '----------------------------------------'
+              STOP RUN
+           END-IF.
+
+           OPEN OUTPUT TO01-INTERVAL-ERR
+           IF NOT ERR-IO-STATUS
+              DISPLAY '----------------------------------------'
+              DISPLAY 'ERROR OPENING INTERVAL ERROR FILE       '
+              DISPLAY 'FILE  STATUS ', ' ',    WS-ERR-STATUS
+              DISPLAY '----------------------------------------'
+              STOP RUN
+           END-IF.
+
+           DISPLAY '----------------------------------------'
+           DISPLAY 'INTERVAL READ FILE OPENED ...............'
+           DISPLAY 'METER MASTER KSDS IS OPENED (I-O) .......'
+           DISPLAY 'INTERVAL ERROR FILE IS OPENED ...........'
+           DISPLAY '----------------------------------------'
+           .
+
+       2200-READ-INTERVAL-FILE  SECTION.
+
+           READ TI01-INTERVAL-READ-FILE
+
+                AT END  SET INT-EOF TO TRUE
+                DISPLAY '----------------------------------------'
+                DISPLAY 'NO MORE RECORDS IN INTERVAL-READ FILE ---'
+                DISPLAY '----------------------------------------'
+
+                NOT AT END  ADD 1  TO WS-READ-CTR
+                            PERFORM 2300-ACCUMULATE-READING
+
+           END-READ.
+
+       2300-ACCUMULATE-READING SECTION.
+
+      *    EACH INTERVAL ROW ADDS ITS DAY'S USAGE ONTO THE METER'S
+      *    RUNNING CURRENT-READ REGISTER -- EXACTLY AS THE REAL
+      *    REGISTER WOULD CLIMB THROUGH THE MONTH -- SO BY THE TIME
+      *    BILL003 COMPUTES CURR-READ MINUS PREV-READ, THE FULL
+      *    MONTH'S SMART-METER USAGE IS ALREADY ACCUMULATED INTO
+      *    THAT SINGLE PAIR, AND NEEDS NO SEPARATE CONSUMPTION PATH.
+
+           MOVE IN-CUST-ID TO MTR-CUST-ID.
+
+           READ MO01-METER-KSDS
+               INVALID KEY
+                   DISPLAY 'METER NOT FOUND FOR INTERVAL READ: '
+                           IN-METER-ID
+                   ADD 1 TO WS-ERROR-CTR
+                   SET ERR-REAS-METER-NOT-FOUND TO TRUE
+                   PERFORM 2900-WRITE-ERR-RECORD
+               NOT INVALID KEY
+                   ADD IN-INTERVAL-USAGE TO MTR-CURR-READ
+
+                   REWRITE MO01-METER-RECORD
+                       INVALID KEY
+                           DISPLAY 'REWRITE FAILED FOR: ' MTR-CUST-ID
+                                   ' STATUS: ' WS-KSDS-STATUS
+                           ADD 1 TO WS-ERROR-CTR
+                       NOT INVALID KEY
+                           ADD 1 TO WS-ACCUM-CTR
+                   END-REWRITE
+           END-READ.
+
+       2900-WRITE-ERR-RECORD SECTION.
+
+           MOVE IN-METER-ID        TO ERR-METER-ID.
+           MOVE IN-CUST-ID         TO ERR-CUST-ID.
+           MOVE IN-READ-DATE       TO ERR-READ-DATE.
+           MOVE IN-INTERVAL-USAGE  TO ERR-INTERVAL-USAGE.
+
+           WRITE TO01-INTERVAL-ERR-RECORD.
+
+       9000-TERMINATE   SECTION.
+
+           DISPLAY '----------------------------------------'
+           DISPLAY ' INTERVAL RECORDS PROCESSED ',  WS-READ-CTR
+           DISPLAY ' METER REGISTERS UPDATED    ',  WS-ACCUM-CTR
+           DISPLAY ' ERRORS                     ',  WS-ERROR-CTR
+           DISPLAY '----------------------------------------'
+
+           CLOSE  TI01-INTERVAL-READ-FILE,
+                  TO01-INTERVAL-ERR,
+                  MO01-METER-KSDS.
+           DISPLAY '----------------------------------------'
+           DISPLAY 'INTERVAL READ FILE   IS CLOSED          '
+           DISPLAY 'METER MASTER KSDS    IS CLOSED          '
+           DISPLAY 'INTERVAL ERROR FILE  IS CLOSED          '
+           DISPLAY '----------------------------------------'
+
+           STOP RUN.
