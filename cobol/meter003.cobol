@@ -0,0 +1,215 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  MTR003.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT TI01-METER-CHG-FILE  ASSIGN TO METERCHG
+           ORGANIZATION           IS SEQUENTIAL
+           ACCESS MODE            IS SEQUENTIAL
+           FILE STATUS            IS WS-CHG-STATUS.
+
+           SELECT MO01-METER-KSDS  ASSIGN TO MTRKSDS
+           ORGANIZATION           IS INDEXED
+           ACCESS MODE            IS RANDOM
+           RECORD KEY             IS METER-ID
+           FILE STATUS            IS WS-KSDS-STATUS.
+
+           SELECT TO01-METER-CHG-ERR   ASSIGN TO METCHGERR
+           ORGANIZATION           IS SEQUENTIAL
+           ACCESS MODE            IS SEQUENTIAL
+           FILE STATUS            IS WS-ERR-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD TI01-METER-CHG-FILE
+           RECORDING MODE          IS F
+           RECORD CONTAINS         22  CHARACTERS.
+
+       01 TI01-METER-CHG-RECORD.
+          05 IN-METER-ID      PIC X(14).
+          05 IN-INSTALL-DT    PIC X(10).
+          05 IN-STATUS        PIC X(1).
+             88 IN-STATUS-ACTIVE          VALUE 'A'.
+             88 IN-STATUS-INACTIVE        VALUE 'I'.
+             88 IN-STATUS-DECOMMISSIONED  VALUE 'D'.
+             88 IN-STATUS-VALID           VALUES 'A' 'I' 'D'.
+
+       FD MO01-METER-KSDS
+           RECORD CONTAINS         34  CHARACTERS.
+
+       01 MO01-METER-RECORD.
+          05 METER-ID       PIC X(14).
+          05 OUT-CUST-ID    PIC X(9).
+          05 OUT-INSTALL-DT PIC X(10).
+          05 OUT-STATUS     PIC X(1).
+
+       FD TO01-METER-CHG-ERR
+           RECORDING MODE          IS F
+           RECORD CONTAINS         23 CHARACTERS.
+
+       01 TO01-METER-CHG-ERR-RECORD.
+          05 ERR-METER-ID      PIC X(14).
+          05 ERR-INSTALL-DT    PIC X(10).
+          05 ERR-STATUS        PIC X(1).
+          05 ERR-REASON        PIC X(01).
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-FILE-STATUS-CODES.
+          05 WS-CHG-STATUS         PIC X(02).
+             88 CHG-IO-STATUS      VALUE '00'.
+             88 CHG-EOF            VALUE '10'.
+          05 WS-KSDS-STATUS        PIC X(02).
+             88 KSDS-IO-STATUS     VALUE '00'.
+             88 KSDS-ROW-NOTFND    VALUE '23'.
+          05 WS-ERR-STATUS         PIC X(02).
+             88 ERR-IO-STATUS      VALUE '00'.
+
+       01 WS-DATE-VARIABLES.
+          05 WS-DATE               PIC 9(08).
+
+       01 WS-COUNTERS.
+          05 WS-READ-CTR           PIC 9(04) VALUE ZEROS.
+          05 WS-UPDT-CTR           PIC 9(04) VALUE ZEROS.
+          05 WS-ERROR-CTR          PIC 9(04) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-LINE   SECTION.
+
+           PERFORM 1000-INITIALIZE.
+
+           PERFORM 2000-PROCESS.
+
+           PERFORM 9000-TERMINATE.
+
+       1000-INITIALIZE  SECTION.
+
+           DISPLAY '----------------------------------------'
+           DISPLAY 'MTR003 EXECUTION BEGINS HERE ...........'
+           DISPLAY '  METER MASTER STATUS/INSTALL MAINTENANCE'
+           DISPLAY '----------------------------------------'
+
+           ACCEPT WS-DATE FROM DATE YYYYMMDD.
+
+       2000-PROCESS     SECTION.
+
+           PERFORM 2100-OPEN-FILES.
+
+           PERFORM 2200-READ-METER-CHG-FILE UNTIL CHG-EOF.
+
+       2100-OPEN-FILES  SECTION.
+
+           OPEN INPUT TI01-METER-CHG-FILE.
+           IF NOT CHG-IO-STATUS
+              DISPLAY '----------------------------------------'
+              DISPLAY 'ERROR OPENING METER CHANGE INPUT FILE   '
+              DISPLAY 'FILE  STATUS ', ' ',    WS-CHG-STATUS
+              DISPLAY '----------------------------------------'
+              STOP RUN
+           END-IF.
+
+           OPEN I-O MO01-METER-KSDS
+           IF NOT KSDS-IO-STATUS
+              DISPLAY '----------------------------------------'
+              DISPLAY 'ERROR OPENING METER MASTER KSDS         '
+              DISPLAY 'FILE  STATUS ', ' ',    WS-KSDS-STATUS
+              DISPLAY '----------------------------------------'
+              STOP RUN
+           END-IF.
+
+           OPEN OUTPUT TO01-METER-CHG-ERR
+           IF NOT ERR-IO-STATUS
+              DISPLAY '----------------------------------------'
+              DISPLAY 'ERROR OPENING METER CHANGE ERR FILE     '
+              DISPLAY 'FILE  STATUS ', ' ',    WS-ERR-STATUS
+              DISPLAY '----------------------------------------'
+              STOP RUN
+           END-IF.
+
+           DISPLAY '----------------------------------------'
+           DISPLAY 'METER CHANGE FILE OPENED ................'
+           DISPLAY 'METER MASTER KSDS IS OPENED (I-O) .......'
+           DISPLAY 'METER CHANGE ERROR FILE IS OPENED .......'
+           DISPLAY '----------------------------------------'
+           .
+
+       2200-READ-METER-CHG-FILE  SECTION.
+
+           READ TI01-METER-CHG-FILE
+
+                AT END  SET CHG-EOF TO TRUE
+                DISPLAY '----------------------------------------'
+                DISPLAY 'NO MORE RECORDS IN METER-CHG-FILE -------'
+                DISPLAY '----------------------------------------'
+
+                NOT AT END  ADD 1  TO WS-READ-CTR
+                            PERFORM 2300-VALIDATE-METER-CHG
+
+           END-READ.
+
+       2300-VALIDATE-METER-CHG SECTION.
+
+           IF NOT IN-STATUS-VALID
+              DISPLAY 'METER STATUS ERROR ON CHANGE: ' IN-METER-ID
+              ADD 1 TO WS-ERROR-CTR
+              MOVE IN-METER-ID     TO ERR-METER-ID
+              MOVE IN-INSTALL-DT   TO ERR-INSTALL-DT
+              MOVE IN-STATUS       TO ERR-STATUS
+              MOVE '2'             TO ERR-REASON
+              WRITE TO01-METER-CHG-ERR-RECORD
+           ELSE
+              PERFORM 2400-REWRITE-METER-KSDS
+           END-IF.
+
+       2400-REWRITE-METER-KSDS SECTION.
+
+           MOVE IN-METER-ID  TO METER-ID.
+
+           READ MO01-METER-KSDS
+               INVALID KEY
+                   DISPLAY 'METER NOT FOUND FOR CHANGE: ' IN-METER-ID
+                   ADD 1 TO WS-ERROR-CTR
+                   MOVE IN-METER-ID     TO ERR-METER-ID
+                   MOVE IN-INSTALL-DT   TO ERR-INSTALL-DT
+                   MOVE IN-STATUS       TO ERR-STATUS
+                   MOVE '1'             TO ERR-REASON
+                   WRITE TO01-METER-CHG-ERR-RECORD
+                   END-WRITE
+               NOT INVALID KEY
+                   MOVE IN-INSTALL-DT   TO OUT-INSTALL-DT
+                   MOVE IN-STATUS       TO OUT-STATUS
+
+                   REWRITE MO01-METER-RECORD
+                       INVALID KEY
+                           DISPLAY 'REWRITE FAILED FOR: ' METER-ID
+                                   ' STATUS: ' WS-KSDS-STATUS
+                           ADD 1 TO WS-ERROR-CTR
+                       NOT INVALID KEY
+                           ADD 1 TO WS-UPDT-CTR
+                           DISPLAY 'METER UPDATED: ' METER-ID
+                   END-REWRITE
+           END-READ.
+
+       9000-TERMINATE   SECTION.
+
+           DISPLAY '----------------------------------------'
+           DISPLAY ' CHANGE RECORDS PROCESSED ',  WS-READ-CTR
+           DISPLAY ' METERS UPDATED           ',  WS-UPDT-CTR
+           DISPLAY ' ERRORS                   ',  WS-ERROR-CTR
+           DISPLAY '----------------------------------------'
+
+           CLOSE  TI01-METER-CHG-FILE,
+                  TO01-METER-CHG-ERR,
+                  MO01-METER-KSDS.
+           DISPLAY '----------------------------------------'
+           DISPLAY 'METER CHANGE FILE    IS CLOSED          '
+           DISPLAY 'METER MASTER KSDS    IS CLOSED          '
+           DISPLAY 'METER CHANGE ERROR FILE IS CLOSED       '
+           DISPLAY '----------------------------------------'
+
+           STOP RUN.
