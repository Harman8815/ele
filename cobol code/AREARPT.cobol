@@ -1,4 +1,4 @@
-IDENTIFICATION DIVISION.
+       IDENTIFICATION DIVISION.
        PROGRAM-ID.  arearpt.
 
        ENVIRONMENT DIVISION.
@@ -9,14 +9,20 @@ IDENTIFICATION DIVISION.
 
            SELECT MI01-METER-KSDS   ASSIGN TO MTRKSDS
            ORGANIZATION           IS INDEXED
-           ACCESS MODE            IS SEQUENTIAL
+           ACCESS MODE            IS DYNAMIC
            RECORD KEY             IS MTR-CUST-ID
            FILE STATUS            IS WS-MTR-STATUS.
 
+      *    ALTERNATE KEY ON CUST-AREA-CODE (DEFINED ON THE CLUSTER VIA
+      *    IDCAMS, NOT SHOWN HERE) LETS A SINGLE-AREA RUN RETRIEVE
+      *    JUST THAT AREA'S CUSTOMERS DIRECTLY THROUGH VSAM INSTEAD OF
+      *    WALKING EVERY METER ON FILE AND DISCARDING THE ONES THAT
+      *    DON'T MATCH.
            SELECT MI01-CUSTOMER-KSDS ASSIGN TO CUSTKSDS
            ORGANIZATION           IS INDEXED
-           ACCESS MODE            IS RANDOM
+           ACCESS MODE            IS DYNAMIC
            RECORD KEY             IS CUST-KEY
+           ALTERNATE RECORD KEY   IS CUST-AREA-CODE WITH DUPLICATES
            FILE STATUS            IS WS-CUST-STATUS.
 
            SELECT TO01-AREA-RPT    ASSIGN TO AREARPT
@@ -24,6 +30,16 @@ IDENTIFICATION DIVISION.
            ACCESS MODE            IS SEQUENTIAL
            FILE STATUS            IS WS-RPT-STATUS.
 
+           SELECT TO01-AREA-EXTRACT ASSIGN TO AREAEXT
+           ORGANIZATION           IS SEQUENTIAL
+           ACCESS MODE            IS SEQUENTIAL
+           FILE STATUS            IS WS-EXT-STATUS.
+
+           SELECT MI01-AREA-NAME-MASTER ASSIGN TO AREANMS
+           ORGANIZATION           IS SEQUENTIAL
+           ACCESS MODE            IS SEQUENTIAL
+           FILE STATUS            IS WS-ANM-STATUS.
+
        DATA DIVISION.
 
        FILE SECTION.
@@ -37,7 +53,7 @@ IDENTIFICATION DIVISION.
           05 MTR-CURR-READ    PIC 9(06).
 
        FD MI01-CUSTOMER-KSDS
-           RECORD CONTAINS         83  CHARACTERS.
+           RECORD CONTAINS         106  CHARACTERS.
        01 MI01-CUSTOMER-RECORD.
           05 CUST-KEY         PIC X(12).
           05 CUST-FIRST-NAME  PIC X(10).
@@ -47,6 +63,10 @@ IDENTIFICATION DIVISION.
           05 CUST-ADDRESS     PIC X(29).
           05 CUST-CITY        PIC X(10).
           05 CUST-UNITS       PIC X(5).
+          05 CUST-ZIP-CODE    PIC X(9).
+          05 CUST-PHONE       PIC X(12).
+          05 CUST-DISCOUNT-CAT PIC X(1).
+          05 CUST-BILLING-FREQ PIC X(1).
 
        FD TO01-AREA-RPT
            RECORDING MODE          IS F
@@ -54,6 +74,25 @@ IDENTIFICATION DIVISION.
 
        01 TO01-AREA-RPT-RECORD PIC X(139).
 
+      *    Comma-delimited companion extract of the same area totals,
+      *    for the billing-analytics team to load straight into a
+      *    spreadsheet without hand-parsing the print-image report.
+       FD TO01-AREA-EXTRACT
+           RECORDING MODE          IS F
+           RECORD CONTAINS         60 CHARACTERS.
+
+       01 TO01-AREA-EXTRACT-RECORD PIC X(60).
+
+      *    Small reference file mapping each area code to the
+      *    descriptive neighborhood/office name data entry already
+      *    knows it by, so the report does not just echo raw codes.
+       FD MI01-AREA-NAME-MASTER
+           RECORD CONTAINS         26 CHARACTERS.
+
+       01 MI01-AREA-NAME-RECORD.
+          05 ANM-AREA-CODE    PIC X(06).
+          05 ANM-AREA-NAME    PIC X(20).
+
        WORKING-STORAGE SECTION.
 
        01 WS-FILE-STATUS-CODES.
@@ -63,8 +102,15 @@ IDENTIFICATION DIVISION.
           05 WS-CUST-STATUS      PIC X(02).
              88 CUST-IO-STATUS   VALUE '00'.
              88 CUST-NOT-FOUND   VALUE '23'.
+          05 WS-CUST-AREA-EOF-FLAG PIC X(01) VALUE 'N'.
+             88 CUST-EOF         VALUE 'Y'.
           05 WS-RPT-STATUS       PIC X(02).
              88 RPT-IO-STATUS    VALUE '00'.
+          05 WS-EXT-STATUS       PIC X(02).
+             88 EXT-IO-STATUS    VALUE '00'.
+          05 WS-ANM-STATUS       PIC X(02).
+             88 ANM-IO-STATUS    VALUE '00'.
+             88 ANM-EOF          VALUE '10'.
 
        01 WS-DATE-VARIABLES.
           05 WS-DATE               PIC 9(08).
@@ -78,6 +124,8 @@ IDENTIFICATION DIVISION.
        01 WS-CALC-VARIABLES.
           05 WS-PREV-READ-NUM      PIC 9(06) VALUE 0.
           05 WS-CURR-READ-NUM      PIC 9(06) VALUE 0.
+          05 WS-METER-CEILING      PIC 9(06) VALUE 999999.
+          05 WS-ROLLOVER-THRESHOLD PIC 9(06) VALUE 900000.
           05 WS-UNITS-CONSUMED     PIC 9(06) VALUE 0.
 
        01 WS-REPORT-VARIABLES.
@@ -97,11 +145,31 @@ IDENTIFICATION DIVISION.
              10 WS-AREA-RECORD OCCURS 100 TIMES
                                  INDEXED BY WS-AREA-IDX.
                 15 WS-A-AREA-CODE        PIC X(6).
+                15 WS-A-AREA-NAME        PIC X(20) VALUE SPACES.
                 15 WS-A-CUSTOMER-COUNT   PIC 9(04) VALUE ZEROS.
                 15 WS-A-TOTAL-UNITS      PIC 9(08) VALUE ZEROS.
+                15 WS-A-AVG-UNITS        PIC 9(06)V99 VALUE ZEROS.
           05 WS-AREA-COUNT         PIC 9(04) VALUE ZEROS.
           05 WS-MAX-AREAS          PIC 9(04) VALUE 100.
 
+       01 WS-AREA-NAME-STORAGE.
+          05 WS-AREA-NAME-TABLE.
+             10 WS-ANM-ENTRY OCCURS 100 TIMES
+                                 INDEXED BY WS-ANM-IDX.
+                15 WS-ANM-CODE      PIC X(6).
+                15 WS-ANM-NAME      PIC X(20).
+          05 WS-ANM-COUNT          PIC 9(04) VALUE ZEROS.
+          05 WS-ANM-MAX-ENTRIES    PIC 9(04) VALUE 100.
+
+      *    Optional runtime parameter: when supplied on the command
+      *    line, the report is restricted to this one area code
+      *    instead of walking every area on the meter KSDS.
+       01 WS-PARM-VARIABLES.
+          05 WS-PARM-AREA-CODE     PIC X(6) VALUE SPACES.
+          05 WS-SINGLE-AREA-FLAG   PIC X(1) VALUE 'N'.
+             88 SINGLE-AREA-RUN    VALUE 'Y'.
+             88 ALL-AREAS-RUN      VALUE 'N'.
+
        01 WS-TEMP-VARIABLES.
           05 WS-TEMP-AREA-CODE     PIC X(6).
           05 WS-AREA-FOUND         PIC X(1) VALUE 'N'.
@@ -110,49 +178,66 @@ IDENTIFICATION DIVISION.
           05 WS-LOOP-CTR           PIC 9(04).
           05 WS-SORT-LOOP-CTR1     PIC 9(04).
           05 WS-SORT-LOOP-CTR2     PIC 9(04).
+          05 WS-SORT-START         PIC 9(04).
           05 WS-TEMP-AREA-RECORD.
              10 WS-T-AREA-CODE        PIC X(6).
+             10 WS-T-AREA-NAME        PIC X(20).
              10 WS-T-CUSTOMER-COUNT   PIC 9(04).
              10 WS-T-TOTAL-UNITS      PIC 9(08).
+             10 WS-T-AVG-UNITS        PIC 9(06)V99.
 
        01 WS-REPORT-HEADER1.
           05 FILLER               PIC X(35) VALUE SPACES.
-          05 FILLER               PIC X(40) VALUE 'AREA WISE CONSUMPTION REPORT'.
+          05 FILLER               PIC X(40) VALUE
+             'AREA WISE CONSUMPTION REPORT'.
           05 FILLER               PIC X(44) VALUE SPACES.
           05 FILLER               PIC X(5)  VALUE 'PAGE'.
           05 WS-RPT-PAGE-NUM      PIC ZZ9.
 
        01 WS-REPORT-HEADER2.
           05 FILLER               PIC X(35) VALUE SPACES.
-          05 FILLER               PIC X(40) VALUE '----------------------------'.
+          05 FILLER               PIC X(40) VALUE
+             '----------------------------'.
           05 FILLER               PIC X(54) VALUE SPACES.
 
        01 WS-REPORT-HEADER3.
           05 FILLER               PIC X(5)  VALUE SPACES.
           05 FILLER               PIC X(4)  VALUE 'AREA'.
+          05 FILLER               PIC X(2)  VALUE SPACES.
+          05 FILLER               PIC X(20) VALUE 'AREA NAME'.
           05 FILLER               PIC X(8)  VALUE SPACES.
           05 FILLER               PIC X(15) VALUE 'TOTAL CUSTOMERS'.
           05 FILLER               PIC X(8)  VALUE SPACES.
-          05 FILLER               PIC X(10) VALUE 'TOTAL UNITS'.
-          05 FILLER               PIC X(89) VALUE SPACES.
+          05 FILLER               PIC X(11) VALUE 'TOTAL UNITS'.
+          05 FILLER               PIC X(7)  VALUE SPACES.
+          05 FILLER               PIC X(11) VALUE 'AVG/CUST'.
+          05 FILLER               PIC X(49) VALUE SPACES.
 
        01 WS-REPORT-HEADER4.
           05 FILLER               PIC X(5)  VALUE SPACES.
           05 FILLER               PIC X(4)  VALUE '----'.
+          05 FILLER               PIC X(2)  VALUE SPACES.
+          05 FILLER               PIC X(20) VALUE '--------------------'.
           05 FILLER               PIC X(8)  VALUE SPACES.
           05 FILLER               PIC X(15) VALUE '---------------'.
           05 FILLER               PIC X(8)  VALUE SPACES.
-          05 FILLER               PIC X(10) VALUE '-----------'.
-          05 FILLER               PIC X(89) VALUE SPACES.
+          05 FILLER               PIC X(11) VALUE '-----------'.
+          05 FILLER               PIC X(7)  VALUE SPACES.
+          05 FILLER               PIC X(11) VALUE '--------'.
+          05 FILLER               PIC X(49) VALUE SPACES.
 
        01 WS-REPORT-DETAIL.
           05 FILLER               PIC X(5)  VALUE SPACES.
           05 WS-RPT-AREA-CODE     PIC X(6).
-          05 FILLER               PIC X(6)  VALUE SPACES.
+          05 FILLER               PIC X(2)  VALUE SPACES.
+          05 WS-RPT-AREA-NAME     PIC X(20).
+          05 FILLER               PIC X(4)  VALUE SPACES.
           05 WS-RPT-CUST-COUNT    PIC Z,ZZ9.
           05 FILLER               PIC X(8)  VALUE SPACES.
           05 WS-RPT-TOTAL-UNITS   PIC ZZZ,ZZZ,ZZ9.
-          05 FILLER               PIC X(89) VALUE SPACES.
+          05 FILLER               PIC X(7)  VALUE SPACES.
+          05 WS-RPT-AVG-UNITS     PIC ZZ,ZZ9.99.
+          05 FILLER               PIC X(49) VALUE SPACES.
 
        01 WS-REPORT-TOTAL.
           05 FILLER               PIC X(5)  VALUE SPACES.
@@ -160,9 +245,32 @@ IDENTIFICATION DIVISION.
           05 FILLER               PIC X(6)  VALUE SPACES.
           05 WS-RPT-TOTAL-CUST    PIC Z,ZZ9.
           05 FILLER               PIC X(8)  VALUE SPACES.
-          05 WS-RPT-TOTAL-UNITS   PIC ZZZ,ZZZ,ZZ9.
+          05 WS-RPT-GRAND-UNITS   PIC ZZZ,ZZZ,ZZ9.
           05 FILLER               PIC X(89) VALUE SPACES.
 
+       01 WS-EXTRACT-DETAIL.
+          05 WS-EXT-AREA-CODE     PIC X(6).
+          05 FILLER               PIC X(1)  VALUE ','.
+          05 WS-EXT-CUST-COUNT    PIC ZZZ9.
+          05 FILLER               PIC X(1)  VALUE ','.
+          05 WS-EXT-TOTAL-UNITS   PIC ZZZZZZZ9.
+          05 FILLER               PIC X(1)  VALUE ','.
+          05 WS-EXT-AVG-UNITS     PIC ZZZZZ9.99.
+          05 FILLER               PIC X(30) VALUE SPACES.
+
+      *    CONTROL-TOTAL LINE WRITTEN AFTER THE LAST AREA DETAIL LINE
+      *    SO A DOWNSTREAM READER OF THE DELIMITED EXTRACT CAN FOOT
+      *    THE FILE WITHOUT RE-SUMMING EVERY AREA ITSELF.
+       01 WS-EXTRACT-TOTAL.
+          05 FILLER               PIC X(6)  VALUE 'TOTAL'.
+          05 FILLER               PIC X(1)  VALUE ','.
+          05 WS-EXT-TOT-CUST-CNT  PIC ZZZ9.
+          05 FILLER               PIC X(1)  VALUE ','.
+          05 WS-EXT-TOT-UNITS     PIC ZZZZZZZ9.
+          05 FILLER               PIC X(1)  VALUE ','.
+          05 WS-EXT-TOT-AVG-UNITS PIC ZZZZZ9.99.
+          05 FILLER               PIC X(30) VALUE SPACES.
+
        01 WS-REPORT-FOOTER.
           05 FILLER               PIC X(120) VALUE SPACES.
           05 FILLER               PIC X(5)   VALUE 'PAGE:'.
@@ -192,10 +300,63 @@ IDENTIFICATION DIVISION.
            INITIALIZE WS-AREA-TABLE.
            MOVE ZEROS TO WS-AREA-COUNT.
 
+           ACCEPT WS-PARM-AREA-CODE FROM COMMAND-LINE.
+           IF WS-PARM-AREA-CODE NOT = SPACES
+              SET SINGLE-AREA-RUN TO TRUE
+              DISPLAY '----------------------------------------'
+              DISPLAY 'RUNNING FOR SINGLE AREA CODE: '
+                      WS-PARM-AREA-CODE
+              DISPLAY '----------------------------------------'
+           ELSE
+              SET ALL-AREAS-RUN TO TRUE
+           END-IF.
+
+           PERFORM 1100-LOAD-AREA-NAMES.
+
+       1100-LOAD-AREA-NAMES SECTION.
+
+           OPEN INPUT MI01-AREA-NAME-MASTER.
+           IF NOT ANM-IO-STATUS
+              DISPLAY '----------------------------------------'
+              DISPLAY 'ERROR OPENING AREA NAME MASTER FILE      '
+              DISPLAY 'FILE  STATUS ', ' ',    WS-ANM-STATUS
+              DISPLAY '----------------------------------------'
+              STOP RUN
+           END-IF.
+
+           PERFORM 1110-READ-AREA-NAME-MASTER UNTIL ANM-EOF.
+
+           CLOSE MI01-AREA-NAME-MASTER.
+
+           DISPLAY '----------------------------------------'
+           DISPLAY 'AREA NAME ENTRIES LOADED ', WS-ANM-COUNT
+           DISPLAY '----------------------------------------'.
+
+       1110-READ-AREA-NAME-MASTER SECTION.
+
+           READ MI01-AREA-NAME-MASTER
+                AT END  SET ANM-EOF TO TRUE
+
+                NOT AT END
+                   IF WS-ANM-COUNT >= WS-ANM-MAX-ENTRIES
+                      DISPLAY 'ERROR: AREA NAME STORAGE FULL'
+                   ELSE
+                      ADD 1 TO WS-ANM-COUNT
+                      SET WS-ANM-IDX TO WS-ANM-COUNT
+                      MOVE ANM-AREA-CODE TO WS-ANM-CODE(WS-ANM-IDX)
+                      MOVE ANM-AREA-NAME TO WS-ANM-NAME(WS-ANM-IDX)
+                   END-IF
+           END-READ.
+
        2000-PROCESS     SECTION.
 
            PERFORM 2100-OPEN-FILES.
-           PERFORM 2200-PROCESS-METER-RECORDS.
+
+           IF SINGLE-AREA-RUN
+              PERFORM 2205-PROCESS-SINGLE-AREA
+           ELSE
+              PERFORM 2200-PROCESS-METER-RECORDS
+           END-IF.
            PERFORM 2300-SORT-AREA-REPORT.
            PERFORM 2400-WRITE-AREA-REPORT.
            PERFORM 2500-CLOSE-FILES.
@@ -229,10 +390,20 @@ IDENTIFICATION DIVISION.
               STOP RUN
            END-IF.
 
+           OPEN OUTPUT TO01-AREA-EXTRACT.
+           IF NOT EXT-IO-STATUS
+              DISPLAY '----------------------------------------'
+              DISPLAY 'ERROR OPENING AREA EXTRACT FILE         '
+              DISPLAY 'FILE  STATUS ', ' ',    WS-EXT-STATUS
+              DISPLAY '----------------------------------------'
+              STOP RUN
+           END-IF.
+
            DISPLAY '----------------------------------------'
            DISPLAY 'METER KSDS    OPENED ..............'
            DISPLAY 'CUSTOMER KSDS OPENED ..............'
            DISPLAY 'AREA RPT      OPENED .............'
+           DISPLAY 'AREA EXTRACT  OPENED .............'
            DISPLAY '----------------------------------------'.
 
        2200-PROCESS-METER-RECORDS  SECTION.
@@ -240,7 +411,7 @@ IDENTIFICATION DIVISION.
 
        2210-READ-METER-KSDS  SECTION.
 
-           READ MI01-METER-KSDS
+           READ MI01-METER-KSDS NEXT
                 AT END  SET MTR-EOF TO TRUE
                 DISPLAY '----------------------------------------'
                 DISPLAY 'NO MORE METER RECORDS FOR AREA REPORT ---'
@@ -263,14 +434,72 @@ IDENTIFICATION DIVISION.
                    PERFORM 2230-CALCULATE-UNITS
            END-READ.
 
+      *    SINGLE-AREA-RUN PATH -- RETRIEVES CUSTOMERS FOR THE
+      *    REQUESTED AREA DIRECTLY THROUGH THE ALTERNATE INDEX ON
+      *    CUST-AREA-CODE INSTEAD OF WALKING EVERY METER RECORD ON
+      *    FILE AND THROWING AWAY THE ONES OUTSIDE THE AREA.
+       2205-PROCESS-SINGLE-AREA  SECTION.
+
+           MOVE WS-PARM-AREA-CODE TO CUST-AREA-CODE.
+
+           START MI01-CUSTOMER-KSDS KEY IS NOT LESS THAN CUST-AREA-CODE
+                INVALID KEY
+                   DISPLAY 'NO CUSTOMERS FOUND FOR AREA: '
+                           WS-PARM-AREA-CODE
+                   SET CUST-EOF TO TRUE
+                NOT INVALID KEY
+                   MOVE 'N' TO WS-CUST-AREA-EOF-FLAG
+           END-START.
+
+           PERFORM 2206-READ-CUSTOMER-BY-AREA UNTIL CUST-EOF.
+
+       2206-READ-CUSTOMER-BY-AREA  SECTION.
+
+           READ MI01-CUSTOMER-KSDS NEXT
+                AT END  SET CUST-EOF TO TRUE
+                NOT AT END
+                   IF CUST-AREA-CODE NOT = WS-PARM-AREA-CODE
+                      SET CUST-EOF TO TRUE
+                   ELSE
+                      ADD 1 TO WS-READ-CTR
+                      PERFORM 2225-READ-METER-FOR-CUSTOMER
+                   END-IF
+           END-READ.
+
+      *    INVERTED LOOKUP FOR THE SINGLE-AREA PATH -- GOES FROM THE
+      *    CUSTOMER JUST RETRIEVED BY AREA BACK TO THAT CUSTOMER'S
+      *    METER RECORD, THE MIRROR IMAGE OF 2220-READ-CUSTOMER ABOVE.
+       2225-READ-METER-FOR-CUSTOMER  SECTION.
+
+           MOVE CUST-KEY TO MTR-CUST-ID.
+
+           READ MI01-METER-KSDS
+                INVALID KEY
+                   DISPLAY 'METER NOT FOUND FOR CUSTOMER: ' CUST-KEY
+                   ADD 1 TO WS-ERROR-CTR
+                NOT INVALID KEY
+                   PERFORM 2230-CALCULATE-UNITS
+           END-READ.
+
        2230-CALCULATE-UNITS SECTION.
 
            COMPUTE WS-PREV-READ-NUM = MTR-PREV-READ
            COMPUTE WS-CURR-READ-NUM = MTR-CURR-READ
 
            IF WS-CURR-READ-NUM < WS-PREV-READ-NUM
-              DISPLAY 'ERROR: CURR < PREV FOR CUST ' CUST-KEY
-              ADD 1 TO WS-ERROR-CTR
+              IF WS-PREV-READ-NUM >= WS-ROLLOVER-THRESHOLD
+      *          Mechanical dial rolled over past its 999999 ceiling
+      *          -- wrap the consumption instead of discarding it.
+                 COMPUTE WS-UNITS-CONSUMED =
+                         (WS-METER-CEILING - WS-PREV-READ-NUM)
+                         + WS-CURR-READ-NUM + 1
+                 DISPLAY 'METER ROLLOVER DETECTED FOR CUST ' CUST-KEY
+                         ' WRAPPED UNITS: ' WS-UNITS-CONSUMED
+                 PERFORM 2240-UPDATE-AREA-DATA
+              ELSE
+                 DISPLAY 'ERROR: CURR < PREV FOR CUST ' CUST-KEY
+                 ADD 1 TO WS-ERROR-CTR
+              END-IF
            ELSE
               COMPUTE WS-UNITS-CONSUMED =
                       WS-CURR-READ-NUM - WS-PREV-READ-NUM
@@ -309,8 +538,29 @@ IDENTIFICATION DIVISION.
               MOVE WS-TEMP-AREA-CODE TO WS-A-AREA-CODE(WS-AREA-IDX)
               MOVE 1 TO WS-A-CUSTOMER-COUNT(WS-AREA-IDX)
               MOVE WS-UNITS-CONSUMED TO WS-A-TOTAL-UNITS(WS-AREA-IDX)
+              MOVE WS-UNITS-CONSUMED TO WS-A-AVG-UNITS(WS-AREA-IDX)
+              PERFORM 2255-LOOKUP-AREA-NAME
            END-IF.
 
+       2255-LOOKUP-AREA-NAME SECTION.
+
+      *    Resolve the descriptive neighborhood/office name for the
+      *    area code just added to the table; left blank if the
+      *    reference file has no entry for it.
+
+           MOVE SPACES TO WS-A-AREA-NAME(WS-AREA-IDX).
+           SET AREA-NOT-FOUND TO TRUE.
+
+           PERFORM VARYING WS-ANM-IDX FROM 1 BY 1
+                     UNTIL WS-ANM-IDX > WS-ANM-COUNT
+                     OR AREA-FOUND
+              IF WS-ANM-CODE(WS-ANM-IDX) = WS-TEMP-AREA-CODE
+                 MOVE WS-ANM-NAME(WS-ANM-IDX)
+                     TO WS-A-AREA-NAME(WS-AREA-IDX)
+                 SET AREA-FOUND TO TRUE
+              END-IF
+           END-PERFORM.
+
        2260-FIND-AREA SECTION.
 
            PERFORM VARYING WS-LOOP-CTR FROM 1 BY 1
@@ -325,41 +575,59 @@ IDENTIFICATION DIVISION.
        2270-UPDATE-EXISTING-AREA SECTION.
 
            ADD 1 TO WS-A-CUSTOMER-COUNT(WS-AREA-IDX)
-           ADD WS-UNITS-CONSUMED TO WS-A-TOTAL-UNITS(WS-AREA-IDX).
+           ADD WS-UNITS-CONSUMED TO WS-A-TOTAL-UNITS(WS-AREA-IDX)
+
+           COMPUTE WS-A-AVG-UNITS(WS-AREA-IDX) ROUNDED =
+                   WS-A-TOTAL-UNITS(WS-AREA-IDX)
+                   / WS-A-CUSTOMER-COUNT(WS-AREA-IDX).
 
        2300-SORT-AREA-REPORT SECTION.
            DISPLAY '----------------------------------------'
-           DISPLAY 'SORTING ' WS-AREA-COUNT ' AREAS BY TOTAL UNITS ......'
+           DISPLAY 'SORTING ' WS-AREA-COUNT ' AREAS BY TOTAL UNITS ....'
            DISPLAY '----------------------------------------'
 
            PERFORM VARYING WS-SORT-LOOP-CTR1 FROM 1 BY 1
                      UNTIL WS-SORT-LOOP-CTR1 >= WS-AREA-COUNT
-              PERFORM VARYING WS-SORT-LOOP-CTR2 FROM WS-SORT-LOOP-CTR1 + 1 BY 1
+              COMPUTE WS-SORT-START = WS-SORT-LOOP-CTR1 + 1
+              PERFORM VARYING WS-SORT-LOOP-CTR2
+                        FROM WS-SORT-START BY 1
                         UNTIL WS-SORT-LOOP-CTR2 > WS-AREA-COUNT
                  SET WS-AREA-IDX TO WS-SORT-LOOP-CTR1
                  IF WS-A-TOTAL-UNITS(WS-SORT-LOOP-CTR1) < 
                     WS-A-TOTAL-UNITS(WS-SORT-LOOP-CTR2)
                     
-                    MOVE WS-A-AREA-CODE(WS-SORT-LOOP-CTR1) 
+                    MOVE WS-A-AREA-CODE(WS-SORT-LOOP-CTR1)
                         TO WS-T-AREA-CODE
-                    MOVE WS-A-CUSTOMER-COUNT(WS-SORT-LOOP-CTR1) 
+                    MOVE WS-A-AREA-NAME(WS-SORT-LOOP-CTR1)
+                        TO WS-T-AREA-NAME
+                    MOVE WS-A-CUSTOMER-COUNT(WS-SORT-LOOP-CTR1)
                         TO WS-T-CUSTOMER-COUNT
-                    MOVE WS-A-TOTAL-UNITS(WS-SORT-LOOP-CTR1) 
+                    MOVE WS-A-TOTAL-UNITS(WS-SORT-LOOP-CTR1)
                         TO WS-T-TOTAL-UNITS
-                    
-                    MOVE WS-A-AREA-CODE(WS-SORT-LOOP-CTR2) 
+                    MOVE WS-A-AVG-UNITS(WS-SORT-LOOP-CTR1)
+                        TO WS-T-AVG-UNITS
+
+                    MOVE WS-A-AREA-CODE(WS-SORT-LOOP-CTR2)
                         TO WS-A-AREA-CODE(WS-SORT-LOOP-CTR1)
-                    MOVE WS-A-CUSTOMER-COUNT(WS-SORT-LOOP-CTR2) 
+                    MOVE WS-A-AREA-NAME(WS-SORT-LOOP-CTR2)
+                        TO WS-A-AREA-NAME(WS-SORT-LOOP-CTR1)
+                    MOVE WS-A-CUSTOMER-COUNT(WS-SORT-LOOP-CTR2)
                         TO WS-A-CUSTOMER-COUNT(WS-SORT-LOOP-CTR1)
-                    MOVE WS-A-TOTAL-UNITS(WS-SORT-LOOP-CTR2) 
+                    MOVE WS-A-TOTAL-UNITS(WS-SORT-LOOP-CTR2)
                         TO WS-A-TOTAL-UNITS(WS-SORT-LOOP-CTR1)
-                    
-                    MOVE WS-T-AREA-CODE 
+                    MOVE WS-A-AVG-UNITS(WS-SORT-LOOP-CTR2)
+                        TO WS-A-AVG-UNITS(WS-SORT-LOOP-CTR1)
+
+                    MOVE WS-T-AREA-CODE
                         TO WS-A-AREA-CODE(WS-SORT-LOOP-CTR2)
-                    MOVE WS-T-CUSTOMER-COUNT 
+                    MOVE WS-T-AREA-NAME
+                        TO WS-A-AREA-NAME(WS-SORT-LOOP-CTR2)
+                    MOVE WS-T-CUSTOMER-COUNT
                         TO WS-A-CUSTOMER-COUNT(WS-SORT-LOOP-CTR2)
-                    MOVE WS-T-TOTAL-UNITS 
+                    MOVE WS-T-TOTAL-UNITS
                         TO WS-A-TOTAL-UNITS(WS-SORT-LOOP-CTR2)
+                    MOVE WS-T-AVG-UNITS
+                        TO WS-A-AVG-UNITS(WS-SORT-LOOP-CTR2)
                  END-IF
               END-PERFORM
            END-PERFORM.
@@ -388,24 +656,35 @@ IDENTIFICATION DIVISION.
            END-IF
 
            MOVE WS-A-AREA-CODE(WS-AREA-IDX) TO WS-RPT-AREA-CODE
+           MOVE WS-A-AREA-NAME(WS-AREA-IDX) TO WS-RPT-AREA-NAME
            MOVE WS-A-CUSTOMER-COUNT(WS-AREA-IDX) TO WS-RPT-CUST-COUNT
            MOVE WS-A-TOTAL-UNITS(WS-AREA-IDX) TO WS-RPT-TOTAL-UNITS
+           MOVE WS-A-AVG-UNITS(WS-AREA-IDX) TO WS-RPT-AVG-UNITS
 
            WRITE TO01-AREA-RPT-RECORD FROM WS-REPORT-DETAIL
 
            ADD 1 TO WS-LINE-COUNT
-           ADD 1 TO WS-WRITE-CTR.
+           ADD 1 TO WS-WRITE-CTR
+
+           MOVE WS-A-AREA-CODE(WS-AREA-IDX) TO WS-EXT-AREA-CODE
+           MOVE WS-A-CUSTOMER-COUNT(WS-AREA-IDX) TO WS-EXT-CUST-COUNT
+           MOVE WS-A-TOTAL-UNITS(WS-AREA-IDX) TO WS-EXT-TOTAL-UNITS
+           MOVE WS-A-AVG-UNITS(WS-AREA-IDX) TO WS-EXT-AVG-UNITS
+
+           WRITE TO01-AREA-EXTRACT-RECORD FROM WS-EXTRACT-DETAIL.
 
        2500-CLOSE-FILES  SECTION.
 
            CLOSE MI01-METER-KSDS,
                  MI01-CUSTOMER-KSDS,
-                 TO01-AREA-RPT.
+                 TO01-AREA-RPT,
+                 TO01-AREA-EXTRACT.
 
            DISPLAY '----------------------------------------'
            DISPLAY 'METER KSDS    CLOSED ........................'
            DISPLAY 'CUSTOMER KSDS CLOSED ........................'
            DISPLAY 'AREA RPT      CLOSED ........................'
+           DISPLAY 'AREA EXTRACT  CLOSED ........................'
            DISPLAY '----------------------------------------'.
 
        2750-WRITE-PAGE-HEADERS SECTION.
@@ -429,9 +708,19 @@ IDENTIFICATION DIVISION.
        2800-WRITE-REPORT-TOTALS SECTION.
 
            MOVE WS-TOTAL-CUSTOMERS TO WS-RPT-TOTAL-CUST
-           MOVE WS-TOTAL-UNITS TO WS-RPT-TOTAL-UNITS
+           MOVE WS-TOTAL-UNITS TO WS-RPT-GRAND-UNITS
            WRITE TO01-AREA-RPT-RECORD FROM WS-REPORT-TOTAL.
 
+           MOVE WS-TOTAL-CUSTOMERS TO WS-EXT-TOT-CUST-CNT
+           MOVE WS-TOTAL-UNITS     TO WS-EXT-TOT-UNITS
+           IF WS-TOTAL-CUSTOMERS > 0
+              COMPUTE WS-EXT-TOT-AVG-UNITS ROUNDED =
+                      WS-TOTAL-UNITS / WS-TOTAL-CUSTOMERS
+           ELSE
+              MOVE ZEROS TO WS-EXT-TOT-AVG-UNITS
+           END-IF
+           WRITE TO01-AREA-EXTRACT-RECORD FROM WS-EXTRACT-TOTAL.
+
        9000-TERMINATE   SECTION.
 
            DISPLAY '----------------------------------------'
