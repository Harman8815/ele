@@ -29,6 +29,58 @@
            ACCESS MODE            IS SEQUENTIAL
            FILE STATUS            IS WS-RPT-STATUS.
 
+           SELECT MI01-RATE-MASTER ASSIGN TO RATEMSTR
+           ORGANIZATION           IS SEQUENTIAL
+           ACCESS MODE            IS SEQUENTIAL
+           FILE STATUS            IS WS-RATE-STATUS.
+
+           SELECT MI01-BAL-FWD-KSDS ASSIGN TO BALFWD
+           ORGANIZATION           IS INDEXED
+           ACCESS MODE            IS RANDOM
+           RECORD KEY             IS BAL-CUST-ID
+           FILE STATUS            IS WS-BAL-STATUS.
+
+           SELECT CKPT-IN-FILE     ASSIGN TO CKPTIN
+           ORGANIZATION           IS SEQUENTIAL
+           ACCESS MODE            IS SEQUENTIAL
+           FILE STATUS            IS WS-CKPT-IN-STATUS.
+
+           SELECT CKPT-OUT-FILE    ASSIGN TO CKPTOUT
+           ORGANIZATION           IS SEQUENTIAL
+           ACCESS MODE            IS SEQUENTIAL
+           FILE STATUS            IS WS-CKPT-OUT-STATUS.
+
+      *    PER-CUSTOMER, PER-PERIOD CONSUMPTION HISTORY -- ONE ROW
+      *    WRITTEN EACH TIME THIS PROGRAM BILLS A CUSTOMER, SO A
+      *    12-MONTH USAGE TREND CAN BE BUILT WITHOUT RELYING ON THE
+      *    METER MASTER'S SINGLE PREV/CURR READING PAIR.
+           SELECT MO01-CONS-HIST-KSDS ASSIGN TO CONSHIST
+           ORGANIZATION           IS INDEXED
+           ACCESS MODE            IS RANDOM
+           RECORD KEY             IS CH-KEY
+           FILE STATUS            IS WS-CH-STATUS.
+
+      *    METER-READING CYCLE/ROUTE REFERENCE -- KEYED BY METER ID
+      *    SO A RUN CAN BE RESTRICTED TO ONLY THE ROUTE A METER
+      *    READER ACTUALLY WALKED THIS CYCLE, INSTEAD OF BILLING
+      *    EVERY METER ON FILE EVERY TIME THIS PROGRAM RUNS.
+           SELECT MI01-CYCLE-KSDS  ASSIGN TO CYCLKSDS
+           ORGANIZATION           IS INDEXED
+           ACCESS MODE            IS RANDOM
+           RECORD KEY             IS CYC-METER-ID
+           FILE STATUS            IS WS-CYC-STATUS.
+
+      *    OUTAGE LOG MAINTAINED BY OUT001 -- KEYED BY AREA CODE AND
+      *    START DATE/TIME. DYNAMIC ACCESS LETS THIS PROGRAM START ON
+      *    A CUSTOMER'S AREA CODE AND READ NEXT THROUGH EVERY OUTAGE
+      *    LOGGED FOR IT, THE SAME TECHNIQUE AREARPT USES TO RETRIEVE
+      *    CUSTOMERS BY AREA THROUGH THE ALTERNATE INDEX.
+           SELECT MI01-OUTAGE-KSDS ASSIGN TO OUTGKSDS
+           ORGANIZATION           IS INDEXED
+           ACCESS MODE            IS DYNAMIC
+           RECORD KEY             IS OUTG-KEY
+           FILE STATUS            IS WS-OUTG-STATUS.
+
        DATA DIVISION.
 
        FILE SECTION.
@@ -43,7 +95,7 @@
           05 MTR-CURR-READ    PIC 9(06).
 
        FD MI01-CUSTOMER-KSDS
-           RECORD CONTAINS         83  CHARACTERS.
+           RECORD CONTAINS         106  CHARACTERS.
 
        01 MI01-CUSTOMER-RECORD.
           05 CUST-KEY         PIC X(12).
@@ -54,9 +106,19 @@
           05 CUST-ADDRESS     PIC X(29).
           05 CUST-CITY        PIC X(10).
           05 CUST-UNITS       PIC X(5).
+          05 CUST-ZIP-CODE    PIC X(9).
+          05 CUST-PHONE       PIC X(12).
+          05 CUST-DISCOUNT-CAT PIC X(1).
+             88 DISCOUNT-CAT-NONE    VALUE SPACE.
+             88 DISCOUNT-CAT-SENIOR  VALUE '1'.
+             88 DISCOUNT-CAT-SUBSIDY VALUE '2'.
+          05 CUST-BILLING-FREQ PIC X(1).
+             88 CUST-FREQ-MONTHLY    VALUE 'M' SPACE.
+             88 CUST-FREQ-BIMONTHLY  VALUE 'B'.
+             88 CUST-FREQ-QUARTERLY  VALUE 'Q'.
 
        FD MO01-BILL-KSDS
-           RECORD CONTAINS         104 CHARACTERS.
+           RECORD CONTAINS         126 CHARACTERS.
 
        01 MO01-BILL-RECORD.
           05 BILL-ID          PIC X(12).
@@ -67,6 +129,9 @@
           05 BILL-AREA-CODE   PIC X(6).
           05 BILL-ADDRESS     PIC X(29).
           05 BILL-UNITS       PIC 9(6).
+          05 BILL-ENERGY-CHG  PIC 9(8)V99.
+          05 BILL-METER-RENT  PIC 9(5)V99.
+          05 BILL-TAX-AMOUNT  PIC 9(6)V99.
           05 BILL-AMOUNT      PIC 9(8)V99.
 
        FD TO01-BILL-RPT
@@ -75,6 +140,86 @@
 
        01 TO01-BILL-RPT-RECORD PIC X(133).
 
+       FD MI01-RATE-MASTER
+           RECORD CONTAINS         28  CHARACTERS.
+
+       01 MI01-RATE-RECORD.
+          05 RATE-EFF-DATE    PIC 9(08).
+          05 RATE-AREA-CODE   PIC X(06).
+          05 RATE-SLAB-LOW    PIC 9(06).
+          05 RATE-SLAB-HIGH   PIC 9(06).
+          05 RATE-PER-UNIT    PIC 9(03)V99.
+
+      *    Outstanding-balance-forward extract. BILLPAYDB2 tracks
+      *    payment status ('D'/'PP'/'P') against the DB2 BILL_UPDATE
+      *    table; a nightly extract from that table into this VSAM
+      *    file is what lets this purely-VSAM billing run pick up
+      *    each customer's unpaid balance without BILL003 itself
+      *    needing a DB2 connection.
+       FD MI01-BAL-FWD-KSDS
+           RECORD CONTAINS         20  CHARACTERS.
+
+       01 MI01-BAL-FWD-RECORD.
+          05 BAL-CUST-ID      PIC X(12).
+          05 BAL-AMOUNT       PIC 9(06)V99.
+
+      *    Restart-checkpoint trail. CKPT-IN-FILE is the prior run's
+      *    CKPT-OUT-FILE (copied forward by the JCL between steps);
+      *    on a clean run it simply will not exist. Every interval
+      *    we append the key/sequence we have reached so a restart
+      *    can resume past the last record actually committed.
+       FD CKPT-IN-FILE
+           RECORDING MODE          IS F
+           RECORD CONTAINS         22 CHARACTERS.
+
+       01 CKPT-IN-RECORD.
+          05 CKPT-IN-LAST-CUST-ID PIC X(12).
+          05 CKPT-IN-BILL-SEQ     PIC 9(07).
+          05 CKPT-IN-METERS-DONE  PIC 9(06).
+
+       FD CKPT-OUT-FILE
+           RECORDING MODE          IS F
+           RECORD CONTAINS         22 CHARACTERS.
+
+       01 CKPT-OUT-RECORD.
+          05 CKPT-OUT-LAST-CUST-ID PIC X(12).
+          05 CKPT-OUT-BILL-SEQ     PIC 9(07).
+          05 CKPT-OUT-METERS-DONE  PIC 9(06).
+
+       FD MO01-CONS-HIST-KSDS
+           RECORD CONTAINS         31  CHARACTERS.
+
+       01 MO01-CONS-HIST-RECORD.
+          05 CH-KEY.
+             10 CH-CUST-ID          PIC X(12).
+             10 CH-BILL-PERIOD      PIC 9(06).
+          05 CH-UNITS-CONSUMED      PIC 9(06).
+          05 CH-BILL-AMOUNT         PIC 9(07)V99.
+
+       FD MI01-CYCLE-KSDS
+           RECORD CONTAINS         16  CHARACTERS.
+
+       01 MI01-CYCLE-RECORD.
+          05 CYC-METER-ID           PIC X(14).
+          05 CYC-CYCLE-CODE         PIC X(02).
+
+       FD MI01-OUTAGE-KSDS
+           RECORD CONTAINS         71  CHARACTERS.
+
+       01 MI01-OUTAGE-RECORD.
+          05 OUTG-KEY.
+             10 OUTG-AREA-CODE      PIC X(06).
+             10 OUTG-START-DATE     PIC 9(08).
+             10 OUTG-START-TIME     PIC 9(04).
+          05 OUTG-END-DATE          PIC 9(08).
+          05 OUTG-END-TIME          PIC 9(04).
+          05 OUTG-DURATION-HRS      PIC 9(04).
+          05 OUTG-BILL-PERIOD       PIC 9(06).
+          05 OUTG-CAUSE             PIC X(30).
+          05 OUTG-STATUS            PIC X(01).
+             88 OUTG-OPEN                    VALUE 'O'.
+             88 OUTG-CLOSED                  VALUE 'C'.
+
        WORKING-STORAGE SECTION.
 
        01 WS-FILE-STATUS-CODES.
@@ -88,6 +233,51 @@
              88 BILL-IO-STATUS   VALUE '00'.
           05 WS-RPT-STATUS       PIC X(02).
              88 RPT-IO-STATUS    VALUE '00'.
+          05 WS-RATE-STATUS      PIC X(02).
+             88 RATE-IO-STATUS   VALUE '00'.
+             88 RATE-EOF         VALUE '10'.
+          05 WS-BAL-STATUS       PIC X(02).
+             88 BAL-IO-STATUS    VALUE '00'.
+             88 BAL-NOT-FOUND    VALUE '23'.
+          05 WS-CKPT-IN-STATUS   PIC X(02).
+             88 CKPT-IN-IO-STATUS VALUE '00'.
+             88 CKPT-IN-NOT-FOUND VALUE '35'.
+             88 CKPT-IN-EOF        VALUE '10'.
+          05 WS-CKPT-OUT-STATUS  PIC X(02).
+             88 CKPT-OUT-IO-STATUS VALUE '00'.
+          05 WS-CH-STATUS        PIC X(02).
+             88 CH-IO-STATUS      VALUE '00'.
+          05 WS-CYC-STATUS       PIC X(02).
+             88 CYC-IO-STATUS     VALUE '00'.
+             88 CYC-NOT-FOUND     VALUE '23'.
+          05 WS-OUTG-STATUS      PIC X(02).
+             88 OUTG-IO-STATUS    VALUE '00'.
+          05 WS-OUTAGE-AREA-EOF-FLAG PIC X(01) VALUE 'N'.
+             88 OUTAGE-AREA-EOF   VALUE 'Y'.
+          05 WS-OUTAGE-CREDIT-FLAG   PIC X(01) VALUE 'N'.
+             88 OUTAGE-CREDIT-FOUND VALUE 'Y'.
+
+      *    OPTIONAL RUNTIME PARAMETER: WHEN SUPPLIED ON THE COMMAND
+      *    LINE, THIS RUN IS RESTRICTED TO METERS DUE ON THIS ONE
+      *    READING CYCLE/ROUTE INSTEAD OF BILLING EVERY METER ON
+      *    FILE. A METER WITH NO ROW ON THE CYCLE KSDS IS ALWAYS
+      *    TREATED AS DUE, SO METERS NOT YET ASSIGNED TO A ROUTE
+      *    ARE NEVER SILENTLY SKIPPED.
+       01 WS-PARM-VARIABLES.
+          05 WS-PARM-CYCLE-CODE    PIC X(02) VALUE SPACES.
+          05 WS-SINGLE-CYCLE-FLAG  PIC X(1)  VALUE 'N'.
+             88 SINGLE-CYCLE-RUN   VALUE 'Y'.
+             88 ALL-CYCLES-RUN     VALUE 'N'.
+          05 WS-CYCLE-DUE-FLAG     PIC X(1)  VALUE 'Y'.
+             88 CYCLE-DUE          VALUE 'Y'.
+             88 CYCLE-NOT-DUE      VALUE 'N'.
+
+       01 WS-BILLING-FREQ-VARIABLES.
+          05 WS-FREQUENCY-DUE-FLAG PIC X(1)  VALUE 'Y'.
+             88 FREQUENCY-DUE      VALUE 'Y'.
+             88 FREQUENCY-NOT-DUE  VALUE 'N'.
+          05 WS-FREQ-QUOTIENT      PIC 9(02).
+          05 WS-FREQ-REMAINDER     PIC 9(02).
 
        01 WS-DATE-VARIABLES.
           05 WS-DATE               PIC 9(08).
@@ -97,21 +287,67 @@
              10 WS-MM              PIC 99.
              10 WS-DD              PIC 99.
           05 WS-REPORT-DATE        PIC X(10).
+          05 WS-BILL-PERIOD        PIC 9(06).
 
        01 WS-BILL-ID-GEN.
-          05 WS-BILL-SEQUENCE     PIC 9(04) VALUE 0000.
+          05 WS-BILL-SEQUENCE     PIC 9(07) VALUE 0000000.
           05 WS-TEMP-BILL-ID       PIC X(12).
-          05 WS-BILL-SUBSCRIPT     PIC 9(04) VALUE ZEROS.
-          05 WS-BILL-INDEX         PIC 9(04) VALUE ZEROS.
 
        01 WS-CALC-VARIABLES.
           05 WS-PREV-READ-NUM      PIC 9(06) VALUE 0.
           05 WS-CURR-READ-NUM      PIC 9(06) VALUE 0.
           05 WS-UNITS-CONSUMED     PIC 9(06) VALUE 0.
+          05 WS-METER-CEILING      PIC 9(06) VALUE 999999.
+          05 WS-ROLLOVER-THRESHOLD PIC 9(06) VALUE 900000.
+          05 WS-READING-FLAG       PIC 9 VALUE 1.
+             88 READING-VALID      VALUE 1.
+             88 READING-INVALID    VALUE 0.
+          05 WS-CURRENT-CHARGE     PIC 9(08)V99 VALUE 0.
+          05 WS-PRIOR-BALANCE      PIC 9(08)V99 VALUE 0.
+          05 WS-METER-RENT         PIC 9(05)V99 VALUE 30.00.
+          05 WS-TAX-PERCENT        PIC 9(02)V99 VALUE 5.00.
+          05 WS-TAX-AMOUNT         PIC 9(06)V99 VALUE 0.
           05 WS-BILL-AMOUNT        PIC 9(08)V99 VALUE 0.
-          05 WS-RATE               PIC 9(02)V99 VALUE 0.
-             88 LOW-RATE           VALUE 10.00.
-             88 HIGH-RATE          VALUE 15.00.
+          05 WS-MIN-CHARGE         PIC 9(06)V99 VALUE 100.00.
+          05 WS-RATE               PIC 9(03)V99 VALUE 0.
+          05 WS-RATE-FOUND-FLAG    PIC 9 VALUE 0.
+             88 RATE-FOUND         VALUE 1.
+             88 RATE-NOT-FOUND     VALUE 0.
+          05 WS-SENIOR-DISCOUNT-PCT  PIC 9(2)V99 VALUE 10.00.
+          05 WS-SUBSIDY-DISCOUNT-PCT PIC 9(2)V99 VALUE 15.00.
+
+      *    AN OUTAGE LOGGED AGAINST A CUSTOMER'S AREA IS TREATED AS
+      *    "EXTENDED" ONCE IT RUNS THIS MANY HOURS OR MORE -- ONLY
+      *    AN EXTENDED, ALREADY-ENDED OUTAGE IN THE CURRENT BILLING
+      *    PERIOD EARNS A PRO-RATED CREDIT. MATCHES OUTGRPT'S OWN
+      *    THRESHOLD SO THE REPORT AND THE BILL AGREE ON WHAT
+      *    COUNTS AS EXTENDED.
+          05 WS-EXTENDED-OUTAGE-HRS  PIC 9(4)    VALUE 0024.
+          05 WS-OUTAGE-CREDIT-PCT    PIC 9(2)V99 VALUE 20.00.
+
+       01 WS-CKPT-VARIABLES.
+          05 WS-CKPT-RESTART-FLAG  PIC 9 VALUE 0.
+             88 CKPT-RESTART-FOUND VALUE 1.
+             88 CKPT-NO-RESTART    VALUE 0.
+          05 WS-CKPT-LAST-ID       PIC X(12) VALUE SPACES.
+          05 WS-CKPT-SAVE-SEQ      PIC 9(07) VALUE 0.
+          05 WS-CKPT-SAVE-METERS   PIC 9(06) VALUE 0.
+          05 WS-CKPT-INTERVAL      PIC 9(04) VALUE 0050.
+          05 WS-CKPT-QUOTIENT      PIC 9(04) VALUE 0.
+          05 WS-CKPT-REMAINDER     PIC 9(04) VALUE 0.
+
+       01 WS-RATE-TABLE-STORAGE.
+          05 WS-RATE-TABLE.
+             10 WS-RATE-TAB-ENTRY OCCURS 500 TIMES
+                                 INDEXED BY WS-RATE-IDX.
+                15 WS-RT-EFF-DATE   PIC 9(08).
+                15 WS-RT-AREA-CODE  PIC X(06).
+                15 WS-RT-SLAB-LOW   PIC 9(06).
+                15 WS-RT-SLAB-HIGH  PIC 9(06).
+                15 WS-RT-PER-UNIT   PIC 9(03)V99.
+          05 WS-RATE-COUNT         PIC 9(04) VALUE ZEROS.
+          05 WS-RATE-MAX-ENTRIES   PIC 9(04) VALUE 500.
+          05 WS-RATE-BEST-DATE     PIC 9(08) VALUE ZEROS.
 
        01 WS-REPORT-VARIABLES.
           05 WS-PAGE-NUM           PIC 9(03) VALUE 1.
@@ -126,32 +362,21 @@
           05 WS-ERROR-CTR          PIC 9(04) VALUE ZEROS.
           05 WS-SKIP-CTR           PIC 9(04) VALUE ZEROS.
 
-       01 WS-BILL-TEMP-STORAGE.
-          05 WS-BILL-TEMP-TABLE.
-             10 WS-BILL-TEMP-RECORD OCCURS 1000 TIMES
-                                 INDEXED BY WS-BILL-IDX.
-                15 WS-T-BILL-ID          PIC X(12).
-                15 WS-T-BILL-CUST-ID     PIC X(12).
-                15 WS-T-BILL-MTR-ID      PIC X(14).
-                15 WS-T-BILL-FIRST-NAME  PIC X(10).
-                15 WS-T-BILL-LAST-NAME   PIC X(10).
-                15 WS-T-BILL-AREA-CODE   PIC X(6).
-                15 WS-T-BILL-ADDRESS     PIC X(29).
-                15 WS-T-BILL-UNITS       PIC 9(6).
-                15 WS-T-BILL-AMOUNT      PIC 9(8)V99.
-          05 WS-BILL-COUNT         PIC 9(04) VALUE ZEROS.
-          05 WS-MAX-BILLS          PIC 9(04) VALUE 1000.
+       01 WS-BILL-COUNTERS.
+          05 WS-BILL-COUNT         PIC 9(06) VALUE ZEROS.
 
        01 WS-REPORT-HEADER1.
           05 FILLER               PIC X(40) VALUE SPACES.
-          05 FILLER               PIC X(30) VALUE 'ELECTRICITY BILLING REPORT'.
+          05 FILLER               PIC X(30) VALUE
+             'ELECTRICITY BILLING REPORT'.
           05 FILLER               PIC X(53) VALUE SPACES.
           05 FILLER               PIC X(5)  VALUE 'PAGE'.
           05 WS-RPT-PAGE-NUM      PIC ZZ9.
 
        01 WS-REPORT-HEADER2.
           05 FILLER               PIC X(40) VALUE SPACES.
-          05 FILLER               PIC X(30) VALUE '----------------------------'.
+          05 FILLER               PIC X(30) VALUE
+             '----------------------------'.
 
        01 WS-REPORT-HEADER3.
           05 FILLER               PIC X(2)  VALUE SPACES.
@@ -167,8 +392,14 @@
           05 FILLER               PIC X(2)  VALUE SPACES.
           05 FILLER               PIC X(10) VALUE 'UNITS'.
           05 FILLER               PIC X(2)  VALUE SPACES.
-          05 FILLER               PIC X(12) VALUE 'AMOUNT(Rs)'.
-          05 FILLER               PIC X(51) VALUE SPACES.
+          05 FILLER               PIC X(12) VALUE 'ENERGY(Rs)'.
+          05 FILLER               PIC X(2)  VALUE SPACES.
+          05 FILLER               PIC X(9)  VALUE 'RENT(Rs)'.
+          05 FILLER               PIC X(2)  VALUE SPACES.
+          05 FILLER               PIC X(9)  VALUE 'TAX(Rs)'.
+          05 FILLER               PIC X(2)  VALUE SPACES.
+          05 FILLER               PIC X(12) VALUE 'TOTAL(Rs)'.
+          05 FILLER               PIC X(13) VALUE SPACES.
 
        01 WS-REPORT-DETAIL.
           05 FILLER               PIC X(2)  VALUE SPACES.
@@ -184,8 +415,14 @@
           05 FILLER               PIC X(2)  VALUE SPACES.
           05 WS-RPT-UNITS         PIC ZZZ,ZZ9.
           05 FILLER               PIC X(2)  VALUE SPACES.
+          05 WS-RPT-ENERGY-CHG    PIC Z,ZZZ,ZZ9.99.
+          05 FILLER               PIC X(2)  VALUE SPACES.
+          05 WS-RPT-METER-RENT    PIC ZZ,ZZ9.99.
+          05 FILLER               PIC X(2)  VALUE SPACES.
+          05 WS-RPT-TAX-AMOUNT    PIC ZZ,ZZ9.99.
+          05 FILLER               PIC X(2)  VALUE SPACES.
           05 WS-RPT-AMOUNT        PIC Z,ZZZ,ZZ9.99.
-          05 FILLER               PIC X(51) VALUE SPACES.
+          05 FILLER               PIC X(13) VALUE SPACES.
 
        01 WS-REPORT-TOTAL.
           05 FILLER               PIC X(2)  VALUE SPACES.
@@ -215,26 +452,137 @@
            DISPLAY '----------------------------------------'
 
            ACCEPT WS-DATE FROM DATE YYYYMMDD.
+           MOVE WS-DATE(1:2) TO WS-CC.
+           MOVE WS-DATE(3:2) TO WS-YY.
+           MOVE WS-DATE(5:2) TO WS-MM.
+           MOVE WS-DATE(7:2) TO WS-DD.
            MOVE WS-DD TO WS-REPORT-DATE(1:2)
            MOVE '/'   TO WS-REPORT-DATE(3:1)
            MOVE WS-MM TO WS-REPORT-DATE(4:2)
            MOVE '/'   TO WS-REPORT-DATE(6:1)
            MOVE WS-YY TO WS-REPORT-DATE(7:2).
 
+      *    CONSUMPTION-HISTORY PERIOD KEY IS THE RUN DATE'S YEAR AND
+      *    MONTH (YYYYMM) -- THE FIRST SIX DIGITS OF THE YYYYMMDD
+      *    ACCEPTED ABOVE.
+           MOVE WS-DATE(1:6) TO WS-BILL-PERIOD.
+
+           ACCEPT WS-PARM-CYCLE-CODE FROM COMMAND-LINE.
+           IF WS-PARM-CYCLE-CODE NOT = SPACES
+              SET SINGLE-CYCLE-RUN TO TRUE
+              DISPLAY '----------------------------------------'
+              DISPLAY 'RUNNING FOR SINGLE READING CYCLE: '
+                      WS-PARM-CYCLE-CODE
+              DISPLAY '----------------------------------------'
+           ELSE
+              SET ALL-CYCLES-RUN TO TRUE
+           END-IF.
+
+           PERFORM 1100-LOAD-RATE-TABLE.
+           PERFORM 1200-CHECK-RESTART.
+
+       1100-LOAD-RATE-TABLE SECTION.
+
+           OPEN INPUT MI01-RATE-MASTER.
+           IF NOT RATE-IO-STATUS
+              DISPLAY '----------------------------------------'
+              DISPLAY 'ERROR OPENING RATE MASTER FILE           '
+              DISPLAY 'FILE  STATUS ', ' ',    WS-RATE-STATUS
+              DISPLAY '----------------------------------------'
+              STOP RUN
+           END-IF.
+
+           PERFORM 1110-READ-RATE-MASTER UNTIL RATE-EOF.
+
+           CLOSE MI01-RATE-MASTER.
+
+           DISPLAY '----------------------------------------'
+           DISPLAY 'RATE TABLE ENTRIES LOADED ', WS-RATE-COUNT
+           DISPLAY '----------------------------------------'.
+
+       1110-READ-RATE-MASTER SECTION.
+
+           READ MI01-RATE-MASTER
+                AT END  SET RATE-EOF TO TRUE
+
+                NOT AT END
+                   IF WS-RATE-COUNT >= WS-RATE-MAX-ENTRIES
+                      DISPLAY 'ERROR: RATE TABLE STORAGE FULL'
+                   ELSE
+                      ADD 1 TO WS-RATE-COUNT
+                      SET WS-RATE-IDX TO WS-RATE-COUNT
+                      MOVE RATE-EFF-DATE
+                          TO WS-RT-EFF-DATE(WS-RATE-IDX)
+                      MOVE RATE-AREA-CODE
+                          TO WS-RT-AREA-CODE(WS-RATE-IDX)
+                      MOVE RATE-SLAB-LOW
+                          TO WS-RT-SLAB-LOW(WS-RATE-IDX)
+                      MOVE RATE-SLAB-HIGH
+                          TO WS-RT-SLAB-HIGH(WS-RATE-IDX)
+                      MOVE RATE-PER-UNIT
+                          TO WS-RT-PER-UNIT(WS-RATE-IDX)
+                   END-IF
+           END-READ.
+
+      *    Restart support: if a checkpoint file was carried forward
+      *    from a run that abended mid-billing, pick up the last
+      *    customer ID it reached and the bill sequence number in use
+      *    at that point, so 2100-OPEN-FILES can reposition the meter
+      *    KSDS past already-billed customers instead of starting
+      *    over from the top.
+       1200-CHECK-RESTART SECTION.
+
+           SET CKPT-NO-RESTART TO TRUE.
+
+           OPEN INPUT CKPT-IN-FILE.
+           IF CKPT-IN-NOT-FOUND
+              DISPLAY '----------------------------------------'
+              DISPLAY 'NO PRIOR CHECKPOINT FOUND - FRESH RUN    '
+              DISPLAY '----------------------------------------'
+           ELSE
+              IF NOT CKPT-IN-IO-STATUS
+                 DISPLAY '----------------------------------------'
+                 DISPLAY 'ERROR OPENING CHECKPOINT INPUT FILE     '
+                 DISPLAY 'FILE  STATUS ', ' ', WS-CKPT-IN-STATUS
+                 DISPLAY '----------------------------------------'
+                 STOP RUN
+              END-IF
+
+              PERFORM 1210-READ-CKPT-IN UNTIL CKPT-IN-EOF
+
+              CLOSE CKPT-IN-FILE
+
+              IF WS-CKPT-LAST-ID NOT = SPACES
+                 SET CKPT-RESTART-FOUND TO TRUE
+                 MOVE WS-CKPT-SAVE-SEQ TO WS-BILL-SEQUENCE
+                 DISPLAY '----------------------------------------'
+                 DISPLAY 'RESTARTING AFTER CUST ID: ' WS-CKPT-LAST-ID
+                 DISPLAY 'BILL SEQUENCE RESUMED AT : '
+                         WS-CKPT-SAVE-SEQ
+                 DISPLAY '----------------------------------------'
+              END-IF
+           END-IF.
+
+       1210-READ-CKPT-IN SECTION.
+
+           READ CKPT-IN-FILE
+                AT END  SET CKPT-IN-EOF TO TRUE
+
+                NOT AT END
+                   MOVE CKPT-IN-LAST-CUST-ID TO WS-CKPT-LAST-ID
+                   MOVE CKPT-IN-BILL-SEQ     TO WS-CKPT-SAVE-SEQ
+                   MOVE CKPT-IN-METERS-DONE  TO WS-CKPT-SAVE-METERS
+           END-READ.
+
        2000-PROCESS     SECTION.
 
-           PERFORM 2100-OPEN-FILES-PHASE1.
+           PERFORM 2100-OPEN-FILES.
            PERFORM 2200-PROCESS-METER-RECORDS.
-           PERFORM 2300-CLOSE-FILES-PHASE1.
-           
-           PERFORM 2400-OPEN-FILES-PHASE2.
-           PERFORM 2500-WRITE-BILL-RECORDS.
-           PERFORM 2600-CLOSE-FILES-PHASE2.
-           
            PERFORM 2800-WRITE-REPORT-TOTALS
            PERFORM 2760-WRITE-FOOTER.
+           PERFORM 2900-CLOSE-FILES.
 
-       2100-OPEN-FILES-PHASE1  SECTION.
+       2100-OPEN-FILES  SECTION.
 
            OPEN INPUT MI01-METER-KSDS.
            IF NOT MTR-IO-STATUS
@@ -254,6 +602,33 @@
               STOP RUN
            END-IF.
 
+      *    ON A CHECKPOINT RESTART THE BILL MASTER ALREADY HOLDS
+      *    EVERY BILL WRITTEN BY THE FAILED PRIOR RUN -- OPEN OUTPUT
+      *    WOULD REINITIALIZE THE CLUSTER AND WIPE THOSE OUT BEFORE
+      *    RE-BILLING FROM THE CHECKPOINT POSITION, SO A RESTART
+      *    OPENS I-O AND KEEPS WHAT IS ALREADY THERE.
+           IF CKPT-RESTART-FOUND
+              OPEN I-O MO01-BILL-KSDS
+           ELSE
+              OPEN OUTPUT MO01-BILL-KSDS
+           END-IF.
+           IF NOT BILL-IO-STATUS
+              DISPLAY '----------------------------------------'
+              DISPLAY 'ERROR OPENING BILL MASTER KSDS          '
+              DISPLAY 'FILE  STATUS ', ' ',    WS-BILL-STATUS
+              DISPLAY '----------------------------------------'
+              STOP RUN
+           END-IF.
+
+           OPEN INPUT MI01-BAL-FWD-KSDS.
+           IF NOT BAL-IO-STATUS
+              DISPLAY '----------------------------------------'
+              DISPLAY 'ERROR OPENING BALANCE FORWARD KSDS      '
+              DISPLAY 'FILE  STATUS ', ' ',    WS-BAL-STATUS
+              DISPLAY '----------------------------------------'
+              STOP RUN
+           END-IF.
+
            OPEN OUTPUT TO01-BILL-RPT.
            IF NOT RPT-IO-STATUS
               DISPLAY '----------------------------------------'
@@ -263,12 +638,68 @@
               STOP RUN
            END-IF.
 
+           OPEN OUTPUT CKPT-OUT-FILE.
+           IF NOT CKPT-OUT-IO-STATUS
+              DISPLAY '----------------------------------------'
+              DISPLAY 'ERROR OPENING CHECKPOINT OUTPUT FILE    '
+              DISPLAY 'FILE  STATUS ', ' ',    WS-CKPT-OUT-STATUS
+              DISPLAY '----------------------------------------'
+              STOP RUN
+           END-IF.
+
+      *    SAME RESTART-SAFETY REASONING AS MO01-BILL-KSDS ABOVE --
+      *    DO NOT REINITIALIZE THE CONSUMPTION HISTORY CLUSTER ON A
+      *    CHECKPOINT RESTART.
+           IF CKPT-RESTART-FOUND
+              OPEN I-O MO01-CONS-HIST-KSDS
+           ELSE
+              OPEN OUTPUT MO01-CONS-HIST-KSDS
+           END-IF.
+           IF NOT CH-IO-STATUS
+              DISPLAY '----------------------------------------'
+              DISPLAY 'ERROR OPENING CONSUMPTION HISTORY KSDS   '
+              DISPLAY 'FILE  STATUS ', ' ',    WS-CH-STATUS
+              DISPLAY '----------------------------------------'
+              STOP RUN
+           END-IF.
+
+           OPEN INPUT MI01-CYCLE-KSDS.
+           IF NOT CYC-IO-STATUS
+              DISPLAY '----------------------------------------'
+              DISPLAY 'ERROR OPENING READING CYCLE KSDS         '
+              DISPLAY 'FILE  STATUS ', ' ',    WS-CYC-STATUS
+              DISPLAY '----------------------------------------'
+              STOP RUN
+           END-IF.
+
+           OPEN INPUT MI01-OUTAGE-KSDS.
+           IF NOT OUTG-IO-STATUS
+              DISPLAY '----------------------------------------'
+              DISPLAY 'ERROR OPENING OUTAGE LOG KSDS            '
+              DISPLAY 'FILE  STATUS ', ' ',    WS-OUTG-STATUS
+              DISPLAY '----------------------------------------'
+              STOP RUN
+           END-IF.
+
+           IF CKPT-RESTART-FOUND
+              MOVE WS-CKPT-LAST-ID TO MTR-CUST-ID
+              START MI01-METER-KSDS KEY IS GREATER THAN MTR-CUST-ID
+                  INVALID KEY
+                     DISPLAY '-------------------------------------'
+                     DISPLAY 'RESTART KEY NOT FOUND - REPROCESSING '
+                     DISPLAY 'METER KSDS FROM THE TOP               '
+                     DISPLAY '-------------------------------------'
+              END-START
+              MOVE WS-CKPT-SAVE-METERS TO WS-READ-CTR
+           END-IF.
+
            PERFORM 2750-WRITE-PAGE-HEADERS
 
            DISPLAY '----------------------------------------'
-           DISPLAY 'METER KSDS    OPENED (PHASE 1) ............'
-           DISPLAY 'CUSTOMER KSDS OPENED (PHASE 1) ............'
-           DISPLAY 'BILL RPT      OPENED (PHASE 1) ............'
+           DISPLAY 'METER KSDS    OPENED ......................'
+           DISPLAY 'CUSTOMER KSDS OPENED ......................'
+           DISPLAY 'BILL KSDS     OPENED ......................'
+           DISPLAY 'BILL RPT      OPENED ......................'
            DISPLAY '----------------------------------------'.
 
        2200-PROCESS-METER-RECORDS  SECTION.
@@ -284,10 +715,54 @@
                 DISPLAY '----------------------------------------'
 
                 NOT AT END  ADD 1  TO WS-READ-CTR
-                            PERFORM 2220-READ-CUSTOMER
+                            PERFORM 2212-CHECK-CYCLE-DUE
+                            IF CYCLE-DUE
+                               PERFORM 2220-READ-CUSTOMER
+                            ELSE
+                               ADD 1 TO WS-SKIP-CTR
+                            END-IF
+                            PERFORM 2215-WRITE-CHECKPOINT
 
            END-READ.
 
+       2212-CHECK-CYCLE-DUE SECTION.
+
+      *    WHEN A CYCLE CODE WAS SUPPLIED ON THE COMMAND LINE, SKIP
+      *    ANY METER WHOSE ROUTE ASSIGNMENT DOES NOT MATCH IT. A
+      *    METER WITH NO ROW ON THE CYCLE KSDS HAS NEVER BEEN
+      *    ASSIGNED A ROUTE YET AND IS ALWAYS TREATED AS DUE.
+
+           SET CYCLE-DUE TO TRUE.
+
+           IF SINGLE-CYCLE-RUN
+              MOVE MTR-ID TO CYC-METER-ID
+              READ MI01-CYCLE-KSDS
+                  INVALID KEY
+                      CONTINUE
+                  NOT INVALID KEY
+                      IF CYC-CYCLE-CODE NOT = WS-PARM-CYCLE-CODE
+                         SET CYCLE-NOT-DUE TO TRUE
+                      END-IF
+              END-READ
+           END-IF.
+
+       2215-WRITE-CHECKPOINT SECTION.
+
+      *    Every WS-CKPT-INTERVAL meters, drop the current position
+      *    to CKPT-OUT-FILE so a restart after an abend can resume
+      *    here instead of rebilling every customer from the top.
+
+           DIVIDE WS-READ-CTR BY WS-CKPT-INTERVAL
+               GIVING WS-CKPT-QUOTIENT
+               REMAINDER WS-CKPT-REMAINDER.
+
+           IF WS-CKPT-REMAINDER = 0
+              MOVE MTR-CUST-ID      TO CKPT-OUT-LAST-CUST-ID
+              MOVE WS-BILL-SEQUENCE TO CKPT-OUT-BILL-SEQ
+              MOVE WS-READ-CTR      TO CKPT-OUT-METERS-DONE
+              WRITE CKPT-OUT-RECORD
+           END-IF.
+
        2220-READ-CUSTOMER SECTION.
 
            MOVE MTR-CUST-ID TO CUST-KEY.
@@ -297,129 +772,263 @@
                    DISPLAY 'CUSTOMER NOT FOUND: ' CUST-KEY
                    ADD 1 TO WS-ERROR-CTR
                 NOT INVALID KEY
-                   PERFORM 2230-CALCULATE-BILL
+                   PERFORM 2225-CHECK-FREQUENCY-DUE
+                   IF FREQUENCY-DUE
+                      PERFORM 2230-CALCULATE-BILL
+                   ELSE
+                      ADD 1 TO WS-SKIP-CTR
+                   END-IF
            END-READ.
 
+       2225-CHECK-FREQUENCY-DUE SECTION.
+
+      *    MONTHLY CUSTOMERS ARE DUE EVERY RUN. BIMONTHLY/QUARTERLY
+      *    ACCOUNTS -- MOSTLY RURAL CONNECTIONS BILLED BY AGREEMENT --
+      *    ARE ONLY DUE ON EVERY OTHER MONTH OR EVERY THIRD MONTH,
+      *    RESPECTIVELY, SO THEY AREN'T GIVEN A FRESH BILL EVERY TIME
+      *    THIS PROGRAM RUNS. THIS IS A SEPARATE, ORTHOGONAL GATE
+      *    FROM THE READING-CYCLE/ROUTE CHECK ABOVE -- ONE CONTROLS
+      *    WHICH DAY A METER IS WALKED, THE OTHER CONTROLS HOW OFTEN
+      *    THE CUSTOMER BEHIND IT IS ACTUALLY BILLED.
+
+           SET FREQUENCY-DUE TO TRUE.
+
+           IF CUST-FREQ-BIMONTHLY
+              DIVIDE WS-MM BY 2 GIVING WS-FREQ-QUOTIENT
+                     REMAINDER WS-FREQ-REMAINDER
+              IF WS-FREQ-REMAINDER = 0
+                 SET FREQUENCY-NOT-DUE TO TRUE
+              END-IF
+           END-IF.
+
+           IF CUST-FREQ-QUARTERLY
+              DIVIDE WS-MM BY 3 GIVING WS-FREQ-QUOTIENT
+                     REMAINDER WS-FREQ-REMAINDER
+              IF WS-FREQ-REMAINDER NOT = 0
+                 SET FREQUENCY-NOT-DUE TO TRUE
+              END-IF
+           END-IF.
+
+           IF FREQUENCY-NOT-DUE
+              DISPLAY 'CUSTOMER NOT DUE THIS CYCLE: ' CUST-KEY
+                      ' FREQ: ' CUST-BILLING-FREQ
+           END-IF.
+
        2230-CALCULATE-BILL SECTION.
 
            COMPUTE WS-PREV-READ-NUM = MTR-PREV-READ
            COMPUTE WS-CURR-READ-NUM = MTR-CURR-READ
+           SET READING-VALID        TO TRUE.
 
            IF WS-CURR-READ-NUM < WS-PREV-READ-NUM
-              DISPLAY 'ERROR: CURR < PREV FOR CUST ' CUST-KEY
-              ADD 1 TO WS-ERROR-CTR
+              IF WS-PREV-READ-NUM >= WS-ROLLOVER-THRESHOLD
+      *          Mechanical dial rolled over past its 999999 ceiling
+      *          -- wrap the consumption instead of discarding it.
+                 COMPUTE WS-UNITS-CONSUMED =
+                         (WS-METER-CEILING - WS-PREV-READ-NUM)
+                         + WS-CURR-READ-NUM + 1
+                 DISPLAY 'METER ROLLOVER DETECTED FOR CUST ' CUST-KEY
+                         ' WRAPPED UNITS: ' WS-UNITS-CONSUMED
+              ELSE
+                 DISPLAY 'ERROR: CURR < PREV FOR CUST ' CUST-KEY
+                 ADD 1 TO WS-ERROR-CTR
+                 SET READING-INVALID TO TRUE
+              END-IF
            ELSE
-              COMPUTE WS-UNITS-CONSUMED = 
+              COMPUTE WS-UNITS-CONSUMED =
                       WS-CURR-READ-NUM - WS-PREV-READ-NUM
+           END-IF.
 
-              IF WS-UNITS-CONSUMED < 100
-                 MOVE 10.00 TO WS-RATE
-              ELSE
-                 MOVE 15.00 TO WS-RATE
-              END-IF
+           IF READING-VALID
+              PERFORM 2235-LOOKUP-RATE
 
-              COMPUTE WS-BILL-AMOUNT = 
+              COMPUTE WS-CURRENT-CHARGE =
                       WS-UNITS-CONSUMED * WS-RATE
 
+      *       Always apply a minimum service/base charge even when
+      *       consumption comes back zero (vacant property, meter
+      *       not read, etc.) so a customer is never billed nothing.
+              IF WS-CURRENT-CHARGE < WS-MIN-CHARGE
+                 MOVE WS-MIN-CHARGE TO WS-CURRENT-CHARGE
+              END-IF
+
+              PERFORM 2236-LOOKUP-PRIOR-BALANCE
+
+              COMPUTE WS-TAX-AMOUNT ROUNDED =
+                      WS-CURRENT-CHARGE * WS-TAX-PERCENT / 100
+
+      *       Discount and outage-credit percentages are taken off
+      *       this period's own charges only -- WS-PRIOR-BALANCE is
+      *       added back in untouched afterward, so a balance carried
+      *       forward from an earlier, undiscounted/uncredited bill
+      *       does not get re-discounted or re-credited every month
+      *       it remains unpaid.
+              COMPUTE WS-BILL-AMOUNT =
+                      WS-CURRENT-CHARGE + WS-METER-RENT
+                      + WS-TAX-AMOUNT
+
+              PERFORM 2237-APPLY-DISCOUNT
+              PERFORM 2238-APPLY-OUTAGE-CREDIT
+
+              ADD WS-PRIOR-BALANCE TO WS-BILL-AMOUNT
+
               PERFORM 2240-GENERATE-BILL-ID
               PERFORM 2250-STORE-BILL-TEMP
            END-IF.
 
-       2240-GENERATE-BILL-ID SECTION.
+       2237-APPLY-DISCOUNT SECTION.
 
-           ADD 1 TO WS-BILL-SEQUENCE.
-           
-      *    Generate fully populated 12-character bill ID with leading zeros
-           MOVE SPACES TO WS-TEMP-BILL-ID
-           STRING "BILL-" DELIMITED BY SIZE
-                  WS-BILL-SEQUENCE DELIMITED BY SIZE
-                  INTO WS-TEMP-BILL-ID
-           MOVE WS-TEMP-BILL-ID TO BILL-ID
-           
-           DISPLAY 'GENERATED BILL ID: ' WS-TEMP-BILL-ID.
+      *    Senior-citizen and subsidy customers are flagged on the
+      *    customer master via CUST-DISCOUNT-CAT; the matching slab
+      *    percentage comes off the already-computed WS-BILL-AMOUNT
+      *    the same way WS-TAX-AMOUNT is taken off WS-CURRENT-CHARGE.
 
-       2250-STORE-BILL-TEMP SECTION.
+           IF DISCOUNT-CAT-SENIOR
+              COMPUTE WS-BILL-AMOUNT ROUNDED =
+                      WS-BILL-AMOUNT -
+                      (WS-BILL-AMOUNT * WS-SENIOR-DISCOUNT-PCT / 100)
+           END-IF.
 
-           IF WS-BILL-COUNT >= WS-MAX-BILLS
-              DISPLAY 'ERROR: BILL STORAGE FULL - MAX ' WS-MAX-BILLS
-              ADD 1 TO WS-ERROR-CTR
-           ELSE
-              COMPUTE WS-BILL-COUNT = WS-BILL-COUNT + 1
-              MOVE WS-BILL-COUNT TO WS-BILL-SUBSCRIPT
-              SET WS-BILL-IDX TO WS-BILL-SUBSCRIPT
-              
-              MOVE WS-TEMP-BILL-ID 
-                  TO WS-T-BILL-ID(WS-BILL-IDX)
-              MOVE MTR-CUST-ID 
-                  TO WS-T-BILL-CUST-ID(WS-BILL-IDX)
-              MOVE MTR-ID 
-                  TO WS-T-BILL-MTR-ID(WS-BILL-IDX)
-              MOVE CUST-FIRST-NAME 
-                  TO WS-T-BILL-FIRST-NAME(WS-BILL-IDX)
-              MOVE CUST-LAST-NAME 
-                  TO WS-T-BILL-LAST-NAME(WS-BILL-IDX)
-              MOVE CUST-AREA-CODE 
-                  TO WS-T-BILL-AREA-CODE(WS-BILL-IDX)
-              MOVE CUST-ADDRESS 
-                  TO WS-T-BILL-ADDRESS(WS-BILL-IDX)
-              MOVE WS-UNITS-CONSUMED 
-                  TO WS-T-BILL-UNITS(WS-BILL-IDX)
-              MOVE WS-BILL-AMOUNT 
-                  TO WS-T-BILL-AMOUNT(WS-BILL-IDX)
-              
-              ADD WS-BILL-AMOUNT TO WS-TOTAL-AMOUNT
-              
-              PERFORM 2700-WRITE-REPORT-LINE
+           IF DISCOUNT-CAT-SUBSIDY
+              COMPUTE WS-BILL-AMOUNT ROUNDED =
+                      WS-BILL-AMOUNT -
+                      (WS-BILL-AMOUNT * WS-SUBSIDY-DISCOUNT-PCT / 100)
            END-IF.
 
-       2300-CLOSE-FILES-PHASE1  SECTION.
+      *    IF THE CUSTOMER'S AREA HAD AN EXTENDED, ALREADY-ENDED
+      *    OUTAGE DURING THIS BILLING PERIOD, TAKE A PRO-RATED
+      *    CREDIT OFF THE ALREADY-COMPUTED WS-BILL-AMOUNT THE SAME
+      *    WAY 2237-APPLY-DISCOUNT JUST DID.
+       2238-APPLY-OUTAGE-CREDIT SECTION.
 
-           CLOSE MI01-METER-KSDS,
-                 MI01-CUSTOMER-KSDS.
+           MOVE 'N' TO WS-OUTAGE-CREDIT-FLAG.
 
-           DISPLAY '----------------------------------------'
-           DISPLAY 'METER KSDS    CLOSED (PHASE 1) ............'
-           DISPLAY 'CUSTOMER KSDS CLOSED (PHASE 1) ............'
-           DISPLAY '----------------------------------------'.
+           MOVE CUST-AREA-CODE TO OUTG-AREA-CODE.
+           MOVE ZEROS          TO OUTG-START-DATE.
+           MOVE ZEROS          TO OUTG-START-TIME.
 
-       2400-OPEN-FILES-PHASE2  SECTION.
+           START MI01-OUTAGE-KSDS KEY IS NOT LESS THAN OUTG-KEY
+                INVALID KEY
+                   SET OUTAGE-AREA-EOF TO TRUE
+                NOT INVALID KEY
+                   MOVE 'N' TO WS-OUTAGE-AREA-EOF-FLAG
+           END-START.
 
-           OPEN OUTPUT MO01-BILL-KSDS.
-           IF NOT BILL-IO-STATUS
-              DISPLAY '----------------------------------------'
-              DISPLAY 'ERROR OPENING BILL MASTER KSDS (PHASE 2) '
-              DISPLAY 'FILE  STATUS ', ' ',    WS-BILL-STATUS
-              DISPLAY '----------------------------------------'
-              STOP RUN
+           PERFORM 2239-SCAN-OUTAGE-FOR-CREDIT
+                   UNTIL OUTAGE-AREA-EOF OR OUTAGE-CREDIT-FOUND.
+
+           IF OUTAGE-CREDIT-FOUND
+              COMPUTE WS-BILL-AMOUNT ROUNDED =
+                      WS-BILL-AMOUNT -
+                      (WS-BILL-AMOUNT * WS-OUTAGE-CREDIT-PCT / 100)
+              DISPLAY 'OUTAGE CREDIT APPLIED FOR AREA: ' CUST-AREA-CODE
            END-IF.
 
-           DISPLAY '----------------------------------------'
-           DISPLAY 'BILL KSDS     OPENED (PHASE 2) ............'
-           DISPLAY '----------------------------------------'.
+      *    WALKS EVERY OUTAGE LOGGED FOR THE CUSTOMER'S AREA, IN
+      *    OUTG-KEY ORDER, LOOKING FOR ONE THAT QUALIFIES FOR A
+      *    CREDIT -- STOPS AS SOON AS ONE IS FOUND OR THE AREA'S
+      *    OUTAGES ARE EXHAUSTED.
+       2239-SCAN-OUTAGE-FOR-CREDIT SECTION.
+
+           READ MI01-OUTAGE-KSDS NEXT
+                AT END  SET OUTAGE-AREA-EOF TO TRUE
+                NOT AT END
+                   IF OUTG-AREA-CODE NOT = CUST-AREA-CODE
+                      SET OUTAGE-AREA-EOF TO TRUE
+                   ELSE
+                      IF OUTG-CLOSED
+                         AND OUTG-BILL-PERIOD = WS-BILL-PERIOD
+                         AND OUTG-DURATION-HRS >=
+                             WS-EXTENDED-OUTAGE-HRS
+                         SET OUTAGE-CREDIT-FOUND TO TRUE
+                      END-IF
+                   END-IF
+           END-READ.
 
-       2500-WRITE-BILL-RECORDS SECTION.
+       2236-LOOKUP-PRIOR-BALANCE SECTION.
 
-           DISPLAY '----------------------------------------'
-           DISPLAY 'WRITING ' WS-BILL-COUNT ' BILL RECORDS TO KSDS'
-           DISPLAY '----------------------------------------'
+      *    Pick up any amount BILLPAYDB2 left outstanding ('D' or
+      *    'PP' status) on the customer's prior bill so this bill
+      *    shows total amount owed, not just the current period.
+
+           MOVE ZEROS        TO WS-PRIOR-BALANCE.
+           MOVE MTR-CUST-ID  TO BAL-CUST-ID.
+
+           READ MI01-BAL-FWD-KSDS
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE BAL-AMOUNT TO WS-PRIOR-BALANCE
+           END-READ.
 
-           PERFORM VARYING WS-BILL-INDEX FROM 1 BY 1
-                     UNTIL WS-BILL-INDEX > WS-BILL-COUNT
-              SET WS-BILL-IDX TO WS-BILL-INDEX
-              PERFORM 2510-WRITE-SINGLE-BILL
+       2235-LOOKUP-RATE SECTION.
+
+      *    Find the slab/rate in effect for this customer's area as
+      *    of the bill date, using the most recent RATE-EFF-DATE
+      *    that is not later than today and whose slab range covers
+      *    the units consumed. An area-specific entry takes
+      *    precedence over a blank-area (all-areas) entry.
+
+           SET RATE-NOT-FOUND     TO TRUE.
+           MOVE ZEROS             TO WS-RATE-BEST-DATE.
+           MOVE 0                 TO WS-RATE.
+
+           PERFORM VARYING WS-RATE-IDX FROM 1 BY 1
+                     UNTIL WS-RATE-IDX > WS-RATE-COUNT
+              IF WS-RT-EFF-DATE(WS-RATE-IDX) <= WS-DATE
+                 AND (WS-RT-AREA-CODE(WS-RATE-IDX) = CUST-AREA-CODE
+                      OR WS-RT-AREA-CODE(WS-RATE-IDX) = SPACES)
+                 AND WS-UNITS-CONSUMED >=
+                      WS-RT-SLAB-LOW(WS-RATE-IDX)
+                 AND WS-UNITS-CONSUMED <=
+                      WS-RT-SLAB-HIGH(WS-RATE-IDX)
+                 AND WS-RT-EFF-DATE(WS-RATE-IDX) >= WS-RATE-BEST-DATE
+                 MOVE WS-RT-EFF-DATE(WS-RATE-IDX)
+                     TO WS-RATE-BEST-DATE
+                 MOVE WS-RT-PER-UNIT(WS-RATE-IDX) TO WS-RATE
+                 SET RATE-FOUND TO TRUE
+              END-IF
            END-PERFORM.
 
-       2510-WRITE-SINGLE-BILL SECTION.
+           IF RATE-NOT-FOUND
+              DISPLAY 'NO RATE SLAB FOUND FOR CUST ' CUST-KEY
+                      ' UNITS ' WS-UNITS-CONSUMED
+              DISPLAY 'DEFAULTING TO LAST RESORT RATE'
+              MOVE 15.00 TO WS-RATE
+           END-IF.
 
-           MOVE WS-T-BILL-ID(WS-BILL-IDX) TO BILL-ID.
-           MOVE WS-T-BILL-CUST-ID(WS-BILL-IDX) TO BILL-CUST-ID.
-           MOVE WS-T-BILL-MTR-ID(WS-BILL-IDX) TO BILL-MTR-ID.
-           MOVE WS-T-BILL-FIRST-NAME(WS-BILL-IDX) TO BILL-FIRST-NAME.
-           MOVE WS-T-BILL-LAST-NAME(WS-BILL-IDX) TO BILL-LAST-NAME.
-           MOVE WS-T-BILL-AREA-CODE(WS-BILL-IDX) TO BILL-AREA-CODE.
-           MOVE WS-T-BILL-ADDRESS(WS-BILL-IDX) TO BILL-ADDRESS.
-           MOVE WS-T-BILL-UNITS(WS-BILL-IDX) TO BILL-UNITS.
-           MOVE WS-T-BILL-AMOUNT(WS-BILL-IDX) TO BILL-AMOUNT.
+       2240-GENERATE-BILL-ID SECTION.
+
+           ADD 1 TO WS-BILL-SEQUENCE.
+           
+      *    Generate 12-character bill ID
+           MOVE SPACES TO WS-TEMP-BILL-ID
+           STRING "BILL-" DELIMITED BY SIZE
+                  WS-BILL-SEQUENCE DELIMITED BY SIZE
+                  INTO WS-TEMP-BILL-ID
+           MOVE WS-TEMP-BILL-ID TO BILL-ID
+           
+           DISPLAY 'GENERATED BILL ID: ' WS-TEMP-BILL-ID.
+
+       2250-STORE-BILL-TEMP SECTION.
+
+      *    Bills are written straight to the KSDS and to the report
+      *    as they are calculated -- there is no in-memory staging
+      *    table, so a billing run is not capped at any fixed number
+      *    of customers.
+
+           MOVE WS-TEMP-BILL-ID   TO BILL-ID.
+           MOVE MTR-CUST-ID       TO BILL-CUST-ID.
+           MOVE MTR-ID            TO BILL-MTR-ID.
+           MOVE CUST-FIRST-NAME   TO BILL-FIRST-NAME.
+           MOVE CUST-LAST-NAME    TO BILL-LAST-NAME.
+           MOVE CUST-AREA-CODE    TO BILL-AREA-CODE.
+           MOVE CUST-ADDRESS      TO BILL-ADDRESS.
+           MOVE WS-UNITS-CONSUMED TO BILL-UNITS.
+           MOVE WS-CURRENT-CHARGE TO BILL-ENERGY-CHG.
+           MOVE WS-METER-RENT     TO BILL-METER-RENT.
+           MOVE WS-TAX-AMOUNT     TO BILL-TAX-AMOUNT.
+           MOVE WS-BILL-AMOUNT    TO BILL-AMOUNT.
 
            WRITE MO01-BILL-RECORD
                INVALID KEY
@@ -431,16 +1040,49 @@
                       ADD 1 TO WS-ERROR-CTR
                    END-IF
                NOT INVALID KEY
+                   ADD 1 TO WS-BILL-COUNT
                    ADD 1 TO WS-WRITE-CTR
                    ADD 1 TO WS-TOTAL-BILLS
+                   ADD WS-BILL-AMOUNT TO WS-TOTAL-AMOUNT
+                   PERFORM 2700-WRITE-REPORT-LINE
+                   PERFORM 2255-STORE-CONS-HISTORY
+           END-WRITE.
+
+       2255-STORE-CONS-HISTORY SECTION.
+
+      *    One consumption-history row per customer per billing
+      *    period, keyed the same way the bill itself just was --
+      *    this is what lets a future program build a 12-month
+      *    usage trend instead of only ever seeing the current
+      *    prev/curr reading pair on the meter master.
+           MOVE MTR-CUST-ID       TO CH-CUST-ID.
+           MOVE WS-BILL-PERIOD    TO CH-BILL-PERIOD.
+           MOVE WS-UNITS-CONSUMED TO CH-UNITS-CONSUMED.
+           MOVE WS-BILL-AMOUNT    TO CH-BILL-AMOUNT.
+
+           WRITE MO01-CONS-HIST-RECORD
+               INVALID KEY
+                   DISPLAY 'CONSUMPTION HISTORY ALREADY ON FILE: '
+                           CH-KEY
+                   ADD 1 TO WS-ERROR-CTR
            END-WRITE.
 
-       2600-CLOSE-FILES-PHASE2  SECTION.
+       2900-CLOSE-FILES  SECTION.
 
-           CLOSE MO01-BILL-KSDS.
+           CLOSE MI01-METER-KSDS,
+                 MI01-CUSTOMER-KSDS,
+                 MO01-BILL-KSDS,
+                 MI01-BAL-FWD-KSDS,
+                 CKPT-OUT-FILE,
+                 MO01-CONS-HIST-KSDS,
+                 MI01-CYCLE-KSDS,
+                 MI01-OUTAGE-KSDS.
 
            DISPLAY '----------------------------------------'
-           DISPLAY 'BILL KSDS     CLOSED (PHASE 2) ............'
+           DISPLAY 'METER KSDS    CLOSED ......................'
+           DISPLAY 'CUSTOMER KSDS CLOSED ......................'
+           DISPLAY 'BILL KSDS     CLOSED ......................'
+           DISPLAY 'CONS HIST KSDS CLOSED .....................'
            DISPLAY '----------------------------------------'.
 
        2700-WRITE-REPORT-LINE SECTION.
@@ -450,13 +1092,16 @@
                PERFORM 2750-WRITE-PAGE-HEADERS
            END-IF
 
-           MOVE WS-T-BILL-ID(WS-BILL-IDX) TO WS-RPT-BILL-ID.
-           MOVE WS-T-BILL-CUST-ID(WS-BILL-IDX) TO WS-RPT-CUST-ID.
-           MOVE WS-T-BILL-FIRST-NAME(WS-BILL-IDX) TO WS-RPT-FIRST-NAME.
-           MOVE WS-T-BILL-LAST-NAME(WS-BILL-IDX) TO WS-RPT-LAST-NAME.
-           MOVE WS-T-BILL-AREA-CODE(WS-BILL-IDX) TO WS-RPT-AREA.
-           MOVE WS-T-BILL-UNITS(WS-BILL-IDX) TO WS-RPT-UNITS.
-           MOVE WS-T-BILL-AMOUNT(WS-BILL-IDX) TO WS-RPT-AMOUNT.
+           MOVE BILL-ID          TO WS-RPT-BILL-ID.
+           MOVE BILL-CUST-ID     TO WS-RPT-CUST-ID.
+           MOVE BILL-FIRST-NAME  TO WS-RPT-FIRST-NAME.
+           MOVE BILL-LAST-NAME   TO WS-RPT-LAST-NAME.
+           MOVE BILL-AREA-CODE   TO WS-RPT-AREA.
+           MOVE BILL-UNITS       TO WS-RPT-UNITS.
+           MOVE BILL-ENERGY-CHG  TO WS-RPT-ENERGY-CHG.
+           MOVE BILL-METER-RENT  TO WS-RPT-METER-RENT.
+           MOVE BILL-TAX-AMOUNT  TO WS-RPT-TAX-AMOUNT.
+           MOVE BILL-AMOUNT      TO WS-RPT-AMOUNT.
 
            WRITE TO01-BILL-RPT-RECORD FROM WS-REPORT-DETAIL
 
@@ -491,6 +1136,7 @@
            DISPLAY '----------------------------------------'
            DISPLAY ' INPUT RECORDS PROCESSED  ',  WS-READ-CTR
            DISPLAY ' BILLS WRITTEN            ',  WS-WRITE-CTR
+           DISPLAY ' SKIPPED (CYCLE/FREQUENCY)',  WS-SKIP-CTR
            DISPLAY ' ERRORS                   ',  WS-ERROR-CTR
            DISPLAY '----------------------------------------'
 
