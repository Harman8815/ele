@@ -0,0 +1,435 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  CUST003.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT TI01-CUST-CORR-FILE  ASSIGN TO CUSTCORR
+           ORGANIZATION           IS SEQUENTIAL
+           ACCESS MODE            IS SEQUENTIAL
+           FILE STATUS            IS WS-CORR-STATUS.
+
+           SELECT MO01-CUSTOMER-KSDS  ASSIGN TO CUSTKSDS
+           ORGANIZATION           IS INDEXED
+           ACCESS MODE            IS RANDOM
+           RECORD KEY             IS CUST-ID
+           FILE STATUS            IS WS-KSDS-STATUS.
+
+           SELECT TO01-CUSTOMER-ERR2  ASSIGN TO CUSTERR2
+           ORGANIZATION           IS SEQUENTIAL
+           ACCESS MODE            IS SEQUENTIAL
+           FILE STATUS            IS WS-ERR-STATUS.
+
+      *    SHARED SEQUENTIAL-COUNTER CONTROL FILE -- SAME ONE CUST001
+      *    MINTS CUSTOMER IDS FROM, SO A CORRECTION RE-FED THROUGH
+      *    THIS PROGRAM CANNOT COLLIDE WITH AN ID CUST001 HANDED OUT
+      *    IN THE SAME OR A LATER RUN.
+           SELECT CTL-ID-COUNTER      ASSIGN TO IDCTRF
+           ORGANIZATION           IS INDEXED
+           ACCESS MODE            IS RANDOM
+           RECORD KEY             IS CTR-ID
+           FILE STATUS            IS WS-CTR-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+      *    ONE RECORD PER REJECTED ROW CUST001 WROTE TO CUSTERR, WITH
+      *    THE BAD FIELD(S) FIXED BY AN OPERATOR.  CORR-SEQ-NO TIES
+      *    BACK TO THE ERR-SEQ-NO CUST001 STAMPED ON THE ORIGINAL
+      *    REJECT SO THE CORRECTION CAN BE TRACED TO ITS SOURCE ROW.
+       FD TI01-CUST-CORR-FILE
+           RECORDING MODE          IS F
+           RECORD CONTAINS         99  CHARACTERS.
+
+       01 TI01-CUST-CORR-RECORD.
+          05 CORR-SEQ-NO       PIC 9(05).
+          05 IN-FIRST-NAME     PIC X(10).
+          05 IN-LAST-NAME      PIC X(10).
+          05 IN-AREA-CODE      PIC X(6).
+          05 IN-SPACE          PIC X.
+          05 IN-ADDRESS        PIC X(29).
+          05 IN-CITY           PIC X(10).
+          05 IN-UNITS          PIC X(5).
+          05 IN-ZIP-CODE       PIC X(9).
+          05 IN-PHONE          PIC X(12).
+          05 IN-DISCOUNT-CAT   PIC X(1).
+          05 IN-BILLING-FREQ   PIC X(1).
+
+       FD MO01-CUSTOMER-KSDS
+           RECORD CONTAINS         106  CHARACTERS.
+
+       01 MO01-CUSTOMER-RECORD.
+          05 CUST-ID          PIC X(12).
+          05 OUT-FIRST-NAME   PIC X(10).
+          05 OUT-LAST-NAME    PIC X(10).
+          05 OUT-AREA-CODE    PIC X(6).
+          05 OUT-SPACE        PIC X.
+          05 OUT-ADDRESS      PIC X(29).
+          05 OUT-CITY         PIC X(10).
+          05 OUT-UNITS        PIC X(5).
+          05 OUT-ZIP-CODE     PIC X(9).
+          05 OUT-PHONE        PIC X(12).
+          05 OUT-DISCOUNT-CAT PIC X(1).
+          05 OUT-BILLING-FREQ PIC X(1).
+
+      *    SAME EXTENDED LAYOUT CUST001 WRITES TO CUSTERR -- A
+      *    CORRECTION THAT STILL FAILS CARRIES ITS ORIGINAL
+      *    ERR-SEQ-NO FORWARD RATHER THAN BEING RENUMBERED, SO THE
+      *    AUDIT TRAIL SURVIVES ACROSS ROUNDS.
+       FD TO01-CUSTOMER-ERR2
+           RECORDING MODE          IS F
+           RECORD CONTAINS         100 CHARACTERS.
+
+       01 TO01-CUSTOMER-ERR2-RECORD.
+          05 ERR-FIRST-NAME   PIC X(10).
+          05 ERR-LAST-NAME    PIC X(10).
+          05 ERR-AREA-CODE    PIC X(6).
+          05 ERR-SPACE        PIC X.
+          05 ERR-ADDRESS      PIC X(29).
+          05 ERR-CITY         PIC X(10).
+          05 ERR-UNITS        PIC X(5).
+          05 ERR-ZIP-CODE     PIC X(9).
+          05 ERR-PHONE        PIC X(12).
+          05 ERR-DISCOUNT-CAT PIC X(1).
+          05 ERR-BILLING-FREQ PIC X(1).
+          05 ERR-SEQ-NO       PIC 9(05).
+          05 ERR-REASON       PIC X(01).
+             88 ERR-REAS-NAME-MISSING   VALUE '1'.
+             88 ERR-REAS-UNITS-INVALID  VALUE '2'.
+             88 ERR-REAS-DUP-PERSON     VALUE '3'.
+
+       FD CTL-ID-COUNTER
+           RECORD CONTAINS         13  CHARACTERS.
+
+       01 CTL-COUNTER-RECORD.
+          05 CTR-ID              PIC X(04).
+          05 CTR-NEXT-VALUE      PIC 9(09).
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-FILE-STATUS-CODES.
+          05 WS-CORR-STATUS       PIC X(02).
+             88 CORR-IO-STATUS    VALUE '00'.
+             88 CORR-EOF          VALUE '10'.
+          05 WS-KSDS-STATUS        PIC X(02).
+             88 KSDS-IO-STATUS     VALUE '00'.
+             88 KSDS-ROW-NOTFND    VALUE '23'.
+          05 WS-ERR-STATUS         PIC X(02).
+             88 ERR-IO-STATUS      VALUE '00'.
+          05 WS-CTR-STATUS         PIC X(02).
+             88 CTR-IO-STATUS      VALUE '00'.
+             88 CTR-ROW-NOTFND     VALUE '23'.
+
+       01 WS-DATE-VARIABLES.
+          05 WS-DATE               PIC 9(08).
+
+       01  WS-RANDOM-NUMBER-GEN.
+           05  WS-RETRY-CTR        PIC 9(02)         VALUE 0.
+
+       01 WS-CUST-ID-GEN.
+          05 WS-CUST-PREFIX        PIC X VALUE 'C'.
+          05 WS-CUST-FN-CHARS      PIC X(2).
+          05 WS-CUST-LN-CHARS      PIC X(2).
+          05 WS-CUST-RAND-3        PIC 9(3).
+          05 WS-CUST-AREA-4        PIC 9(4).
+
+       01 WS-ERROR-FLAGS.
+          05 WS-ERROR-RECORD-FLAG  PIC 9.
+             88 VALID-RECORD-FLAG  VALUE 1.
+             88 ERROR-RECORD-FLAG  VALUE 2.
+
+       01 WS-COUNTERS.
+          05 WS-READ-CTR           PIC 9(04) VALUE ZEROS.
+          05 WS-DUP-CTR            PIC 9(04) VALUE ZEROS.
+          05 WS-ERROR-CTR          PIC 9(04) VALUE ZEROS.
+          05 WS-WRITE-CTR          PIC 9(04) VALUE ZEROS.
+          05 WS-PERSON-DUP-CTR     PIC 9(04) VALUE ZEROS.
+
+      *    SET BY EACH VALIDATION CHECK IN 2300-VALIDATE-CORRECTION
+      *    JUST BEFORE PERFORM 2440-WRITE-CUSTOMER-ERR2-RECORD SO THE
+      *    CARRIED-FORWARD ROW STAYS SELF-DESCRIBING.
+       01 WS-ERR-REASON             PIC X(01).
+
+      *    SAME-RUN DUPLICATE-PERSON CHECK, DUPLICATED FROM CUST001
+      *    SO A CORRECTION BATCH CANNOT SLIP TWO CORRECTIONS FOR THE
+      *    SAME PERSON PAST THE MASTER IN ONE ROUND.
+       01 WS-PERSON-CHECK-STORAGE.
+          05 WS-PERSON-TABLE.
+             10 WS-PERSON-RECORD OCCURS 5000 TIMES
+                                 INDEXED BY WS-PERSON-IDX.
+                15 WS-P-FIRST-NAME       PIC X(10).
+                15 WS-P-LAST-NAME        PIC X(10).
+                15 WS-P-ADDRESS          PIC X(29).
+          05 WS-PERSON-COUNT       PIC 9(04) VALUE ZEROS.
+          05 WS-MAX-PERSONS        PIC 9(04) VALUE 5000.
+          05 WS-PERSON-LOOP-CTR    PIC 9(04) VALUE ZEROS.
+          05 WS-PERSON-FOUND-FLAG  PIC X(1) VALUE 'N'.
+             88 PERSON-FOUND       VALUE 'Y'.
+             88 PERSON-NOT-FOUND   VALUE 'N'.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-LINE   SECTION.
+
+           PERFORM 1000-INITIALIZE.
+
+           PERFORM 2000-PROCESS.
+
+           PERFORM 9000-TERMINATE.
+
+       1000-INITIALIZE  SECTION.
+
+           DISPLAY '----------------------------------------'
+           DISPLAY 'CUST003 EXECUTION BEGINS HERE ..........'
+           DISPLAY '  CUSTOMER REJECT RE-FEED/CORRECTION     '
+           DISPLAY '----------------------------------------'
+
+           ACCEPT WS-DATE FROM DATE YYYYMMDD.
+
+       2000-PROCESS     SECTION.
+
+           PERFORM 2100-OPEN-FILES.
+
+           PERFORM 2200-READ-CORRECTION-FILE UNTIL CORR-EOF.
+
+       2100-OPEN-FILES  SECTION.
+
+           OPEN INPUT TI01-CUST-CORR-FILE.
+           IF NOT CORR-IO-STATUS
+              DISPLAY '----------------------------------------'
+              DISPLAY 'ERROR OPENING CUSTOMER CORRECTION FILE  '
+              DISPLAY 'FILE  STATUS ', ' ',    WS-CORR-STATUS
+              DISPLAY '----------------------------------------'
+              STOP RUN
+           END-IF.
+
+           OPEN I-O MO01-CUSTOMER-KSDS
+           IF NOT KSDS-IO-STATUS
+              DISPLAY '----------------------------------------'
+              DISPLAY 'ERROR OPENING CUSTOMER MASTER KSDS      '
+              DISPLAY 'FILE  STATUS ', ' ',    WS-KSDS-STATUS
+              DISPLAY '----------------------------------------'
+              STOP RUN
+           END-IF.
+
+           OPEN OUTPUT TO01-CUSTOMER-ERR2
+           IF NOT ERR-IO-STATUS
+              DISPLAY '----------------------------------------'
+              DISPLAY 'ERROR OPENING CUSTOMER ERR2 FILE        '
+              DISPLAY 'FILE  STATUS ', ' ',    WS-ERR-STATUS
+              DISPLAY '----------------------------------------'
+              STOP RUN
+           END-IF.
+
+           OPEN I-O CTL-ID-COUNTER
+           IF NOT CTR-IO-STATUS
+              DISPLAY '----------------------------------------'
+              DISPLAY 'ERROR OPENING ID COUNTER FILE           '
+              DISPLAY 'FILE  STATUS ', ' ',    WS-CTR-STATUS
+              DISPLAY '----------------------------------------'
+              STOP RUN
+           END-IF.
+
+           DISPLAY '----------------------------------------'
+           DISPLAY 'CUSTOMER CORRECTION FILE OPENED .........'
+           DISPLAY 'CUSTOMER MASTER KSDS IS OPENED (I-O) ....'
+           DISPLAY 'CUSTOMER ERR2 FILE IS OPENED ............'
+           DISPLAY '----------------------------------------'
+           .
+
+       2200-READ-CORRECTION-FILE  SECTION.
+
+           READ TI01-CUST-CORR-FILE
+
+                AT END  SET CORR-EOF TO TRUE
+                DISPLAY '----------------------------------------'
+                DISPLAY 'NO MORE RECORDS IN CORRECTION FILE ------'
+                DISPLAY '----------------------------------------'
+
+                NOT AT END  ADD 1  TO WS-READ-CTR
+                            PERFORM 2300-VALIDATE-CORRECTION
+
+           END-READ.
+
+       2300-VALIDATE-CORRECTION SECTION.
+
+           SET VALID-RECORD-FLAG       TO TRUE.
+
+           IF IN-FIRST-NAME IS EQUAL TO SPACES OR
+              IN-LAST-NAME IS EQUAL TO SPACES
+              DISPLAY 'CORRECTION STILL BAD - NAME REQUIRED: '
+                      CORR-SEQ-NO
+              SET ERROR-RECORD-FLAG         TO TRUE
+              MOVE '1'                      TO WS-ERR-REASON
+              PERFORM 2440-WRITE-CUSTOMER-ERR2-RECORD
+           END-IF.
+
+           IF VALID-RECORD-FLAG
+              IF IN-UNITS IS NOT NUMERIC
+                 DISPLAY 'CORRECTION STILL BAD - UNITS NOT NUMERIC: '
+                         CORR-SEQ-NO
+                 SET ERROR-RECORD-FLAG         TO TRUE
+                 MOVE '2'                      TO WS-ERR-REASON
+                 PERFORM 2440-WRITE-CUSTOMER-ERR2-RECORD
+              END-IF
+           END-IF.
+
+           IF VALID-RECORD-FLAG
+              PERFORM 2350-CHECK-DUPLICATE-PERSON
+              IF PERSON-FOUND
+                 DISPLAY 'DUPLICATE PERSON IN THIS BATCH - SKIPPED: '
+                         CORR-SEQ-NO
+                 SET ERROR-RECORD-FLAG      TO TRUE
+                 ADD 1 TO WS-PERSON-DUP-CTR
+                 MOVE '3'                   TO WS-ERR-REASON
+                 PERFORM 2440-WRITE-CUSTOMER-ERR2-RECORD
+              END-IF
+           END-IF.
+
+           IF VALID-RECORD-FLAG
+              PERFORM 2400-WRITE-CUSTOMER-KSDS
+           END-IF.
+
+       2350-CHECK-DUPLICATE-PERSON SECTION.
+
+           SET PERSON-NOT-FOUND TO TRUE.
+
+           PERFORM VARYING WS-PERSON-LOOP-CTR FROM 1 BY 1
+                     UNTIL WS-PERSON-LOOP-CTR > WS-PERSON-COUNT
+                        OR PERSON-FOUND
+              SET WS-PERSON-IDX TO WS-PERSON-LOOP-CTR
+              IF IN-FIRST-NAME = WS-P-FIRST-NAME(WS-PERSON-IDX) AND
+                 IN-LAST-NAME  = WS-P-LAST-NAME(WS-PERSON-IDX)  AND
+                 IN-ADDRESS    = WS-P-ADDRESS(WS-PERSON-IDX)
+                 SET PERSON-FOUND TO TRUE
+              END-IF
+           END-PERFORM.
+
+       2405-GET-NEXT-CUST-SEQ SECTION.
+
+      *    READS AND INCREMENTS THE SAME SHARED ID-COUNTER RECORD
+      *    CUST001 USES FOR CUSTOMER IDS, SO A CORRECTION RE-FED
+      *    THROUGH THIS PROGRAM DRAWS FROM THE SAME SEQUENCE RATHER
+      *    THAN A SEEDED RANDOM NUMBER THAT COULD COLLIDE WITH AN ID
+      *    CUST001 HAS ALREADY HANDED OUT.
+           MOVE 'CUST' TO CTR-ID.
+           READ CTL-ID-COUNTER
+                INVALID KEY
+                   DISPLAY 'ID COUNTER RECORD NOT FOUND: ' CTR-ID
+                   ADD 1 TO WS-ERROR-CTR
+                   MOVE ZEROS TO WS-CUST-RAND-3
+                NOT INVALID KEY
+                   COMPUTE WS-CUST-RAND-3 =
+                      FUNCTION MOD(CTR-NEXT-VALUE, 1000)
+                   ADD 1 TO CTR-NEXT-VALUE
+                   REWRITE CTL-COUNTER-RECORD
+                       INVALID KEY
+                          DISPLAY 'ID COUNTER REWRITE FAILED: ' CTR-ID
+                   END-REWRITE
+           END-READ.
+
+       2400-WRITE-CUSTOMER-KSDS SECTION.
+
+           MOVE IN-FIRST-NAME        TO OUT-FIRST-NAME.
+           MOVE IN-LAST-NAME         TO OUT-LAST-NAME.
+           MOVE IN-AREA-CODE         TO OUT-AREA-CODE.
+           MOVE IN-SPACE             TO OUT-SPACE.
+           MOVE IN-ADDRESS           TO OUT-ADDRESS.
+           MOVE IN-CITY              TO OUT-CITY.
+           MOVE IN-UNITS             TO OUT-UNITS.
+           MOVE IN-ZIP-CODE          TO OUT-ZIP-CODE.
+           MOVE IN-PHONE             TO OUT-PHONE.
+           MOVE IN-DISCOUNT-CAT      TO OUT-DISCOUNT-CAT.
+           MOVE IN-BILLING-FREQ      TO OUT-BILLING-FREQ.
+
+           MOVE IN-FIRST-NAME(1:2)   TO WS-CUST-FN-CHARS.
+           MOVE IN-LAST-NAME(1:2)    TO WS-CUST-LN-CHARS.
+           MOVE IN-AREA-CODE(1:4)    TO WS-CUST-AREA-4.
+           MOVE 0                    TO WS-RETRY-CTR.
+           MOVE 99                   TO WS-KSDS-STATUS.
+
+           PERFORM 2410-GENERATE-UNIQUE-CUSTOMER-ID
+               UNTIL WS-KSDS-STATUS = '00' OR WS-RETRY-CTR > 100.
+
+           IF WS-KSDS-STATUS = '00'
+              ADD 1 TO WS-WRITE-CTR
+              PERFORM 2450-REMEMBER-PERSON
+           ELSE
+              DISPLAY 'MAX RETRIES EXCEEDED FOR THIS RECORD: '
+                      CORR-SEQ-NO
+              SET ERROR-RECORD-FLAG TO TRUE
+              MOVE '4' TO WS-ERR-REASON
+              PERFORM 2440-WRITE-CUSTOMER-ERR2-RECORD
+           END-IF.
+
+       2410-GENERATE-UNIQUE-CUSTOMER-ID SECTION.
+
+           PERFORM 2405-GET-NEXT-CUST-SEQ.
+
+           STRING WS-CUST-PREFIX WS-CUST-FN-CHARS WS-CUST-LN-CHARS
+                  WS-CUST-AREA-4 WS-CUST-RAND-3
+                  DELIMITED BY SIZE
+                  INTO CUST-ID
+           END-STRING.
+
+           DISPLAY 'ATTEMPTING CUSTOMER ID : ' CUST-ID.
+
+           WRITE MO01-CUSTOMER-RECORD
+               INVALID KEY
+                   IF WS-KSDS-STATUS = '22'
+                      DISPLAY 'DUPLICATE KEY DETECTED: ' CUST-ID
+                              ' - RETRYING...'
+                      ADD 1 TO WS-DUP-CTR
+                      ADD 1 TO WS-RETRY-CTR
+                   ELSE
+                      DISPLAY 'WRITE ERROR - STATUS: ' WS-KSDS-STATUS
+                   END-IF
+               NOT INVALID KEY
+                   MOVE '00' TO WS-KSDS-STATUS
+           END-WRITE.
+
+       2440-WRITE-CUSTOMER-ERR2-RECORD SECTION.
+
+           MOVE TI01-CUST-CORR-RECORD(6:94)
+                                    TO TO01-CUSTOMER-ERR2-RECORD.
+           MOVE CORR-SEQ-NO TO ERR-SEQ-NO.
+           MOVE WS-ERR-REASON TO ERR-REASON.
+           WRITE TO01-CUSTOMER-ERR2-RECORD.
+           ADD 1 TO WS-ERROR-CTR.
+
+       2450-REMEMBER-PERSON SECTION.
+
+           IF WS-PERSON-COUNT >= WS-MAX-PERSONS
+              DISPLAY 'WARNING: PERSON CHECK TABLE FULL - MAX '
+                      WS-MAX-PERSONS
+           ELSE
+              ADD 1 TO WS-PERSON-COUNT
+              SET WS-PERSON-IDX TO WS-PERSON-COUNT
+              MOVE IN-FIRST-NAME TO WS-P-FIRST-NAME(WS-PERSON-IDX)
+              MOVE IN-LAST-NAME  TO WS-P-LAST-NAME(WS-PERSON-IDX)
+              MOVE IN-ADDRESS    TO WS-P-ADDRESS(WS-PERSON-IDX)
+           END-IF.
+
+       9000-TERMINATE   SECTION.
+
+           DISPLAY '----------------------------------------'
+           DISPLAY ' CORRECTION RECORDS PROCESSED ',  WS-READ-CTR
+           DISPLAY ' CUSTOMERS LOADED              ',  WS-WRITE-CTR
+           DISPLAY ' STILL FAILING - CARRIED FORWARD ',  WS-ERROR-CTR
+           DISPLAY ' SAME-BATCH DUPLICATE PERSONS REJECTED ',
+                   WS-PERSON-DUP-CTR
+           DISPLAY '----------------------------------------'
+
+           CLOSE  TI01-CUST-CORR-FILE,
+                  TO01-CUSTOMER-ERR2,
+                  MO01-CUSTOMER-KSDS,
+                  CTL-ID-COUNTER.
+           DISPLAY '----------------------------------------'
+           DISPLAY 'CUSTOMER CORRECTION FILE IS CLOSED      '
+           DISPLAY 'CUSTOMER MASTER KSDS     IS CLOSED      '
+           DISPLAY 'CUSTOMER ERR2 FILE       IS CLOSED      '
+           DISPLAY '----------------------------------------'
+
+           STOP RUN.
