@@ -0,0 +1,287 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  OUT001.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT TI01-OUTAGE-TRAN    ASSIGN TO OUTGTRAN
+           ORGANIZATION           IS SEQUENTIAL
+           ACCESS MODE            IS SEQUENTIAL
+           FILE STATUS            IS WS-TRAN-STATUS.
+
+           SELECT MO01-OUTAGE-KSDS    ASSIGN TO OUTGKSDS
+           ORGANIZATION           IS INDEXED
+           ACCESS MODE            IS RANDOM
+           RECORD KEY             IS OUTG-KEY
+           FILE STATUS            IS WS-KSDS-STATUS.
+
+           SELECT TO01-OUTAGE-ERR     ASSIGN TO OUTGERR
+           ORGANIZATION           IS SEQUENTIAL
+           ACCESS MODE            IS SEQUENTIAL
+           FILE STATUS            IS WS-ERR-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+      *    ONE TRANSACTION PER REPORTED OUTAGE ACTION -- 'L' LOGS A
+      *    NEW PLANNED/UNPLANNED OUTAGE AGAINST AN AREA, 'E' ENDS ONE
+      *    ALREADY ON FILE ONCE POWER IS RESTORED. THE START DATE AND
+      *    TIME TOGETHER WITH THE AREA CODE ARE WHAT IDENTIFY AN
+      *    OUTAGE, THE SAME WAY A COMPLAINT ID IDENTIFIES A COMPLAINT.
+       FD TI01-OUTAGE-TRAN
+           RECORDING MODE          IS F
+           RECORD CONTAINS         71  CHARACTERS.
+
+       01 TI01-OUTAGE-TRAN-RECORD.
+          05 IN-TRANS-TYPE       PIC X(01).
+             88 IN-TRANS-LOG                 VALUE 'L'.
+             88 IN-TRANS-END                 VALUE 'E'.
+          05 IN-AREA-CODE        PIC X(06).
+          05 IN-START-DATE       PIC 9(08).
+          05 IN-START-TIME       PIC 9(04).
+          05 IN-END-DATE         PIC 9(08).
+          05 IN-END-TIME         PIC 9(04).
+          05 IN-DURATION-HRS     PIC 9(04).
+          05 IN-BILL-PERIOD      PIC 9(06).
+          05 IN-CAUSE            PIC X(30).
+
+      *    STANDING OUTAGE MASTER -- KEYED BY AREA CODE AND START
+      *    DATE/TIME SO OUTGRPT AND BILL003 CAN BOTH RETRIEVE EVERY
+      *    OUTAGE FOR AN AREA DIRECTLY, THE SAME WAY THE CUSTOMER
+      *    MASTER'S ALTERNATE INDEX RETRIEVES BY AREA CODE.
+       FD MO01-OUTAGE-KSDS
+           RECORD CONTAINS         71  CHARACTERS.
+
+       01 MO01-OUTAGE-RECORD.
+          05 OUTG-KEY.
+             10 OUTG-AREA-CODE      PIC X(06).
+             10 OUTG-START-DATE     PIC 9(08).
+             10 OUTG-START-TIME     PIC 9(04).
+          05 OUTG-END-DATE          PIC 9(08).
+          05 OUTG-END-TIME          PIC 9(04).
+          05 OUTG-DURATION-HRS      PIC 9(04).
+          05 OUTG-BILL-PERIOD       PIC 9(06).
+          05 OUTG-CAUSE             PIC X(30).
+          05 OUTG-STATUS            PIC X(01).
+             88 OUTG-OPEN                    VALUE 'O'.
+             88 OUTG-CLOSED                  VALUE 'C'.
+
+       FD TO01-OUTAGE-ERR
+           RECORDING MODE          IS F
+           RECORD CONTAINS         50  CHARACTERS.
+
+       01 TO01-OUTAGE-ERR-RECORD.
+          05 ERR-TRANS-TYPE      PIC X(01).
+          05 ERR-AREA-CODE       PIC X(06).
+          05 ERR-START-DATE      PIC 9(08).
+          05 ERR-START-TIME      PIC 9(04).
+          05 ERR-CAUSE           PIC X(30).
+          05 ERR-REASON          PIC X(01).
+             88 ERR-REAS-DUP-OUTAGE          VALUE '1'.
+             88 ERR-REAS-NOT-FOUND           VALUE '2'.
+             88 ERR-REAS-ALREADY-CLOSED      VALUE '3'.
+             88 ERR-REAS-BAD-TRANS-TYPE      VALUE '4'.
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-FILE-STATUS-CODES.
+          05 WS-TRAN-STATUS        PIC X(02).
+             88 TRAN-IO-STATUS     VALUE '00'.
+             88 TRAN-EOF           VALUE '10'.
+          05 WS-KSDS-STATUS        PIC X(02).
+             88 KSDS-IO-STATUS     VALUE '00'.
+             88 KSDS-DUPLICATE     VALUE '22'.
+             88 KSDS-ROW-NOTFND    VALUE '23'.
+          05 WS-ERR-STATUS         PIC X(02).
+             88 ERR-IO-STATUS      VALUE '00'.
+
+       01 WS-DATE-VARIABLES.
+          05 WS-DATE               PIC 9(08).
+
+       01 WS-COUNTERS.
+          05 WS-READ-CTR           PIC 9(04) VALUE ZEROS.
+          05 WS-LOGGED-CTR         PIC 9(04) VALUE ZEROS.
+          05 WS-ENDED-CTR          PIC 9(04) VALUE ZEROS.
+          05 WS-ERROR-CTR          PIC 9(04) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-LINE   SECTION.
+
+           PERFORM 1000-INITIALIZE.
+
+           PERFORM 2000-PROCESS.
+
+           PERFORM 9000-TERMINATE.
+
+       1000-INITIALIZE  SECTION.
+
+           DISPLAY '----------------------------------------'
+           DISPLAY 'OUT001 EXECUTION BEGINS HERE ...........'
+           DISPLAY '  OUTAGE / INTERRUPTION LOG MAINTENANCE'
+           DISPLAY '----------------------------------------'
+
+           ACCEPT WS-DATE FROM DATE YYYYMMDD.
+
+       2000-PROCESS     SECTION.
+
+           PERFORM 2100-OPEN-FILES.
+
+           PERFORM 2200-READ-OUTAGE-TRAN UNTIL TRAN-EOF.
+
+       2100-OPEN-FILES  SECTION.
+
+           OPEN INPUT TI01-OUTAGE-TRAN.
+           IF NOT TRAN-IO-STATUS
+              DISPLAY '----------------------------------------'
+              DISPLAY 'ERROR OPENING OUTAGE TRANSACTION FILE    '
+              DISPLAY 'FILE  STATUS ', ' ',    WS-TRAN-STATUS
+              DISPLAY '----------------------------------------'
+              STOP RUN
+           END-IF.
+
+           OPEN I-O MO01-OUTAGE-KSDS
+           IF NOT KSDS-IO-STATUS
+              DISPLAY '----------------------------------------'
+              DISPLAY 'ERROR OPENING OUTAGE MASTER KSDS         '
+              DISPLAY 'FILE  STATUS ', ' ',    WS-KSDS-STATUS
+              DISPLAY '----------------------------------------'
+              STOP RUN
+           END-IF.
+
+           OPEN OUTPUT TO01-OUTAGE-ERR
+           IF NOT ERR-IO-STATUS
+              DISPLAY '----------------------------------------'
+              DISPLAY 'ERROR OPENING OUTAGE ERROR FILE          '
+              DISPLAY 'FILE  STATUS ', ' ',    WS-ERR-STATUS
+              DISPLAY '----------------------------------------'
+              STOP RUN
+           END-IF.
+
+           DISPLAY '----------------------------------------'
+           DISPLAY 'OUTAGE TRANSACTION FILE OPENED ..........'
+           DISPLAY 'OUTAGE MASTER KSDS IS OPENED (I-O) ......'
+           DISPLAY 'OUTAGE ERROR FILE IS OPENED .............'
+           DISPLAY '----------------------------------------'
+           .
+
+       2200-READ-OUTAGE-TRAN  SECTION.
+
+           READ TI01-OUTAGE-TRAN
+
+                AT END  SET TRAN-EOF TO TRUE
+                DISPLAY '----------------------------------------'
+                DISPLAY 'NO MORE RECORDS IN OUTAGE-TRAN ----------'
+                DISPLAY '----------------------------------------'
+
+                NOT AT END  ADD 1  TO WS-READ-CTR
+                            PERFORM 2300-PROCESS-TRANSACTION
+
+           END-READ.
+
+       2300-PROCESS-TRANSACTION SECTION.
+
+           EVALUATE TRUE
+               WHEN IN-TRANS-LOG
+                  PERFORM 2310-LOG-OUTAGE
+               WHEN IN-TRANS-END
+                  PERFORM 2320-END-OUTAGE
+               WHEN OTHER
+                  DISPLAY 'INVALID TRANSACTION TYPE: ' IN-TRANS-TYPE
+                  ADD 1 TO WS-ERROR-CTR
+                  SET ERR-REAS-BAD-TRANS-TYPE TO TRUE
+                  PERFORM 2900-WRITE-ERR-RECORD
+           END-EVALUATE.
+
+       2310-LOG-OUTAGE SECTION.
+
+           MOVE IN-AREA-CODE     TO OUTG-AREA-CODE.
+           MOVE IN-START-DATE    TO OUTG-START-DATE.
+           MOVE IN-START-TIME    TO OUTG-START-TIME.
+
+           MOVE ZEROS            TO OUTG-END-DATE.
+           MOVE ZEROS            TO OUTG-END-TIME.
+           MOVE ZEROS            TO OUTG-DURATION-HRS.
+           MOVE IN-BILL-PERIOD   TO OUTG-BILL-PERIOD.
+           MOVE IN-CAUSE         TO OUTG-CAUSE.
+           SET OUTG-OPEN         TO TRUE.
+
+           WRITE MO01-OUTAGE-RECORD
+               INVALID KEY
+                   DISPLAY 'DUPLICATE OUTAGE KEY: ' OUTG-KEY
+                   ADD 1 TO WS-ERROR-CTR
+                   SET ERR-REAS-DUP-OUTAGE TO TRUE
+                   PERFORM 2900-WRITE-ERR-RECORD
+               NOT INVALID KEY
+                   ADD 1 TO WS-LOGGED-CTR
+                   DISPLAY 'OUTAGE LOGGED: ' OUTG-KEY
+           END-WRITE.
+
+       2320-END-OUTAGE SECTION.
+
+           MOVE IN-AREA-CODE     TO OUTG-AREA-CODE.
+           MOVE IN-START-DATE    TO OUTG-START-DATE.
+           MOVE IN-START-TIME    TO OUTG-START-TIME.
+
+           READ MO01-OUTAGE-KSDS
+               INVALID KEY
+                   DISPLAY 'OUTAGE NOT FOUND FOR END: '
+                           OUTG-KEY
+                   ADD 1 TO WS-ERROR-CTR
+                   SET ERR-REAS-NOT-FOUND TO TRUE
+                   PERFORM 2900-WRITE-ERR-RECORD
+               NOT INVALID KEY
+                   IF OUTG-CLOSED
+                      DISPLAY 'OUTAGE ALREADY ENDED: ' OUTG-KEY
+                      ADD 1 TO WS-ERROR-CTR
+                      SET ERR-REAS-ALREADY-CLOSED TO TRUE
+                      PERFORM 2900-WRITE-ERR-RECORD
+                   ELSE
+                      SET OUTG-CLOSED TO TRUE
+                      MOVE IN-END-DATE     TO OUTG-END-DATE
+                      MOVE IN-END-TIME     TO OUTG-END-TIME
+                      MOVE IN-DURATION-HRS TO OUTG-DURATION-HRS
+
+                      REWRITE MO01-OUTAGE-RECORD
+                          INVALID KEY
+                              DISPLAY 'REWRITE FAILED FOR: ' OUTG-KEY
+                                      ' STATUS: ' WS-KSDS-STATUS
+                              ADD 1 TO WS-ERROR-CTR
+                          NOT INVALID KEY
+                              ADD 1 TO WS-ENDED-CTR
+                              DISPLAY 'OUTAGE ENDED: ' OUTG-KEY
+                      END-REWRITE
+                   END-IF
+           END-READ.
+
+       2900-WRITE-ERR-RECORD SECTION.
+
+           MOVE IN-TRANS-TYPE    TO ERR-TRANS-TYPE.
+           MOVE IN-AREA-CODE     TO ERR-AREA-CODE.
+           MOVE IN-START-DATE    TO ERR-START-DATE.
+           MOVE IN-START-TIME    TO ERR-START-TIME.
+           MOVE IN-CAUSE         TO ERR-CAUSE.
+
+           WRITE TO01-OUTAGE-ERR-RECORD.
+
+       9000-TERMINATE   SECTION.
+
+           DISPLAY '----------------------------------------'
+           DISPLAY ' TRANSACTIONS PROCESSED   ',  WS-READ-CTR
+           DISPLAY ' OUTAGES LOGGED           ',  WS-LOGGED-CTR
+           DISPLAY ' OUTAGES ENDED            ',  WS-ENDED-CTR
+           DISPLAY ' ERRORS                   ',  WS-ERROR-CTR
+           DISPLAY '----------------------------------------'
+
+           CLOSE  TI01-OUTAGE-TRAN,
+                  TO01-OUTAGE-ERR,
+                  MO01-OUTAGE-KSDS.
+           DISPLAY '----------------------------------------'
+           DISPLAY 'OUTAGE TRANSACTION FILE  IS CLOSED      '
+           DISPLAY 'OUTAGE MASTER KSDS IS CLOSED            '
+           DISPLAY 'OUTAGE ERROR FILE IS CLOSED             '
+           DISPLAY '----------------------------------------'
+
+           STOP RUN.
