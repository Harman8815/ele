@@ -22,6 +22,27 @@
            ACCESS MODE            IS SEQUENTIAL
            FILE STATUS            IS WS-ERR-STATUS.
 
+      *    DYNAMIC ACCESS -- 2350-VALIDATE-CUSTOMER-EXISTS ONLY HAS
+      *    THE DETERMINISTIC 9-BYTE PREFIX OF A CUSTOMER'S KEY, SO IT
+      *    STARTS ON THAT PREFIX AND READS NEXT RATHER THAN READING
+      *    THE FULL 12-BYTE KEY DIRECTLY.
+           SELECT MI01-CUSTOMER-KSDS ASSIGN TO CUSTKSDS
+           ORGANIZATION           IS INDEXED
+           ACCESS MODE            IS DYNAMIC
+           RECORD KEY             IS CUST-KEY
+           FILE STATUS            IS WS-CUST-KSDS-STATUS.
+
+      *    SHARED SEQUENTIAL-COUNTER CONTROL FILE -- ONE RECORD PER
+      *    ID TYPE, READ AND REWRITTEN EACH TIME A NEW ID IS MINTED,
+      *    SO METER IDS STAY UNIQUE ACROSS RUNS INSTEAD OF DEPENDING
+      *    ON A SEEDED RANDOM NUMBER THAT RESTARTS FROM ZERO EVERY
+      *    TIME THIS PROGRAM IS EXECUTED.
+           SELECT CTL-ID-COUNTER      ASSIGN TO IDCTRF
+           ORGANIZATION           IS INDEXED
+           ACCESS MODE            IS RANDOM
+           RECORD KEY             IS CTR-ID
+           FILE STATUS            IS WS-CTR-STATUS.
+
        DATA DIVISION.
 
        FILE SECTION.
@@ -62,6 +83,31 @@
           05 FILLER           PIC X(1).
           05 ERR-CITY         PIC X(10).
 
+      *    Customer master, used only to confirm a meter is not
+      *    generated for a customer that does not actually exist.
+       FD MI01-CUSTOMER-KSDS
+           RECORD CONTAINS         106 CHARACTERS.
+       01 MI01-CUSTOMER-RECORD.
+          05 CUST-KEY         PIC X(12).
+          05 CUST-FIRST-NAME  PIC X(10).
+          05 CUST-LAST-NAME   PIC X(10).
+          05 CUST-AREA-CODE   PIC X(6).
+          05 CUST-SPACE       PIC X.
+          05 CUST-ADDRESS     PIC X(29).
+          05 CUST-CITY        PIC X(10).
+          05 CUST-UNITS       PIC X(5).
+          05 CUST-ZIP-CODE    PIC X(9).
+          05 CUST-PHONE       PIC X(12).
+          05 CUST-DISCOUNT-CAT PIC X(1).
+          05 CUST-BILLING-FREQ PIC X(1).
+
+       FD CTL-ID-COUNTER
+           RECORD CONTAINS         13  CHARACTERS.
+
+       01 CTL-COUNTER-RECORD.
+          05 CTR-ID              PIC X(04).
+          05 CTR-NEXT-VALUE      PIC 9(09).
+
        WORKING-STORAGE SECTION.
 
        01 WS-FILE-STATUS-CODES.
@@ -74,6 +120,12 @@
              88 KSDS-ROW-NOTFND    VALUE '23'.
           05 WS-ERR-STATUS         PIC X(02).
              88 ERR-IO-STATUS      VALUE '00'.
+          05 WS-CUST-KSDS-STATUS   PIC X(02).
+             88 CUST-KSDS-IO-STATUS  VALUE '00'.
+             88 CUST-KSDS-NOTFND     VALUE '23'.
+          05 WS-CTR-STATUS         PIC X(02).
+             88 CTR-IO-STATUS      VALUE '00'.
+             88 CTR-ROW-NOTFND     VALUE '23'.
 
        01 WS-DATE-VARIABLES.
           05 WS-DATE               PIC 9(08).
@@ -89,7 +141,6 @@
            05  WS-RAND-4DIGIT      PIC 9(04)         VALUE 0.
            05  WS-RAND-DISPLAY     PIC X(04)         VALUE SPACES.
            05  WS-ID-RAND          PIC X(04).
-           05  WS-RETRY-CTR        PIC 9(02)         VALUE 0.
 
        01 WS-CONSUMPTION-CALC.
           05 WS-PREV-READING     PIC 9(08) VALUE 0.
@@ -174,10 +225,29 @@
               STOP RUN
            END-IF.
 
+           OPEN INPUT MI01-CUSTOMER-KSDS
+           IF NOT CUST-KSDS-IO-STATUS
+              DISPLAY '----------------------------------------'
+              DISPLAY 'ERROR OPENING CUSTOMER MASTER KSDS      '
+              DISPLAY 'FILE  STATUS ', ' ',    WS-CUST-KSDS-STATUS
+              DISPLAY '----------------------------------------'
+              STOP RUN
+           END-IF.
+
+           OPEN I-O CTL-ID-COUNTER
+           IF NOT CTR-IO-STATUS
+              DISPLAY '----------------------------------------'
+              DISPLAY 'ERROR OPENING ID COUNTER FILE           '
+              DISPLAY 'FILE  STATUS ', ' ',    WS-CTR-STATUS
+              DISPLAY '----------------------------------------'
+              STOP RUN
+           END-IF.
+
            DISPLAY '----------------------------------------'
            DISPLAY 'CUSTOMER INPUT FILE OPENED ..............'
            DISPLAY 'METER MASTER KSDS IS OPENED ..........'
            DISPLAY 'METER ERROR FILE IS OPENED ..........'
+           DISPLAY 'CUSTOMER MASTER KSDS IS OPENED .......'
            DISPLAY '----------------------------------------'
            .
 
@@ -206,10 +276,53 @@
               WRITE TO01-METER-ERR-RECORD
            END-IF.
 
+           IF VALID-RECORD-FLAG
+              PERFORM 2350-VALIDATE-CUSTOMER-EXISTS
+           END-IF.
+
            IF VALID-RECORD-FLAG
               PERFORM 2400-WRITE-METER-KSDS
            END-IF.
 
+       2350-VALIDATE-CUSTOMER-EXISTS SECTION.
+
+      *    IN-CUST-ID ONLY CARRIES THE DETERMINISTIC, NAME-AND-AREA
+      *    PORTION OF THE 12-BYTE CUST-KEY -- PREFIX + 2 FIRST-NAME
+      *    CHARS + 2 LAST-NAME CHARS + 4-DIGIT AREA CODE, THE SAME
+      *    9 BYTES CUST001 BUILDS THE FULL KEY FROM -- NOT THE
+      *    TRAILING 3-DIGIT SEQUENCE CUST001 ASSIGNS OFF THE SHARED
+      *    ID COUNTER WHEN THE CUSTOMER IS CREATED, WHICH THIS FEED
+      *    HAS NO WAY TO KNOW. A DIRECT RANDOM READ ON THE FULL
+      *    12-BYTE KEY CAN NEVER MATCH, SO THIS STARTS ON THE
+      *    9-BYTE PREFIX AND READS FORWARD TO CONFIRM A CUSTOMER
+      *    WITH THAT PREFIX IS ACTUALLY ON FILE.
+           MOVE LOW-VALUES      TO CUST-KEY.
+           MOVE IN-CUST-ID      TO CUST-KEY(1:9).
+
+           START MI01-CUSTOMER-KSDS KEY IS NOT LESS THAN CUST-KEY
+                INVALID KEY
+                   PERFORM 2355-CUSTOMER-NOT-FOUND
+           END-START.
+
+           IF VALID-RECORD-FLAG
+              READ MI01-CUSTOMER-KSDS NEXT
+                   AT END
+                      PERFORM 2355-CUSTOMER-NOT-FOUND
+                   NOT AT END
+                      IF CUST-KEY(1:9) NOT = IN-CUST-ID
+                         PERFORM 2355-CUSTOMER-NOT-FOUND
+                      END-IF
+              END-READ
+           END-IF.
+
+       2355-CUSTOMER-NOT-FOUND SECTION.
+
+           DISPLAY 'CUSTOMER NOT FOUND - NO METER ISSUED: '
+                   IN-CUST-ID
+           SET ERROR-RECORD-FLAG         TO TRUE
+           MOVE TI01-CUSTOMER-RECORD     TO TO01-METER-ERR-RECORD
+           WRITE TO01-METER-ERR-RECORD.
+
        2400-WRITE-METER-KSDS SECTION.
 
            MOVE IN-CUST-ID               TO WS-HARDCODED-CUST-ID.
@@ -233,19 +346,43 @@
               DISPLAY 'MAX RETRIES EXCEEDED FOR THIS RECORD'
            END-IF.
 
+       2405-GET-NEXT-METER-SEQ SECTION.
+
+      *    READS AND INCREMENTS THE SHARED ID-COUNTER CONTROL RECORD
+      *    FOR METER IDS SO EACH ID HANDED OUT IS UNIQUE ACROSS RUNS,
+      *    RATHER THAN A SEEDED RANDOM NUMBER THAT STARTS OVER AT
+      *    ZERO EVERY TIME THIS PROGRAM IS EXECUTED.
+           MOVE 'MTR2' TO CTR-ID.
+           READ CTL-ID-COUNTER
+                INVALID KEY
+                   DISPLAY 'ID COUNTER RECORD NOT FOUND: ' CTR-ID
+                   ADD 1 TO WS-ERROR-CTR
+                   MOVE ZEROS TO WS-RAND-4DIGIT
+                NOT INVALID KEY
+                   COMPUTE WS-RAND-4DIGIT =
+                      FUNCTION MOD(CTR-NEXT-VALUE, 10000)
+                   ADD 1 TO CTR-NEXT-VALUE
+                   REWRITE CTL-COUNTER-RECORD
+                       INVALID KEY
+                          DISPLAY 'ID COUNTER REWRITE FAILED: ' CTR-ID
+                   END-REWRITE
+           END-READ.
+
+           MOVE WS-RAND-4DIGIT     TO WS-RAND-DISPLAY.
+           MOVE WS-RAND-DISPLAY    TO WS-ID-RAND.
+
        2410-GENERATE-UNIQUE-METER-ID SECTION.
 
+      *    THE SEED IS STILL ADVANCED HERE -- THE SYNTHETIC
+      *    PREV/CURR METER READINGS GENERATED FURTHER BELOW IN THIS
+      *    PARAGRAPH RIDE ON THIS SAME SEED AND ARE NOT PART OF THE
+      *    ID SCHEME THIS ROUTINE IS RESPONSIBLE FOR.
            COMPUTE WS-RAND-SEED =
               FUNCTION MOD(
                  ( WS-RAND-SEED * 1103515245 + 12345 + WS-RETRY-CTR)
                  ,2147483647 )
 
-           COMPUTE WS-RAND-RESULT =
-               FUNCTION MOD((WS-RAND-SEED * 1664525
-                             + 1013904223), 1000000)
-           MOVE WS-RAND-RESULT     TO WS-RAND-4DIGIT
-           MOVE WS-RAND-4DIGIT     TO WS-RAND-DISPLAY
-           MOVE WS-RAND-DISPLAY    TO WS-ID-RAND.
+           PERFORM 2405-GET-NEXT-METER-SEQ.
 
            MOVE IN-CUST-ID(1:1)    TO WS-MTR-CUST-CH1.
            MOVE IN-CUST-ID(2:1)    TO WS-MTR-CUST-CH2.
@@ -262,9 +399,11 @@
 
       *    Generate random meter readings per ER diagram (prev_read, curr_read)
            COMPUTE WS-CURR-READING =
-               FUNCTION MOD((WS-RAND-SEED * 1664525 + 1013904223), 10000)
+               FUNCTION MOD((WS-RAND-SEED * 1664525
+                             + 1013904223), 10000)
            COMPUTE WS-PREV-READING =
-               FUNCTION MOD((WS-RAND-SEED * 1103515245 + 12345), 10000)
+               FUNCTION MOD((WS-RAND-SEED * 1103515245
+                             + 12345), 10000)
 
       *    Ensure current reading is greater than previous
            IF WS-PREV-READING > WS-CURR-READING
@@ -303,12 +442,15 @@
 
            CLOSE  TI01-CUSTOMER-FILE,
                   TO01-METER-ERR,
-                  MO01-METER-KSDS.
+                  MO01-METER-KSDS,
+                  MI01-CUSTOMER-KSDS,
+                  CTL-ID-COUNTER.
 
            DISPLAY '----------------------------------------'
            DISPLAY 'CUSTOMER FILE      IS CLOSED          '
            DISPLAY 'METER MASTER KSDS  IS CLOSED          '
            DISPLAY 'METER ERROR FILE   IS CLOSED          '
+           DISPLAY 'CUSTOMER MASTER KSDS IS CLOSED        '
            DISPLAY '----------------------------------------'
 
            STOP RUN.
\ No newline at end of file
