@@ -24,6 +24,22 @@
            ACCESS MODE            IS SEQUENTIAL
            FILE STATUS            IS WS-RPT-STATUS.
 
+           SELECT MO01-HIGH-CONS-KSDS ASSIGN TO HCMSTR
+           ORGANIZATION           IS INDEXED
+           ACCESS MODE            IS RANDOM
+           RECORD KEY             IS HC-MSTR-KEY
+           FILE STATUS            IS WS-HCM-STATUS.
+
+      *    BILL003'S PER-CUSTOMER, PER-PERIOD CONSUMPTION HISTORY --
+      *    READ HERE TO GIVE THE CLASSIFICATION LOGIC A CUSTOMER'S
+      *    OWN TRAILING BASELINE INSTEAD OF RELYING PURELY ON THE
+      *    CURRENT RUN'S PER-AREA AVERAGE.
+           SELECT MI01-CONS-HIST-KSDS ASSIGN TO CONSHIST
+           ORGANIZATION           IS INDEXED
+           ACCESS MODE            IS DYNAMIC
+           RECORD KEY             IS CH-KEY
+           FILE STATUS            IS WS-CH-STATUS.
+
        DATA DIVISION.
 
        FILE SECTION.
@@ -37,7 +53,7 @@
           05 MTR-CURR-READ    PIC 9(06).
 
        FD MI01-CUSTOMER-KSDS
-           RECORD CONTAINS         83  CHARACTERS.
+           RECORD CONTAINS         106  CHARACTERS.
        01 MI01-CUSTOMER-RECORD.
           05 CUST-KEY         PIC X(12).
           05 CUST-FIRST-NAME  PIC X(10).
@@ -47,6 +63,10 @@
           05 CUST-ADDRESS     PIC X(29).
           05 CUST-CITY        PIC X(10).
           05 CUST-UNITS       PIC X(5).
+          05 CUST-ZIP-CODE    PIC X(9).
+          05 CUST-PHONE       PIC X(12).
+          05 CUST-DISCOUNT-CAT PIC X(1).
+          05 CUST-BILLING-FREQ PIC X(1).
 
        FD TO01-HIGH-CONS-RPT
            RECORDING MODE          IS F
@@ -54,6 +74,31 @@
 
        01 TO01-HIGH-CONS-RPT-RECORD PIC X(133).
 
+      *    Standing exceptions master -- keyed by customer and the
+      *    run date, so a customer who keeps showing up as a high
+      *    consumer builds a history instead of only ever appearing
+      *    in this month's throwaway print file.
+       FD MO01-HIGH-CONS-KSDS
+           RECORD CONTAINS         55  CHARACTERS.
+       01 MO01-HIGH-CONS-RECORD.
+          05 HC-MSTR-KEY.
+             10 HC-MSTR-CUST-ID     PIC X(12).
+             10 HC-MSTR-RUN-DATE    PIC 9(08).
+          05 HC-MSTR-RANK           PIC 9(03).
+          05 HC-MSTR-FIRST-NAME     PIC X(10).
+          05 HC-MSTR-LAST-NAME      PIC X(10).
+          05 HC-MSTR-AREA-CODE      PIC X(06).
+          05 HC-MSTR-UNITS          PIC 9(06).
+
+       FD MI01-CONS-HIST-KSDS
+           RECORD CONTAINS         31  CHARACTERS.
+       01 MI01-CONS-HIST-RECORD.
+          05 CH-KEY.
+             10 CH-CUST-ID          PIC X(12).
+             10 CH-BILL-PERIOD      PIC 9(06).
+          05 CH-UNITS-CONSUMED      PIC 9(06).
+          05 CH-BILL-AMOUNT         PIC 9(07)V99.
+
        WORKING-STORAGE SECTION.
 
        01 WS-FILE-STATUS-CODES.
@@ -65,6 +110,12 @@
              88 CUST-NOT-FOUND   VALUE '23'.
           05 WS-RPT-STATUS       PIC X(02).
              88 RPT-IO-STATUS    VALUE '00'.
+          05 WS-HCM-STATUS       PIC X(02).
+             88 HCM-IO-STATUS    VALUE '00'.
+             88 HCM-DUPLICATE    VALUE '22'.
+          05 WS-CH-STATUS        PIC X(02).
+             88 CH-IO-STATUS     VALUE '00'.
+             88 CH-NOT-FOUND     VALUE '23'.
 
        01 WS-DATE-VARIABLES.
           05 WS-DATE               PIC 9(08).
@@ -102,6 +153,12 @@
                 15 WS-H-ADDRESS          PIC X(29).
                 15 WS-H-CITY             PIC X(10).
                 15 WS-H-UNITS            PIC 9(6).
+                15 WS-H-AREA-AVG         PIC 9(06)V99 VALUE ZEROS.
+                15 WS-H-HIST-AVG         PIC 9(06)V99 VALUE ZEROS.
+                15 WS-H-TAMPER-FLAG      PIC X(1)     VALUE 'N'.
+                   88 H-TAMPER                        VALUE 'Y'.
+                   88 H-NOT-TAMPER                    VALUE 'N'.
+                15 WS-H-CLASS            PIC X(9)     VALUE 'NORMAL'.
           05 WS-HIGH-COUNT         PIC 9(04) VALUE ZEROS.
           05 WS-MAX-CUSTOMERS      PIC 9(04) VALUE 1000.
 
@@ -162,16 +219,154 @@
        01 WS-TEMP-VARIABLES.
           05 WS-TEMP-UNITS        PIC 9(06).
           05 WS-TEMP-INDEX        PIC 9(04).
-          05 WS-RANK-COUNTER      PIC 9(02).
+          05 WS-RANK-COUNTER      PIC 9(03).
           05 WS-HIGH-LOOP-CTR     PIC 9(04).
           05 WS-SORT-LOOP-CTR     PIC 9(04).
           05 WS-TEMP-SORT-IDX     PIC 9(04).
           05 WS-TEMP-RANK-IDX     PIC 9(04).
           05 WS-TEMP-LOOP-CTR1    PIC 9(04).
           05 WS-TEMP-LOOP-CTR2    PIC 9(04).
+
+      *    Optional runtime parameter: how many top consumers to
+      *    rank. Defaults to 5 when not supplied so the report
+      *    behaves exactly as before for a plain run.
+       01 WS-PARM-TOP-N-VARIABLES.
+          05 WS-PARM-TOP-N-IN     PIC X(04) VALUE SPACES.
+          05 WS-TOP-N             PIC 9(04) VALUE 0005.
+          05 WS-TOP-N-MAX         PIC 9(04) VALUE 0100.
+
        01 WS-TOP5.
-          05 WS-TOP-UNITS OCCURS 5 TIMES PIC 9(06) VALUE ZEROS.
-          05 WS-TOP-IDX   OCCURS 5 TIMES PIC 9(04) VALUE ZEROS.
+          05 WS-TOP-UNITS OCCURS 1 TO 100 TIMES
+                           DEPENDING ON WS-TOP-N PIC 9(06).
+          05 WS-TOP-IDX   OCCURS 1 TO 100 TIMES
+                           DEPENDING ON WS-TOP-N PIC 9(04).
+
+      *    Per-area usage accumulated from WS-HIGH-CONS-TABLE, used
+      *    to flag possible meter tampering (usage far below an
+      *    area's own average).
+       01 WS-AREA-STATS-STORAGE.
+          05 WS-AREA-STATS-TABLE.
+             10 WS-AS-RECORD OCCURS 100 TIMES INDEXED BY WS-AS-IDX.
+                15 WS-AS-AREA-CODE    PIC X(6).
+                15 WS-AS-CUST-COUNT   PIC 9(04) VALUE ZEROS.
+                15 WS-AS-TOTAL-UNITS  PIC 9(08) VALUE ZEROS.
+                15 WS-AS-AVG-UNITS    PIC 9(06)V99 VALUE ZEROS.
+          05 WS-AS-COUNT            PIC 9(04) VALUE ZEROS.
+          05 WS-AS-MAX-AREAS        PIC 9(04) VALUE 0100.
+
+       01 WS-AS-FOUND-FLAG          PIC X(1) VALUE 'N'.
+          88 AS-FOUND                        VALUE 'Y'.
+          88 AS-NOT-FOUND                    VALUE 'N'.
+
+      *    WORKING FIELDS FOR WALKING A CUSTOMER'S OWN ROWS IN THE
+      *    CONSUMPTION-HISTORY KSDS (KEYED BY CUST-ID + BILL PERIOD)
+      *    TO BUILD THEIR TRAILING-AVERAGE BASELINE.
+       01 WS-HIST-BASELINE-VARIABLES.
+          05 WS-HIST-TOTAL-UNITS      PIC 9(08) VALUE ZEROS.
+          05 WS-HIST-PERIOD-COUNT     PIC 9(04) VALUE ZEROS.
+          05 WS-HIST-TARGET-ID        PIC X(12) VALUE SPACES.
+          05 WS-HIST-DONE-SW          PIC X(1)  VALUE 'N'.
+             88 WS-HIST-DONE                    VALUE 'Y'.
+             88 WS-HIST-NOT-DONE                VALUE 'N'.
+
+       01 WS-ANOMALY-VARIABLES.
+          05 WS-TAMPER-THRESHOLD-PCT  PIC 9V99 VALUE 0.25.
+          05 WS-TAMPER-LIMIT          PIC 9(06)V99 VALUE ZEROS.
+
+      *    Relative classification thresholds: a customer using more
+      *    than 150% of the baseline is HIGH, more than 250% is
+      *    VERY-HIGH. The baseline is the customer's own trailing
+      *    consumption-history average when one exists (2355-LOOKUP-
+      *    HIST-AVG), falling back to the current run's per-area
+      *    average for a customer with no billing history yet. This
+      *    lets a small, modest-usage area still surface its own
+      *    outliers instead of only ever comparing everyone against
+      *    one system-wide top-N.
+       01 WS-CLASSIFY-VARIABLES.
+          05 WS-HIGH-THRESHOLD-PCT    PIC 9V99 VALUE 1.50.
+          05 WS-VERY-HIGH-THRESH-PCT  PIC 9V99 VALUE 2.50.
+          05 WS-CLASS-LIMIT           PIC 9(07)V99 VALUE ZEROS.
+          05 WS-CLASS-BASELINE        PIC 9(06)V99 VALUE ZEROS.
+
+       01 WS-ANOMALY-HEADER1.
+          05 FILLER               PIC X(35) VALUE SPACES.
+          05 FILLER               PIC X(45) VALUE
+             'POSSIBLE METER TAMPER / ZERO-USAGE LISTING'.
+          05 FILLER               PIC X(53) VALUE SPACES.
+       01 WS-ANOMALY-HEADER2.
+          05 FILLER               PIC X(2)  VALUE SPACES.
+          05 FILLER               PIC X(12) VALUE 'CUST ID'.
+          05 FILLER               PIC X(2)  VALUE SPACES.
+          05 FILLER               PIC X(10) VALUE 'FIRST NAME'.
+          05 FILLER               PIC X(2)  VALUE SPACES.
+          05 FILLER               PIC X(10) VALUE 'LAST NAME'.
+          05 FILLER               PIC X(2)  VALUE SPACES.
+          05 FILLER               PIC X(6)  VALUE 'AREA'.
+          05 FILLER               PIC X(2)  VALUE SPACES.
+          05 FILLER               PIC X(10) VALUE 'UNITS'.
+          05 FILLER               PIC X(2)  VALUE SPACES.
+          05 FILLER               PIC X(10) VALUE 'AREA AVG'.
+          05 FILLER               PIC X(2)  VALUE SPACES.
+       01 WS-ANOMALY-DETAIL.
+          05 FILLER               PIC X(3)  VALUE SPACES.
+          05 WS-ANOM-CUST-ID      PIC X(12).
+          05 FILLER               PIC X(2)  VALUE SPACES.
+          05 WS-ANOM-FIRST-NAME   PIC X(10).
+          05 FILLER               PIC X(2)  VALUE SPACES.
+          05 WS-ANOM-LAST-NAME    PIC X(10).
+          05 FILLER               PIC X(2)  VALUE SPACES.
+          05 WS-ANOM-AREA         PIC X(6).
+          05 FILLER               PIC X(2)  VALUE SPACES.
+          05 WS-ANOM-UNITS        PIC ZZZ,ZZ9.
+          05 FILLER               PIC X(4)  VALUE SPACES.
+          05 WS-ANOM-AREA-AVG     PIC ZZ,ZZ9.99.
+          05 FILLER               PIC X(48) VALUE SPACES.
+
+       01 WS-CLASS-HEADER1.
+          05 FILLER               PIC X(35) VALUE SPACES.
+          05 FILLER               PIC X(45) VALUE
+             'AREA-RELATIVE CONSUMPTION CLASSIFICATION'.
+          05 FILLER               PIC X(53) VALUE SPACES.
+       01 WS-CLASS-HEADER2.
+          05 FILLER               PIC X(2)  VALUE SPACES.
+          05 FILLER               PIC X(12) VALUE 'CUST ID'.
+          05 FILLER               PIC X(2)  VALUE SPACES.
+          05 FILLER               PIC X(10) VALUE 'FIRST NAME'.
+          05 FILLER               PIC X(2)  VALUE SPACES.
+          05 FILLER               PIC X(10) VALUE 'LAST NAME'.
+          05 FILLER               PIC X(2)  VALUE SPACES.
+          05 FILLER               PIC X(6)  VALUE 'AREA'.
+          05 FILLER               PIC X(2)  VALUE SPACES.
+          05 FILLER               PIC X(10) VALUE 'UNITS'.
+          05 FILLER               PIC X(2)  VALUE SPACES.
+          05 FILLER               PIC X(10) VALUE 'CLASS'.
+          05 FILLER               PIC X(2)  VALUE SPACES.
+       01 WS-CLASS-DETAIL.
+          05 FILLER               PIC X(3)  VALUE SPACES.
+          05 WS-CLS-CUST-ID       PIC X(12).
+          05 FILLER               PIC X(2)  VALUE SPACES.
+          05 WS-CLS-FIRST-NAME    PIC X(10).
+          05 FILLER               PIC X(2)  VALUE SPACES.
+          05 WS-CLS-LAST-NAME     PIC X(10).
+          05 FILLER               PIC X(2)  VALUE SPACES.
+          05 WS-CLS-AREA          PIC X(6).
+          05 FILLER               PIC X(2)  VALUE SPACES.
+          05 WS-CLS-UNITS         PIC ZZZ,ZZ9.
+          05 FILLER               PIC X(4)  VALUE SPACES.
+          05 WS-CLS-CLASS         PIC X(9).
+          05 FILLER               PIC X(48) VALUE SPACES.
+
+      *    CONTROL-TOTAL LINE WRITTEN AFTER ALL THREE SECTIONS OF THE
+      *    REPORT SO A DOWNSTREAM READER CAN CONFIRM THE RUN'S RECORD
+      *    COUNTS WITHOUT COUNTING DETAIL LINES ITSELF.
+       01 WS-REPORT-TOTAL.
+          05 FILLER               PIC X(2)  VALUE SPACES.
+          05 FILLER               PIC X(14) VALUE 'TOTAL RECORDS:'.
+          05 WS-RPT-TOTAL-WRITTEN PIC Z,ZZ9.
+          05 FILLER               PIC X(10) VALUE SPACES.
+          05 FILLER               PIC X(18) VALUE 'TOTAL CUSTOMERS:'.
+          05 WS-RPT-TOTAL-CUST    PIC Z,ZZ9.
+          05 FILLER               PIC X(79) VALUE SPACES.
        PROCEDURE DIVISION.
        0000-MAIN-LINE   SECTION.
 
@@ -192,12 +387,35 @@
            MOVE '/'   TO WS-REPORT-DATE(6:1)
            MOVE WS-YY TO WS-REPORT-DATE(7:2).
 
+           ACCEPT WS-PARM-TOP-N-IN FROM COMMAND-LINE.
+           IF WS-PARM-TOP-N-IN IS NUMERIC
+              AND WS-PARM-TOP-N-IN NOT = ZEROS
+              MOVE WS-PARM-TOP-N-IN TO WS-TOP-N
+              IF WS-TOP-N > WS-TOP-N-MAX
+                 DISPLAY '----------------------------------------'
+                 DISPLAY 'REQUESTED TOP-N EXCEEDS MAXIMUM - USING '
+                 DISPLAY WS-TOP-N-MAX
+                 DISPLAY '----------------------------------------'
+                 MOVE WS-TOP-N-MAX TO WS-TOP-N
+              END-IF
+              DISPLAY '----------------------------------------'
+              DISPLAY 'RUNNING WITH TOP-N OVERRIDE: ' WS-TOP-N
+              DISPLAY '----------------------------------------'
+           END-IF.
+
        2000-PROCESS     SECTION.
 
            PERFORM 2100-OPEN-FILES.
            PERFORM 2200-PROCESS-METER-RECORDS.
            PERFORM 2300-FIND-TOP-FIVE-MAX.
+           PERFORM 2320-BUILD-AREA-STATISTICS.
+           PERFORM 2340-FIND-ANOMALIES.
+           PERFORM 2350-BUILD-HIST-BASELINE.
+           PERFORM 2360-CLASSIFY-CONSUMPTION.
            PERFORM 2400-WRITE-TOP-FIVE-REPORT.
+           PERFORM 2420-WRITE-ANOMALY-REPORT.
+           PERFORM 2440-WRITE-CLASSIFICATION-REPORT.
+           PERFORM 2460-WRITE-REPORT-TOTALS.
            PERFORM 2500-CLOSE-FILES.
 
        2100-OPEN-FILES SECTION.
@@ -229,11 +447,31 @@
               STOP RUN
            END-IF.
 
+           OPEN I-O MO01-HIGH-CONS-KSDS.
+           IF NOT HCM-IO-STATUS
+              DISPLAY '----------------------------------------'
+              DISPLAY 'ERROR OPENING HIGH CONS EXCEPTIONS KSDS  '
+              DISPLAY 'FILE  STATUS ', ' ',    WS-HCM-STATUS
+              DISPLAY '----------------------------------------'
+              STOP RUN
+           END-IF.
+
+           OPEN INPUT MI01-CONS-HIST-KSDS.
+           IF NOT CH-IO-STATUS
+              DISPLAY '----------------------------------------'
+              DISPLAY 'ERROR OPENING CONSUMPTION HISTORY KSDS   '
+              DISPLAY 'FILE  STATUS ', ' ',    WS-CH-STATUS
+              DISPLAY '----------------------------------------'
+              STOP RUN
+           END-IF.
+
            PERFORM 2750-WRITE-PAGE-HEADERS
            DISPLAY '----------------------------------------'
            DISPLAY 'METER KSDS    OPENED ..............'
            DISPLAY 'CUSTOMER KSDS OPENED ..............'
            DISPLAY 'highcons      OPENED .............'
+           DISPLAY 'HIGH CONS KSDS OPENED .............'
+           DISPLAY 'CONS HIST KSDS OPENED .............'
            DISPLAY '----------------------------------------'.
 
        2200-PROCESS-METER-RECORDS  SECTION.
@@ -311,13 +549,13 @@
            DISPLAY 'FINDING TOP 5 USING MAX APPROACH ......'
            DISPLAY '----------------------------------------'
            PERFORM VARYING WS-TEMP-LOOP-CTR1 FROM 1 BY 1
-                     UNTIL WS-TEMP-LOOP-CTR1 > 5
+                     UNTIL WS-TEMP-LOOP-CTR1 > WS-TOP-N
               MOVE 0 TO WS-TOP-UNITS(WS-TEMP-LOOP-CTR1)
               MOVE 0 TO WS-TOP-IDX(WS-TEMP-LOOP-CTR1)
            END-PERFORM
 
            PERFORM VARYING WS-RANK-COUNTER FROM 1 BY 1
-                     UNTIL WS-RANK-COUNTER > 5
+                     UNTIL WS-RANK-COUNTER > WS-TOP-N
                       OR WS-RANK-COUNTER > WS-HIGH-COUNT
               PERFORM 2310-FIND-NEXT-MAX
            END-PERFORM.
@@ -355,13 +593,191 @@
               MOVE WS-TEMP-INDEX TO WS-TOP-IDX(WS-RANK-COUNTER)
            END-IF.
 
+       2320-BUILD-AREA-STATISTICS SECTION.
+           DISPLAY '----------------------------------------'
+           DISPLAY 'BUILDING PER-AREA CONSUMPTION STATISTICS '
+           DISPLAY '----------------------------------------'
+
+           PERFORM VARYING WS-HIGH-LOOP-CTR FROM 1 BY 1
+                     UNTIL WS-HIGH-LOOP-CTR > WS-HIGH-COUNT
+              SET WS-HIGH-IDX TO WS-HIGH-LOOP-CTR
+              PERFORM 2322-ACCUMULATE-AREA-STAT
+           END-PERFORM.
+
+       2322-ACCUMULATE-AREA-STAT SECTION.
+
+           SET AS-NOT-FOUND TO TRUE
+           PERFORM VARYING WS-AS-IDX FROM 1 BY 1
+                     UNTIL WS-AS-IDX > WS-AS-COUNT
+                        OR AS-FOUND
+              IF WS-AS-AREA-CODE(WS-AS-IDX) =
+                 WS-H-AREA-CODE(WS-HIGH-IDX)
+                 SET AS-FOUND TO TRUE
+              END-IF
+           END-PERFORM.
+
+           IF AS-FOUND
+              ADD 1 TO WS-AS-CUST-COUNT(WS-AS-IDX)
+              ADD WS-H-UNITS(WS-HIGH-IDX)
+                  TO WS-AS-TOTAL-UNITS(WS-AS-IDX)
+              COMPUTE WS-AS-AVG-UNITS(WS-AS-IDX) ROUNDED =
+                      WS-AS-TOTAL-UNITS(WS-AS-IDX)
+                      / WS-AS-CUST-COUNT(WS-AS-IDX)
+           ELSE
+              IF WS-AS-COUNT >= WS-AS-MAX-AREAS
+                 DISPLAY 'ERROR: AREA STATS STORAGE FULL - MAX '
+                         WS-AS-MAX-AREAS
+              ELSE
+                 ADD 1 TO WS-AS-COUNT
+                 SET WS-AS-IDX TO WS-AS-COUNT
+                 MOVE WS-H-AREA-CODE(WS-HIGH-IDX)
+                     TO WS-AS-AREA-CODE(WS-AS-IDX)
+                 MOVE 1 TO WS-AS-CUST-COUNT(WS-AS-IDX)
+                 MOVE WS-H-UNITS(WS-HIGH-IDX)
+                     TO WS-AS-TOTAL-UNITS(WS-AS-IDX)
+                 MOVE WS-H-UNITS(WS-HIGH-IDX)
+                     TO WS-AS-AVG-UNITS(WS-AS-IDX)
+              END-IF
+           END-IF.
+
+       2340-FIND-ANOMALIES SECTION.
+           DISPLAY '----------------------------------------'
+           DISPLAY 'SCANNING FOR POSSIBLE METER TAMPERING ...'
+           DISPLAY '----------------------------------------'
+
+           PERFORM VARYING WS-HIGH-LOOP-CTR FROM 1 BY 1
+                     UNTIL WS-HIGH-LOOP-CTR > WS-HIGH-COUNT
+              SET WS-HIGH-IDX TO WS-HIGH-LOOP-CTR
+              PERFORM 2342-LOOKUP-AREA-AVG
+              PERFORM 2344-CHECK-ANOMALY
+           END-PERFORM.
+
+       2342-LOOKUP-AREA-AVG SECTION.
+
+           MOVE ZEROS TO WS-H-AREA-AVG(WS-HIGH-IDX)
+           SET AS-NOT-FOUND TO TRUE
+           PERFORM VARYING WS-AS-IDX FROM 1 BY 1
+                     UNTIL WS-AS-IDX > WS-AS-COUNT
+                        OR AS-FOUND
+              IF WS-AS-AREA-CODE(WS-AS-IDX) =
+                 WS-H-AREA-CODE(WS-HIGH-IDX)
+                 SET AS-FOUND TO TRUE
+                 MOVE WS-AS-AVG-UNITS(WS-AS-IDX)
+                     TO WS-H-AREA-AVG(WS-HIGH-IDX)
+              END-IF
+           END-PERFORM.
+
+       2344-CHECK-ANOMALY SECTION.
+
+           SET H-NOT-TAMPER(WS-HIGH-IDX) TO TRUE
+           IF WS-H-UNITS(WS-HIGH-IDX) = 0
+              SET H-TAMPER(WS-HIGH-IDX) TO TRUE
+           ELSE
+              IF WS-H-AREA-AVG(WS-HIGH-IDX) > 0
+                 COMPUTE WS-TAMPER-LIMIT =
+                         WS-H-AREA-AVG(WS-HIGH-IDX)
+                         * WS-TAMPER-THRESHOLD-PCT
+                 IF WS-H-UNITS(WS-HIGH-IDX) < WS-TAMPER-LIMIT
+                    SET H-TAMPER(WS-HIGH-IDX) TO TRUE
+                 END-IF
+              END-IF
+           END-IF.
+
+       2350-BUILD-HIST-BASELINE SECTION.
+           DISPLAY '----------------------------------------'
+           DISPLAY 'BUILDING CONSUMPTION-HISTORY BASELINES ..'
+           DISPLAY '----------------------------------------'
+
+           PERFORM VARYING WS-HIGH-LOOP-CTR FROM 1 BY 1
+                     UNTIL WS-HIGH-LOOP-CTR > WS-HIGH-COUNT
+              SET WS-HIGH-IDX TO WS-HIGH-LOOP-CTR
+              PERFORM 2355-LOOKUP-HIST-AVG
+           END-PERFORM.
+
+       2355-LOOKUP-HIST-AVG SECTION.
+
+           MOVE ZEROS TO WS-H-HIST-AVG(WS-HIGH-IDX)
+           MOVE ZEROS TO WS-HIST-TOTAL-UNITS
+           MOVE ZEROS TO WS-HIST-PERIOD-COUNT
+           MOVE WS-H-CUST-ID(WS-HIGH-IDX) TO WS-HIST-TARGET-ID
+           SET WS-HIST-NOT-DONE TO TRUE
+
+           MOVE WS-HIST-TARGET-ID TO CH-CUST-ID
+           MOVE ZEROS             TO CH-BILL-PERIOD
+
+           START MI01-CONS-HIST-KSDS KEY IS NOT LESS THAN CH-KEY
+               INVALID KEY
+                  SET WS-HIST-DONE TO TRUE
+           END-START.
+
+           PERFORM 2356-ACCUMULATE-HIST-ROW UNTIL WS-HIST-DONE.
+
+           IF WS-HIST-PERIOD-COUNT > 0
+              COMPUTE WS-H-HIST-AVG(WS-HIGH-IDX) ROUNDED =
+                      WS-HIST-TOTAL-UNITS / WS-HIST-PERIOD-COUNT
+           END-IF.
+
+       2356-ACCUMULATE-HIST-ROW SECTION.
+
+           READ MI01-CONS-HIST-KSDS NEXT
+               AT END
+                  SET WS-HIST-DONE TO TRUE
+               NOT AT END
+                  IF CH-CUST-ID = WS-HIST-TARGET-ID
+                     ADD CH-UNITS-CONSUMED TO WS-HIST-TOTAL-UNITS
+                     ADD 1 TO WS-HIST-PERIOD-COUNT
+                  ELSE
+                     SET WS-HIST-DONE TO TRUE
+                  END-IF
+           END-READ.
+
+       2360-CLASSIFY-CONSUMPTION SECTION.
+           DISPLAY '----------------------------------------'
+           DISPLAY 'CLASSIFYING CUSTOMERS RELATIVE TO AREA ..'
+           DISPLAY '----------------------------------------'
+
+           PERFORM VARYING WS-HIGH-LOOP-CTR FROM 1 BY 1
+                     UNTIL WS-HIGH-LOOP-CTR > WS-HIGH-COUNT
+              SET WS-HIGH-IDX TO WS-HIGH-LOOP-CTR
+              PERFORM 2362-ASSIGN-CLASS
+           END-PERFORM.
+
+       2362-ASSIGN-CLASS SECTION.
+
+           MOVE 'NORMAL' TO WS-H-CLASS(WS-HIGH-IDX)
+
+      *    A CUSTOMER'S OWN CONSUMPTION-HISTORY AVERAGE IS THE
+      *    PREFERRED BASELINE; A CUSTOMER WITH NO BILLING HISTORY
+      *    YET FALLS BACK TO THE CURRENT RUN'S PER-AREA AVERAGE.
+           IF WS-H-HIST-AVG(WS-HIGH-IDX) > 0
+              MOVE WS-H-HIST-AVG(WS-HIGH-IDX) TO WS-CLASS-BASELINE
+           ELSE
+              MOVE WS-H-AREA-AVG(WS-HIGH-IDX) TO WS-CLASS-BASELINE
+           END-IF.
+
+           IF WS-CLASS-BASELINE > 0
+              COMPUTE WS-CLASS-LIMIT =
+                      WS-CLASS-BASELINE
+                      * WS-VERY-HIGH-THRESH-PCT
+              IF WS-H-UNITS(WS-HIGH-IDX) > WS-CLASS-LIMIT
+                 MOVE 'VERY-HIGH' TO WS-H-CLASS(WS-HIGH-IDX)
+              ELSE
+                 COMPUTE WS-CLASS-LIMIT =
+                         WS-CLASS-BASELINE
+                         * WS-HIGH-THRESHOLD-PCT
+                 IF WS-H-UNITS(WS-HIGH-IDX) > WS-CLASS-LIMIT
+                    MOVE 'HIGH' TO WS-H-CLASS(WS-HIGH-IDX)
+                 END-IF
+              END-IF
+           END-IF.
+
        2400-WRITE-TOP-FIVE-REPORT SECTION.
            DISPLAY '----------------------------------------'
-           DISPLAY 'WRITING TOP 5 HIGH CONSUMERS REPORT .....'
+           DISPLAY 'WRITING TOP ' WS-TOP-N ' HIGH CONSUMERS REPORT ..'
            DISPLAY '----------------------------------------'
 
            PERFORM VARYING WS-RANK-COUNTER FROM 1 BY 1
-                     UNTIL WS-RANK-COUNTER > 5
+                     UNTIL WS-RANK-COUNTER > WS-TOP-N
                      OR WS-RANK-COUNTER > WS-HIGH-COUNT
               IF WS-TOP-IDX(WS-RANK-COUNTER) > 0
                  PERFORM 2410-WRITE-SINGLE-RECORD
@@ -386,19 +802,105 @@
 
            WRITE TO01-HIGH-CONS-RPT-RECORD FROM WS-REPORT-DETAIL
 
+           PERFORM 2450-PERSIST-HIGH-CONS-MASTER
+
            ADD 1 TO WS-LINE-COUNT
            ADD 1 TO WS-WRITE-CTR.
 
+       2450-PERSIST-HIGH-CONS-MASTER SECTION.
+
+           MOVE WS-H-CUST-ID(WS-HIGH-IDX)    TO HC-MSTR-CUST-ID
+           MOVE WS-DATE                      TO HC-MSTR-RUN-DATE
+           MOVE WS-RANK-COUNTER              TO HC-MSTR-RANK
+           MOVE WS-H-FIRST-NAME(WS-HIGH-IDX) TO HC-MSTR-FIRST-NAME
+           MOVE WS-H-LAST-NAME(WS-HIGH-IDX)  TO HC-MSTR-LAST-NAME
+           MOVE WS-H-AREA-CODE(WS-HIGH-IDX)  TO HC-MSTR-AREA-CODE
+           MOVE WS-H-UNITS(WS-HIGH-IDX)      TO HC-MSTR-UNITS
+
+           WRITE MO01-HIGH-CONS-RECORD
+               INVALID KEY
+                  DISPLAY 'HIGH CONS EXCEPTION ALREADY ON FILE: '
+                          HC-MSTR-KEY
+           END-WRITE.
+
+       2420-WRITE-ANOMALY-REPORT SECTION.
+           DISPLAY '----------------------------------------'
+           DISPLAY 'WRITING TAMPER / ZERO-USAGE SECTION ......'
+           DISPLAY '----------------------------------------'
+
+           WRITE TO01-HIGH-CONS-RPT-RECORD FROM WS-ANOMALY-HEADER1
+           WRITE TO01-HIGH-CONS-RPT-RECORD FROM WS-ANOMALY-HEADER2
+
+           PERFORM VARYING WS-HIGH-LOOP-CTR FROM 1 BY 1
+                     UNTIL WS-HIGH-LOOP-CTR > WS-HIGH-COUNT
+              SET WS-HIGH-IDX TO WS-HIGH-LOOP-CTR
+              IF H-TAMPER(WS-HIGH-IDX)
+                 PERFORM 2430-WRITE-ANOMALY-RECORD
+              END-IF
+           END-PERFORM.
+
+       2430-WRITE-ANOMALY-RECORD SECTION.
+
+           MOVE WS-H-CUST-ID(WS-HIGH-IDX)    TO WS-ANOM-CUST-ID
+           MOVE WS-H-FIRST-NAME(WS-HIGH-IDX) TO WS-ANOM-FIRST-NAME
+           MOVE WS-H-LAST-NAME(WS-HIGH-IDX)  TO WS-ANOM-LAST-NAME
+           MOVE WS-H-AREA-CODE(WS-HIGH-IDX)  TO WS-ANOM-AREA
+           MOVE WS-H-UNITS(WS-HIGH-IDX)      TO WS-ANOM-UNITS
+           MOVE WS-H-AREA-AVG(WS-HIGH-IDX)   TO WS-ANOM-AREA-AVG
+
+           WRITE TO01-HIGH-CONS-RPT-RECORD FROM WS-ANOMALY-DETAIL
+
+           ADD 1 TO WS-WRITE-CTR.
+
+       2440-WRITE-CLASSIFICATION-REPORT SECTION.
+           DISPLAY '----------------------------------------'
+           DISPLAY 'WRITING AREA-RELATIVE CLASSIFICATION .....'
+           DISPLAY '----------------------------------------'
+
+           WRITE TO01-HIGH-CONS-RPT-RECORD FROM WS-CLASS-HEADER1
+           WRITE TO01-HIGH-CONS-RPT-RECORD FROM WS-CLASS-HEADER2
+
+           PERFORM VARYING WS-HIGH-LOOP-CTR FROM 1 BY 1
+                     UNTIL WS-HIGH-LOOP-CTR > WS-HIGH-COUNT
+              SET WS-HIGH-IDX TO WS-HIGH-LOOP-CTR
+              IF WS-H-CLASS(WS-HIGH-IDX) NOT = 'NORMAL'
+                 PERFORM 2445-WRITE-CLASS-RECORD
+              END-IF
+           END-PERFORM.
+
+       2445-WRITE-CLASS-RECORD SECTION.
+
+           MOVE WS-H-CUST-ID(WS-HIGH-IDX)    TO WS-CLS-CUST-ID
+           MOVE WS-H-FIRST-NAME(WS-HIGH-IDX) TO WS-CLS-FIRST-NAME
+           MOVE WS-H-LAST-NAME(WS-HIGH-IDX)  TO WS-CLS-LAST-NAME
+           MOVE WS-H-AREA-CODE(WS-HIGH-IDX)  TO WS-CLS-AREA
+           MOVE WS-H-UNITS(WS-HIGH-IDX)      TO WS-CLS-UNITS
+           MOVE WS-H-CLASS(WS-HIGH-IDX)      TO WS-CLS-CLASS
+
+           WRITE TO01-HIGH-CONS-RPT-RECORD FROM WS-CLASS-DETAIL
+
+           ADD 1 TO WS-WRITE-CTR.
+
+       2460-WRITE-REPORT-TOTALS SECTION.
+
+           MOVE WS-WRITE-CTR      TO WS-RPT-TOTAL-WRITTEN
+           MOVE WS-CUSTOMER-COUNT TO WS-RPT-TOTAL-CUST
+           WRITE TO01-HIGH-CONS-RPT-RECORD FROM WS-REPORT-TOTAL.
+
        2500-CLOSE-FILES  SECTION.
 
            CLOSE MI01-METER-KSDS,
                  MI01-CUSTOMER-KSDS,
-                 TO01-HIGH-CONS-RPT.
+                 TO01-HIGH-CONS-RPT,
+                 MO01-HIGH-CONS-KSDS,
+                 MI01-CONS-HIST-KSDS.
 
            DISPLAY '----------------------------------------'
            DISPLAY 'METER KSDS    CLOSED ........................'
            DISPLAY 'CUSTOMER KSDS CLOSED ........................'
            DISPLAY 'HIGH CONS RPT CLOSED ........................'
+           DISPLAY 'HIGH CONS KSDS CLOSED ........................'
+           DISPLAY 'CONS HIST KSDS CLOSED .......................'
            DISPLAY '----------------------------------------'.
 
        2750-WRITE-PAGE-HEADERS SECTION.
