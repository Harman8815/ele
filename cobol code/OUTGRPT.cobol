@@ -0,0 +1,371 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  OUTGRPT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+      *    OUTAGE MASTER MAINTAINED BY OUT001 -- KEYED BY AREA CODE
+      *    AND START DATE/TIME, SO READING IT SEQUENTIALLY BY
+      *    PRIMARY KEY NATURALLY PRESENTS EVERY AREA'S OUTAGES
+      *    TOGETHER.
+           SELECT MI01-OUTAGE-KSDS  ASSIGN TO OUTGKSDS
+           ORGANIZATION           IS INDEXED
+           ACCESS MODE            IS SEQUENTIAL
+           RECORD KEY             IS OUTG-KEY
+           FILE STATUS            IS WS-OUTG-STATUS.
+
+      *    AREARPT'S MACHINE-READABLE COMPANION EXTRACT OF ITS AREA
+      *    TOTALS -- READ HERE INSTEAD OF RE-DERIVING THE SAME
+      *    PER-AREA CUSTOMER COUNT AND CONSUMPTION FIGURES A SECOND
+      *    TIME FROM THE METER AND CUSTOMER MASTERS.
+           SELECT MI01-AREA-EXTRACT ASSIGN TO AREAEXT
+           ORGANIZATION           IS SEQUENTIAL
+           ACCESS MODE            IS SEQUENTIAL
+           FILE STATUS            IS WS-EXT-STATUS.
+
+           SELECT TO01-OUTAGE-RPT  ASSIGN TO OUTGRPT
+           ORGANIZATION           IS SEQUENTIAL
+           ACCESS MODE            IS SEQUENTIAL
+           FILE STATUS            IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD MI01-OUTAGE-KSDS
+           RECORD CONTAINS         71  CHARACTERS.
+
+       01 MI01-OUTAGE-RECORD.
+          05 OUTG-KEY.
+             10 OUTG-AREA-CODE      PIC X(06).
+             10 OUTG-START-DATE     PIC 9(08).
+             10 OUTG-START-TIME     PIC 9(04).
+          05 OUTG-END-DATE          PIC 9(08).
+          05 OUTG-END-TIME          PIC 9(04).
+          05 OUTG-DURATION-HRS      PIC 9(04).
+          05 OUTG-BILL-PERIOD       PIC 9(06).
+          05 OUTG-CAUSE             PIC X(30).
+          05 OUTG-STATUS            PIC X(01).
+             88 OUTG-OPEN                    VALUE 'O'.
+             88 OUTG-CLOSED                  VALUE 'C'.
+
+      *    COMMA-DELIMITED, SAME SHAPE AREARPT WRITES IT IN --
+      *    ONE DETAIL LINE PER AREA FOLLOWED BY A 'TOTAL' LINE.
+       FD MI01-AREA-EXTRACT
+           RECORDING MODE          IS F
+           RECORD CONTAINS         60 CHARACTERS.
+
+       01 MI01-AREA-EXTRACT-RECORD PIC X(60).
+
+       FD TO01-OUTAGE-RPT
+           RECORDING MODE          IS F
+           RECORD CONTAINS         133 CHARACTERS.
+
+       01 TO01-OUTAGE-RPT-RECORD PIC X(133).
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-FILE-STATUS-CODES.
+          05 WS-OUTG-STATUS      PIC X(02).
+             88 OUTG-IO-STATUS   VALUE '00'.
+             88 OUTG-EOF         VALUE '10'.
+          05 WS-EXT-STATUS       PIC X(02).
+             88 EXT-IO-STATUS    VALUE '00'.
+             88 EXT-EOF          VALUE '10'.
+          05 WS-RPT-STATUS       PIC X(02).
+             88 RPT-IO-STATUS    VALUE '00'.
+
+       01 WS-EXTRACT-DETAIL.
+          05 WS-EXT-AREA-CODE     PIC X(6).
+          05 FILLER               PIC X(1).
+          05 WS-EXT-CUST-COUNT    PIC ZZZ9.
+          05 FILLER               PIC X(1).
+          05 WS-EXT-TOTAL-UNITS   PIC ZZZZZZZ9.
+          05 FILLER               PIC X(1).
+          05 WS-EXT-AVG-UNITS     PIC ZZZZZ9.99.
+          05 FILLER               PIC X(30).
+
+      *    AREA TOTALS LOADED FROM THE AREAEXT FILE, LOOKED UP BY
+      *    AREA CODE THE SAME WAY AREARPT'S OWN PRE-ALTERNATE-INDEX
+      *    2260-FIND-AREA DID -- A BOUNDED PERFORM VARYING OVER THE
+      *    ENTRIES ACTUALLY LOADED, NOT THE FULL DECLARED OCCURS --
+      *    THIS PROGRAM HAS NO VSAM ACCESS TO THE CUSTOMER MASTER
+      *    OF ITS OWN, SO THE LINEAR TABLE REMAINS THE RIGHT TOOL
+      *    HERE.
+       01 WS-AREA-TABLE.
+          05 WS-A-AREA-ENTRY OCCURS 100 TIMES
+                             INDEXED BY WS-AREA-IDX.
+             10 WS-A-AREA-CODE      PIC X(06).
+             10 WS-A-CUST-COUNT     PIC 9(04).
+             10 WS-A-TOTAL-UNITS    PIC 9(08).
+             10 WS-A-AVG-UNITS      PIC 9(06)V99.
+       01 WS-AREA-COUNT            PIC 9(04) VALUE ZEROS.
+       01 WS-AREA-LOOP-CTR         PIC 9(04) VALUE ZEROS.
+       01 WS-AREA-FOUND-FLAG       PIC X(01) VALUE 'N'.
+          88 AREA-FOUND            VALUE 'Y'.
+          88 AREA-NOT-FOUND        VALUE 'N'.
+
+      *    AN OUTAGE ENDED AT OR BEYOND THIS MANY HOURS AFTER IT
+      *    STARTED IS TREATED AS "EXTENDED" FOR BOTH THIS REPORT
+      *    AND BILL003'S PRO-RATED CREDIT CHECK.
+       01 WS-EXTENDED-OUTAGE-HRS   PIC 9(04) VALUE 0024.
+
+       01 WS-REPORT-VARIABLES.
+          05 WS-PAGE-NUM           PIC 9(03) VALUE 1.
+          05 WS-LINE-COUNT         PIC 9(03) VALUE 0.
+          05 WS-MAX-LINES          PIC 9(03) VALUE 20.
+
+       01 WS-COUNTERS.
+          05 WS-READ-CTR           PIC 9(04) VALUE ZEROS.
+          05 WS-WRITE-CTR          PIC 9(04) VALUE ZEROS.
+          05 WS-EXTENDED-CTR       PIC 9(04) VALUE ZEROS.
+
+       01 WS-REPORT-HEADER1.
+          05 FILLER               PIC X(45) VALUE SPACES.
+          05 FILLER               PIC X(30) VALUE
+                                   'OUTAGE VS AREA CONSUMPTION RPT'.
+          05 FILLER               PIC X(53) VALUE SPACES.
+          05 FILLER               PIC X(5)  VALUE 'PAGE'.
+          05 WS-RPT-PAGE-NUM      PIC ZZ9.
+       01 WS-REPORT-HEADER2.
+          05 FILLER               PIC X(45) VALUE SPACES.
+          05 FILLER               PIC X(30) VALUE
+                                   '-----------------------------'.
+       01 WS-REPORT-HEADER3.
+          05 FILLER               PIC X(2)  VALUE SPACES.
+          05 FILLER               PIC X(6)  VALUE 'AREA'.
+          05 FILLER               PIC X(2)  VALUE SPACES.
+          05 FILLER               PIC X(10) VALUE 'STARTED'.
+          05 FILLER               PIC X(2)  VALUE SPACES.
+          05 FILLER               PIC X(8)  VALUE 'DUR-HRS'.
+          05 FILLER               PIC X(2)  VALUE SPACES.
+          05 FILLER               PIC X(10) VALUE 'STATUS'.
+          05 FILLER               PIC X(2)  VALUE SPACES.
+          05 FILLER               PIC X(10) VALUE 'AREA CUST'.
+          05 FILLER               PIC X(2)  VALUE SPACES.
+          05 FILLER               PIC X(12) VALUE 'AREA UNITS'.
+          05 FILLER               PIC X(2)  VALUE SPACES.
+          05 FILLER               PIC X(10) VALUE 'EXTENDED'.
+
+       01 WS-REPORT-DETAIL.
+          05 FILLER               PIC X(2)  VALUE SPACES.
+          05 WS-RPT-AREA          PIC X(6).
+          05 FILLER               PIC X(2)  VALUE SPACES.
+          05 WS-RPT-START-DATE    PIC 9(8).
+          05 FILLER               PIC X(2)  VALUE SPACES.
+          05 WS-RPT-DUR-HRS       PIC ZZZ9.
+          05 FILLER               PIC X(6)  VALUE SPACES.
+          05 WS-RPT-OUTG-STATUS   PIC X(10).
+          05 FILLER               PIC X(2)  VALUE SPACES.
+          05 WS-RPT-AREA-CUST     PIC ZZZ9.
+          05 FILLER               PIC X(6)  VALUE SPACES.
+          05 WS-RPT-AREA-UNITS    PIC ZZZZZZZ9.
+          05 FILLER               PIC X(4)  VALUE SPACES.
+          05 WS-RPT-EXTENDED      PIC X(10).
+          05 FILLER               PIC X(26) VALUE SPACES.
+
+       01 WS-REPORT-FOOTER.
+          05 FILLER               PIC X(120) VALUE SPACES.
+          05 FILLER               PIC X(5)   VALUE 'PAGE:'.
+          05 WS-FTR-PAGE          PIC ZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-LINE   SECTION.
+
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-PROCESS.
+           PERFORM 9000-TERMINATE.
+
+       1000-INITIALIZE  SECTION.
+
+           DISPLAY '----------------------------------------'
+           DISPLAY 'OUTGRPT EXECUTION BEGINS HERE ...........'
+           DISPLAY ' OUTAGE / AREA CONSUMPTION CROSS-REFERENCE'
+           DISPLAY '----------------------------------------'.
+
+       2000-PROCESS     SECTION.
+
+           PERFORM 2100-OPEN-FILES.
+           PERFORM 2150-LOAD-AREA-TABLE.
+
+           PERFORM 2750-WRITE-PAGE-HEADERS.
+           PERFORM 2200-PROCESS-OUTAGE-RECORDS.
+           PERFORM 2760-WRITE-FOOTER.
+
+           PERFORM 2500-CLOSE-FILES.
+
+       2100-OPEN-FILES  SECTION.
+
+           OPEN INPUT MI01-OUTAGE-KSDS.
+           IF NOT OUTG-IO-STATUS
+              DISPLAY '----------------------------------------'
+              DISPLAY 'ERROR OPENING OUTAGE MASTER KSDS        '
+              DISPLAY 'FILE  STATUS ', ' ',    WS-OUTG-STATUS
+              DISPLAY '----------------------------------------'
+              STOP RUN
+           END-IF.
+
+           OPEN INPUT MI01-AREA-EXTRACT.
+           IF NOT EXT-IO-STATUS
+              DISPLAY '----------------------------------------'
+              DISPLAY 'ERROR OPENING AREA EXTRACT FILE         '
+              DISPLAY 'FILE  STATUS ', ' ',    WS-EXT-STATUS
+              DISPLAY '----------------------------------------'
+              STOP RUN
+           END-IF.
+
+           OPEN OUTPUT TO01-OUTAGE-RPT.
+           IF NOT RPT-IO-STATUS
+              DISPLAY '----------------------------------------'
+              DISPLAY 'ERROR OPENING OUTAGE REPORT FILE        '
+              DISPLAY 'FILE  STATUS ', ' ',    WS-RPT-STATUS
+              DISPLAY '----------------------------------------'
+              STOP RUN
+           END-IF.
+
+           DISPLAY '----------------------------------------'
+           DISPLAY 'OUTAGE MASTER KSDS OPENED ................'
+           DISPLAY 'AREA EXTRACT FILE OPENED .................'
+           DISPLAY 'OUTAGE REPORT FILE OPENED ................'
+           DISPLAY '----------------------------------------'.
+
+      *    LOADS AREARPT'S AREA-EXTRACT DETAIL LINES INTO A SMALL
+      *    WORKING-STORAGE TABLE, SKIPPING THE TRAILING 'TOTAL'
+      *    CONTROL LINE WHICH IS NOT A REAL AREA.
+       2150-LOAD-AREA-TABLE SECTION.
+
+           PERFORM 2160-READ-AREA-EXTRACT UNTIL EXT-EOF.
+
+       2160-READ-AREA-EXTRACT SECTION.
+
+           READ MI01-AREA-EXTRACT
+                AT END  SET EXT-EOF TO TRUE
+                NOT AT END
+                   MOVE MI01-AREA-EXTRACT-RECORD TO WS-EXTRACT-DETAIL
+                   IF WS-EXT-AREA-CODE NOT = 'TOTAL '
+                      ADD 1 TO WS-AREA-COUNT
+                      SET WS-AREA-IDX TO WS-AREA-COUNT
+                      MOVE WS-EXT-AREA-CODE
+                          TO WS-A-AREA-CODE(WS-AREA-IDX)
+                      MOVE WS-EXT-CUST-COUNT
+                          TO WS-A-CUST-COUNT(WS-AREA-IDX)
+                      MOVE WS-EXT-TOTAL-UNITS
+                          TO WS-A-TOTAL-UNITS(WS-AREA-IDX)
+                      MOVE WS-EXT-AVG-UNITS
+                          TO WS-A-AVG-UNITS(WS-AREA-IDX)
+                   END-IF
+           END-READ.
+
+       2200-PROCESS-OUTAGE-RECORDS SECTION.
+
+           PERFORM 2210-READ-OUTAGE-KSDS UNTIL OUTG-EOF.
+
+       2210-READ-OUTAGE-KSDS SECTION.
+
+           READ MI01-OUTAGE-KSDS NEXT
+                AT END  SET OUTG-EOF TO TRUE
+                NOT AT END
+                   ADD 1 TO WS-READ-CTR
+                   PERFORM 2220-FIND-AREA
+                   PERFORM 2230-WRITE-OUTAGE-LINE
+           END-READ.
+
+      *    LINEAR LOOKUP OF THIS OUTAGE'S AREA IN THE TABLE LOADED
+      *    FROM AREARPT'S EXTRACT, THE SAME BOUNDED PERFORM VARYING
+      *    TECHNIQUE AREARPT'S OWN 2260-FIND-AREA USED.
+       2220-FIND-AREA SECTION.
+
+           SET AREA-NOT-FOUND TO TRUE.
+
+           PERFORM VARYING WS-AREA-LOOP-CTR FROM 1 BY 1
+                     UNTIL WS-AREA-LOOP-CTR > WS-AREA-COUNT
+                     OR AREA-FOUND
+              SET WS-AREA-IDX TO WS-AREA-LOOP-CTR
+              IF WS-A-AREA-CODE(WS-AREA-IDX) = OUTG-AREA-CODE
+                 SET AREA-FOUND TO TRUE
+              END-IF
+           END-PERFORM.
+
+           IF AREA-NOT-FOUND
+              DISPLAY 'NO AREA TOTALS FOR: ' OUTG-AREA-CODE
+           END-IF.
+
+       2230-WRITE-OUTAGE-LINE SECTION.
+
+           IF WS-LINE-COUNT >= WS-MAX-LINES
+              PERFORM 2760-WRITE-FOOTER
+              PERFORM 2750-WRITE-PAGE-HEADERS
+           END-IF.
+
+           MOVE OUTG-AREA-CODE    TO WS-RPT-AREA.
+           MOVE OUTG-START-DATE   TO WS-RPT-START-DATE.
+           MOVE OUTG-DURATION-HRS TO WS-RPT-DUR-HRS.
+
+           IF OUTG-CLOSED
+              MOVE 'CLOSED'       TO WS-RPT-OUTG-STATUS
+           ELSE
+              MOVE 'OPEN'         TO WS-RPT-OUTG-STATUS
+           END-IF.
+
+           IF AREA-FOUND
+              MOVE WS-A-CUST-COUNT(WS-AREA-IDX)  TO WS-RPT-AREA-CUST
+              MOVE WS-A-TOTAL-UNITS(WS-AREA-IDX) TO WS-RPT-AREA-UNITS
+           ELSE
+              MOVE ZEROS TO WS-RPT-AREA-CUST
+              MOVE ZEROS TO WS-RPT-AREA-UNITS
+           END-IF.
+
+           IF OUTG-CLOSED
+              AND OUTG-DURATION-HRS >= WS-EXTENDED-OUTAGE-HRS
+              MOVE 'YES'          TO WS-RPT-EXTENDED
+              ADD 1 TO WS-EXTENDED-CTR
+           ELSE
+              MOVE 'NO'           TO WS-RPT-EXTENDED
+           END-IF.
+
+           WRITE TO01-OUTAGE-RPT-RECORD FROM WS-REPORT-DETAIL.
+
+           ADD 1 TO WS-LINE-COUNT.
+           ADD 1 TO WS-WRITE-CTR.
+
+       2750-WRITE-PAGE-HEADERS SECTION.
+
+           MOVE WS-PAGE-NUM TO WS-RPT-PAGE-NUM.
+
+           WRITE TO01-OUTAGE-RPT-RECORD FROM WS-REPORT-HEADER1.
+           WRITE TO01-OUTAGE-RPT-RECORD FROM WS-REPORT-HEADER2.
+           WRITE TO01-OUTAGE-RPT-RECORD FROM WS-REPORT-HEADER3.
+
+           MOVE 3 TO WS-LINE-COUNT.
+
+           ADD 1 TO WS-PAGE-NUM.
+
+       2760-WRITE-FOOTER SECTION.
+
+           MOVE WS-PAGE-NUM TO WS-FTR-PAGE.
+           WRITE TO01-OUTAGE-RPT-RECORD FROM WS-REPORT-FOOTER.
+
+       2500-CLOSE-FILES  SECTION.
+
+           CLOSE MI01-OUTAGE-KSDS,
+                 MI01-AREA-EXTRACT,
+                 TO01-OUTAGE-RPT.
+
+           DISPLAY '----------------------------------------'
+           DISPLAY 'OUTAGE MASTER KSDS CLOSED ................'
+           DISPLAY 'AREA EXTRACT FILE CLOSED ..................'
+           DISPLAY 'OUTAGE REPORT FILE CLOSED ..................'
+           DISPLAY '----------------------------------------'.
+
+       9000-TERMINATE   SECTION.
+
+           DISPLAY '----------------------------------------'
+           DISPLAY ' OUTAGE RECORDS READ      ',  WS-READ-CTR
+           DISPLAY ' REPORT LINES WRITTEN     ',  WS-WRITE-CTR
+           DISPLAY ' EXTENDED OUTAGES         ',  WS-EXTENDED-CTR
+           DISPLAY '----------------------------------------'
+
+           STOP RUN.
