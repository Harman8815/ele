@@ -22,13 +22,29 @@
            ACCESS MODE            IS SEQUENTIAL
            FILE STATUS            IS WS-ERR-STATUS.
 
+           SELECT TO01-CUST-AREA-RPT  ASSIGN TO CUSTARPT
+           ORGANIZATION           IS SEQUENTIAL
+           ACCESS MODE            IS SEQUENTIAL
+           FILE STATUS            IS WS-ARPT-STATUS.
+
+      *    SHARED SEQUENTIAL-COUNTER CONTROL FILE -- ONE RECORD PER
+      *    ID TYPE, READ AND REWRITTEN EACH TIME A NEW ID IS MINTED,
+      *    SO CUSTOMER IDS STAY UNIQUE ACROSS RUNS INSTEAD OF DEPENDING
+      *    ON A SEEDED RANDOM NUMBER THAT RESTARTS FROM ZERO EVERY TIME
+      *    THIS PROGRAM IS EXECUTED.
+           SELECT CTL-ID-COUNTER      ASSIGN TO IDCTRF
+           ORGANIZATION           IS INDEXED
+           ACCESS MODE            IS RANDOM
+           RECORD KEY             IS CTR-ID
+           FILE STATUS            IS WS-CTR-STATUS.
+
        DATA DIVISION.
 
        FILE SECTION.
 
        FD TI01-CUSTOMER-FILE
            RECORDING MODE          IS F
-           RECORD CONTAINS         71  CHARACTERS.
+           RECORD CONTAINS         94  CHARACTERS.
 
        01 TI01-CUSTOMER-RECORD.
           05 IN-FIRST-NAME    PIC X(10).
@@ -38,9 +54,13 @@
           05 IN-ADDRESS       PIC X(29).
           05 IN-CITY          PIC X(10).
           05 IN-UNITS         PIC X(5).
+          05 IN-ZIP-CODE      PIC X(9).
+          05 IN-PHONE         PIC X(12).
+          05 IN-DISCOUNT-CAT  PIC X(1).
+          05 IN-BILLING-FREQ  PIC X(1).
 
        FD MO01-CUSTOMER-KSDS
-           RECORD CONTAINS         83  CHARACTERS.
+           RECORD CONTAINS         106  CHARACTERS.
 
        01 MO01-CUSTOMER-RECORD.
           05 CUST-ID          PIC X(12).
@@ -51,10 +71,17 @@
           05 OUT-ADDRESS      PIC X(29).
           05 OUT-CITY         PIC X(10).
           05 OUT-UNITS        PIC X(5).
+          05 OUT-ZIP-CODE     PIC X(9).
+          05 OUT-PHONE        PIC X(12).
+          05 OUT-DISCOUNT-CAT PIC X(1).
+          05 OUT-BILLING-FREQ PIC X(1).
+             88 OUT-FREQ-MONTHLY    VALUE 'M' SPACE.
+             88 OUT-FREQ-BIMONTHLY  VALUE 'B'.
+             88 OUT-FREQ-QUARTERLY  VALUE 'Q'.
 
        FD TO01-CUSTOMER-ERR
            RECORDING MODE          IS F
-           RECORD CONTAINS         71 CHARACTERS.
+           RECORD CONTAINS         100 CHARACTERS.
 
        01 TO01-CUSTOMER-ERR-RECORD.
           05 ERR-FIRST-NAME   PIC X(10).
@@ -64,6 +91,28 @@
           05 ERR-ADDRESS      PIC X(29).
           05 ERR-CITY         PIC X(10).
           05 ERR-UNITS        PIC X(5).
+          05 ERR-ZIP-CODE     PIC X(9).
+          05 ERR-PHONE        PIC X(12).
+          05 ERR-DISCOUNT-CAT PIC X(1).
+          05 ERR-BILLING-FREQ PIC X(1).
+          05 ERR-SEQ-NO       PIC 9(05).
+          05 ERR-REASON       PIC X(01).
+             88 ERR-REAS-NAME-MISSING   VALUE '1'.
+             88 ERR-REAS-UNITS-INVALID  VALUE '2'.
+             88 ERR-REAS-DUP-PERSON     VALUE '3'.
+
+       FD TO01-CUST-AREA-RPT
+           RECORDING MODE          IS F
+           RECORD CONTAINS         80 CHARACTERS.
+
+       01 TO01-CUST-AREA-RPT-RECORD PIC X(80).
+
+       FD CTL-ID-COUNTER
+           RECORD CONTAINS         13  CHARACTERS.
+
+       01 CTL-COUNTER-RECORD.
+          05 CTR-ID              PIC X(04).
+          05 CTR-NEXT-VALUE      PIC 9(09).
 
        WORKING-STORAGE SECTION.
 
@@ -75,8 +124,13 @@
           05 WS-KSDS-STATUS        PIC X(02).
              88 KSDS-IO-STATUS     VALUE '00'.
              88 KSDS-ROW-NOTFND    VALUE '23'.
+          05 WS-ARPT-STATUS         PIC X(02).
+             88 ARPT-IO-STATUS      VALUE '00'.
           05 WS-ERR-STATUS         PIC X(02).
              88 ERR-IO-STATUS      VALUE '00'.
+          05 WS-CTR-STATUS         PIC X(02).
+             88 CTR-IO-STATUS      VALUE '00'.
+             88 CTR-ROW-NOTFND     VALUE '23'.
 
        01 WS-DATE-VARIABLES.
           05 WS-DATE               PIC 9(08).
@@ -111,6 +165,94 @@
           05 WS-DUP-CTR            PIC 9(04) VALUE ZEROS.
           05 WS-ERROR-CTR          PIC 9(04) VALUE ZEROS.
           05 WS-WRITE-CTR          PIC 9(04) VALUE ZEROS.
+          05 WS-PERSON-DUP-CTR     PIC 9(04) VALUE ZEROS.
+
+      *    CARRIES FORWARD ACROSS ERROR RECORDS WRITTEN THIS RUN SO
+      *    A CORRECTION BATCH CAN REFER BACK TO THE EXACT REJECTED
+      *    ROW BY ERR-SEQ-NO (CUSTOMER RECORDS HAVE NO KEY OF THEIR
+      *    OWN UNTIL CUST-ID IS GENERATED, WHICH NEVER HAPPENS FOR
+      *    A REJECTED ROW).
+       01 WS-ERR-SEQ-NO             PIC 9(05) VALUE ZEROS.
+
+      *    SET BY EACH VALIDATION CHECK IN 2300-VALIDATE-CUSTOMER
+      *    JUST BEFORE PERFORM 2440-WRITE-CUSTOMER-ERR-RECORD SO THE
+      *    ERROR FILE IS SELF-DESCRIBING ABOUT WHY A ROW WAS REJECTED.
+       01 WS-ERR-REASON             PIC X(01).
+
+       01 WS-PERSON-CHECK-STORAGE.
+          05 WS-PERSON-TABLE.
+             10 WS-PERSON-RECORD OCCURS 5000 TIMES
+                                 INDEXED BY WS-PERSON-IDX.
+                15 WS-P-FIRST-NAME       PIC X(10).
+                15 WS-P-LAST-NAME        PIC X(10).
+                15 WS-P-ADDRESS          PIC X(29).
+          05 WS-PERSON-COUNT       PIC 9(04) VALUE ZEROS.
+          05 WS-MAX-PERSONS        PIC 9(04) VALUE 5000.
+          05 WS-PERSON-LOOP-CTR    PIC 9(04) VALUE ZEROS.
+          05 WS-PERSON-FOUND-FLAG  PIC X(1) VALUE 'N'.
+             88 PERSON-FOUND       VALUE 'Y'.
+             88 PERSON-NOT-FOUND   VALUE 'N'.
+
+       01 WS-AREA-LOAD-STORAGE.
+          05 WS-AREA-LOAD-TABLE.
+             10 WS-AREA-LOAD-RECORD OCCURS 100 TIMES
+                                 INDEXED BY WS-ARPT-IDX.
+                15 WS-AL-AREA-CODE       PIC X(6).
+                15 WS-AL-LOADED-COUNT    PIC 9(04) VALUE ZEROS.
+                15 WS-AL-REJECTED-COUNT  PIC 9(04) VALUE ZEROS.
+          05 WS-AREA-LOAD-COUNT    PIC 9(04) VALUE ZEROS.
+          05 WS-MAX-LOAD-AREAS     PIC 9(04) VALUE 100.
+          05 WS-ARPT-LOOP-CTR      PIC 9(04) VALUE ZEROS.
+          05 WS-AREA-EVENT         PIC X(1).
+             88 AREA-EVENT-LOADED  VALUE 'L'.
+             88 AREA-EVENT-REJECT  VALUE 'R'.
+          05 WS-ARPT-FOUND-FLAG    PIC X(1) VALUE 'N'.
+             88 ARPT-AREA-FOUND    VALUE 'Y'.
+             88 ARPT-AREA-NOT-FOUND VALUE 'N'.
+
+       01 WS-ARPT-HEADER1.
+          05 FILLER               PIC X(20) VALUE SPACES.
+          05 FILLER               PIC X(40) VALUE
+             'CUSTOMER LOAD SUMMARY BY AREA CODE'.
+          05 FILLER               PIC X(20) VALUE SPACES.
+
+       01 WS-ARPT-HEADER2.
+          05 FILLER               PIC X(5)  VALUE SPACES.
+          05 FILLER               PIC X(6)  VALUE 'AREA'.
+          05 FILLER               PIC X(10) VALUE SPACES.
+          05 FILLER               PIC X(8)  VALUE 'LOADED'.
+          05 FILLER               PIC X(10) VALUE SPACES.
+          05 FILLER               PIC X(8)  VALUE 'REJECTED'.
+          05 FILLER               PIC X(33) VALUE SPACES.
+
+       01 WS-ARPT-DETAIL.
+          05 FILLER               PIC X(5)  VALUE SPACES.
+          05 WS-AR-AREA-CODE      PIC X(6).
+          05 FILLER               PIC X(10) VALUE SPACES.
+          05 WS-AR-LOADED         PIC ZZZ9.
+          05 FILLER               PIC X(14) VALUE SPACES.
+          05 WS-AR-REJECTED       PIC ZZZ9.
+          05 FILLER               PIC X(33) VALUE SPACES.
+
+      *    CONTROL-TOTAL LINE WRITTEN AFTER THE LAST AREA DETAIL LINE
+      *    SO A DOWNSTREAM READER CAN FOOT THE REPORT WITHOUT ADDING
+      *    UP EVERY AREA ITSELF.
+       01 WS-ARPT-TRAILER.
+          05 FILLER               PIC X(5)  VALUE SPACES.
+          05 FILLER               PIC X(6)  VALUE 'TOTAL'.
+          05 FILLER               PIC X(10) VALUE SPACES.
+          05 WS-AR-TOTAL-LOADED   PIC ZZZ9.
+          05 FILLER               PIC X(14) VALUE SPACES.
+          05 WS-AR-TOTAL-REJECTED PIC ZZZ9.
+          05 FILLER               PIC X(33) VALUE SPACES.
+
+      *    FIXED 'TRAILER' SENTINEL FOLLOWED BY THE ERROR RECORD
+      *    COUNT FOR THIS RUN -- LETS A DOWNSTREAM READER OF CUSTERR
+      *    CONFIRM IT RECEIVED EVERY REJECT WITHOUT COUNTING RECORDS.
+       01 WS-CUSTOMER-ERR-TRAILER.
+          05 TRL-ID                PIC X(07) VALUE 'TRAILER'.
+          05 FILLER                PIC X(87) VALUE SPACES.
+          05 TRL-REC-COUNT         PIC 9(05).
 
        PROCEDURE DIVISION.
        0000-MAIN-LINE   SECTION.
@@ -165,10 +307,29 @@
               STOP RUN
            END-IF.
 
+           OPEN OUTPUT TO01-CUST-AREA-RPT
+           IF NOT ARPT-IO-STATUS
+              DISPLAY '----------------------------------------'
+              DISPLAY 'ERROR OPENING CUSTOMER AREA RPT FILE    '
+              DISPLAY 'FILE  STATUS ', ' ',    WS-ARPT-STATUS
+              DISPLAY '----------------------------------------'
+              STOP RUN
+           END-IF.
+
+           OPEN I-O CTL-ID-COUNTER
+           IF NOT CTR-IO-STATUS
+              DISPLAY '----------------------------------------'
+              DISPLAY 'ERROR OPENING ID COUNTER FILE           '
+              DISPLAY 'FILE  STATUS ', ' ',    WS-CTR-STATUS
+              DISPLAY '----------------------------------------'
+              STOP RUN
+           END-IF.
+
            DISPLAY '----------------------------------------'
            DISPLAY 'CUSTOMER INPUT FILE OPENED ..............'
            DISPLAY 'CUSTOMER MASTER KSDS IS OPENED ..........'
            DISPLAY 'CUSTOMER ERROR FILE IS OPENED ..........'
+           DISPLAY 'CUSTOMER AREA RPT FILE IS OPENED ........'
            DISPLAY '----------------------------------------'
            .
 
@@ -194,14 +355,78 @@
               IN-LAST-NAME IS EQUAL TO SPACES
               DISPLAY 'CUSTOMER NAME ERROR - FIRST/LAST NAME REQUIRED'
               SET ERROR-RECORD-FLAG         TO TRUE
-              MOVE TI01-CUSTOMER-RECORD     TO TO01-CUSTOMER-ERR-RECORD
-              WRITE TO01-CUSTOMER-ERR-RECORD
+              MOVE '1'                      TO WS-ERR-REASON
+              PERFORM 2440-WRITE-CUSTOMER-ERR-RECORD
+              SET AREA-EVENT-REJECT         TO TRUE
+              PERFORM 2460-TALLY-AREA-LOAD
+           END-IF.
+
+           IF VALID-RECORD-FLAG
+              IF IN-UNITS IS NOT NUMERIC
+                 DISPLAY 'CUSTOMER UNITS ERROR - IN-UNITS NOT NUMERIC'
+                 SET ERROR-RECORD-FLAG         TO TRUE
+                 MOVE '2'                      TO WS-ERR-REASON
+                 PERFORM 2440-WRITE-CUSTOMER-ERR-RECORD
+                 SET AREA-EVENT-REJECT         TO TRUE
+                 PERFORM 2460-TALLY-AREA-LOAD
+              END-IF
+           END-IF.
+
+           IF VALID-RECORD-FLAG
+              PERFORM 2350-CHECK-DUPLICATE-PERSON
+              IF PERSON-FOUND
+                 DISPLAY 'DUPLICATE PERSON IN THIS RUN - SKIPPED: '
+                         IN-FIRST-NAME ' ' IN-LAST-NAME
+                 SET ERROR-RECORD-FLAG      TO TRUE
+                 ADD 1 TO WS-PERSON-DUP-CTR
+                 MOVE '3'                   TO WS-ERR-REASON
+                 PERFORM 2440-WRITE-CUSTOMER-ERR-RECORD
+                 SET AREA-EVENT-REJECT      TO TRUE
+                 PERFORM 2460-TALLY-AREA-LOAD
+              END-IF
            END-IF.
 
            IF VALID-RECORD-FLAG
               PERFORM 2400-WRITE-CUSTOMER-KSDS
            END-IF.
 
+       2350-CHECK-DUPLICATE-PERSON SECTION.
+
+           SET PERSON-NOT-FOUND TO TRUE.
+
+           PERFORM VARYING WS-PERSON-LOOP-CTR FROM 1 BY 1
+                     UNTIL WS-PERSON-LOOP-CTR > WS-PERSON-COUNT
+                        OR PERSON-FOUND
+              SET WS-PERSON-IDX TO WS-PERSON-LOOP-CTR
+              IF IN-FIRST-NAME = WS-P-FIRST-NAME(WS-PERSON-IDX) AND
+                 IN-LAST-NAME  = WS-P-LAST-NAME(WS-PERSON-IDX)  AND
+                 IN-ADDRESS    = WS-P-ADDRESS(WS-PERSON-IDX)
+                 SET PERSON-FOUND TO TRUE
+              END-IF
+           END-PERFORM.
+
+       2405-GET-NEXT-CUST-SEQ SECTION.
+
+      *    READS AND INCREMENTS THE SHARED ID-COUNTER CONTROL RECORD
+      *    FOR CUSTOMER IDS SO EACH ID HANDED OUT IS UNIQUE ACROSS
+      *    RUNS, RATHER THAN A SEEDED RANDOM NUMBER THAT STARTS OVER
+      *    AT ZERO EVERY TIME THIS PROGRAM IS EXECUTED.
+           MOVE 'CUST' TO CTR-ID.
+           READ CTL-ID-COUNTER
+                INVALID KEY
+                   DISPLAY 'ID COUNTER RECORD NOT FOUND: ' CTR-ID
+                   ADD 1 TO WS-ERROR-CTR
+                   MOVE ZEROS TO WS-CUST-RAND-3
+                NOT INVALID KEY
+                   COMPUTE WS-CUST-RAND-3 =
+                      FUNCTION MOD(CTR-NEXT-VALUE, 1000)
+                   ADD 1 TO CTR-NEXT-VALUE
+                   REWRITE CTL-COUNTER-RECORD
+                       INVALID KEY
+                          DISPLAY 'ID COUNTER REWRITE FAILED: ' CTR-ID
+                   END-REWRITE
+           END-READ.
+
        2400-WRITE-CUSTOMER-KSDS SECTION.
 
            MOVE IN-FIRST-NAME        TO OUT-FIRST-NAME.
@@ -211,12 +436,24 @@
            MOVE IN-ADDRESS           TO OUT-ADDRESS.
            MOVE IN-CITY              TO OUT-CITY.
            MOVE IN-UNITS             TO OUT-UNITS.
+           MOVE IN-ZIP-CODE          TO OUT-ZIP-CODE.
+           MOVE IN-PHONE             TO OUT-PHONE.
+           MOVE IN-DISCOUNT-CAT      TO OUT-DISCOUNT-CAT.
+
+      *    A BLANK BILLING FREQUENCY ON THE INCOMING TRANSACTION
+      *    MEANS THE CUSTOMER IS BILLED EVERY CYCLE LIKE ANY OTHER
+      *    ACCOUNT -- ONLY RURAL/AGREEMENT ACCOUNTS CARRY A
+      *    BIMONTHLY OR QUARTERLY CODE ON THE INPUT RECORD.
+           IF IN-BILLING-FREQ = SPACE
+              SET OUT-FREQ-MONTHLY TO TRUE
+           ELSE
+              MOVE IN-BILLING-FREQ TO OUT-BILLING-FREQ
+           END-IF.
 
            MOVE IN-FIRST-NAME(1:2)   TO WS-CUST-FN-CHARS.
            MOVE IN-LAST-NAME(1:2)    TO WS-CUST-LN-CHARS.
            MOVE IN-AREA-CODE(1:4)    TO WS-CUST-AREA-4.
-           COMPUTE WS-RAND-SEED = FUNCTION RANDOM * 1000.
-           COMPUTE WS-CUST-RAND-3 = FUNCTION MOD(WS-RAND-SEED, 1000).
+           PERFORM 2405-GET-NEXT-CUST-SEQ.
 
            STRING WS-CUST-PREFIX WS-CUST-FN-CHARS WS-CUST-LN-CHARS
                   WS-CUST-AREA-4 WS-CUST-RAND-3
@@ -245,22 +482,119 @@
                NOT INVALID KEY
                    MOVE '00' TO WS-KSDS-STATUS
                    ADD 1 TO WS-WRITE-CTR
+                   PERFORM 2450-REMEMBER-PERSON
+                   SET AREA-EVENT-LOADED TO TRUE
+                   PERFORM 2460-TALLY-AREA-LOAD
            END-WRITE.
 
+       2440-WRITE-CUSTOMER-ERR-RECORD SECTION.
+
+      *    ERR-SEQ-NO IS APPENDED AFTER THE GROUP MOVE SO THE MOVE'S
+      *    TRAILING-SPACE FILL (SOURCE IS SHORTER THAN THE RECEIVING
+      *    RECORD) CANNOT WIPE IT BACK OUT.
+           MOVE TI01-CUSTOMER-RECORD TO TO01-CUSTOMER-ERR-RECORD.
+           ADD 1 TO WS-ERR-SEQ-NO.
+           MOVE WS-ERR-SEQ-NO TO ERR-SEQ-NO.
+           MOVE WS-ERR-REASON TO ERR-REASON.
+           WRITE TO01-CUSTOMER-ERR-RECORD.
+
+       2450-REMEMBER-PERSON SECTION.
+
+           IF WS-PERSON-COUNT >= WS-MAX-PERSONS
+              DISPLAY 'WARNING: PERSON CHECK TABLE FULL - MAX '
+                      WS-MAX-PERSONS
+           ELSE
+              ADD 1 TO WS-PERSON-COUNT
+              SET WS-PERSON-IDX TO WS-PERSON-COUNT
+              MOVE IN-FIRST-NAME TO WS-P-FIRST-NAME(WS-PERSON-IDX)
+              MOVE IN-LAST-NAME  TO WS-P-LAST-NAME(WS-PERSON-IDX)
+              MOVE IN-ADDRESS    TO WS-P-ADDRESS(WS-PERSON-IDX)
+           END-IF.
+
+       2460-TALLY-AREA-LOAD SECTION.
+
+           SET ARPT-AREA-NOT-FOUND TO TRUE.
+
+           PERFORM VARYING WS-ARPT-LOOP-CTR FROM 1 BY 1
+                     UNTIL WS-ARPT-LOOP-CTR > WS-AREA-LOAD-COUNT
+                        OR ARPT-AREA-FOUND
+              SET WS-ARPT-IDX TO WS-ARPT-LOOP-CTR
+              IF IN-AREA-CODE = WS-AL-AREA-CODE(WS-ARPT-IDX)
+                 SET ARPT-AREA-FOUND TO TRUE
+              END-IF
+           END-PERFORM.
+
+           IF ARPT-AREA-NOT-FOUND
+              IF WS-AREA-LOAD-COUNT >= WS-MAX-LOAD-AREAS
+                 DISPLAY 'WARNING: AREA LOAD TABLE FULL - MAX '
+                         WS-MAX-LOAD-AREAS
+              ELSE
+                 ADD 1 TO WS-AREA-LOAD-COUNT
+                 SET WS-ARPT-IDX TO WS-AREA-LOAD-COUNT
+                 MOVE IN-AREA-CODE TO WS-AL-AREA-CODE(WS-ARPT-IDX)
+                 SET ARPT-AREA-FOUND TO TRUE
+              END-IF
+           END-IF.
+
+           IF ARPT-AREA-FOUND
+              IF AREA-EVENT-LOADED
+                 ADD 1 TO WS-AL-LOADED-COUNT(WS-ARPT-IDX)
+              ELSE
+                 ADD 1 TO WS-AL-REJECTED-COUNT(WS-ARPT-IDX)
+              END-IF
+           END-IF.
+
+       2470-WRITE-AREA-RPT SECTION.
+
+           MOVE WS-ARPT-HEADER1 TO TO01-CUST-AREA-RPT-RECORD.
+           WRITE TO01-CUST-AREA-RPT-RECORD.
+
+           MOVE WS-ARPT-HEADER2 TO TO01-CUST-AREA-RPT-RECORD.
+           WRITE TO01-CUST-AREA-RPT-RECORD.
+
+           PERFORM VARYING WS-ARPT-LOOP-CTR FROM 1 BY 1
+                     UNTIL WS-ARPT-LOOP-CTR > WS-AREA-LOAD-COUNT
+              SET WS-ARPT-IDX TO WS-ARPT-LOOP-CTR
+              MOVE WS-AL-AREA-CODE(WS-ARPT-IDX)      TO WS-AR-AREA-CODE
+              MOVE WS-AL-LOADED-COUNT(WS-ARPT-IDX)   TO WS-AR-LOADED
+              MOVE WS-AL-REJECTED-COUNT(WS-ARPT-IDX) TO WS-AR-REJECTED
+              MOVE WS-ARPT-DETAIL TO TO01-CUST-AREA-RPT-RECORD
+              WRITE TO01-CUST-AREA-RPT-RECORD
+           END-PERFORM.
+
+           MOVE WS-WRITE-CTR  TO WS-AR-TOTAL-LOADED.
+           MOVE WS-ERR-SEQ-NO TO WS-AR-TOTAL-REJECTED.
+           MOVE WS-ARPT-TRAILER TO TO01-CUST-AREA-RPT-RECORD.
+           WRITE TO01-CUST-AREA-RPT-RECORD.
+
+       2480-WRITE-CUSTOMER-ERR-TRAILER SECTION.
+
+           MOVE WS-ERR-SEQ-NO TO TRL-REC-COUNT.
+           WRITE TO01-CUSTOMER-ERR-RECORD FROM WS-CUSTOMER-ERR-TRAILER.
+
        9000-TERMINATE   SECTION.
 
            DISPLAY '----------------------------------------'
            DISPLAY ' INPUT RECORDS PROCESSED  ',  WS-READ-CTR
            DISPLAY ' OUTPUT RECORDS PROCESSED ',  WS-WRITE-CTR
+           DISPLAY ' SAME-RUN DUPLICATE PERSONS REJECTED ',
+                   WS-PERSON-DUP-CTR
            DISPLAY '----------------------------------------'
 
+           PERFORM 2480-WRITE-CUSTOMER-ERR-TRAILER.
+
+           PERFORM 2470-WRITE-AREA-RPT.
+
            CLOSE  TI01-CUSTOMER-FILE,
                   TO01-CUSTOMER-ERR,
-                  MO01-CUSTOMER-KSDS.
+                  MO01-CUSTOMER-KSDS,
+                  TO01-CUST-AREA-RPT,
+                  CTL-ID-COUNTER.
            DISPLAY '----------------------------------------'
            DISPLAY 'CUSTOMER FILE        IS CLOSED          '
            DISPLAY 'CUSTOMER MASTER KSDS IS CLOSED          '
            DISPLAY 'CUSTOMER ERROR FILE  IS CLOSED          '
+           DISPLAY 'CUSTOMER AREA RPT FILE IS CLOSED        '
            DISPLAY '----------------------------------------'
 
            STOP RUN.
