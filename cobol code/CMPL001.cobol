@@ -0,0 +1,271 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  CMPL001.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT TI01-COMPLAINT-TRAN  ASSIGN TO CMPLTRAN
+           ORGANIZATION           IS SEQUENTIAL
+           ACCESS MODE            IS SEQUENTIAL
+           FILE STATUS            IS WS-TRAN-STATUS.
+
+           SELECT MO01-COMPLAINT-KSDS  ASSIGN TO CMPLKSDS
+           ORGANIZATION           IS INDEXED
+           ACCESS MODE            IS RANDOM
+           RECORD KEY             IS CMPL-ID
+           FILE STATUS            IS WS-KSDS-STATUS.
+
+           SELECT TO01-COMPLAINT-ERR   ASSIGN TO CMPLERR
+           ORGANIZATION           IS SEQUENTIAL
+           ACCESS MODE            IS SEQUENTIAL
+           FILE STATUS            IS WS-ERR-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+      *    ONE TRANSACTION PER CALL-CENTER ACTION -- 'L' LOGS A NEW
+      *    COMPLAINT/SERVICE REQUEST AGAINST A CUSTOMER, 'C' CLOSES
+      *    ONE ALREADY ON FILE. THE COMPLAINT ID ITSELF IS ASSIGNED
+      *    BY THE CALL-CENTER SYSTEM, NOT GENERATED HERE.
+       FD TI01-COMPLAINT-TRAN
+           RECORDING MODE          IS F
+           RECORD CONTAINS         50  CHARACTERS.
+
+       01 TI01-COMPLAINT-TRAN-RECORD.
+          05 IN-TRANS-TYPE       PIC X(01).
+             88 IN-TRANS-LOG                 VALUE 'L'.
+             88 IN-TRANS-CLOSE               VALUE 'C'.
+          05 IN-COMPLAINT-ID     PIC X(10).
+          05 IN-CUST-ID          PIC X(12).
+          05 IN-CATEGORY         PIC X(15).
+          05 IN-TRANS-DATE       PIC 9(08).
+          05 FILLER              PIC X(04).
+
+      *    STANDING COMPLAINT/SERVICE-REQUEST MASTER -- KEYED BY
+      *    COMPLAINT ID SO THE CALL CENTER CAN LOOK ONE UP DIRECTLY
+      *    INSTEAD OF TRACKING THESE OUTSIDE THE SYSTEM.
+       FD MO01-COMPLAINT-KSDS
+           RECORD CONTAINS         54  CHARACTERS.
+
+       01 MO01-COMPLAINT-RECORD.
+          05 CMPL-ID             PIC X(10).
+          05 CMPL-CUST-ID        PIC X(12).
+          05 CMPL-CATEGORY       PIC X(15).
+          05 CMPL-DATE-OPENED    PIC 9(08).
+          05 CMPL-STATUS         PIC X(01).
+             88 CMPL-STAT-OPEN               VALUE 'O'.
+             88 CMPL-STAT-CLOSED             VALUE 'C'.
+          05 CMPL-DATE-CLOSED    PIC 9(08).
+
+       FD TO01-COMPLAINT-ERR
+           RECORDING MODE          IS F
+           RECORD CONTAINS         47  CHARACTERS.
+
+       01 TO01-COMPLAINT-ERR-RECORD.
+          05 ERR-TRANS-TYPE      PIC X(01).
+          05 ERR-COMPLAINT-ID    PIC X(10).
+          05 ERR-CUST-ID         PIC X(12).
+          05 ERR-CATEGORY        PIC X(15).
+          05 ERR-TRANS-DATE      PIC 9(08).
+          05 ERR-REASON          PIC X(01).
+             88 ERR-REAS-DUP-COMPLAINT      VALUE '1'.
+             88 ERR-REAS-NOT-FOUND          VALUE '2'.
+             88 ERR-REAS-ALREADY-CLOSED     VALUE '3'.
+             88 ERR-REAS-BAD-TRANS-TYPE     VALUE '4'.
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-FILE-STATUS-CODES.
+          05 WS-TRAN-STATUS        PIC X(02).
+             88 TRAN-IO-STATUS     VALUE '00'.
+             88 TRAN-EOF           VALUE '10'.
+          05 WS-KSDS-STATUS        PIC X(02).
+             88 KSDS-IO-STATUS     VALUE '00'.
+             88 KSDS-DUPLICATE     VALUE '22'.
+             88 KSDS-ROW-NOTFND    VALUE '23'.
+          05 WS-ERR-STATUS         PIC X(02).
+             88 ERR-IO-STATUS      VALUE '00'.
+
+       01 WS-DATE-VARIABLES.
+          05 WS-DATE               PIC 9(08).
+
+       01 WS-COUNTERS.
+          05 WS-READ-CTR           PIC 9(04) VALUE ZEROS.
+          05 WS-LOGGED-CTR         PIC 9(04) VALUE ZEROS.
+          05 WS-CLOSED-CTR         PIC 9(04) VALUE ZEROS.
+          05 WS-ERROR-CTR          PIC 9(04) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-LINE   SECTION.
+
+           PERFORM 1000-INITIALIZE.
+
+           PERFORM 2000-PROCESS.
+
+           PERFORM 9000-TERMINATE.
+
+       1000-INITIALIZE  SECTION.
+
+           DISPLAY '----------------------------------------'
+           DISPLAY 'CMPL001 EXECUTION BEGINS HERE ..........'
+           DISPLAY '  COMPLAINT / SERVICE REQUEST MAINTENANCE'
+           DISPLAY '----------------------------------------'
+
+           ACCEPT WS-DATE FROM DATE YYYYMMDD.
+
+       2000-PROCESS     SECTION.
+
+           PERFORM 2100-OPEN-FILES.
+
+           PERFORM 2200-READ-COMPLAINT-TRAN UNTIL TRAN-EOF.
+
+       2100-OPEN-FILES  SECTION.
+
+           OPEN INPUT TI01-COMPLAINT-TRAN.
+           IF NOT TRAN-IO-STATUS
+              DISPLAY '----------------------------------------'
+              DISPLAY 'ERROR OPENING COMPLAINT TRANSACTION FILE '
+              DISPLAY 'FILE  STATUS ', ' ',    WS-TRAN-STATUS
+              DISPLAY '----------------------------------------'
+              STOP RUN
+           END-IF.
+
+           OPEN I-O MO01-COMPLAINT-KSDS
+           IF NOT KSDS-IO-STATUS
+              DISPLAY '----------------------------------------'
+              DISPLAY 'ERROR OPENING COMPLAINT MASTER KSDS      '
+              DISPLAY 'FILE  STATUS ', ' ',    WS-KSDS-STATUS
+              DISPLAY '----------------------------------------'
+              STOP RUN
+           END-IF.
+
+           OPEN OUTPUT TO01-COMPLAINT-ERR
+           IF NOT ERR-IO-STATUS
+              DISPLAY '----------------------------------------'
+              DISPLAY 'ERROR OPENING COMPLAINT ERROR FILE       '
+              DISPLAY 'FILE  STATUS ', ' ',    WS-ERR-STATUS
+              DISPLAY '----------------------------------------'
+              STOP RUN
+           END-IF.
+
+           DISPLAY '----------------------------------------'
+           DISPLAY 'COMPLAINT TRANSACTION FILE OPENED .......'
+           DISPLAY 'COMPLAINT MASTER KSDS IS OPENED (I-O) ...'
+           DISPLAY 'COMPLAINT ERROR FILE IS OPENED ..........'
+           DISPLAY '----------------------------------------'
+           .
+
+       2200-READ-COMPLAINT-TRAN  SECTION.
+
+           READ TI01-COMPLAINT-TRAN
+
+                AT END  SET TRAN-EOF TO TRUE
+                DISPLAY '----------------------------------------'
+                DISPLAY 'NO MORE RECORDS IN COMPLAINT-TRAN -------'
+                DISPLAY '----------------------------------------'
+
+                NOT AT END  ADD 1  TO WS-READ-CTR
+                            PERFORM 2300-PROCESS-TRANSACTION
+
+           END-READ.
+
+       2300-PROCESS-TRANSACTION SECTION.
+
+           EVALUATE TRUE
+               WHEN IN-TRANS-LOG
+                  PERFORM 2310-LOG-COMPLAINT
+               WHEN IN-TRANS-CLOSE
+                  PERFORM 2320-CLOSE-COMPLAINT
+               WHEN OTHER
+                  DISPLAY 'INVALID TRANSACTION TYPE: ' IN-TRANS-TYPE
+                  ADD 1 TO WS-ERROR-CTR
+                  SET ERR-REAS-BAD-TRANS-TYPE TO TRUE
+                  PERFORM 2900-WRITE-ERR-RECORD
+           END-EVALUATE.
+
+       2310-LOG-COMPLAINT SECTION.
+
+           MOVE IN-COMPLAINT-ID  TO CMPL-ID.
+
+           MOVE IN-CUST-ID       TO CMPL-CUST-ID.
+           MOVE IN-CATEGORY      TO CMPL-CATEGORY.
+           MOVE IN-TRANS-DATE    TO CMPL-DATE-OPENED.
+           SET CMPL-STAT-OPEN    TO TRUE.
+           MOVE ZEROS            TO CMPL-DATE-CLOSED.
+
+           WRITE MO01-COMPLAINT-RECORD
+               INVALID KEY
+                   DISPLAY 'DUPLICATE COMPLAINT ID: ' IN-COMPLAINT-ID
+                   ADD 1 TO WS-ERROR-CTR
+                   SET ERR-REAS-DUP-COMPLAINT TO TRUE
+                   PERFORM 2900-WRITE-ERR-RECORD
+               NOT INVALID KEY
+                   ADD 1 TO WS-LOGGED-CTR
+                   DISPLAY 'COMPLAINT LOGGED: ' CMPL-ID
+           END-WRITE.
+
+       2320-CLOSE-COMPLAINT SECTION.
+
+           MOVE IN-COMPLAINT-ID  TO CMPL-ID.
+
+           READ MO01-COMPLAINT-KSDS
+               INVALID KEY
+                   DISPLAY 'COMPLAINT NOT FOUND FOR CLOSE: '
+                           IN-COMPLAINT-ID
+                   ADD 1 TO WS-ERROR-CTR
+                   SET ERR-REAS-NOT-FOUND TO TRUE
+                   PERFORM 2900-WRITE-ERR-RECORD
+               NOT INVALID KEY
+                   IF CMPL-STAT-CLOSED
+                      DISPLAY 'COMPLAINT ALREADY CLOSED: ' CMPL-ID
+                      ADD 1 TO WS-ERROR-CTR
+                      SET ERR-REAS-ALREADY-CLOSED TO TRUE
+                      PERFORM 2900-WRITE-ERR-RECORD
+                   ELSE
+                      SET CMPL-STAT-CLOSED TO TRUE
+                      MOVE IN-TRANS-DATE TO CMPL-DATE-CLOSED
+
+                      REWRITE MO01-COMPLAINT-RECORD
+                          INVALID KEY
+                              DISPLAY 'REWRITE FAILED FOR: ' CMPL-ID
+                                      ' STATUS: ' WS-KSDS-STATUS
+                              ADD 1 TO WS-ERROR-CTR
+                          NOT INVALID KEY
+                              ADD 1 TO WS-CLOSED-CTR
+                              DISPLAY 'COMPLAINT CLOSED: ' CMPL-ID
+                      END-REWRITE
+                   END-IF
+           END-READ.
+
+       2900-WRITE-ERR-RECORD SECTION.
+
+           MOVE IN-TRANS-TYPE    TO ERR-TRANS-TYPE.
+           MOVE IN-COMPLAINT-ID  TO ERR-COMPLAINT-ID.
+           MOVE IN-CUST-ID       TO ERR-CUST-ID.
+           MOVE IN-CATEGORY      TO ERR-CATEGORY.
+           MOVE IN-TRANS-DATE    TO ERR-TRANS-DATE.
+
+           WRITE TO01-COMPLAINT-ERR-RECORD.
+
+       9000-TERMINATE   SECTION.
+
+           DISPLAY '----------------------------------------'
+           DISPLAY ' TRANSACTIONS PROCESSED   ',  WS-READ-CTR
+           DISPLAY ' COMPLAINTS LOGGED        ',  WS-LOGGED-CTR
+           DISPLAY ' COMPLAINTS CLOSED        ',  WS-CLOSED-CTR
+           DISPLAY ' ERRORS                   ',  WS-ERROR-CTR
+           DISPLAY '----------------------------------------'
+
+           CLOSE  TI01-COMPLAINT-TRAN,
+                  TO01-COMPLAINT-ERR,
+                  MO01-COMPLAINT-KSDS.
+           DISPLAY '----------------------------------------'
+           DISPLAY 'COMPLAINT TRANSACTION FILE  IS CLOSED   '
+           DISPLAY 'COMPLAINT MASTER KSDS IS CLOSED         '
+           DISPLAY 'COMPLAINT ERROR FILE IS CLOSED          '
+           DISPLAY '----------------------------------------'
+
+           STOP RUN.
