@@ -0,0 +1,349 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  DEP001.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT TI01-DEPOSIT-TRAN    ASSIGN TO DEPTRAN
+           ORGANIZATION           IS SEQUENTIAL
+           ACCESS MODE            IS SEQUENTIAL
+           FILE STATUS            IS WS-TRAN-STATUS.
+
+           SELECT MO01-DEPOSIT-KSDS    ASSIGN TO DEPKSDS
+           ORGANIZATION           IS INDEXED
+           ACCESS MODE            IS RANDOM
+           RECORD KEY             IS DEP-CUST-ID
+           FILE STATUS            IS WS-KSDS-STATUS.
+
+           SELECT TO01-DEPOSIT-ERR     ASSIGN TO DEPERR
+           ORGANIZATION           IS SEQUENTIAL
+           ACCESS MODE            IS SEQUENTIAL
+           FILE STATUS            IS WS-ERR-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+      *    ONE TRANSACTION PER DEPOSIT ACTION -- 'C' COLLECTS THE
+      *    INITIAL DEPOSIT ON A NEW SERVICE CONNECTION, 'A' RECORDS
+      *    AN ADDITIONAL DEPOSIT, 'P' A PARTIAL REFUND/ADJUSTMENT
+      *    DOWN, AND 'R' THE FINAL FULL REFUND WHEN SERVICE ENDS.
+       FD TI01-DEPOSIT-TRAN
+           RECORDING MODE          IS F
+           RECORD CONTAINS         30  CHARACTERS.
+
+       01 TI01-DEPOSIT-TRAN-RECORD.
+          05 IN-TRANS-TYPE       PIC X(01).
+             88 IN-TRANS-COLLECT             VALUE 'C'.
+             88 IN-TRANS-ADD                 VALUE 'A'.
+             88 IN-TRANS-PARTIAL-REFUND      VALUE 'P'.
+             88 IN-TRANS-FULL-REFUND         VALUE 'R'.
+          05 IN-CUST-ID          PIC X(12).
+          05 IN-AMOUNT           PIC 9(07)V99.
+          05 IN-TRANS-DATE       PIC 9(08).
+
+      *    SECURITY-DEPOSIT SUB-LEDGER -- ONE ROW PER CUSTOMER,
+      *    KEYED BY CUST-ID, SO COLLECTION/ADJUSTMENT/REFUND
+      *    TRANSACTIONS STOP BEING TRACKED OUTSIDE THE MAINFRAME.
+       FD MO01-DEPOSIT-KSDS
+           RECORD CONTAINS         29  CHARACTERS.
+
+       01 MO01-DEPOSIT-RECORD.
+          05 DEP-CUST-ID          PIC X(12).
+          05 DEP-AMOUNT           PIC 9(07)V99.
+          05 DEP-DATE-COLLECTED   PIC 9(08).
+          05 DEP-REFUND-STATUS    PIC X(01).
+             88 DEP-STAT-HELD                 VALUE 'H'.
+             88 DEP-STAT-PARTIAL              VALUE 'P'.
+             88 DEP-STAT-REFUNDED             VALUE 'R'.
+
+       FD TO01-DEPOSIT-ERR
+           RECORDING MODE          IS F
+           RECORD CONTAINS         31  CHARACTERS.
+
+       01 TO01-DEPOSIT-ERR-RECORD.
+          05 ERR-TRANS-TYPE      PIC X(01).
+          05 ERR-CUST-ID         PIC X(12).
+          05 ERR-AMOUNT          PIC 9(07)V99.
+          05 ERR-TRANS-DATE      PIC 9(08).
+          05 ERR-REASON          PIC X(01).
+             88 ERR-REAS-DUP-DEPOSIT        VALUE '1'.
+             88 ERR-REAS-NOT-FOUND          VALUE '2'.
+             88 ERR-REAS-ALREADY-REFUNDED   VALUE '3'.
+             88 ERR-REAS-BAD-TRANS-TYPE     VALUE '4'.
+             88 ERR-REAS-REFUND-EXCEEDS-BAL VALUE '5'.
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-FILE-STATUS-CODES.
+          05 WS-TRAN-STATUS        PIC X(02).
+             88 TRAN-IO-STATUS     VALUE '00'.
+             88 TRAN-EOF           VALUE '10'.
+          05 WS-KSDS-STATUS        PIC X(02).
+             88 KSDS-IO-STATUS     VALUE '00'.
+             88 KSDS-DUPLICATE     VALUE '22'.
+             88 KSDS-ROW-NOTFND    VALUE '23'.
+          05 WS-ERR-STATUS         PIC X(02).
+             88 ERR-IO-STATUS      VALUE '00'.
+
+       01 WS-DATE-VARIABLES.
+          05 WS-DATE               PIC 9(08).
+
+       01 WS-COUNTERS.
+          05 WS-READ-CTR           PIC 9(04) VALUE ZEROS.
+          05 WS-COLLECT-CTR        PIC 9(04) VALUE ZEROS.
+          05 WS-ADJUST-CTR         PIC 9(04) VALUE ZEROS.
+          05 WS-REFUND-CTR         PIC 9(04) VALUE ZEROS.
+          05 WS-ERROR-CTR          PIC 9(04) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-LINE   SECTION.
+
+           PERFORM 1000-INITIALIZE.
+
+           PERFORM 2000-PROCESS.
+
+           PERFORM 9000-TERMINATE.
+
+       1000-INITIALIZE  SECTION.
+
+           DISPLAY '----------------------------------------'
+           DISPLAY 'DEP001 EXECUTION BEGINS HERE ...........'
+           DISPLAY '  SECURITY DEPOSIT SUB-LEDGER MAINTENANCE'
+           DISPLAY '----------------------------------------'
+
+           ACCEPT WS-DATE FROM DATE YYYYMMDD.
+
+       2000-PROCESS     SECTION.
+
+           PERFORM 2100-OPEN-FILES.
+
+           PERFORM 2200-READ-DEPOSIT-TRAN UNTIL TRAN-EOF.
+
+       2100-OPEN-FILES  SECTION.
+
+           OPEN INPUT TI01-DEPOSIT-TRAN.
+           IF NOT TRAN-IO-STATUS
+              DISPLAY '----------------------------------------'
+              DISPLAY 'ERROR OPENING DEPOSIT TRANSACTION FILE  '
+              DISPLAY 'FILE  STATUS ', ' ',    WS-TRAN-STATUS
+              DISPLAY '----------------------------------------'
+              STOP RUN
+           END-IF.
+
+           OPEN I-O MO01-DEPOSIT-KSDS
+           IF NOT KSDS-IO-STATUS
+              DISPLAY '----------------------------------------'
+              DISPLAY 'ERROR OPENING DEPOSIT SUB-LEDGER KSDS    '
+              DISPLAY 'FILE  STATUS ', ' ',    WS-KSDS-STATUS
+              DISPLAY '----------------------------------------'
+              STOP RUN
+           END-IF.
+
+           OPEN OUTPUT TO01-DEPOSIT-ERR
+           IF NOT ERR-IO-STATUS
+              DISPLAY '----------------------------------------'
+              DISPLAY 'ERROR OPENING DEPOSIT ERROR FILE         '
+              DISPLAY 'FILE  STATUS ', ' ',    WS-ERR-STATUS
+              DISPLAY '----------------------------------------'
+              STOP RUN
+           END-IF.
+
+           DISPLAY '----------------------------------------'
+           DISPLAY 'DEPOSIT TRANSACTION FILE OPENED .........'
+           DISPLAY 'DEPOSIT SUB-LEDGER KSDS IS OPENED (I-O) .'
+           DISPLAY 'DEPOSIT ERROR FILE IS OPENED ............'
+           DISPLAY '----------------------------------------'
+           .
+
+       2200-READ-DEPOSIT-TRAN  SECTION.
+
+           READ TI01-DEPOSIT-TRAN
+
+                AT END  SET TRAN-EOF TO TRUE
+                DISPLAY '----------------------------------------'
+                DISPLAY 'NO MORE RECORDS IN DEPOSIT-TRAN ---------'
+                DISPLAY '----------------------------------------'
+
+                NOT AT END  ADD 1  TO WS-READ-CTR
+                            PERFORM 2300-PROCESS-TRANSACTION
+
+           END-READ.
+
+       2300-PROCESS-TRANSACTION SECTION.
+
+           EVALUATE TRUE
+               WHEN IN-TRANS-COLLECT
+                  PERFORM 2310-COLLECT-DEPOSIT
+               WHEN IN-TRANS-ADD
+                  PERFORM 2320-ADD-DEPOSIT
+               WHEN IN-TRANS-PARTIAL-REFUND
+                  PERFORM 2330-PARTIAL-REFUND
+               WHEN IN-TRANS-FULL-REFUND
+                  PERFORM 2340-FULL-REFUND
+               WHEN OTHER
+                  DISPLAY 'INVALID TRANSACTION TYPE: ' IN-TRANS-TYPE
+                  ADD 1 TO WS-ERROR-CTR
+                  SET ERR-REAS-BAD-TRANS-TYPE TO TRUE
+                  PERFORM 2900-WRITE-ERR-RECORD
+           END-EVALUATE.
+
+       2310-COLLECT-DEPOSIT SECTION.
+
+           MOVE IN-CUST-ID         TO DEP-CUST-ID.
+           MOVE IN-AMOUNT          TO DEP-AMOUNT.
+           MOVE IN-TRANS-DATE      TO DEP-DATE-COLLECTED.
+           SET DEP-STAT-HELD       TO TRUE.
+
+           WRITE MO01-DEPOSIT-RECORD
+               INVALID KEY
+                   DISPLAY 'DEPOSIT ALREADY ON FILE FOR: ' IN-CUST-ID
+                   ADD 1 TO WS-ERROR-CTR
+                   SET ERR-REAS-DUP-DEPOSIT TO TRUE
+                   PERFORM 2900-WRITE-ERR-RECORD
+               NOT INVALID KEY
+                   ADD 1 TO WS-COLLECT-CTR
+                   DISPLAY 'DEPOSIT COLLECTED FOR: ' DEP-CUST-ID
+           END-WRITE.
+
+       2320-ADD-DEPOSIT SECTION.
+
+           MOVE IN-CUST-ID TO DEP-CUST-ID.
+
+           READ MO01-DEPOSIT-KSDS
+               INVALID KEY
+                   DISPLAY 'NO DEPOSIT ON FILE FOR: ' IN-CUST-ID
+                   ADD 1 TO WS-ERROR-CTR
+                   SET ERR-REAS-NOT-FOUND TO TRUE
+                   PERFORM 2900-WRITE-ERR-RECORD
+               NOT INVALID KEY
+                   IF DEP-STAT-REFUNDED
+                      DISPLAY 'DEPOSIT ALREADY REFUNDED: ' DEP-CUST-ID
+                      ADD 1 TO WS-ERROR-CTR
+                      SET ERR-REAS-ALREADY-REFUNDED TO TRUE
+                      PERFORM 2900-WRITE-ERR-RECORD
+                   ELSE
+                      ADD IN-AMOUNT TO DEP-AMOUNT
+                      SET DEP-STAT-HELD TO TRUE
+
+                      REWRITE MO01-DEPOSIT-RECORD
+                          INVALID KEY
+                              DISPLAY 'REWRITE FAILED FOR: '
+                                      DEP-CUST-ID
+                                      ' STATUS: ' WS-KSDS-STATUS
+                              ADD 1 TO WS-ERROR-CTR
+                          NOT INVALID KEY
+                              ADD 1 TO WS-ADJUST-CTR
+                              DISPLAY 'DEPOSIT INCREASED FOR: '
+                                      DEP-CUST-ID
+                      END-REWRITE
+                   END-IF
+           END-READ.
+
+       2330-PARTIAL-REFUND SECTION.
+
+           MOVE IN-CUST-ID TO DEP-CUST-ID.
+
+           READ MO01-DEPOSIT-KSDS
+               INVALID KEY
+                   DISPLAY 'NO DEPOSIT ON FILE FOR: ' IN-CUST-ID
+                   ADD 1 TO WS-ERROR-CTR
+                   SET ERR-REAS-NOT-FOUND TO TRUE
+                   PERFORM 2900-WRITE-ERR-RECORD
+               NOT INVALID KEY
+                   IF DEP-STAT-REFUNDED
+                      DISPLAY 'DEPOSIT ALREADY REFUNDED: ' DEP-CUST-ID
+                      ADD 1 TO WS-ERROR-CTR
+                      SET ERR-REAS-ALREADY-REFUNDED TO TRUE
+                      PERFORM 2900-WRITE-ERR-RECORD
+                   ELSE
+                      IF IN-AMOUNT > DEP-AMOUNT
+                         DISPLAY 'PARTIAL REFUND EXCEEDS BALANCE: '
+                                 DEP-CUST-ID
+                         ADD 1 TO WS-ERROR-CTR
+                         SET ERR-REAS-REFUND-EXCEEDS-BAL TO TRUE
+                         PERFORM 2900-WRITE-ERR-RECORD
+                      ELSE
+                         SUBTRACT IN-AMOUNT FROM DEP-AMOUNT
+                         SET DEP-STAT-PARTIAL TO TRUE
+
+                         REWRITE MO01-DEPOSIT-RECORD
+                             INVALID KEY
+                                 DISPLAY 'REWRITE FAILED FOR: '
+                                         DEP-CUST-ID
+                                         ' STATUS: ' WS-KSDS-STATUS
+                                 ADD 1 TO WS-ERROR-CTR
+                             NOT INVALID KEY
+                                 ADD 1 TO WS-ADJUST-CTR
+                                 DISPLAY 'PARTIAL REFUND APPLIED FOR: '
+                                         DEP-CUST-ID
+                         END-REWRITE
+                      END-IF
+                   END-IF
+           END-READ.
+
+       2340-FULL-REFUND SECTION.
+
+           MOVE IN-CUST-ID TO DEP-CUST-ID.
+
+           READ MO01-DEPOSIT-KSDS
+               INVALID KEY
+                   DISPLAY 'NO DEPOSIT ON FILE FOR: ' IN-CUST-ID
+                   ADD 1 TO WS-ERROR-CTR
+                   SET ERR-REAS-NOT-FOUND TO TRUE
+                   PERFORM 2900-WRITE-ERR-RECORD
+               NOT INVALID KEY
+                   IF DEP-STAT-REFUNDED
+                      DISPLAY 'DEPOSIT ALREADY REFUNDED: ' DEP-CUST-ID
+                      ADD 1 TO WS-ERROR-CTR
+                      SET ERR-REAS-ALREADY-REFUNDED TO TRUE
+                      PERFORM 2900-WRITE-ERR-RECORD
+                   ELSE
+                      MOVE ZEROS TO DEP-AMOUNT
+                      SET DEP-STAT-REFUNDED TO TRUE
+
+                      REWRITE MO01-DEPOSIT-RECORD
+                          INVALID KEY
+                              DISPLAY 'REWRITE FAILED FOR: '
+                                      DEP-CUST-ID
+                                      ' STATUS: ' WS-KSDS-STATUS
+                              ADD 1 TO WS-ERROR-CTR
+                          NOT INVALID KEY
+                              ADD 1 TO WS-REFUND-CTR
+                              DISPLAY 'DEPOSIT FULLY REFUNDED FOR: '
+                                      DEP-CUST-ID
+                      END-REWRITE
+                   END-IF
+           END-READ.
+
+       2900-WRITE-ERR-RECORD SECTION.
+
+           MOVE IN-TRANS-TYPE    TO ERR-TRANS-TYPE.
+           MOVE IN-CUST-ID       TO ERR-CUST-ID.
+           MOVE IN-AMOUNT        TO ERR-AMOUNT.
+           MOVE IN-TRANS-DATE    TO ERR-TRANS-DATE.
+
+           WRITE TO01-DEPOSIT-ERR-RECORD.
+
+       9000-TERMINATE   SECTION.
+
+           DISPLAY '----------------------------------------'
+           DISPLAY ' TRANSACTIONS PROCESSED   ',  WS-READ-CTR
+           DISPLAY ' DEPOSITS COLLECTED       ',  WS-COLLECT-CTR
+           DISPLAY ' DEPOSITS ADJUSTED        ',  WS-ADJUST-CTR
+           DISPLAY ' DEPOSITS FULLY REFUNDED  ',  WS-REFUND-CTR
+           DISPLAY ' ERRORS                   ',  WS-ERROR-CTR
+           DISPLAY '----------------------------------------'
+
+           CLOSE  TI01-DEPOSIT-TRAN,
+                  TO01-DEPOSIT-ERR,
+                  MO01-DEPOSIT-KSDS.
+           DISPLAY '----------------------------------------'
+           DISPLAY 'DEPOSIT TRANSACTION FILE    IS CLOSED   '
+           DISPLAY 'DEPOSIT SUB-LEDGER KSDS IS CLOSED       '
+           DISPLAY 'DEPOSIT ERROR FILE IS CLOSED            '
+           DISPLAY '----------------------------------------'
+
+           STOP RUN.
