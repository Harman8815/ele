@@ -0,0 +1,210 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  CUST002.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT TI01-ADDR-CHG-FILE  ASSIGN TO ADDRCHG
+           ORGANIZATION           IS SEQUENTIAL
+           ACCESS MODE            IS SEQUENTIAL
+           FILE STATUS            IS WS-CHG-STATUS.
+
+           SELECT MO01-CUSTOMER-KSDS  ASSIGN TO CUSTKSDS
+           ORGANIZATION           IS INDEXED
+           ACCESS MODE            IS RANDOM
+           RECORD KEY             IS CUST-ID
+           FILE STATUS            IS WS-KSDS-STATUS.
+
+           SELECT TO01-ADDR-CHG-ERR   ASSIGN TO ADDRERR
+           ORGANIZATION           IS SEQUENTIAL
+           ACCESS MODE            IS SEQUENTIAL
+           FILE STATUS            IS WS-ERR-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD TI01-ADDR-CHG-FILE
+           RECORDING MODE          IS F
+           RECORD CONTAINS         58  CHARACTERS.
+
+       01 TI01-ADDR-CHG-RECORD.
+          05 IN-CUST-ID       PIC X(12).
+          05 IN-ADDRESS       PIC X(29).
+          05 IN-CITY          PIC X(10).
+          05 IN-AREA-CODE     PIC X(6).
+
+       FD MO01-CUSTOMER-KSDS
+           RECORD CONTAINS         106  CHARACTERS.
+
+       01 MO01-CUSTOMER-RECORD.
+          05 CUST-ID          PIC X(12).
+          05 OUT-FIRST-NAME   PIC X(10).
+          05 OUT-LAST-NAME    PIC X(10).
+          05 OUT-AREA-CODE    PIC X(6).
+          05 OUT-SPACE        PIC X.
+          05 OUT-ADDRESS      PIC X(29).
+          05 OUT-CITY         PIC X(10).
+          05 OUT-UNITS        PIC X(5).
+          05 OUT-ZIP-CODE     PIC X(9).
+          05 OUT-PHONE        PIC X(12).
+          05 OUT-DISCOUNT-CAT PIC X(1).
+          05 OUT-BILLING-FREQ PIC X(1).
+
+       FD TO01-ADDR-CHG-ERR
+           RECORDING MODE          IS F
+           RECORD CONTAINS         58 CHARACTERS.
+
+       01 TO01-ADDR-CHG-ERR-RECORD.
+          05 ERR-CUST-ID       PIC X(12).
+          05 ERR-ADDRESS       PIC X(29).
+          05 ERR-CITY          PIC X(10).
+          05 ERR-AREA-CODE     PIC X(6).
+          05 ERR-REASON        PIC X(01).
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-FILE-STATUS-CODES.
+          05 WS-CHG-STATUS         PIC X(02).
+             88 CHG-IO-STATUS      VALUE '00'.
+             88 CHG-EOF            VALUE '10'.
+          05 WS-KSDS-STATUS        PIC X(02).
+             88 KSDS-IO-STATUS     VALUE '00'.
+             88 KSDS-ROW-NOTFND    VALUE '23'.
+          05 WS-ERR-STATUS         PIC X(02).
+             88 ERR-IO-STATUS      VALUE '00'.
+
+       01 WS-DATE-VARIABLES.
+          05 WS-DATE               PIC 9(08).
+
+       01 WS-COUNTERS.
+          05 WS-READ-CTR           PIC 9(04) VALUE ZEROS.
+          05 WS-UPDT-CTR           PIC 9(04) VALUE ZEROS.
+          05 WS-ERROR-CTR          PIC 9(04) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-LINE   SECTION.
+
+           PERFORM 1000-INITIALIZE.
+
+           PERFORM 2000-PROCESS.
+
+           PERFORM 9000-TERMINATE.
+
+       1000-INITIALIZE  SECTION.
+
+           DISPLAY '----------------------------------------'
+           DISPLAY 'CUST002 EXECUTION BEGINS HERE ..........'
+           DISPLAY '  CUSTOMER CHANGE-OF-ADDRESS MAINTENANCE '
+           DISPLAY '----------------------------------------'
+
+           ACCEPT WS-DATE FROM DATE YYYYMMDD.
+
+       2000-PROCESS     SECTION.
+
+           PERFORM 2100-OPEN-FILES.
+
+           PERFORM 2200-READ-ADDR-CHG-FILE UNTIL CHG-EOF.
+
+       2100-OPEN-FILES  SECTION.
+
+           OPEN INPUT TI01-ADDR-CHG-FILE.
+           IF NOT CHG-IO-STATUS
+              DISPLAY '----------------------------------------'
+              DISPLAY 'ERROR OPENING ADDRESS CHANGE INPUT FILE '
+              DISPLAY 'FILE  STATUS ', ' ',    WS-CHG-STATUS
+              DISPLAY '----------------------------------------'
+              STOP RUN
+           END-IF.
+
+           OPEN I-O MO01-CUSTOMER-KSDS
+           IF NOT KSDS-IO-STATUS
+              DISPLAY '----------------------------------------'
+              DISPLAY 'ERROR OPENING CUSTOMER MASTER KSDS      '
+              DISPLAY 'FILE  STATUS ', ' ',    WS-KSDS-STATUS
+              DISPLAY '----------------------------------------'
+              STOP RUN
+           END-IF.
+
+           OPEN OUTPUT TO01-ADDR-CHG-ERR
+           IF NOT ERR-IO-STATUS
+              DISPLAY '----------------------------------------'
+              DISPLAY 'ERROR OPENING ADDRESS CHANGE ERR FILE   '
+              DISPLAY 'FILE  STATUS ', ' ',    WS-ERR-STATUS
+              DISPLAY '----------------------------------------'
+              STOP RUN
+           END-IF.
+
+           DISPLAY '----------------------------------------'
+           DISPLAY 'ADDRESS CHANGE FILE OPENED ..............'
+           DISPLAY 'CUSTOMER MASTER KSDS IS OPENED (I-O) ....'
+           DISPLAY 'ADDRESS CHANGE ERROR FILE IS OPENED .....'
+           DISPLAY '----------------------------------------'
+           .
+
+       2200-READ-ADDR-CHG-FILE  SECTION.
+
+           READ TI01-ADDR-CHG-FILE
+
+                AT END  SET CHG-EOF TO TRUE
+                DISPLAY '----------------------------------------'
+                DISPLAY 'NO MORE RECORDS IN ADDR-CHG-FILE --------'
+                DISPLAY '----------------------------------------'
+
+                NOT AT END  ADD 1  TO WS-READ-CTR
+                            PERFORM 2300-REWRITE-CUSTOMER-KSDS
+
+           END-READ.
+
+       2300-REWRITE-CUSTOMER-KSDS SECTION.
+
+           MOVE IN-CUST-ID  TO CUST-ID.
+
+           READ MO01-CUSTOMER-KSDS
+               INVALID KEY
+                   DISPLAY 'CUSTOMER NOT FOUND FOR CHANGE: ' IN-CUST-ID
+                   ADD 1 TO WS-ERROR-CTR
+                   MOVE IN-CUST-ID    TO ERR-CUST-ID
+                   MOVE IN-ADDRESS    TO ERR-ADDRESS
+                   MOVE IN-CITY       TO ERR-CITY
+                   MOVE IN-AREA-CODE  TO ERR-AREA-CODE
+                   MOVE '1'           TO ERR-REASON
+                   WRITE TO01-ADDR-CHG-ERR-RECORD
+                   END-WRITE
+               NOT INVALID KEY
+                   MOVE IN-ADDRESS    TO OUT-ADDRESS
+                   MOVE IN-CITY       TO OUT-CITY
+                   MOVE IN-AREA-CODE  TO OUT-AREA-CODE
+
+                   REWRITE MO01-CUSTOMER-RECORD
+                       INVALID KEY
+                           DISPLAY 'REWRITE FAILED FOR: ' CUST-ID
+                                   ' STATUS: ' WS-KSDS-STATUS
+                           ADD 1 TO WS-ERROR-CTR
+                       NOT INVALID KEY
+                           ADD 1 TO WS-UPDT-CTR
+                           DISPLAY 'ADDRESS UPDATED FOR CUSTOMER: '
+                                   CUST-ID
+                   END-REWRITE
+           END-READ.
+
+       9000-TERMINATE   SECTION.
+
+           DISPLAY '----------------------------------------'
+           DISPLAY ' CHANGE RECORDS PROCESSED ',  WS-READ-CTR
+           DISPLAY ' CUSTOMERS UPDATED        ',  WS-UPDT-CTR
+           DISPLAY ' ERRORS                   ',  WS-ERROR-CTR
+           DISPLAY '----------------------------------------'
+
+           CLOSE  TI01-ADDR-CHG-FILE,
+                  TO01-ADDR-CHG-ERR,
+                  MO01-CUSTOMER-KSDS.
+           DISPLAY '----------------------------------------'
+           DISPLAY 'ADDRESS CHANGE FILE  IS CLOSED          '
+           DISPLAY 'CUSTOMER MASTER KSDS IS CLOSED          '
+           DISPLAY 'ADDRESS CHANGE ERROR FILE IS CLOSED     '
+           DISPLAY '----------------------------------------'
+
+           STOP RUN.
