@@ -0,0 +1,340 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  DISCLTR.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT TI01-DISCON-EXTRACT ASSIGN TO DISCEXT
+           ORGANIZATION           IS SEQUENTIAL
+           ACCESS MODE            IS SEQUENTIAL
+           FILE STATUS            IS WS-DX-STATUS.
+
+           SELECT MI01-CUSTOMER-KSDS ASSIGN TO CUSTKSDS
+           ORGANIZATION           IS INDEXED
+           ACCESS MODE            IS RANDOM
+           RECORD KEY             IS CUST-KEY
+           FILE STATUS            IS WS-CUST-STATUS.
+
+           SELECT TO01-DISCON-LETTERS ASSIGN TO DISCLTRS
+           ORGANIZATION           IS SEQUENTIAL
+           ACCESS MODE            IS SEQUENTIAL
+           FILE STATUS            IS WS-LTR-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+      *    SAME LAYOUT DISCONEX.COBOL WRITES TO TO01-DISCON-EXTRACT.
+       FD TI01-DISCON-EXTRACT
+           RECORDING MODE          IS F
+           RECORD CONTAINS         100  CHARACTERS.
+
+       01 TI01-DISCON-RECORD.
+          05 DX-CUST-ID        PIC X(14).
+          05 DX-BILL-ID        PIC X(14).
+          05 DX-FIRST-NAME     PIC X(10).
+          05 DX-LAST-NAME      PIC X(10).
+          05 DX-ADDRESS        PIC X(29).
+          05 DX-AREA-CODE      PIC X(6).
+          05 DX-AMOUNT-DUE     PIC 9(8)V99.
+          05 DX-DUE-CYCLES     PIC 9(02).
+
+      *    SAME CUSTOMER MASTER LAYOUT BILL003/AREARPT/HIGHCONS USE.
+       FD MI01-CUSTOMER-KSDS
+           RECORD CONTAINS         106  CHARACTERS.
+
+       01 MI01-CUSTOMER-RECORD.
+          05 CUST-KEY         PIC X(12).
+          05 CUST-FIRST-NAME  PIC X(10).
+          05 CUST-LAST-NAME  PIC X(10).
+          05 CUST-AREA-CODE  PIC X(6).
+          05 CUST-SPACE      PIC X.
+          05 CUST-ADDRESS     PIC X(29).
+          05 CUST-CITY        PIC X(10).
+          05 CUST-UNITS       PIC X(5).
+          05 CUST-ZIP-CODE    PIC X(9).
+          05 CUST-PHONE       PIC X(12).
+          05 CUST-DISCOUNT-CAT PIC X(1).
+          05 CUST-BILLING-FREQ PIC X(1).
+
+       FD TO01-DISCON-LETTERS
+           RECORDING MODE          IS F
+           RECORD CONTAINS         80  CHARACTERS.
+
+       01 TO01-LETTER-RECORD    PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-FILE-STATUS-CODES.
+          05 WS-DX-STATUS          PIC X(02).
+             88 DX-IO-STATUS       VALUE '00'.
+             88 DX-EOF             VALUE '10'.
+          05 WS-CUST-STATUS        PIC X(02).
+             88 CUST-IO-STATUS     VALUE '00'.
+             88 CUST-ROW-NOTFND    VALUE '23'.
+          05 WS-LTR-STATUS         PIC X(02).
+             88 LTR-IO-STATUS      VALUE '00'.
+
+      *    NUMBER OF DAYS FROM THE RUN DATE A CUSTOMER IS GIVEN
+      *    BEFORE DISCONNECTION TAKES EFFECT.
+       01 WS-CUTOFF-DAYS           PIC 9(03) VALUE 15.
+
+       01 WS-DATE-VARIABLES.
+          05 WS-DATE               PIC 9(08).
+          05 WS-DATE-FMT.
+             10 WS-CC              PIC 99.
+             10 FILLER              PIC X VALUE '-'.
+             10 WS-YY              PIC 99.
+             10 FILLER              PIC X VALUE '-'.
+             10 WS-MM              PIC 99.
+             10 FILLER              PIC X VALUE '-'.
+             10 WS-DD              PIC 99.
+          05 WS-RUN-DATE-STR        PIC X(10) VALUE SPACES.
+
+       01 WS-CUTOFF-VARIABLES.
+          05 WS-DATE-INTEGER        PIC S9(09) COMP.
+          05 WS-CUTOFF-INTEGER      PIC S9(09) COMP.
+          05 WS-CUTOFF-DATE         PIC 9(08).
+          05 WS-CUTOFF-YYYY         PIC 9(04).
+          05 WS-CUTOFF-MM           PIC 99.
+          05 WS-CUTOFF-DD           PIC 99.
+          05 WS-CUTOFF-DATE-STR     PIC X(10) VALUE SPACES.
+
+       01 WS-CUST-KEY-LOOKUP       PIC X(12).
+
+       01 WS-LETTER-FIELDS.
+          05 WS-L-FULL-NAME        PIC X(21).
+          05 WS-L-ADDRESS          PIC X(29).
+          05 WS-L-CITY             PIC X(10).
+          05 WS-L-AMOUNT           PIC $$,$$$,$$9.99.
+
+       01 WS-COUNTERS.
+          05 WS-LETTER-CNT         PIC 9(06) VALUE ZERO.
+          05 WS-SKIPPED-CNT        PIC 9(06) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-LINE   SECTION.
+
+           PERFORM 1000-INITIALIZE.
+
+           PERFORM 2000-PROCESS.
+
+           PERFORM 9000-TERMINATE.
+
+       1000-INITIALIZE  SECTION.
+
+           ACCEPT WS-DATE FROM DATE YYYYMMDD.
+           MOVE WS-CC TO WS-DATE-FMT(1:2).
+           MOVE WS-YY TO WS-DATE-FMT(4:2).
+           MOVE WS-MM TO WS-DATE-FMT(7:2).
+           MOVE WS-DD TO WS-DATE-FMT(10:2).
+           MOVE WS-DATE-FMT TO WS-RUN-DATE-STR.
+
+           PERFORM 1100-CALCULATE-CUTOFF-DATE.
+
+           PERFORM 2100-OPEN-FILES.
+
+       1100-CALCULATE-CUTOFF-DATE  SECTION.
+      *    ------------------------------------------------------------
+      *    CUTOFF DATE = RUN DATE + WS-CUTOFF-DAYS, VIA THE INTRINSIC
+      *    INTEGER-OF-DATE/DATE-OF-INTEGER CONVERSION FUNCTIONS SO
+      *    MONTH/YEAR BOUNDARIES ARE HANDLED CORRECTLY.
+      *    ------------------------------------------------------------
+           COMPUTE WS-DATE-INTEGER =
+                   FUNCTION INTEGER-OF-DATE(WS-DATE)
+
+           COMPUTE WS-CUTOFF-INTEGER =
+                   WS-DATE-INTEGER + WS-CUTOFF-DAYS
+
+           COMPUTE WS-CUTOFF-DATE =
+                   FUNCTION DATE-OF-INTEGER(WS-CUTOFF-INTEGER)
+
+           MOVE WS-CUTOFF-DATE(1:4) TO WS-CUTOFF-YYYY
+           MOVE WS-CUTOFF-DATE(5:2) TO WS-CUTOFF-MM
+           MOVE WS-CUTOFF-DATE(7:2) TO WS-CUTOFF-DD
+
+           STRING WS-CUTOFF-YYYY '-' WS-CUTOFF-MM '-' WS-CUTOFF-DD
+                  DELIMITED BY SIZE
+                  INTO WS-CUTOFF-DATE-STR
+           END-STRING.
+
+       2100-OPEN-FILES  SECTION.
+
+           OPEN INPUT TI01-DISCON-EXTRACT.
+           IF NOT DX-IO-STATUS
+              DISPLAY 'ERROR OPENING DISCON EXTRACT: ' WS-DX-STATUS
+              STOP RUN
+           END-IF.
+
+           OPEN INPUT MI01-CUSTOMER-KSDS.
+           IF NOT CUST-IO-STATUS
+              DISPLAY 'ERROR OPENING CUSTOMER KSDS: ' WS-CUST-STATUS
+              STOP RUN
+           END-IF.
+
+           OPEN OUTPUT TO01-DISCON-LETTERS.
+           IF NOT LTR-IO-STATUS
+              DISPLAY 'ERROR OPENING LETTERS FILE: ' WS-LTR-STATUS
+              STOP RUN
+           END-IF.
+
+       2000-PROCESS     SECTION.
+
+           PERFORM 2200-READ-DISCON-RECORD.
+
+           PERFORM 2300-PROCESS-RECORD
+               UNTIL DX-EOF.
+
+       2200-READ-DISCON-RECORD  SECTION.
+
+           READ TI01-DISCON-EXTRACT
+               AT END SET DX-EOF TO TRUE
+           END-READ.
+
+       2300-PROCESS-RECORD  SECTION.
+
+           MOVE DX-CUST-ID(1:12) TO WS-CUST-KEY-LOOKUP
+           MOVE WS-CUST-KEY-LOOKUP TO CUST-KEY
+
+           READ MI01-CUSTOMER-KSDS
+               INVALID KEY
+                   DISPLAY 'CUSTOMER NOT FOUND FOR LETTER: '
+                           WS-CUST-KEY-LOOKUP
+           END-READ.
+
+           IF CUST-IO-STATUS
+              PERFORM 2400-PRINT-LETTER
+           ELSE
+              ADD 1 TO WS-SKIPPED-CNT
+           END-IF.
+
+           PERFORM 2200-READ-DISCON-RECORD.
+
+       2400-PRINT-LETTER  SECTION.
+
+           STRING CUST-FIRST-NAME DELIMITED BY SPACE
+                  ' ' CUST-LAST-NAME DELIMITED BY SPACE
+                  INTO WS-L-FULL-NAME
+           END-STRING.
+
+           MOVE CUST-ADDRESS TO WS-L-ADDRESS
+           MOVE CUST-CITY TO WS-L-CITY
+           MOVE DX-AMOUNT-DUE TO WS-L-AMOUNT
+
+           MOVE SPACES TO TO01-LETTER-RECORD.
+           WRITE TO01-LETTER-RECORD.
+
+           MOVE 'ABC ELECTRICITY COMPANY' TO TO01-LETTER-RECORD.
+           WRITE TO01-LETTER-RECORD.
+
+           STRING 'DATE: ' WS-RUN-DATE-STR
+                  DELIMITED BY SIZE
+                  INTO TO01-LETTER-RECORD
+           END-STRING.
+           WRITE TO01-LETTER-RECORD.
+
+           MOVE SPACES TO TO01-LETTER-RECORD.
+           WRITE TO01-LETTER-RECORD.
+
+           MOVE WS-L-FULL-NAME TO TO01-LETTER-RECORD.
+           WRITE TO01-LETTER-RECORD.
+
+           MOVE WS-L-ADDRESS TO TO01-LETTER-RECORD.
+           WRITE TO01-LETTER-RECORD.
+
+           MOVE WS-L-CITY TO TO01-LETTER-RECORD.
+           WRITE TO01-LETTER-RECORD.
+
+           MOVE SPACES TO TO01-LETTER-RECORD.
+           WRITE TO01-LETTER-RECORD.
+
+           STRING 'RE: BILL ' DX-BILL-ID ' -- NOTICE OF IMPENDING '
+                  'DISCONNECTION'
+                  DELIMITED BY SIZE
+                  INTO TO01-LETTER-RECORD
+           END-STRING.
+           WRITE TO01-LETTER-RECORD.
+
+           MOVE SPACES TO TO01-LETTER-RECORD.
+           WRITE TO01-LETTER-RECORD.
+
+           STRING 'DEAR ' WS-L-FULL-NAME ','
+                  DELIMITED BY SIZE
+                  INTO TO01-LETTER-RECORD
+           END-STRING.
+           WRITE TO01-LETTER-RECORD.
+
+           MOVE SPACES TO TO01-LETTER-RECORD.
+           WRITE TO01-LETTER-RECORD.
+
+           STRING 'OUR RECORDS SHOW THE ABOVE BILL HAS REMAINED '
+                  'UNPAID'
+                  DELIMITED BY SIZE
+                  INTO TO01-LETTER-RECORD
+           END-STRING.
+           WRITE TO01-LETTER-RECORD.
+
+           STRING 'FOR ' DX-DUE-CYCLES ' CONSECUTIVE BILLING CYCLES.'
+                  DELIMITED BY SIZE
+                  INTO TO01-LETTER-RECORD
+           END-STRING.
+           WRITE TO01-LETTER-RECORD.
+
+           MOVE SPACES TO TO01-LETTER-RECORD.
+           WRITE TO01-LETTER-RECORD.
+
+           STRING 'AMOUNT DUE: ' WS-L-AMOUNT
+                  DELIMITED BY SIZE
+                  INTO TO01-LETTER-RECORD
+           END-STRING.
+           WRITE TO01-LETTER-RECORD.
+
+           STRING 'PLEASE REMIT PAYMENT IN FULL BY: '
+                  WS-CUTOFF-DATE-STR
+                  DELIMITED BY SIZE
+                  INTO TO01-LETTER-RECORD
+           END-STRING.
+           WRITE TO01-LETTER-RECORD.
+
+           MOVE SPACES TO TO01-LETTER-RECORD.
+           WRITE TO01-LETTER-RECORD.
+
+           STRING 'SERVICE TO THIS ACCOUNT WILL BE DISCONNECTED'
+                  DELIMITED BY SIZE
+                  INTO TO01-LETTER-RECORD
+           END-STRING.
+           WRITE TO01-LETTER-RECORD.
+
+           STRING 'IF PAYMENT IS NOT RECEIVED BY THE DATE ABOVE.'
+                  DELIMITED BY SIZE
+                  INTO TO01-LETTER-RECORD
+           END-STRING.
+           WRITE TO01-LETTER-RECORD.
+
+           MOVE SPACES TO TO01-LETTER-RECORD.
+           WRITE TO01-LETTER-RECORD.
+
+           MOVE 'ABC ELECTRICITY COMPANY - BILLING DEPARTMENT'
+                TO TO01-LETTER-RECORD.
+           WRITE TO01-LETTER-RECORD.
+
+           MOVE SPACES TO TO01-LETTER-RECORD.
+           WRITE TO01-LETTER-RECORD.
+           WRITE TO01-LETTER-RECORD.
+
+           ADD 1 TO WS-LETTER-CNT.
+
+       9000-TERMINATE   SECTION.
+
+           CLOSE TI01-DISCON-EXTRACT,
+                 MI01-CUSTOMER-KSDS,
+                 TO01-DISCON-LETTERS.
+
+           DISPLAY 'DISCONNECTION LETTER GENERATION COMPLETE'.
+           DISPLAY 'LETTERS WRITTEN: ' WS-LETTER-CNT.
+           DISPLAY 'CANDIDATES SKIPPED (NO CUSTOMER MATCH): '
+                   WS-SKIPPED-CNT.
+
+           STOP RUN.
