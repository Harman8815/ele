@@ -16,18 +16,43 @@
            ACCESS MODE            IS SEQUENTIAL
            FILE STATUS            IS WS-RPT-STATUS.
 
+           SELECT MI01-CUSTOMER-KSDS ASSIGN TO CUSTKSDS
+           ORGANIZATION           IS INDEXED
+           ACCESS MODE            IS RANDOM
+           RECORD KEY             IS CUST-KEY
+           FILE STATUS            IS WS-CUST-STATUS.
+
+           SELECT TO01-GL-EXTRACT  ASSIGN TO GLEXTRACT
+           ORGANIZATION           IS SEQUENTIAL
+           ACCESS MODE            IS SEQUENTIAL
+           FILE STATUS            IS WS-GL-STATUS.
+
+      *    NIGHTLY CARRY-FORWARD EXTRACT -- ONE ROW PER CUSTOMER WITH
+      *    AN OUTSTANDING BILL_UPDATE BALANCE, READ BY BILL003's
+      *    MI01-BAL-FWD-KSDS SO THAT PURELY-VSAM PROGRAM CAN PICK UP
+      *    AN UNPAID BALANCE WITHOUT A DB2 CONNECTION OF ITS OWN.
+           SELECT TO01-BAL-FWD-EXTRACT ASSIGN TO BALFWDO
+           ORGANIZATION           IS SEQUENTIAL
+           ACCESS MODE            IS SEQUENTIAL
+           FILE STATUS            IS WS-BF-STATUS.
+
        DATA DIVISION.
 
        FILE SECTION.
 
        FD TI01-PAYMENT
-           RECORD CONTAINS         33   CHARACTERS.
+           RECORD CONTAINS         48   CHARACTERS.
 
        01 TI01-PAY-RECORD.
           05 PAY-PAYMENT-ID     PIC X(8).
           05 PAY-BILL-ID        PIC X(14).
           05 PAY-AMOUNT         PIC 9(7)V99.
           05 PAY-DATE           PIC X(10).
+          05 PAY-ALLOC-MODE     PIC X(1).
+             88 ALLOC-PAYMENT-RECORD VALUE 'Y'.
+          05 PAY-CUST-ID        PIC X(14).
+          05 PAY-REVERSAL-IND   PIC X(1).
+             88 REVERSAL-PAYMENT-RECORD VALUE 'Y'.
 
        FD TO01-PAY-REPORT
            RECORDING MODE          IS F
@@ -35,6 +60,47 @@
 
        01 TO01-PAY-RPT-RECORD   PIC X(133).
 
+      *    SAME CUSTOMER MASTER LAYOUT BILL003/AREARPT/HIGHCONS USE,
+      *    READ HERE ONLY TO RESOLVE A BILL'S AREA CODE FOR THE
+      *    GENERAL-LEDGER EXTRACT.
+       FD MI01-CUSTOMER-KSDS
+           RECORD CONTAINS         106  CHARACTERS.
+
+       01 MI01-CUSTOMER-RECORD.
+          05 CUST-KEY         PIC X(12).
+          05 CUST-FIRST-NAME  PIC X(10).
+          05 CUST-LAST-NAME  PIC X(10).
+          05 CUST-AREA-CODE  PIC X(6).
+          05 CUST-SPACE      PIC X.
+          05 CUST-ADDRESS     PIC X(29).
+          05 CUST-CITY        PIC X(10).
+          05 CUST-UNITS       PIC X(5).
+          05 CUST-ZIP-CODE    PIC X(9).
+          05 CUST-PHONE       PIC X(12).
+          05 CUST-DISCOUNT-CAT PIC X(1).
+          05 CUST-BILLING-FREQ PIC X(1).
+
+       FD TO01-GL-EXTRACT
+           RECORDING MODE          IS F
+           RECORD CONTAINS         53  CHARACTERS.
+
+       01 TO01-GL-RECORD.
+          05 GL-AREA-CODE         PIC X(6).
+          05 GL-RUN-DATE          PIC 9(08).
+          05 GL-BILLED-AMT        PIC 9(11)V99.
+          05 GL-COLLECTED-AMT     PIC 9(11)V99.
+          05 GL-OUTSTANDING-AMT   PIC 9(11)V99.
+
+      *    SAME 20-BYTE LAYOUT AS BILL003's MI01-BAL-FWD-RECORD --
+      *    THIS IS THE EXTRACT THAT FEEDS IT.
+       FD TO01-BAL-FWD-EXTRACT
+           RECORDING MODE          IS F
+           RECORD CONTAINS         20  CHARACTERS.
+
+       01 TO01-BAL-FWD-RECORD.
+          05 BF-CUST-ID           PIC X(12).
+          05 BF-AMOUNT            PIC 9(06)V99.
+
        WORKING-STORAGE SECTION.
 
        01 WS-FILE-STATUS-CODES.
@@ -43,6 +109,13 @@
              88 PAY-EOF            VALUE '10'.
           05 WS-RPT-STATUS         PIC X(02).
              88 RPT-IO-STATUS      VALUE '00'.
+          05 WS-CUST-STATUS        PIC X(02).
+             88 CUST-IO-STATUS     VALUE '00'.
+             88 CUST-ROW-NOTFND    VALUE '23'.
+          05 WS-GL-STATUS          PIC X(02).
+             88 GL-IO-STATUS       VALUE '00'.
+          05 WS-BF-STATUS          PIC X(02).
+             88 BF-IO-STATUS       VALUE '00'.
 
        01 WS-DATE-VARIABLES.
           05 WS-DATE               PIC 9(08).
@@ -65,6 +138,7 @@
           05 WS-CURR-AMOUNT        PIC 9(9)V99 VALUE ZERO.
           05 WS-TOTAL-PAID         PIC 9(9)V99 VALUE ZERO.
           05 WS-BALANCE            PIC 9(9)V99 VALUE ZERO.
+          05 WS-CREDIT-BALANCE     PIC 9(9)V99 VALUE ZERO.
           05 WS-PAY-CNT            PIC 9(03) VALUE ZERO.
 
        01 WS-COUNTERS.
@@ -72,6 +146,8 @@
           05 WS-DUE-CNT            PIC 9(06) VALUE ZERO.
           05 WS-PP-CNT             PIC 9(06) VALUE ZERO.
           05 WS-PAID-CNT           PIC 9(06) VALUE ZERO.
+          05 WS-OP-CNT             PIC 9(06) VALUE ZERO.
+          05 WS-REVERSAL-CNT       PIC 9(06) VALUE ZERO.
           05 WS-PAY-PROC-CNT       PIC 9(06) VALUE ZERO.
           05 WS-TOTAL-AMOUNT       PIC 9(11)V99 VALUE ZERO.
           05 WS-TOTAL-PAID-ALL     PIC 9(11)V99 VALUE ZERO.
@@ -80,6 +156,78 @@
        01 WS-FLAGS.
           05 WS-FIRST-PAY          PIC X VALUE 'Y'.
 
+      *    PAYMENT-ALLOCATION REQUESTS HELD BACK FROM THE NORMAL
+      *    BILL-MATCHED PAYMENT LOOP AND APPLIED OLDEST-BILL-FIRST
+      *    AGAINST BILL_UPDATE ONCE ALL BILLS HAVE BEEN PROCESSED.
+       01 WS-ALLOC-REQUEST-STORAGE.
+          05 WS-ALLOC-REQUESTS     OCCURS 50 TIMES
+                                    INDEXED BY WS-ALLOC-IDX.
+             10 WS-AR-CUST-ID      PIC X(14).
+             10 WS-AR-AMOUNT       PIC 9(9)V99.
+          05 WS-ALLOC-COUNT        PIC 9(04) VALUE ZERO.
+          05 WS-ALLOC-MAX-ENTRIES  PIC 9(04) VALUE 50.
+
+       01 WS-ALLOC-VARIABLES.
+          05 WS-ALLOC-REMAINING    PIC 9(9)V99 VALUE ZERO.
+          05 WS-ALLOC-OPEN-BAL     PIC 9(9)V99 VALUE ZERO.
+          05 WS-ALLOC-PAY-AMT      PIC 9(9)V99 VALUE ZERO.
+          05 WS-ALLOC-NEW-PAID     PIC 9(9)V99 VALUE ZERO.
+          05 WS-ALLOC-NEW-BAL      PIC 9(9)V99 VALUE ZERO.
+          05 WS-ALLOC-STATUS       PIC X(4).
+          05 WS-ALLOC-BILL-ID-PREV PIC X(14).
+
+       01 WS-ALLOC-COUNTERS.
+          05 WS-ALLOC-CUST-CNT     PIC 9(06) VALUE ZERO.
+          05 WS-ALLOC-BILL-CNT     PIC 9(06) VALUE ZERO.
+          05 WS-ALLOC-UNUSED-AMT   PIC 9(9)V99 VALUE ZERO.
+
+      *    CONTROL-BREAK ACCUMULATORS FOR 4600-WRITE-BAL-FWD-EXTRACT,
+      *    SUMMING EACH CUSTOMER'S STILL-OPEN BILL_UPDATE BALANCE.
+       01 WS-BALFWD-VARIABLES.
+          05 WS-BF-CUST-ID-PREV    PIC X(14).
+          05 WS-BF-BILL-ID-PREV    PIC X(14).
+          05 WS-BF-BALANCE-TOTAL   PIC 9(9)V99 VALUE ZERO.
+          05 WS-BF-FIRST-ROW       PIC X(01) VALUE 'Y'.
+             88 WS-BF-IS-FIRST-ROW VALUE 'Y'.
+          05 WS-BF-WRITE-CNT       PIC 9(06) VALUE ZERO.
+
+      *    LATE-PAYMENT PENALTY APPLIED TO THE BALANCE OF ANY BILL
+      *    STILL DUE OR PARTIALLY PAID PAST ITS DUE DATE.
+       01 WS-PENALTY-VARIABLES.
+          05 WS-PENALTY-PCT        PIC 9(02)V99 VALUE 5.00.
+          05 WS-PENALTY-AMT        PIC 9(9)V99 VALUE ZERO.
+          05 WS-PENALTY-CNT        PIC 9(06) VALUE ZERO.
+
+      *    PER-AREA-CODE RUNNING TOTALS FOR THE GENERAL-LEDGER REVENUE
+      *    EXTRACT -- SAME IN-MEMORY ACCUMULATOR-TABLE APPROACH AREARPT
+      *    USES FOR ITS PER-AREA CONSUMPTION TOTALS.
+       01 WS-GL-AREA-STORAGE.
+          05 WS-GL-AREA-TABLE.
+             10 WS-GL-AREA-RECORD  OCCURS 100 TIMES
+                                    INDEXED BY WS-GL-IDX.
+                15 WS-GL-A-AREA-CODE     PIC X(6).
+                15 WS-GL-A-BILLED        PIC 9(11)V99.
+                15 WS-GL-A-COLLECTED     PIC 9(11)V99.
+                15 WS-GL-A-OUTSTANDING   PIC 9(11)V99.
+          05 WS-GL-AREA-COUNT      PIC 9(04) VALUE ZEROS.
+          05 WS-GL-MAX-AREAS       PIC 9(04) VALUE 100.
+
+       01 WS-GL-TEMP-VARIABLES.
+          05 WS-GL-TEMP-AREA-CODE  PIC X(6).
+          05 WS-GL-AREA-FOUND      PIC X(1) VALUE 'N'.
+             88 GL-AREA-FOUND      VALUE 'Y'.
+             88 GL-AREA-NOT-FOUND  VALUE 'N'.
+          05 WS-GL-LOOP-CTR        PIC 9(04).
+          05 WS-GL-CUST-LOOKUP     PIC X(12).
+          05 WS-GL-CURR-BILLED     PIC 9(11)V99.
+          05 WS-GL-CURR-COLLECTED  PIC 9(11)V99.
+          05 WS-GL-CURR-BALANCE    PIC 9(11)V99.
+
+       01 WS-GL-TOTALS.
+          05 WS-GL-T-BILLED        PIC 9(13)V99 VALUE ZERO.
+          05 WS-GL-T-COLLECTED     PIC 9(13)V99 VALUE ZERO.
+          05 WS-GL-T-OUTSTANDING   PIC 9(13)V99 VALUE ZERO.
+
        01 WS-REPORT-HEADERS.
           05 WS-REPORT-TITLE       PIC X(40) VALUE
              '  ABC ELECTRICITY - BILL PAYMENT STATUS REPORT'.
@@ -100,7 +248,7 @@
           05 FILLER                PIC X(40) VALUE
              'PAID AMOUNT   BALANCE DUE    STATUS       '.
           05 FILLER                PIC X(53) VALUE
-             'PAYMENTS  '.
+             'PAYMENTS   CREDIT DUE'.
 
        01 WS-HEADER-LINE3.
           05 FILLER                PIC X(40) VALUE
@@ -108,7 +256,7 @@
           05 FILLER                PIC X(40) VALUE
              '-----------   -----------    --------      '.
           05 FILLER                PIC X(53) VALUE
-             '--------  '.
+             '--------   ----------'.
 
        01 WS-DETAIL-LINE.
           05 WS-D-BILLID           PIC X(14).
@@ -124,6 +272,8 @@
           05 WS-D-STATUS           PIC X(2).
           05 FILLER                PIC X(5) VALUE SPACES.
           05 WS-D-PAY-CNT          PIC Z9.
+          05 FILLER                PIC X(2) VALUE SPACES.
+          05 WS-D-CREDIT           PIC $$,$$$,$$9.99.
 
        01 WS-SUMMARY-LINE1.
           05 FILLER                PIC X(40) VALUE
@@ -157,11 +307,41 @@
            EXEC SQL
                DECLARE BILL_CURSOR CURSOR FOR
                SELECT BILL_ID, CUST_ID, FIRST_NAME, LAST_NAME,
-                      UNITS, AMOUNT, STATUS
+                      UNITS, AMOUNT, STATUS, DUE_DATE
                FROM BILL
                ORDER BY BILL_ID
            END-EXEC.
 
+      * DB2 BILL_UPDATE CURSOR - CUSTOMER'S OPEN BILLS, OLDEST BILL_ID
+      * FIRST AND, WITHIN A BILL_ID, MOST RECENT RUN_DATE FIRST -- THE
+      * TABLE IS APPEND-ONLY SO A BILL OPEN ACROSS SEVERAL NIGHTLY
+      * RUNS HAS ONE ROW PER RUN; 2486-SKIP-STALE-ALLOC-BILL SKIPS
+      * PAST THE OLDER ROWS SO ONLY THE LATEST SNAPSHOT OF EACH BILL
+      * IS EVER CHARGED AGAINST THE PAYMENT.
+           EXEC SQL
+               DECLARE ALLOC_CURSOR CURSOR FOR
+               SELECT BILL_ID, CUST_ID, FIRST_NAME, LAST_NAME,
+                      UNITS, AMOUNT, PAID, BALANCE, STATUS, DUE_DATE,
+                      RUN_DATE
+               FROM BILL_UPDATE
+               WHERE CUST_ID = :HV-ALLOC-CUST-ID
+               AND STATUS IN ('D', 'PP')
+               ORDER BY BILL_ID, RUN_DATE DESC
+           END-EXEC.
+
+      * DB2 BALANCE-FORWARD CURSOR - EVERY OPEN BILL ACROSS ALL
+      * CUSTOMERS, CUST_ID THEN BILL_ID THEN RUN_DATE DESC, SO THE
+      * FIRST ROW FOR A BILL_ID IS ITS LATEST SNAPSHOT -- SAME
+      * APPEND-ONLY STALE-ROW PROBLEM AS ALLOC_CURSOR ABOVE, FED TO
+      * 4600-WRITE-BAL-FWD-EXTRACT'S CONTROL BREAK ON CUST_ID.
+           EXEC SQL
+               DECLARE BALFWD_CURSOR CURSOR FOR
+               SELECT CUST_ID, BILL_ID, BALANCE, RUN_DATE
+               FROM BILL_UPDATE
+               WHERE STATUS IN ('D', 'PP')
+               ORDER BY CUST_ID, BILL_ID, RUN_DATE DESC
+           END-EXEC.
+
       * DB2 COMMUNICATION AREA
            EXEC SQL
                INCLUDE SQLCA
@@ -176,6 +356,7 @@
           05 HV-BILL-UNITS         PIC 9(10).
           05 HV-BILL-AMOUNT        PIC 9(10).
           05 HV-BILL-STATUS        PIC X(4).
+          05 HV-BILL-DUE-DATE      PIC 9(08).
 
       * HOST VARIABLES FOR DB2 BILL_UPDATE TABLE (121 bytes)
        01 HV-BILL-UPD-RECORD.
@@ -188,6 +369,30 @@
           05 HV-UPD-PAID           PIC 9(10).
           05 HV-UPD-BALANCE        PIC 9(10).
           05 HV-UPD-STATUS         PIC X(4).
+          05 HV-UPD-DUE-DATE       PIC 9(08).
+          05 HV-UPD-CREDIT         PIC 9(10).
+          05 HV-UPD-RUN-DATE       PIC 9(08).
+
+      * HOST VARIABLES FOR THE ALLOC_CURSOR FETCH
+       01 HV-ALLOC-RECORD.
+          05 HV-ALLOC-BILL-ID      PIC X(14).
+          05 HV-ALLOC-CUST-ID      PIC X(14).
+          05 HV-ALLOC-FIRST-NAME   PIC X(15).
+          05 HV-ALLOC-LAST-NAME    PIC X(15).
+          05 HV-ALLOC-UNITS        PIC 9(10).
+          05 HV-ALLOC-AMOUNT       PIC 9(10).
+          05 HV-ALLOC-PAID         PIC 9(10).
+          05 HV-ALLOC-BALANCE      PIC 9(10).
+          05 HV-ALLOC-OLD-STATUS   PIC X(4).
+          05 HV-ALLOC-DUE-DATE     PIC 9(08).
+          05 HV-ALLOC-RUN-DATE     PIC 9(08).
+
+      * HOST VARIABLES FOR THE BALFWD_CURSOR FETCH
+       01 HV-BALFWD-RECORD.
+          05 HV-BF-CUST-ID         PIC X(14).
+          05 HV-BF-BILL-ID         PIC X(14).
+          05 HV-BF-BALANCE         PIC 9(10).
+          05 HV-BF-RUN-DATE        PIC 9(08).
 
        01 HV-DBNAME               PIC X(8) VALUE 'ELECTDB'.
 
@@ -226,6 +431,25 @@
               STOP RUN
            END-IF.
 
+           OPEN INPUT MI01-CUSTOMER-KSDS.
+           IF NOT CUST-IO-STATUS
+              DISPLAY 'ERROR OPENING CUSTOMER KSDS: ' WS-CUST-STATUS
+              STOP RUN
+           END-IF.
+
+           OPEN OUTPUT TO01-GL-EXTRACT.
+           IF NOT GL-IO-STATUS
+              DISPLAY 'ERROR OPENING GL EXTRACT FILE: ' WS-GL-STATUS
+              STOP RUN
+           END-IF.
+
+           OPEN OUTPUT TO01-BAL-FWD-EXTRACT.
+           IF NOT BF-IO-STATUS
+              DISPLAY 'ERROR OPENING BAL FWD EXTRACT FILE: '
+                      WS-BF-STATUS
+              STOP RUN
+           END-IF.
+
        2150-DB2-CONNECT SECTION.
       *    ------------------------------------------------------------
       *    CONNECT TO DB2 DATABASE
@@ -266,6 +490,7 @@
                MOVE HV-BILL-ID TO WS-CURR-BILL-ID
                MOVE HV-BILL-AMOUNT TO WS-CURR-AMOUNT
                MOVE ZERO TO WS-TOTAL-PAID
+               MOVE ZERO TO WS-CREDIT-BALANCE
                MOVE ZERO TO WS-PAY-CNT
 
                PERFORM 2400-PROCESS-PAYMENTS
@@ -276,6 +501,8 @@
 
                PERFORM 2500-UPDATE-BILL-STATUS
 
+               PERFORM 2550-APPLY-LATE-PENALTY
+
                PERFORM 2600-WRITE-UPDATED-BILL
 
                PERFORM 2700-PRINT-DETAIL
@@ -284,15 +511,53 @@
 
            END-PERFORM.
 
+           PERFORM 2480-PROCESS-ALLOCATIONS
+               VARYING WS-ALLOC-IDX FROM 1 BY 1
+               UNTIL WS-ALLOC-IDX > WS-ALLOC-COUNT.
+
            PERFORM 4000-PRINT-SUMMARY.
 
+           PERFORM 4500-WRITE-GL-EXTRACT
+               VARYING WS-GL-IDX FROM 1 BY 1
+               UNTIL WS-GL-IDX > WS-GL-AREA-COUNT.
+
+           PERFORM 4590-WRITE-GL-TOTAL-RECORD.
+
+           PERFORM 4600-WRITE-BAL-FWD-EXTRACT.
+
        2200-READ-PAYMENT  SECTION.
+      *    ------------------------------------------------------------
+      *    ALLOCATION-MODE RECORDS (PAY-CUST-ID/AMOUNT SPREAD ACROSS
+      *    SEVERAL BILLS) ARE NOT MATCHED TO ANY SINGLE WS-CURR-BILL-ID,
+      *    SO THEY ARE HELD BACK HERE FOR 2480-PROCESS-ALLOCATIONS AND
+      *    SKIPPED OVER TRANSPARENTLY AS FAR AS THE BILL-MATCHING LOOP
+      *    IN 2000-PROCESS IS CONCERNED.
+      *    ------------------------------------------------------------
+           PERFORM 2205-READ-ONE-PAYMENT
+               UNTIL PAY-EOF OR NOT ALLOC-PAYMENT-RECORD.
+
+       2205-READ-ONE-PAYMENT  SECTION.
 
            READ TI01-PAYMENT
                 AT END  SET PAY-EOF TO TRUE
-                NOT AT END  CONTINUE
+                NOT AT END
+                   IF ALLOC-PAYMENT-RECORD
+                      PERFORM 2210-CAPTURE-ALLOCATION
+                   END-IF
            END-READ.
 
+       2210-CAPTURE-ALLOCATION  SECTION.
+
+           IF WS-ALLOC-COUNT < WS-ALLOC-MAX-ENTRIES
+              ADD 1 TO WS-ALLOC-COUNT
+              SET WS-ALLOC-IDX TO WS-ALLOC-COUNT
+              MOVE PAY-CUST-ID TO WS-AR-CUST-ID(WS-ALLOC-IDX)
+              MOVE PAY-AMOUNT  TO WS-AR-AMOUNT(WS-ALLOC-IDX)
+           ELSE
+              DISPLAY 'ERROR: ALLOCATION REQUEST STORAGE FULL, '
+                      'PAYMENT FOR CUST ' PAY-CUST-ID ' DROPPED'
+           END-IF.
+
        2300-READ-BILL  SECTION.
       *    ------------------------------------------------------------
       *    FETCH BILL ROW FROM DB2 BILL TABLE
@@ -305,7 +570,8 @@
                     :HV-BILL-LAST-NAME,
                     :HV-BILL-UNITS,
                     :HV-BILL-AMOUNT,
-                    :HV-BILL-STATUS
+                    :HV-BILL-STATUS,
+                    :HV-BILL-DUE-DATE
            END-EXEC.
 
            IF SQLCODE NOT = 0 AND SQLCODE NOT = 100
@@ -313,19 +579,200 @@
            END-IF.
 
        2400-PROCESS-PAYMENTS  SECTION.
+      *    ------------------------------------------------------------
+      *    A REVERSAL RECORD (BOUNCED CHECK, DATA-ENTRY CORRECTION)
+      *    BACKS OUT A PREVIOUSLY-POSTED PAYMENT INSTEAD OF ADDING IT.
+      *    ------------------------------------------------------------
+           IF REVERSAL-PAYMENT-RECORD
+              IF PAY-AMOUNT > WS-TOTAL-PAID
+                 MOVE ZERO TO WS-TOTAL-PAID
+              ELSE
+                 SUBTRACT PAY-AMOUNT FROM WS-TOTAL-PAID
+              END-IF
+              ADD 1 TO WS-REVERSAL-CNT
+           ELSE
+              ADD PAY-AMOUNT TO WS-TOTAL-PAID
+           END-IF.
 
-           ADD PAY-AMOUNT TO WS-TOTAL-PAID
            ADD 1 TO WS-PAY-CNT
            ADD 1 TO WS-PAY-PROC-CNT
 
            PERFORM 2200-READ-PAYMENT.
 
+       2480-PROCESS-ALLOCATIONS  SECTION.
+      *    ------------------------------------------------------------
+      *    SPREAD ONE CUSTOMER'S LUMP-SUM PAYMENT ACROSS THEIR OPEN
+      *    BILLS IN BILL_UPDATE, OLDEST BILL_ID FIRST, UNTIL THE
+      *    PAYMENT IS EXHAUSTED OR THERE ARE NO MORE OPEN BILLS.
+      *    ------------------------------------------------------------
+           ADD 1 TO WS-ALLOC-CUST-CNT.
+           MOVE WS-AR-CUST-ID(WS-ALLOC-IDX) TO HV-ALLOC-CUST-ID.
+           MOVE WS-AR-AMOUNT(WS-ALLOC-IDX)  TO WS-ALLOC-REMAINING.
+           MOVE LOW-VALUES TO WS-ALLOC-BILL-ID-PREV.
+
+           EXEC SQL
+               OPEN ALLOC_CURSOR
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+              DISPLAY 'ERROR OPENING ALLOC CURSOR: SQLCODE=' SQLCODE
+           ELSE
+              PERFORM 2485-FETCH-ALLOC-BILL
+
+              PERFORM 2490-APPLY-ALLOCATION
+                  UNTIL SQLCODE = 100 OR WS-ALLOC-REMAINING = ZERO
+
+              IF WS-ALLOC-REMAINING > ZERO
+                 ADD WS-ALLOC-REMAINING TO WS-ALLOC-UNUSED-AMT
+                 DISPLAY 'UNAPPLIED BALANCE FOR CUST '
+                         HV-ALLOC-CUST-ID ': ' WS-ALLOC-REMAINING
+              END-IF
+
+              EXEC SQL
+                  CLOSE ALLOC_CURSOR
+              END-EXEC
+           END-IF.
+
+       2485-FETCH-ALLOC-BILL  SECTION.
+
+           EXEC SQL
+               FETCH ALLOC_CURSOR
+               INTO :HV-ALLOC-BILL-ID,
+                    :HV-ALLOC-CUST-ID,
+                    :HV-ALLOC-FIRST-NAME,
+                    :HV-ALLOC-LAST-NAME,
+                    :HV-ALLOC-UNITS,
+                    :HV-ALLOC-AMOUNT,
+                    :HV-ALLOC-PAID,
+                    :HV-ALLOC-BALANCE,
+                    :HV-ALLOC-OLD-STATUS,
+                    :HV-ALLOC-DUE-DATE,
+                    :HV-ALLOC-RUN-DATE
+           END-EXEC.
+
+           IF SQLCODE NOT = 0 AND SQLCODE NOT = 100
+              DISPLAY 'ERROR FETCHING ALLOC BILL: SQLCODE=' SQLCODE
+           END-IF.
+
+       2486-SKIP-STALE-ALLOC-BILL  SECTION.
+      *    ------------------------------------------------------------
+      *    ALLOC_CURSOR IS ORDERED BILL_ID, RUN_DATE DESC, SO ONCE A
+      *    BILL_ID HAS BEEN APPLIED ANY FURTHER ROWS FOR THAT SAME
+      *    BILL_ID ARE OLDER, ALREADY-SUPERSEDED SNAPSHOTS -- SKIP
+      *    PAST THEM TO THE NEXT DISTINCT BILL_ID.
+      *    ------------------------------------------------------------
+           PERFORM 2485-FETCH-ALLOC-BILL
+               UNTIL SQLCODE = 100
+                  OR HV-ALLOC-BILL-ID NOT = WS-ALLOC-BILL-ID-PREV.
+
+       2490-APPLY-ALLOCATION  SECTION.
+
+           COMPUTE WS-ALLOC-OPEN-BAL = HV-ALLOC-AMOUNT - HV-ALLOC-PAID.
+
+           IF WS-ALLOC-OPEN-BAL > ZERO
+              IF WS-ALLOC-REMAINING > WS-ALLOC-OPEN-BAL
+                 MOVE WS-ALLOC-OPEN-BAL  TO WS-ALLOC-PAY-AMT
+              ELSE
+                 MOVE WS-ALLOC-REMAINING TO WS-ALLOC-PAY-AMT
+              END-IF
+
+              SUBTRACT WS-ALLOC-PAY-AMT FROM WS-ALLOC-REMAINING
+              COMPUTE WS-ALLOC-NEW-PAID =
+                      HV-ALLOC-PAID + WS-ALLOC-PAY-AMT
+              COMPUTE WS-ALLOC-NEW-BAL  =
+                      HV-ALLOC-AMOUNT - WS-ALLOC-NEW-PAID
+
+              EVALUATE TRUE
+                  WHEN WS-ALLOC-NEW-PAID = ZERO
+                      MOVE 'D'  TO WS-ALLOC-STATUS
+                  WHEN WS-ALLOC-NEW-PAID < HV-ALLOC-AMOUNT
+                      MOVE 'PP' TO WS-ALLOC-STATUS
+                  WHEN OTHER
+                      MOVE 'P'  TO WS-ALLOC-STATUS
+              END-EVALUATE
+
+              PERFORM 2492-APPLY-ALLOC-PENALTY
+
+              PERFORM 2495-WRITE-ALLOC-BILL-UPDATE
+
+              ADD 1 TO WS-ALLOC-BILL-CNT
+              ADD 1 TO WS-PAY-PROC-CNT
+           END-IF.
+
+           MOVE HV-ALLOC-BILL-ID TO WS-ALLOC-BILL-ID-PREV.
+           PERFORM 2485-FETCH-ALLOC-BILL.
+           PERFORM 2486-SKIP-STALE-ALLOC-BILL.
+
+       2492-APPLY-ALLOC-PENALTY  SECTION.
+      *    ------------------------------------------------------------
+      *    SAME LATE-PAYMENT PENALTY AS 2550-APPLY-LATE-PENALTY,
+      *    APPLIED HERE AGAINST THE REALLOCATED BILL'S NEW BALANCE.
+      *    ------------------------------------------------------------
+           IF (WS-ALLOC-STATUS = 'D' OR WS-ALLOC-STATUS = 'PP')
+              AND HV-ALLOC-DUE-DATE NOT = ZERO
+              AND HV-ALLOC-DUE-DATE < WS-DATE
+              COMPUTE WS-PENALTY-AMT ROUNDED =
+                      WS-ALLOC-NEW-BAL * WS-PENALTY-PCT / 100
+              ADD WS-PENALTY-AMT TO WS-ALLOC-NEW-BAL
+              ADD 1 TO WS-PENALTY-CNT
+              DISPLAY 'LATE PENALTY APPLIED TO BILL ' HV-ALLOC-BILL-ID
+                      ': ' WS-PENALTY-AMT
+           END-IF.
+
+       2495-WRITE-ALLOC-BILL-UPDATE  SECTION.
+      *    ------------------------------------------------------------
+      *    INSERT THE REALLOCATED BILL INTO BILL_UPDATE, SAME AS
+      *    2600-WRITE-UPDATED-BILL DOES FOR THE BILL_CURSOR PATH
+      *    ------------------------------------------------------------
+           MOVE HV-ALLOC-BILL-ID        TO HV-UPD-BILL-ID
+           MOVE HV-ALLOC-CUST-ID        TO HV-UPD-CUST-ID
+           MOVE HV-ALLOC-FIRST-NAME     TO HV-UPD-FIRST-NAME
+           MOVE HV-ALLOC-LAST-NAME      TO HV-UPD-LAST-NAME
+           MOVE HV-ALLOC-UNITS          TO HV-UPD-UNITS
+           MOVE HV-ALLOC-AMOUNT         TO HV-UPD-AMOUNT
+           MOVE WS-ALLOC-NEW-PAID       TO HV-UPD-PAID
+           MOVE WS-ALLOC-NEW-BAL        TO HV-UPD-BALANCE
+           MOVE WS-ALLOC-STATUS         TO HV-UPD-STATUS
+           MOVE HV-ALLOC-DUE-DATE       TO HV-UPD-DUE-DATE
+           MOVE ZERO                    TO HV-UPD-CREDIT
+           MOVE WS-DATE                 TO HV-UPD-RUN-DATE
+
+           EXEC SQL
+               INSERT INTO BILL_UPDATE
+               (BILL_ID, CUST_ID, FIRST_NAME, LAST_NAME,
+                UNITS, AMOUNT, PAID, BALANCE, STATUS, DUE_DATE,
+                CREDIT_BALANCE, RUN_DATE)
+               VALUES
+               (:HV-UPD-BILL-ID, :HV-UPD-CUST-ID,
+                :HV-UPD-FIRST-NAME, :HV-UPD-LAST-NAME,
+                :HV-UPD-UNITS, :HV-UPD-AMOUNT, :HV-UPD-PAID,
+                :HV-UPD-BALANCE, :HV-UPD-STATUS, :HV-UPD-DUE-DATE,
+                :HV-UPD-CREDIT, :HV-UPD-RUN-DATE)
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+              DISPLAY 'ERROR INSERTING ALLOC BILL_UPDATE: SQLCODE='
+                      SQLCODE
+           END-IF.
+
+           MOVE HV-ALLOC-CUST-ID(1:12)  TO WS-GL-CUST-LOOKUP
+           MOVE HV-ALLOC-AMOUNT         TO WS-GL-CURR-BILLED
+           MOVE WS-ALLOC-NEW-PAID       TO WS-GL-CURR-COLLECTED
+           MOVE WS-ALLOC-NEW-BAL        TO WS-GL-CURR-BALANCE
+           PERFORM 2650-ACCUMULATE-GL-TOTALS.
+
        2500-UPDATE-BILL-STATUS  SECTION.
 
            EVALUATE TRUE
                WHEN WS-TOTAL-PAID = ZERO
                    MOVE 'D' TO HV-UPD-STATUS
                    ADD 1 TO WS-DUE-CNT
+               WHEN WS-TOTAL-PAID > WS-CURR-AMOUNT
+                   MOVE 'OP' TO HV-UPD-STATUS
+                   COMPUTE WS-CREDIT-BALANCE =
+                           WS-TOTAL-PAID - WS-CURR-AMOUNT
+                   MOVE ZERO TO WS-BALANCE
+                   ADD 1 TO WS-OP-CNT
                WHEN WS-TOTAL-PAID < WS-CURR-AMOUNT
                    MOVE 'PP' TO HV-UPD-STATUS
                    ADD 1 TO WS-PP-CNT
@@ -334,6 +781,22 @@
                    ADD 1 TO WS-PAID-CNT
            END-EVALUATE.
 
+       2550-APPLY-LATE-PENALTY  SECTION.
+      *    ------------------------------------------------------------
+      *    ADD A LATE-PAYMENT PENALTY TO THE BALANCE STILL OWED WHEN
+      *    THE BILL IS PAST ITS DUE DATE AND NOT YET FULLY PAID.
+      *    ------------------------------------------------------------
+           IF (HV-UPD-STATUS = 'D' OR HV-UPD-STATUS = 'PP')
+              AND HV-BILL-DUE-DATE NOT = ZERO
+              AND HV-BILL-DUE-DATE < WS-DATE
+              COMPUTE WS-PENALTY-AMT ROUNDED =
+                      WS-BALANCE * WS-PENALTY-PCT / 100
+              ADD WS-PENALTY-AMT TO WS-BALANCE
+              ADD 1 TO WS-PENALTY-CNT
+              DISPLAY 'LATE PENALTY APPLIED TO BILL ' HV-BILL-ID
+                      ': ' WS-PENALTY-AMT
+           END-IF.
+
        2600-WRITE-UPDATED-BILL  SECTION.
       *    ------------------------------------------------------------
       *    INSERT UPDATED BILL INTO BILL_UPDATE TABLE
@@ -346,16 +809,21 @@
            MOVE HV-BILL-AMOUNT TO HV-UPD-AMOUNT
            MOVE WS-TOTAL-PAID TO HV-UPD-PAID
            MOVE WS-BALANCE TO HV-UPD-BALANCE
+           MOVE HV-BILL-DUE-DATE TO HV-UPD-DUE-DATE
+           MOVE WS-CREDIT-BALANCE TO HV-UPD-CREDIT
+           MOVE WS-DATE TO HV-UPD-RUN-DATE
 
            EXEC SQL
                INSERT INTO BILL_UPDATE
                (BILL_ID, CUST_ID, FIRST_NAME, LAST_NAME,
-                UNITS, AMOUNT, PAID, BALANCE, STATUS)
+                UNITS, AMOUNT, PAID, BALANCE, STATUS, DUE_DATE,
+                CREDIT_BALANCE, RUN_DATE)
                VALUES
                (:HV-UPD-BILL-ID, :HV-UPD-CUST-ID,
                 :HV-UPD-FIRST-NAME, :HV-UPD-LAST-NAME,
                 :HV-UPD-UNITS, :HV-UPD-AMOUNT, :HV-UPD-PAID,
-                :HV-UPD-BALANCE, :HV-UPD-STATUS)
+                :HV-UPD-BALANCE, :HV-UPD-STATUS, :HV-UPD-DUE-DATE,
+                :HV-UPD-CREDIT, :HV-UPD-RUN-DATE)
            END-EXEC.
 
            IF SQLCODE NOT = 0
@@ -366,6 +834,82 @@
            ADD WS-TOTAL-PAID TO WS-TOTAL-PAID-ALL
            ADD WS-BALANCE TO WS-TOTAL-BALANCE.
 
+           MOVE HV-BILL-CUST-ID(1:12) TO WS-GL-CUST-LOOKUP
+           MOVE HV-BILL-AMOUNT          TO WS-GL-CURR-BILLED
+           MOVE WS-TOTAL-PAID           TO WS-GL-CURR-COLLECTED
+           MOVE WS-BALANCE              TO WS-GL-CURR-BALANCE
+           PERFORM 2650-ACCUMULATE-GL-TOTALS.
+
+       2650-ACCUMULATE-GL-TOTALS  SECTION.
+      *    ------------------------------------------------------------
+      *    RESOLVE THE BILL'S AREA CODE OFF THE CUSTOMER MASTER AND
+      *    ROLL ITS BILLED/COLLECTED/OUTSTANDING AMOUNTS INTO THE
+      *    PER-AREA GL TOTALS TABLE FOR 4500-WRITE-GL-EXTRACT.
+      *    ------------------------------------------------------------
+           PERFORM 2655-LOOKUP-GL-AREA-CODE.
+
+           SET GL-AREA-NOT-FOUND TO TRUE.
+
+           IF WS-GL-AREA-COUNT = ZEROS
+              PERFORM 2665-ADD-NEW-GL-AREA
+           ELSE
+              PERFORM 2670-FIND-GL-AREA
+              IF GL-AREA-NOT-FOUND
+                 PERFORM 2665-ADD-NEW-GL-AREA
+              ELSE
+                 PERFORM 2680-UPDATE-EXISTING-GL-AREA
+              END-IF
+           END-IF.
+
+       2655-LOOKUP-GL-AREA-CODE  SECTION.
+
+           MOVE WS-GL-CUST-LOOKUP TO CUST-KEY
+
+           READ MI01-CUSTOMER-KSDS
+               INVALID KEY
+                   DISPLAY 'CUSTOMER NOT FOUND FOR GL EXTRACT: '
+                           WS-GL-CUST-LOOKUP
+           END-READ.
+
+           IF CUST-IO-STATUS
+              MOVE CUST-AREA-CODE TO WS-GL-TEMP-AREA-CODE
+           ELSE
+              MOVE 'NOAREA' TO WS-GL-TEMP-AREA-CODE
+           END-IF.
+
+       2665-ADD-NEW-GL-AREA  SECTION.
+
+           IF WS-GL-AREA-COUNT >= WS-GL-MAX-AREAS
+              DISPLAY 'ERROR: GL AREA STORAGE FULL - MAX '
+                      WS-GL-MAX-AREAS
+           ELSE
+              COMPUTE WS-GL-AREA-COUNT = WS-GL-AREA-COUNT + 1
+              SET WS-GL-IDX TO WS-GL-AREA-COUNT
+
+              MOVE WS-GL-TEMP-AREA-CODE TO WS-GL-A-AREA-CODE(WS-GL-IDX)
+              MOVE WS-GL-CURR-BILLED    TO WS-GL-A-BILLED(WS-GL-IDX)
+              MOVE WS-GL-CURR-COLLECTED TO WS-GL-A-COLLECTED(WS-GL-IDX)
+              MOVE WS-GL-CURR-BALANCE
+                  TO WS-GL-A-OUTSTANDING(WS-GL-IDX)
+           END-IF.
+
+       2670-FIND-GL-AREA  SECTION.
+
+           PERFORM VARYING WS-GL-LOOP-CTR FROM 1 BY 1
+                     UNTIL WS-GL-LOOP-CTR > WS-GL-AREA-COUNT
+                     OR GL-AREA-FOUND
+              SET WS-GL-IDX TO WS-GL-LOOP-CTR
+              IF WS-GL-A-AREA-CODE(WS-GL-IDX) = WS-GL-TEMP-AREA-CODE
+                 SET GL-AREA-FOUND TO TRUE
+              END-IF
+           END-PERFORM.
+
+       2680-UPDATE-EXISTING-GL-AREA  SECTION.
+
+           ADD WS-GL-CURR-BILLED    TO WS-GL-A-BILLED(WS-GL-IDX)
+           ADD WS-GL-CURR-COLLECTED TO WS-GL-A-COLLECTED(WS-GL-IDX)
+           ADD WS-GL-CURR-BALANCE   TO WS-GL-A-OUTSTANDING(WS-GL-IDX).
+
        2700-PRINT-DETAIL  SECTION.
 
            IF WS-LINE-CNT >= WS-LINES-PER-PAGE
@@ -379,6 +923,7 @@
            MOVE WS-BALANCE TO WS-D-BALANCE
            MOVE HV-UPD-STATUS TO WS-D-STATUS
            MOVE WS-PAY-CNT TO WS-D-PAY-CNT
+           MOVE WS-CREDIT-BALANCE TO WS-D-CREDIT
 
            MOVE WS-DETAIL-LINE TO TO01-PAY-RPT-RECORD.
            WRITE TO01-PAY-RPT-RECORD.
@@ -445,6 +990,113 @@
            MOVE WS-TOTAL-LINE TO TO01-PAY-RPT-RECORD.
            WRITE TO01-PAY-RPT-RECORD.
 
+       4500-WRITE-GL-EXTRACT  SECTION.
+      *    ------------------------------------------------------------
+      *    ONE GENERAL-LEDGER RECORD PER AREA CODE -- BILLED REVENUE,
+      *    CASH COLLECTED, AND OUTSTANDING RECEIVABLE FOR THIS RUN,
+      *    FOR IMPORT INTO THE FINANCE SYSTEM.
+      *    ------------------------------------------------------------
+           MOVE WS-GL-A-AREA-CODE(WS-GL-IDX)   TO GL-AREA-CODE
+           MOVE WS-DATE                        TO GL-RUN-DATE
+           MOVE WS-GL-A-BILLED(WS-GL-IDX)      TO GL-BILLED-AMT
+           MOVE WS-GL-A-COLLECTED(WS-GL-IDX)   TO GL-COLLECTED-AMT
+           MOVE WS-GL-A-OUTSTANDING(WS-GL-IDX) TO GL-OUTSTANDING-AMT
+
+           WRITE TO01-GL-RECORD.
+
+           ADD WS-GL-A-BILLED(WS-GL-IDX)      TO WS-GL-T-BILLED
+           ADD WS-GL-A-COLLECTED(WS-GL-IDX)   TO WS-GL-T-COLLECTED
+           ADD WS-GL-A-OUTSTANDING(WS-GL-IDX) TO WS-GL-T-OUTSTANDING.
+
+       4590-WRITE-GL-TOTAL-RECORD  SECTION.
+
+           MOVE 'TOTAL '            TO GL-AREA-CODE
+           MOVE WS-DATE             TO GL-RUN-DATE
+           MOVE WS-GL-T-BILLED      TO GL-BILLED-AMT
+           MOVE WS-GL-T-COLLECTED   TO GL-COLLECTED-AMT
+           MOVE WS-GL-T-OUTSTANDING TO GL-OUTSTANDING-AMT
+
+           WRITE TO01-GL-RECORD.
+
+       4600-WRITE-BAL-FWD-EXTRACT  SECTION.
+      *    ------------------------------------------------------------
+      *    ONE ROW PER CUSTOMER STILL CARRYING A 'D'/'PP' BALANCE IN
+      *    BILL_UPDATE, SUMMED ACROSS ALL THEIR OPEN BILLS, FOR
+      *    BILL003's NIGHTLY BALFWD EXTRACT.
+      *    ------------------------------------------------------------
+           MOVE 'Y'  TO WS-BF-FIRST-ROW.
+           MOVE ZERO TO WS-BF-BALANCE-TOTAL.
+
+           EXEC SQL
+               OPEN BALFWD_CURSOR
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+              DISPLAY 'ERROR OPENING BALFWD CURSOR: SQLCODE=' SQLCODE
+           ELSE
+              PERFORM 4610-FETCH-BAL-FWD-ROW
+
+              PERFORM 4620-EVALUATE-BAL-FWD-ROW
+                  UNTIL SQLCODE = 100
+
+      *       LAST CUSTOMER IN THE CURSOR MAY STILL BE AN UNFLUSHED
+      *       RUNNING TOTAL -- THE BREAK LOGIC ONLY FIRES ON A
+      *       CUST_ID CHANGE.
+              IF NOT WS-BF-IS-FIRST-ROW
+                 PERFORM 4630-WRITE-BAL-FWD-RECORD
+              END-IF
+
+              EXEC SQL
+                  CLOSE BALFWD_CURSOR
+              END-EXEC
+           END-IF.
+
+           DISPLAY 'BALANCE FORWARD RECORDS WRITTEN: ' WS-BF-WRITE-CNT.
+
+       4610-FETCH-BAL-FWD-ROW  SECTION.
+
+           EXEC SQL
+               FETCH BALFWD_CURSOR
+               INTO :HV-BF-CUST-ID,
+                    :HV-BF-BILL-ID,
+                    :HV-BF-BALANCE,
+                    :HV-BF-RUN-DATE
+           END-EXEC.
+
+           IF SQLCODE NOT = 0 AND SQLCODE NOT = 100
+              DISPLAY 'ERROR FETCHING BALFWD ROW: SQLCODE=' SQLCODE
+           END-IF.
+
+       4620-EVALUATE-BAL-FWD-ROW  SECTION.
+
+           IF NOT WS-BF-IS-FIRST-ROW
+              AND HV-BF-CUST-ID NOT = WS-BF-CUST-ID-PREV
+              PERFORM 4630-WRITE-BAL-FWD-RECORD
+              MOVE ZERO TO WS-BF-BALANCE-TOTAL
+           END-IF.
+
+      *    A STALE ROW -- SAME CUST_ID AND SAME BILL_ID AS THE LAST
+      *    ROW SUMMED -- IS AN OLDER RUN_DATE SNAPSHOT OF A BILL
+      *    ALREADY COUNTED, SO IT IS SKIPPED RATHER THAN ADDED AGAIN.
+           IF WS-BF-IS-FIRST-ROW
+              OR HV-BF-CUST-ID NOT = WS-BF-CUST-ID-PREV
+              OR HV-BF-BILL-ID NOT = WS-BF-BILL-ID-PREV
+              ADD HV-BF-BALANCE TO WS-BF-BALANCE-TOTAL
+           END-IF.
+
+           MOVE HV-BF-CUST-ID TO WS-BF-CUST-ID-PREV.
+           MOVE HV-BF-BILL-ID TO WS-BF-BILL-ID-PREV.
+           MOVE 'N'           TO WS-BF-FIRST-ROW.
+
+           PERFORM 4610-FETCH-BAL-FWD-ROW.
+
+       4630-WRITE-BAL-FWD-RECORD  SECTION.
+
+           MOVE WS-BF-CUST-ID-PREV(1:12) TO BF-CUST-ID.
+           MOVE WS-BF-BALANCE-TOTAL      TO BF-AMOUNT.
+           WRITE TO01-BAL-FWD-RECORD.
+           ADD 1 TO WS-BF-WRITE-CNT.
+
        9000-TERMINATE   SECTION.
 
       *    CLOSE DB2 CURSOR
@@ -462,16 +1114,26 @@
            END-EXEC.
 
            CLOSE TI01-PAYMENT,
-                 TO01-PAY-REPORT.
+                 TO01-PAY-REPORT,
+                 MI01-CUSTOMER-KSDS,
+                 TO01-GL-EXTRACT,
+                 TO01-BAL-FWD-EXTRACT.
 
            DISPLAY 'BILL PAYMENT STATUS PROCESSING COMPLETE'.
            DISPLAY 'TOTAL BILLS: ' WS-BILL-CNT.
            DISPLAY 'DUE: ' WS-DUE-CNT.
            DISPLAY 'PARTIALLY PAID: ' WS-PP-CNT.
            DISPLAY 'FULLY PAID: ' WS-PAID-CNT.
+           DISPLAY 'OVERPAID (REFUND DUE): ' WS-OP-CNT.
            DISPLAY 'PAYMENTS PROCESSED: ' WS-PAY-PROC-CNT.
+           DISPLAY 'PAYMENT REVERSALS: ' WS-REVERSAL-CNT.
            DISPLAY 'TOTAL BILL AMOUNT: ' WS-TOTAL-AMOUNT.
            DISPLAY 'TOTAL PAID: ' WS-TOTAL-PAID-ALL.
            DISPLAY 'TOTAL BALANCE: ' WS-TOTAL-BALANCE.
+           DISPLAY 'ALLOCATION PAYMENTS SPREAD: ' WS-ALLOC-CUST-CNT.
+           DISPLAY 'BILLS UPDATED BY ALLOCATION: ' WS-ALLOC-BILL-CNT.
+           DISPLAY 'UNAPPLIED ALLOCATION BALANCE: '
+                   WS-ALLOC-UNUSED-AMT.
+           DISPLAY 'LATE PENALTIES APPLIED: ' WS-PENALTY-CNT.
 
            STOP RUN.
