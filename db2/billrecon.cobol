@@ -0,0 +1,433 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  BILLRECON.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT MO01-BILL-KSDS   ASSIGN TO BILLKSDS
+           ORGANIZATION           IS INDEXED
+           ACCESS MODE            IS SEQUENTIAL
+           RECORD KEY             IS BILL-ID
+           FILE STATUS            IS WS-BILL-STATUS.
+
+           SELECT TO01-RECON-RPT   ASSIGN TO RECONRPT
+           ORGANIZATION           IS SEQUENTIAL
+           ACCESS MODE            IS SEQUENTIAL
+           FILE STATUS            IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+      *    SAME LAYOUT BILL003 WRITES TO MO01-BILL-KSDS.
+       FD MO01-BILL-KSDS
+           RECORD CONTAINS         98  CHARACTERS.
+
+       01 MO01-BILL-RECORD.
+          05 BILL-ID          PIC X(12).
+          05 BILL-CUST-ID     PIC X(12).
+          05 BILL-MTR-ID      PIC X(14).
+          05 BILL-FIRST-NAME  PIC X(10).
+          05 BILL-LAST-NAME   PIC X(10).
+          05 BILL-AREA-CODE   PIC X(6).
+          05 BILL-ADDRESS     PIC X(29).
+          05 BILL-UNITS       PIC 9(6).
+          05 BILL-ENERGY-CHG  PIC 9(8)V99.
+          05 BILL-METER-RENT  PIC 9(5)V99.
+          05 BILL-TAX-AMOUNT  PIC 9(6)V99.
+          05 BILL-AMOUNT      PIC 9(8)V99.
+
+       FD TO01-RECON-RPT
+           RECORDING MODE          IS F
+           RECORD CONTAINS         133  CHARACTERS.
+
+       01 TO01-RECON-RPT-RECORD  PIC X(133).
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-FILE-STATUS-CODES.
+          05 WS-BILL-STATUS        PIC X(02).
+             88 BILL-IO-STATUS     VALUE '00'.
+             88 BILL-EOF           VALUE '10'.
+          05 WS-RPT-STATUS         PIC X(02).
+             88 RPT-IO-STATUS      VALUE '00'.
+
+       01 WS-DATE-VARIABLES.
+          05 WS-DATE               PIC 9(08).
+          05 WS-DATE-FMT.
+             10 WS-CC              PIC 99.
+             10 FILLER              PIC X VALUE '-'.
+             10 WS-YY              PIC 99.
+             10 FILLER              PIC X VALUE '-'.
+             10 WS-MM              PIC 99.
+             10 FILLER              PIC X VALUE '-'.
+             10 WS-DD              PIC 99.
+
+       01 WS-PAGE-CONTROL.
+          05 WS-PAGE-NUM           PIC 9(02) VALUE ZERO.
+          05 WS-LINE-CNT           PIC 9(02) VALUE 60.
+          05 WS-LINES-PER-PAGE     PIC 9(02) VALUE 55.
+
+      *    VSAM AND DB2 ARE COMPARED KEY-BY-KEY, LOWEST BILL-ID
+      *    FIRST, THE SAME WAY 2400-PROCESS-PAYMENTS IN BILLPAYDB2
+      *    MATCHES PAYMENT RECORDS AGAINST BILLS.
+       01 WS-MATCH-VARIABLES.
+          05 WS-VSAM-BILL-ID       PIC X(14) VALUE HIGH-VALUES.
+          05 WS-DB-BILL-ID         PIC X(14) VALUE HIGH-VALUES.
+          05 WS-DB-BILL-ID-PREV    PIC X(14) VALUE SPACES.
+          05 WS-DB-AMOUNT          PIC 9(10) VALUE ZERO.
+
+       01 WS-COUNTERS.
+          05 WS-VSAM-CNT           PIC 9(06) VALUE ZERO.
+          05 WS-DB-CNT             PIC 9(06) VALUE ZERO.
+          05 WS-MATCH-CNT          PIC 9(06) VALUE ZERO.
+          05 WS-MISMATCH-CNT       PIC 9(06) VALUE ZERO.
+          05 WS-MISSING-DB-CNT     PIC 9(06) VALUE ZERO.
+          05 WS-MISSING-VSAM-CNT   PIC 9(06) VALUE ZERO.
+
+       01 WS-REPORT-HEADERS.
+          05 WS-REPORT-TITLE       PIC X(40) VALUE
+             '  ABC ELECTRICITY - BILLING RECON RPT   '.
+          05 WS-DATE-STR           PIC X(10) VALUE SPACES.
+          05 WS-PAGE-STR           PIC X(03) VALUE SPACES.
+
+       01 WS-HEADER-LINE1.
+          05 FILLER                PIC X(40) VALUE
+             '----------------------------------------'.
+          05 FILLER                PIC X(40) VALUE
+             '----------------------------------------'.
+          05 FILLER                PIC X(53) VALUE
+             '---------------------------------------------'.
+
+       01 WS-HEADER-LINE2.
+          05 FILLER                PIC X(40) VALUE
+             'BILL ID       VSAM AMOUNT   DB2 AMOUNT  '.
+          05 FILLER                PIC X(93) VALUE
+             'EXCEPTION'.
+
+       01 WS-HEADER-LINE3.
+          05 FILLER                PIC X(40) VALUE
+             '------------- -----------   ----------- '.
+          05 FILLER                PIC X(93) VALUE
+             '------------------------'.
+
+       01 WS-DETAIL-LINE.
+          05 WS-D-BILLID           PIC X(14).
+          05 FILLER                PIC X(2) VALUE SPACES.
+          05 WS-D-VSAM-AMT         PIC $$,$$$,$$9.99.
+          05 FILLER                PIC X(3) VALUE SPACES.
+          05 WS-D-DB-AMT           PIC $$,$$$,$$9.99.
+          05 FILLER                PIC X(4) VALUE SPACES.
+          05 WS-D-EXCEPTION        PIC X(24).
+
+       01 WS-SUMMARY-LINE1.
+          05 FILLER                PIC X(40) VALUE
+             '*** RECONCILIATION SUMMARY ***          '.
+          05 FILLER                PIC X(93) VALUE SPACES.
+
+       01 WS-SUMMARY-LINE2.
+          05 FILLER                PIC X(20) VALUE 'VSAM BILLS:     '.
+          05 WS-S-VSAM             PIC ZZ,ZZZ9.
+          05 FILLER                PIC X(20) VALUE '    DB2 BILLS:    '.
+          05 WS-S-DB               PIC ZZ,ZZZ9.
+          05 FILLER                PIC X(15) VALUE '    MATCHED: '.
+          05 WS-S-MATCH            PIC ZZ,ZZZ9.
+
+       01 WS-SUMMARY-LINE3.
+          05 FILLER                PIC X(20) VALUE
+             'AMOUNT MISMATCHES: '.
+          05 WS-S-MISMATCH         PIC ZZ,ZZZ9.
+          05 FILLER                PIC X(22) VALUE
+             '    MISSING FROM DB2: '.
+          05 WS-S-MISS-DB          PIC ZZ,ZZZ9.
+          05 FILLER                PIC X(22) VALUE
+             '    MISSING FROM VSAM:'.
+          05 WS-S-MISS-VSAM        PIC ZZ,ZZZ9.
+
+      *============================================================
+      * DB2 SQL DECLARATION AREA
+      *============================================================
+
+      * EVERY ROW BILLPAYDB2 HAS EVER POSTED FOR A BILL, OLDEST
+      * FIRST WITHIN A BILL-ID; THE LAST ROW FETCHED FOR A GIVEN
+      * BILL-ID IS TAKEN AS ITS CURRENT DB2 AMOUNT.
+           EXEC SQL
+               DECLARE RECON_CURSOR CURSOR FOR
+               SELECT BILL_ID, AMOUNT
+               FROM BILL_UPDATE
+               ORDER BY BILL_ID
+           END-EXEC.
+
+      * DB2 COMMUNICATION AREA
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+
+      * HOST VARIABLES FOR THE RECON_CURSOR FETCH
+       01 HV-RECON-RECORD.
+          05 HV-RECON-BILL-ID      PIC X(14).
+          05 HV-RECON-AMOUNT       PIC 9(10).
+
+       01 HV-DBNAME               PIC X(8) VALUE 'ELECTDB'.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-LINE   SECTION.
+
+           PERFORM 1000-INITIALIZE.
+
+           PERFORM 2000-PROCESS.
+
+           PERFORM 9000-TERMINATE.
+
+       1000-INITIALIZE  SECTION.
+
+           ACCEPT WS-DATE FROM DATE YYYYMMDD.
+           MOVE WS-CC TO WS-DATE-FMT(1:2).
+           MOVE WS-YY TO WS-DATE-FMT(4:2).
+           MOVE WS-MM TO WS-DATE-FMT(7:2).
+           MOVE WS-DD TO WS-DATE-FMT(10:2).
+
+           PERFORM 2100-OPEN-FILES.
+
+           PERFORM 2150-DB2-CONNECT.
+
+       2100-OPEN-FILES  SECTION.
+
+           OPEN INPUT MO01-BILL-KSDS.
+           IF NOT BILL-IO-STATUS
+              DISPLAY 'ERROR OPENING BILL KSDS: ' WS-BILL-STATUS
+              STOP RUN
+           END-IF.
+
+           OPEN OUTPUT TO01-RECON-RPT.
+           IF NOT RPT-IO-STATUS
+              DISPLAY 'ERROR OPENING REPORT FILE: ' WS-RPT-STATUS
+              STOP RUN
+           END-IF.
+
+       2150-DB2-CONNECT SECTION.
+      *    ------------------------------------------------------------
+      *    CONNECT TO DB2 DATABASE
+      *    Replace 'ELECTDB' with your actual database name
+      *    ------------------------------------------------------------
+           EXEC SQL
+               CONNECT TO :HV-DBNAME
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+              DISPLAY 'ERROR CONNECTING TO DB2: SQLCODE=' SQLCODE
+              STOP RUN
+           END-IF.
+
+           DISPLAY 'DB2 CONNECTION ESTABLISHED SUCCESSFULLY'.
+
+       2000-PROCESS     SECTION.
+
+           PERFORM 3000-PRINT-HEADERS.
+
+           PERFORM 2200-READ-VSAM-BILL.
+
+           EXEC SQL
+               OPEN RECON_CURSOR
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+              DISPLAY 'ERROR OPENING RECON CURSOR: SQLCODE=' SQLCODE
+              STOP RUN
+           END-IF.
+
+           PERFORM 2300-NEXT-DB-BILL.
+
+           PERFORM 2400-MATCH-BILLS
+               UNTIL BILL-EOF AND WS-DB-BILL-ID = HIGH-VALUES.
+
+           PERFORM 4000-PRINT-SUMMARY.
+
+       2200-READ-VSAM-BILL  SECTION.
+
+           READ MO01-BILL-KSDS NEXT RECORD
+               AT END
+                   SET BILL-EOF TO TRUE
+                   MOVE HIGH-VALUES TO WS-VSAM-BILL-ID
+               NOT AT END
+                   MOVE BILL-ID TO WS-VSAM-BILL-ID
+                   ADD 1 TO WS-VSAM-CNT
+           END-READ.
+
+       2300-NEXT-DB-BILL  SECTION.
+      *    ------------------------------------------------------------
+      *    SKIP PAST ANY EARLIER ROW FOR A BILL-ID ALREADY SEEN SO
+      *    ONLY THE MOST RECENT DB2 AMOUNT FOR EACH BILL IS KEPT.
+      *    ------------------------------------------------------------
+           MOVE WS-DB-BILL-ID TO WS-DB-BILL-ID-PREV.
+
+           PERFORM 2305-FETCH-DB-BILL
+               UNTIL SQLCODE = 100
+                  OR HV-RECON-BILL-ID NOT = WS-DB-BILL-ID-PREV.
+
+           IF SQLCODE = 100
+              MOVE HIGH-VALUES TO WS-DB-BILL-ID
+           ELSE
+              MOVE HV-RECON-BILL-ID TO WS-DB-BILL-ID
+              MOVE HV-RECON-AMOUNT TO WS-DB-AMOUNT
+              ADD 1 TO WS-DB-CNT
+           END-IF.
+
+       2305-FETCH-DB-BILL  SECTION.
+
+           EXEC SQL
+               FETCH RECON_CURSOR
+               INTO :HV-RECON-BILL-ID,
+                    :HV-RECON-AMOUNT
+           END-EXEC.
+
+           IF SQLCODE NOT = 0 AND SQLCODE NOT = 100
+              DISPLAY 'ERROR FETCHING BILL_UPDATE: SQLCODE=' SQLCODE
+           END-IF.
+
+       2400-MATCH-BILLS  SECTION.
+
+           EVALUATE TRUE
+               WHEN WS-VSAM-BILL-ID = WS-DB-BILL-ID
+                   PERFORM 2410-COMPARE-AMOUNTS
+                   PERFORM 2200-READ-VSAM-BILL
+                   PERFORM 2300-NEXT-DB-BILL
+               WHEN WS-VSAM-BILL-ID < WS-DB-BILL-ID
+                   PERFORM 2420-REPORT-MISSING-DB
+                   PERFORM 2200-READ-VSAM-BILL
+               WHEN OTHER
+                   PERFORM 2430-REPORT-MISSING-VSAM
+                   PERFORM 2300-NEXT-DB-BILL
+           END-EVALUATE.
+
+       2410-COMPARE-AMOUNTS  SECTION.
+
+           MOVE WS-VSAM-BILL-ID TO WS-D-BILLID
+           MOVE BILL-AMOUNT TO WS-D-VSAM-AMT
+           MOVE WS-DB-AMOUNT TO WS-D-DB-AMT
+
+           IF BILL-AMOUNT = WS-DB-AMOUNT
+              ADD 1 TO WS-MATCH-CNT
+              MOVE SPACES TO WS-D-EXCEPTION
+           ELSE
+              ADD 1 TO WS-MISMATCH-CNT
+              MOVE 'AMOUNT MISMATCH' TO WS-D-EXCEPTION
+           END-IF.
+
+           PERFORM 2700-PRINT-DETAIL.
+
+       2420-REPORT-MISSING-DB  SECTION.
+
+           ADD 1 TO WS-MISSING-DB-CNT
+
+           MOVE WS-VSAM-BILL-ID TO WS-D-BILLID
+           MOVE BILL-AMOUNT TO WS-D-VSAM-AMT
+           MOVE ZERO TO WS-D-DB-AMT
+           MOVE 'MISSING FROM DB2' TO WS-D-EXCEPTION
+
+           PERFORM 2700-PRINT-DETAIL.
+
+       2430-REPORT-MISSING-VSAM  SECTION.
+
+           ADD 1 TO WS-MISSING-VSAM-CNT
+
+           MOVE WS-DB-BILL-ID TO WS-D-BILLID
+           MOVE ZERO TO WS-D-VSAM-AMT
+           MOVE WS-DB-AMOUNT TO WS-D-DB-AMT
+           MOVE 'MISSING FROM VSAM' TO WS-D-EXCEPTION
+
+           PERFORM 2700-PRINT-DETAIL.
+
+       2700-PRINT-DETAIL  SECTION.
+
+           IF WS-LINE-CNT >= WS-LINES-PER-PAGE
+              PERFORM 3000-PRINT-HEADERS
+           END-IF.
+
+           MOVE WS-DETAIL-LINE TO TO01-RECON-RPT-RECORD.
+           WRITE TO01-RECON-RPT-RECORD.
+
+           ADD 1 TO WS-LINE-CNT.
+
+       3000-PRINT-HEADERS  SECTION.
+
+           ADD 1 TO WS-PAGE-NUM
+           MOVE WS-PAGE-NUM TO WS-PAGE-STR
+           MOVE WS-DATE-FMT TO WS-DATE-STR.
+
+           MOVE SPACES TO TO01-RECON-RPT-RECORD.
+           WRITE TO01-RECON-RPT-RECORD.
+
+           STRING WS-REPORT-TITLE '    DATE: ' WS-DATE-STR
+                  '    PAGE: ' WS-PAGE-STR
+                  DELIMITED BY SIZE
+                  INTO TO01-RECON-RPT-RECORD
+           END-STRING.
+           WRITE TO01-RECON-RPT-RECORD.
+
+           MOVE WS-HEADER-LINE1 TO TO01-RECON-RPT-RECORD.
+           WRITE TO01-RECON-RPT-RECORD.
+
+           MOVE WS-HEADER-LINE2 TO TO01-RECON-RPT-RECORD.
+           WRITE TO01-RECON-RPT-RECORD.
+
+           MOVE WS-HEADER-LINE3 TO TO01-RECON-RPT-RECORD.
+           WRITE TO01-RECON-RPT-RECORD.
+
+           MOVE 6 TO WS-LINE-CNT.
+
+       4000-PRINT-SUMMARY  SECTION.
+
+           MOVE SPACES TO TO01-RECON-RPT-RECORD.
+           WRITE TO01-RECON-RPT-RECORD.
+
+           MOVE WS-HEADER-LINE1 TO TO01-RECON-RPT-RECORD.
+           WRITE TO01-RECON-RPT-RECORD.
+
+           MOVE WS-SUMMARY-LINE1 TO TO01-RECON-RPT-RECORD.
+           WRITE TO01-RECON-RPT-RECORD.
+
+           MOVE WS-VSAM-CNT TO WS-S-VSAM
+           MOVE WS-DB-CNT TO WS-S-DB
+           MOVE WS-MATCH-CNT TO WS-S-MATCH
+
+           MOVE WS-SUMMARY-LINE2 TO TO01-RECON-RPT-RECORD.
+           WRITE TO01-RECON-RPT-RECORD.
+
+           MOVE WS-MISMATCH-CNT TO WS-S-MISMATCH
+           MOVE WS-MISSING-DB-CNT TO WS-S-MISS-DB
+           MOVE WS-MISSING-VSAM-CNT TO WS-S-MISS-VSAM
+
+           MOVE WS-SUMMARY-LINE3 TO TO01-RECON-RPT-RECORD.
+           WRITE TO01-RECON-RPT-RECORD.
+
+       9000-TERMINATE   SECTION.
+
+      *    CLOSE DB2 CURSOR
+           EXEC SQL
+               CLOSE RECON_CURSOR
+           END-EXEC.
+
+      *    COMMIT WORK AND DISCONNECT FROM DB2
+           EXEC SQL
+               COMMIT WORK
+           END-EXEC.
+
+           EXEC SQL
+               DISCONNECT
+           END-EXEC.
+
+           CLOSE MO01-BILL-KSDS,
+                 TO01-RECON-RPT.
+
+           DISPLAY 'BILLING RECONCILIATION PROCESSING COMPLETE'.
+           DISPLAY 'VSAM BILLS READ: ' WS-VSAM-CNT.
+           DISPLAY 'DB2 BILLS READ: ' WS-DB-CNT.
+           DISPLAY 'MATCHED: ' WS-MATCH-CNT.
+           DISPLAY 'AMOUNT MISMATCHES: ' WS-MISMATCH-CNT.
+           DISPLAY 'MISSING FROM DB2: ' WS-MISSING-DB-CNT.
+           DISPLAY 'MISSING FROM VSAM: ' WS-MISSING-VSAM-CNT.
+
+           STOP RUN.
