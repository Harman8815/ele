@@ -16,6 +16,11 @@
            ACCESS MODE            IS SEQUENTIAL
            FILE STATUS            IS WS-ERR-STATUS.
 
+           SELECT MI01-AREA-NAME-MASTER ASSIGN TO AREANMS
+           ORGANIZATION           IS SEQUENTIAL
+           ACCESS MODE            IS SEQUENTIAL
+           FILE STATUS            IS WS-ANM-STATUS.
+
        DATA DIVISION.
 
        FILE SECTION.
@@ -47,6 +52,16 @@
           05 ERR-UNITS       PIC X(10).
           05 ERR-STATUS      PIC X(10).
 
+      *    Same area-code/area-name reference file arearpt.cobol
+      *    loads, used here only to confirm IN-AREACODE is real
+      *    before the customer is inserted.
+       FD MI01-AREA-NAME-MASTER
+           RECORD CONTAINS         26 CHARACTERS.
+
+       01 MI01-AREA-NAME-RECORD.
+          05 ANM-AREA-CODE    PIC X(06).
+          05 ANM-AREA-NAME    PIC X(20).
+
        WORKING-STORAGE SECTION.
 
        01 WS-FILE-STATUS-CODES.
@@ -56,6 +71,9 @@
              88 CUST-ROW-NOTFND    VALUE '23'.
           05 WS-ERR-STATUS         PIC X(02).
              88 ERR-IO-STATUS      VALUE '00'.
+          05 WS-ANM-STATUS         PIC X(02).
+             88 ANM-IO-STATUS      VALUE '00'.
+             88 ANM-EOF            VALUE '10'.
 
        01 WS-DATE-VARIABLES.
           05 WS-DATE               PIC 9(08).
@@ -87,6 +105,20 @@
           05 WS-AREA-PREFIX      PIC X(4).
           05 WS-RAND-4CH         PIC X(4).
 
+       01 WS-AREA-NAME-STORAGE.
+          05 WS-AREA-NAME-TABLE.
+             10 WS-ANM-ENTRY OCCURS 100 TIMES
+                                 INDEXED BY WS-ANM-IDX.
+                15 WS-ANM-CODE      PIC X(6).
+                15 WS-ANM-NAME      PIC X(20).
+          05 WS-ANM-COUNT          PIC 9(04) VALUE ZEROS.
+          05 WS-ANM-MAX-ENTRIES    PIC 9(04) VALUE 100.
+
+       01 WS-AREA-CHECK-VARIABLES.
+          05 WS-AREA-FOUND         PIC X(1) VALUE 'N'.
+             88 AREA-FOUND         VALUE 'Y'.
+             88 AREA-NOT-FOUND     VALUE 'N'.
+
        01 WS-ERROR-FLAGS.
           05 WS-ERROR-RECORD-FLAG  PIC 9.
              88 VALID-RECORD-FLAG  VALUE 1.
@@ -120,8 +152,18 @@
           05 HV-CUST-UNITS         PIC X(10).
           05 HV-CUST-STATUS        PIC X(10).
 
+       01 HV-DUP-COUNT             PIC S9(4) COMP VALUE 0.
+
        01 HV-DBNAME               PIC X(8) VALUE 'ELECTDB'.
 
+      * HOST VARIABLES FOR THE SHARED ID-COUNTER CONTROL TABLE --
+      * READ AND UPDATED EACH TIME A NEW CUSTOMER ID IS MINTED, SO
+      * IDS STAY UNIQUE ACROSS RUNS INSTEAD OF DEPENDING ON A SEEDED
+      * RANDOM NUMBER THAT RESTARTS FROM ZERO EVERY TIME THIS
+      * PROGRAM IS EXECUTED.
+       01 HV-COUNTER-NAME         PIC X(4) VALUE 'CUST'.
+       01 HV-NEXT-ID              PIC S9(09) COMP-3 VALUE 0.
+
        PROCEDURE DIVISION.
        0000-MAIN-LINE   SECTION.
 
@@ -141,6 +183,43 @@
 
            PERFORM 2150-DB2-CONNECT.
 
+           PERFORM 1100-LOAD-AREA-NAMES.
+
+       1100-LOAD-AREA-NAMES SECTION.
+
+           OPEN INPUT MI01-AREA-NAME-MASTER.
+           IF NOT ANM-IO-STATUS
+              DISPLAY '----------------------------------------'
+              DISPLAY 'ERROR OPENING AREA NAME MASTER FILE      '
+              DISPLAY 'FILE  STATUS ', ' ',    WS-ANM-STATUS
+              DISPLAY '----------------------------------------'
+              STOP RUN
+           END-IF.
+
+           PERFORM 1110-READ-AREA-NAME-MASTER UNTIL ANM-EOF.
+
+           CLOSE MI01-AREA-NAME-MASTER.
+
+           DISPLAY '----------------------------------------'
+           DISPLAY 'AREA NAME ENTRIES LOADED ', WS-ANM-COUNT
+           DISPLAY '----------------------------------------'.
+
+       1110-READ-AREA-NAME-MASTER SECTION.
+
+           READ MI01-AREA-NAME-MASTER
+                AT END  SET ANM-EOF TO TRUE
+
+                NOT AT END
+                   IF WS-ANM-COUNT >= WS-ANM-MAX-ENTRIES
+                      DISPLAY 'ERROR: AREA NAME STORAGE FULL'
+                   ELSE
+                      ADD 1 TO WS-ANM-COUNT
+                      SET WS-ANM-IDX TO WS-ANM-COUNT
+                      MOVE ANM-AREA-CODE TO WS-ANM-CODE(WS-ANM-IDX)
+                      MOVE ANM-AREA-NAME TO WS-ANM-NAME(WS-ANM-IDX)
+                   END-IF
+           END-READ.
+
        2000-PROCESS     SECTION.
 
            PERFORM 2100-OPEN-FILES.
@@ -216,10 +295,63 @@
               WRITE TO01-CUST-ERR-RECORD
            END-IF.
 
+           IF VALID-RECORD-FLAG
+              PERFORM 2360-VALIDATE-AREA-CODE
+           END-IF.
+
+           IF VALID-RECORD-FLAG
+              PERFORM 2350-CHECK-DUPLICATE-PERSON
+           END-IF.
+
            IF VALID-RECORD-FLAG
               PERFORM 2400-WRITE-CUST-DB2
            END-IF.
 
+       2360-VALIDATE-AREA-CODE SECTION.
+
+           SET AREA-NOT-FOUND          TO TRUE.
+
+           PERFORM VARYING WS-ANM-IDX FROM 1 BY 1
+                     UNTIL WS-ANM-IDX > WS-ANM-COUNT
+                     OR AREA-FOUND
+              IF WS-ANM-CODE(WS-ANM-IDX) = IN-AREACODE(1:6)
+                 SET AREA-FOUND         TO TRUE
+              END-IF
+           END-PERFORM.
+
+           IF AREA-NOT-FOUND
+              DISPLAY 'AREA CODE NOT ON AREA MASTER: ' IN-AREACODE
+              SET ERROR-RECORD-FLAG      TO TRUE
+              MOVE TI01-CUST-RECORD   TO TO01-CUST-ERR-RECORD
+              WRITE TO01-CUST-ERR-RECORD
+           END-IF.
+
+       2350-CHECK-DUPLICATE-PERSON SECTION.
+      *    ------------------------------------------------------------
+      *    Same name and address already on the CUSTOMER table -- the
+      *    -803 retry in 2410 only catches a duplicate generated ID,
+      *    not the same person being loaded twice under a new one.
+      *    ------------------------------------------------------------
+           MOVE IN-FNAME                 TO HV-CUST-FNAME.
+           MOVE IN-LNAME                 TO HV-CUST-LNAME.
+           MOVE IN-ADDRESS1              TO HV-CUST-ADDRESS1.
+
+           EXEC SQL
+               SELECT COUNT(*) INTO :HV-DUP-COUNT
+                 FROM CUSTOMER
+                WHERE CUST_FNAME   = :HV-CUST-FNAME
+                  AND CUST_LNAME   = :HV-CUST-LNAME
+                  AND CUST_ADDRESS1 = :HV-CUST-ADDRESS1
+           END-EXEC.
+
+           IF HV-DUP-COUNT > 0
+              DISPLAY 'DUPLICATE CUSTOMER DETECTED: '
+                      IN-FNAME ' ' IN-LNAME
+              SET ERROR-RECORD-FLAG      TO TRUE
+              MOVE TI01-CUST-RECORD   TO TO01-CUST-ERR-RECORD
+              WRITE TO01-CUST-ERR-RECORD
+           END-IF.
+
        2400-WRITE-CUST-DB2 SECTION.
       *    ------------------------------------------------------------
       *    INSERT CUSTOMER INTO DB2 CUSTOMER TABLE
@@ -235,29 +367,64 @@
 
            MOVE ZEROES                   TO WS-RETRY-CTR.
 
-       2410-GENERATE-ID.
+           PERFORM 2410-GENERATE-ID
+               UNTIL SQLCODE = 0 OR WS-RETRY-CTR > 99.
+
+           IF SQLCODE = 0
+              ADD 1 TO WS-WRITE-CTR
+              DISPLAY 'CUSTOMER INSERTED SUCCESSFULLY'
+           ELSE
+              DISPLAY 'MAX RETRIES EXCEEDED FOR RECORD'
+              MOVE TI01-CUST-RECORD TO TO01-CUST-ERR-RECORD
+              WRITE TO01-CUST-ERR-RECORD
+           END-IF.
+
+       2405-GET-NEXT-CUST-SEQ SECTION.
       *    ------------------------------------------------------------
-      *    Generate unique customer ID from FN(2) + LN(2) + AREA(4) + RAND(4)
-      *    = 12 chars total for better uniqueness
+      *    READS AND INCREMENTS THE SHARED ID-COUNTER CONTROL TABLE
+      *    FOR CUSTOMER IDS SO EACH ID HANDED OUT IS UNIQUE ACROSS
+      *    RUNS, RATHER THAN A SEEDED RANDOM NUMBER THAT STARTS OVER
+      *    AT ZERO EVERY TIME THIS PROGRAM IS EXECUTED. THE BATCH
+      *    PROGRAMS KEEP THIS SAME COUNTER IN A VSAM CONTROL FILE --
+      *    HERE IT IS JUST ANOTHER DB2 TABLE, READ AND UPDATED THE
+      *    SAME WAY EVERY OTHER TABLE IN THIS PROGRAM IS.
       *    ------------------------------------------------------------
-           COMPUTE WS-RAND-SEED =
-               FUNCTION MOD(
-                  ( WS-RAND-SEED * 1103515245 + 1345 + WS-RETRY-CTR)
-                  ,2147483647 )
+           MOVE 'CUST'              TO HV-COUNTER-NAME.
 
-           COMPUTE WS-RAND-RESULT =
-               FUNCTION MOD((WS-RAND-SEED * 1664525
-                             + 1013904223), 10000)
+           EXEC SQL
+               SELECT NEXT_ID INTO :HV-NEXT-ID
+                 FROM ID_COUNTER
+                WHERE COUNTER_NAME = :HV-COUNTER-NAME
+                  FOR UPDATE OF NEXT_ID
+           END-EXEC.
 
-           MOVE WS-RAND-RESULT     TO WS-RAND-SEED
-           MOVE WS-RAND-RESULT     TO WS-RAND-4DIGIT
-           MOVE WS-RAND-DISPLAY(1:4) TO WS-RAND-4CH.
+           IF SQLCODE NOT = 0
+              DISPLAY 'ID COUNTER READ ERROR: SQLCODE=' SQLCODE
+              MOVE 0 TO HV-NEXT-ID
+           ELSE
+              EXEC SQL
+                  UPDATE ID_COUNTER
+                     SET NEXT_ID = NEXT_ID + 1
+                   WHERE COUNTER_NAME = :HV-COUNTER-NAME
+              END-EXEC
+           END-IF.
+
+           COMPUTE WS-RAND-4DIGIT = FUNCTION MOD(HV-NEXT-ID, 10000).
+           MOVE WS-RAND-4DIGIT      TO WS-RAND-DISPLAY.
+           MOVE WS-RAND-DISPLAY     TO WS-RAND-4CH.
+
+       2410-GENERATE-ID SECTION.
+      *    ------------------------------------------------------------
+      *    Generate unique customer ID from FN(2) + LN(2) + AREA(4) + RAND(4)
+      *    = 12 chars total for better uniqueness
+      *    ------------------------------------------------------------
+           PERFORM 2405-GET-NEXT-CUST-SEQ.
 
       *    Build 12-byte customer ID with AreaCode for uniqueness
            MOVE IN-FNAME(1:2)    TO WS-FN-PREFIX.
            MOVE IN-LNAME(1:2)    TO WS-LN-PREFIX.
            MOVE IN-AREACODE(4:4) TO WS-AREA-PREFIX.
-           
+
            MOVE WS-FN-PREFIX     TO HV-CUST-ID(1:2).
            MOVE WS-LN-PREFIX     TO HV-CUST-ID(3:2).
            MOVE WS-AREA-PREFIX   TO HV-CUST-ID(5:4).
@@ -280,22 +447,13 @@
 
            EVALUATE SQLCODE
                WHEN 0
-                   ADD 1 TO WS-WRITE-CTR
-                   DISPLAY 'CUSTOMER INSERTED SUCCESSFULLY'
+                   CONTINUE
                WHEN -803
+                   DISPLAY 'DUPLICATE KEY - RETRYING WITH NEW ID'
                    ADD 1 TO WS-RETRY-CTR
-                   IF WS-RETRY-CTR <= 99
-                       DISPLAY 'DUPLICATE KEY - RETRYING WITH NEW ID'
-                       GO TO 2410-GENERATE-ID
-                   ELSE
-                       DISPLAY 'MAX RETRIES EXCEEDED FOR RECORD'
-                       MOVE TI01-CUST-RECORD TO TO01-CUST-ERR-RECORD
-                       WRITE TO01-CUST-ERR-RECORD
-                   END-IF
                WHEN OTHER
                    DISPLAY 'DB2 INSERT ERROR: SQLCODE=' SQLCODE
-                   MOVE TI01-CUST-RECORD TO TO01-CUST-ERR-RECORD
-                   WRITE TO01-CUST-ERR-RECORD
+                   ADD 1 TO WS-RETRY-CTR
            END-EVALUATE.
 
        9000-TERMINATE   SECTION.
