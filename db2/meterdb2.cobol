@@ -16,16 +16,24 @@
            ACCESS MODE            IS SEQUENTIAL
            FILE STATUS            IS WS-ERR-STATUS.
 
+           SELECT TI02-METER-READ-FILE  ASSIGN TO MTRREAD
+           ORGANIZATION           IS INDEXED
+           ACCESS MODE            IS RANDOM
+           RECORD KEY             IS READ-METER-ID
+           FILE STATUS            IS WS-READ-STATUS.
+
        DATA DIVISION.
 
        FILE SECTION.
 
        FD TI01-METER-FILE
-           RECORD CONTAINS         21  CHARACTERS.
+           RECORD CONTAINS         30  CHARACTERS.
 
        01 TI01-METER-RECORD.
           05 IN-METER-ID    PIC X(7).
-          05 FILLER         PIC X(2).
+          05 FILLER         PIC X(1).
+          05 IN-CUST-ID     PIC X(9).
+          05 FILLER         PIC X(1).
           05 IN-INSTALL-DT  PIC X(10).
           05 FILLER         PIC X(1).
           05 IN-STATUS      PIC X(1).
@@ -39,6 +47,16 @@
           05 ERR-INSTALL-ID PIC X(10).
           05 ERR-STATUS     PIC X(1).
 
+      *    Field-collected meter readings (handheld export), keyed by
+      *    the same meter ID used on TI01-METER-FILE.
+       FD TI02-METER-READ-FILE
+           RECORD CONTAINS         23  CHARACTERS.
+
+       01 TI02-METER-READ-RECORD.
+          05 READ-METER-ID        PIC X(7).
+          05 READ-PREV-READING    PIC 9(08).
+          05 READ-CURR-READING    PIC 9(08).
+
        WORKING-STORAGE SECTION.
 
        01 WS-FILE-STATUS-CODES.
@@ -48,6 +66,9 @@
              88 METER-ROW-NOTFND   VALUE '23'.
           05 WS-ERR-STATUS         PIC X(02).
              88 ERR-IO-STATUS      VALUE '00'.
+          05 WS-READ-STATUS        PIC X(02).
+             88 READ-IO-STATUS     VALUE '00'.
+             88 READ-ROW-NOTFND    VALUE '23'.
 
        01 WS-DATE-VARIABLES.
           05 WS-DATE               PIC 9(08).
@@ -124,6 +145,9 @@
 
        01 HV-DBNAME               PIC X(8) VALUE 'ELECTDB'.
 
+       01 HV-COUNTER-NAME         PIC X(4) VALUE 'MTR3'.
+       01 HV-NEXT-ID              PIC S9(09) COMP-3 VALUE 0.
+
        PROCEDURE DIVISION.
        0000-MAIN-LINE   SECTION.
 
@@ -169,9 +193,19 @@
               STOP RUN
            END-IF.
 
+           OPEN INPUT TI02-METER-READ-FILE.
+           IF NOT READ-IO-STATUS
+              DISPLAY '----------------------------------------'
+              DISPLAY 'ERROR OPENING METER READING FILE     '
+              DISPLAY 'FILE  STATUS ', ' ',    WS-READ-STATUS
+              DISPLAY '----------------------------------------'
+              STOP RUN
+           END-IF.
+
            DISPLAY '----------------------------------------'
            DISPLAY 'METER INPUT FILE OPENED ..............'
            DISPLAY 'METER ERROR FILE IS OPENED ..........'
+           DISPLAY 'METER READING FILE IS OPENED ........'
            DISPLAY '----------------------------------------'
            .
 
@@ -225,6 +259,7 @@
       *    INSERT METER INTO DB2 METER TABLE
       *    ------------------------------------------------------------
            MOVE IN-METER-ID              TO WS-HARDCODED-METER-ID.
+           MOVE IN-CUST-ID                TO HV-METER-CUST-ID.
            MOVE IN-INSTALL-DT            TO HV-METER-INSTALL-DT.
            MOVE IN-STATUS                TO HV-METER-STATUS.
            MOVE 0                        TO WS-RETRY-CTR.
@@ -243,19 +278,44 @@
               DISPLAY 'MAX RETRIES EXCEEDED FOR THIS RECORD'
            END-IF.
 
-       2410-GENERATE-UNIQUE-METER-ID SECTION.
+       2405-GET-NEXT-METER-SEQ SECTION.
+      *    ------------------------------------------------------------
+      *    READS AND INCREMENTS THE SHARED ID-COUNTER CONTROL TABLE
+      *    FOR METER IDS SO EACH ID HANDED OUT IS UNIQUE ACROSS RUNS,
+      *    RATHER THAN A SEEDED RANDOM NUMBER THAT STARTS OVER AT ZERO
+      *    EVERY TIME THIS PROGRAM IS EXECUTED. METER001 AND MIDGEN
+      *    KEEP THIS SAME COUNTER IN A VSAM CONTROL FILE, EACH UNDER
+      *    ITS OWN COUNTER NAME (MTR1/MTR2) -- HERE IT IS JUST ANOTHER
+      *    DB2 TABLE, READ AND UPDATED THE SAME WAY EVERY OTHER TABLE
+      *    IN THIS PROGRAM IS, UNDER THIS PROGRAM'S OWN COUNTER NAME.
+      *    ------------------------------------------------------------
+           MOVE 'MTR3'              TO HV-COUNTER-NAME.
+
+           EXEC SQL
+               SELECT NEXT_ID INTO :HV-NEXT-ID
+                 FROM ID_COUNTER
+                WHERE COUNTER_NAME = :HV-COUNTER-NAME
+                  FOR UPDATE OF NEXT_ID
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+              DISPLAY 'ID COUNTER READ ERROR: SQLCODE=' SQLCODE
+              MOVE 0 TO HV-NEXT-ID
+           ELSE
+              EXEC SQL
+                  UPDATE ID_COUNTER
+                     SET NEXT_ID = NEXT_ID + 1
+                   WHERE COUNTER_NAME = :HV-COUNTER-NAME
+              END-EXEC
+           END-IF.
 
-           COMPUTE WS-RAND-SEED =
-              FUNCTION MOD(
-                 ( WS-RAND-SEED * 1103515245 + 12345 + WS-RETRY-CTR)
-                 ,2147483647 )
+           COMPUTE WS-RAND-4DIGIT = FUNCTION MOD(HV-NEXT-ID, 10000).
+           MOVE WS-RAND-4DIGIT      TO WS-RAND-DISPLAY.
+           MOVE WS-RAND-DISPLAY     TO WS-ID-RAND.
 
-           COMPUTE WS-RAND-RESULT =
-               FUNCTION MOD((WS-RAND-SEED * 1664525
-                             + 1013904223), 1000000)
-           MOVE WS-RAND-RESULT     TO WS-RAND-4DIGIT
-           MOVE WS-RAND-4DIGIT     TO WS-RAND-DISPLAY
-           MOVE WS-RAND-DISPLAY    TO WS-ID-RAND.
+       2410-GENERATE-UNIQUE-METER-ID SECTION.
+
+           PERFORM 2405-GET-NEXT-METER-SEQ.
 
            MOVE IN-METER-ID(1:1)  TO WS-MTR-CUST-CH1.
            MOVE IN-METER-ID(2:1)  TO WS-MTR-CUST-CH2.
@@ -298,11 +358,19 @@
       *    Formula: Bill Amount = (Current - Prev) * Unit Rate
       *    ------------------------------------------------------------
 
-      *    Generate random readings for simulation
-           COMPUTE WS-CURRENT-READING =
-               FUNCTION MOD((WS-RAND-SEED * 1664525 + 1013904223), 10000)
-           COMPUTE WS-PREV-READING =
-               FUNCTION MOD((WS-RAND-SEED * 1103515245 + 12345), 10000)
+      *    Look up the field-collected reading for this meter
+           MOVE IN-METER-ID          TO READ-METER-ID.
+           MOVE 0                    TO WS-PREV-READING.
+           MOVE 0                    TO WS-CURRENT-READING.
+
+           READ TI02-METER-READ-FILE
+                INVALID KEY
+                   DISPLAY 'NO READING ON FILE FOR METER: '
+                           IN-METER-ID
+                NOT INVALID KEY
+                   MOVE READ-PREV-READING TO WS-PREV-READING
+                   MOVE READ-CURR-READING TO WS-CURRENT-READING
+           END-READ.
 
       *    Ensure current reading is greater than previous
            IF WS-PREV-READING > WS-CURRENT-READING
@@ -342,11 +410,13 @@
            END-EXEC.
 
            CLOSE  TI01-METER-FILE,
-                  TO01-METER-ERR.
+                  TO01-METER-ERR,
+                  TI02-METER-READ-FILE.
 
            DISPLAY '----------------------------------------'
            DISPLAY 'METER FILE        IS CLOSED          '
            DISPLAY 'METER ERROR FILE  IS CLOSED          '
+           DISPLAY 'METER READING FILE IS CLOSED         '
            DISPLAY '----------------------------------------'
 
            STOP RUN.
