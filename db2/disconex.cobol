@@ -0,0 +1,287 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  DISCONEX.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT MI01-CUSTOMER-KSDS ASSIGN TO CUSTKSDS
+           ORGANIZATION           IS INDEXED
+           ACCESS MODE            IS RANDOM
+           RECORD KEY             IS CUST-KEY
+           FILE STATUS            IS WS-CUST-STATUS.
+
+           SELECT TO01-DISCON-EXTRACT ASSIGN TO DISCEXT
+           ORGANIZATION           IS SEQUENTIAL
+           ACCESS MODE            IS SEQUENTIAL
+           FILE STATUS            IS WS-EXT-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+      *    SAME CUSTOMER MASTER LAYOUT BILL003/AREARPT/HIGHCONS USE.
+       FD MI01-CUSTOMER-KSDS
+           RECORD CONTAINS         106  CHARACTERS.
+
+       01 MI01-CUSTOMER-RECORD.
+          05 CUST-KEY         PIC X(12).
+          05 CUST-FIRST-NAME  PIC X(10).
+          05 CUST-LAST-NAME  PIC X(10).
+          05 CUST-AREA-CODE  PIC X(6).
+          05 CUST-SPACE      PIC X.
+          05 CUST-ADDRESS     PIC X(29).
+          05 CUST-CITY        PIC X(10).
+          05 CUST-UNITS       PIC X(5).
+          05 CUST-ZIP-CODE    PIC X(9).
+          05 CUST-PHONE       PIC X(12).
+          05 CUST-DISCOUNT-CAT PIC X(1).
+          05 CUST-BILLING-FREQ PIC X(1).
+
+       FD TO01-DISCON-EXTRACT
+           RECORDING MODE          IS F
+           RECORD CONTAINS         100  CHARACTERS.
+
+       01 TO01-DISCON-RECORD.
+          05 DX-CUST-ID        PIC X(14).
+          05 DX-BILL-ID        PIC X(14).
+          05 DX-FIRST-NAME     PIC X(10).
+          05 DX-LAST-NAME      PIC X(10).
+          05 DX-ADDRESS        PIC X(29).
+          05 DX-AREA-CODE      PIC X(6).
+          05 DX-AMOUNT-DUE     PIC 9(8)V99.
+          05 DX-DUE-CYCLES     PIC 9(02).
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-FILE-STATUS-CODES.
+          05 WS-CUST-STATUS        PIC X(02).
+             88 CUST-IO-STATUS     VALUE '00'.
+             88 CUST-ROW-NOTFND    VALUE '23'.
+          05 WS-EXT-STATUS         PIC X(02).
+             88 EXT-IO-STATUS      VALUE '00'.
+
+      *    A BILL THAT HAS POSTED 'D' (FULLY UNPAID) FOR THIS MANY
+      *    CONSECUTIVE BILLING CYCLES IN A ROW BECOMES A
+      *    DISCONNECTION CANDIDATE.
+       01 WS-DISCONNECT-THRESHOLD  PIC 9(02) VALUE 3.
+
+      *    CONTROL-BREAK WORKING FIELDS -- THE CURSOR RETURNS EVERY
+      *    BILL_UPDATE ROW (NOT JUST STATUS 'D') IN BILL_ID/RUN_DATE
+      *    ORDER SO A NON-'D' ROW IN BETWEEN BREAKS THE STREAK.
+       01 WS-BREAK-VARIABLES.
+          05 WS-PREV-BILL-ID       PIC X(14) VALUE SPACES.
+          05 WS-CONSEC-D-COUNT     PIC 9(02) VALUE ZERO.
+          05 WS-LAST-CUST-ID       PIC X(14) VALUE SPACES.
+          05 WS-LAST-FIRST-NAME    PIC X(15) VALUE SPACES.
+          05 WS-LAST-LAST-NAME     PIC X(15) VALUE SPACES.
+          05 WS-LAST-AMOUNT        PIC 9(10) VALUE ZERO.
+          05 WS-FIRST-ROW          PIC X VALUE 'Y'.
+             88 WS-IS-FIRST-ROW    VALUE 'Y'.
+
+       01 WS-CUST-KEY-LOOKUP       PIC X(12).
+
+       01 WS-COUNTERS.
+          05 WS-ROW-CNT            PIC 9(06) VALUE ZERO.
+          05 WS-CANDIDATE-CNT      PIC 9(06) VALUE ZERO.
+
+      *============================================================
+      * DB2 SQL DECLARATION AREA
+      *============================================================
+
+      * EVERY POSTED STATUS FOR EVERY BILL, OLDEST CYCLE FIRST
+      * WITHIN A BILL-ID, SO CONSECUTIVE 'D' RUNS CAN BE COUNTED.
+           EXEC SQL
+               DECLARE HIST_CURSOR CURSOR FOR
+               SELECT BILL_ID, CUST_ID, FIRST_NAME, LAST_NAME,
+                      AMOUNT, STATUS
+               FROM BILL_UPDATE
+               ORDER BY BILL_ID, RUN_DATE
+           END-EXEC.
+
+      * DB2 COMMUNICATION AREA
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+
+      * HOST VARIABLES FOR THE HIST_CURSOR FETCH
+       01 HV-HIST-RECORD.
+          05 HV-HIST-BILL-ID      PIC X(14).
+          05 HV-HIST-CUST-ID      PIC X(14).
+          05 HV-HIST-FIRST-NAME   PIC X(15).
+          05 HV-HIST-LAST-NAME    PIC X(15).
+          05 HV-HIST-AMOUNT       PIC 9(10).
+          05 HV-HIST-STATUS       PIC X(4).
+
+       01 HV-DBNAME                PIC X(8) VALUE 'ELECTDB'.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-LINE   SECTION.
+
+           PERFORM 1000-INITIALIZE.
+
+           PERFORM 2000-PROCESS.
+
+           PERFORM 9000-TERMINATE.
+
+       1000-INITIALIZE  SECTION.
+
+           PERFORM 2100-OPEN-FILES.
+
+           PERFORM 2150-DB2-CONNECT.
+
+       2100-OPEN-FILES  SECTION.
+
+           OPEN INPUT MI01-CUSTOMER-KSDS.
+           IF NOT CUST-IO-STATUS
+              DISPLAY 'ERROR OPENING CUSTOMER KSDS: ' WS-CUST-STATUS
+              STOP RUN
+           END-IF.
+
+           OPEN OUTPUT TO01-DISCON-EXTRACT.
+           IF NOT EXT-IO-STATUS
+              DISPLAY 'ERROR OPENING EXTRACT FILE: ' WS-EXT-STATUS
+              STOP RUN
+           END-IF.
+
+       2150-DB2-CONNECT SECTION.
+      *    ------------------------------------------------------------
+      *    CONNECT TO DB2 DATABASE
+      *    Replace 'ELECTDB' with your actual database name
+      *    ------------------------------------------------------------
+           EXEC SQL
+               CONNECT TO :HV-DBNAME
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+              DISPLAY 'ERROR CONNECTING TO DB2: SQLCODE=' SQLCODE
+              STOP RUN
+           END-IF.
+
+           DISPLAY 'DB2 CONNECTION ESTABLISHED SUCCESSFULLY'.
+
+       2000-PROCESS     SECTION.
+
+           EXEC SQL
+               OPEN HIST_CURSOR
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+              DISPLAY 'ERROR OPENING HIST CURSOR: SQLCODE=' SQLCODE
+              STOP RUN
+           END-IF.
+
+           PERFORM 2200-FETCH-HISTORY-ROW.
+
+           PERFORM 2300-EVALUATE-ROW
+               UNTIL SQLCODE = 100.
+
+      *    LAST BILL-ID IN THE CURSOR MAY STILL BE AN UNFLUSHED
+      *    CANDIDATE -- THE BREAK LOGIC ONLY FIRES ON A KEY CHANGE.
+           IF WS-CONSEC-D-COUNT >= WS-DISCONNECT-THRESHOLD
+              PERFORM 2500-WRITE-CANDIDATE
+           END-IF.
+
+           EXEC SQL
+               CLOSE HIST_CURSOR
+           END-EXEC.
+
+       2200-FETCH-HISTORY-ROW  SECTION.
+
+           EXEC SQL
+               FETCH HIST_CURSOR
+               INTO :HV-HIST-BILL-ID,
+                    :HV-HIST-CUST-ID,
+                    :HV-HIST-FIRST-NAME,
+                    :HV-HIST-LAST-NAME,
+                    :HV-HIST-AMOUNT,
+                    :HV-HIST-STATUS
+           END-EXEC.
+
+           IF SQLCODE NOT = 0 AND SQLCODE NOT = 100
+              DISPLAY 'ERROR FETCHING BILL_UPDATE HISTORY: SQLCODE='
+                      SQLCODE
+           END-IF.
+
+       2300-EVALUATE-ROW  SECTION.
+
+           ADD 1 TO WS-ROW-CNT
+
+           IF NOT WS-IS-FIRST-ROW
+              AND HV-HIST-BILL-ID NOT = WS-PREV-BILL-ID
+              AND WS-CONSEC-D-COUNT >= WS-DISCONNECT-THRESHOLD
+              PERFORM 2500-WRITE-CANDIDATE
+           END-IF.
+
+           IF NOT WS-IS-FIRST-ROW
+              AND HV-HIST-BILL-ID NOT = WS-PREV-BILL-ID
+              MOVE ZERO TO WS-CONSEC-D-COUNT
+           END-IF.
+
+           IF HV-HIST-STATUS = 'D'
+              ADD 1 TO WS-CONSEC-D-COUNT
+           ELSE
+              MOVE ZERO TO WS-CONSEC-D-COUNT
+           END-IF.
+
+           MOVE HV-HIST-BILL-ID    TO WS-PREV-BILL-ID
+           MOVE HV-HIST-CUST-ID    TO WS-LAST-CUST-ID
+           MOVE HV-HIST-FIRST-NAME TO WS-LAST-FIRST-NAME
+           MOVE HV-HIST-LAST-NAME  TO WS-LAST-LAST-NAME
+           MOVE HV-HIST-AMOUNT     TO WS-LAST-AMOUNT
+           MOVE 'N' TO WS-FIRST-ROW
+
+           PERFORM 2200-FETCH-HISTORY-ROW.
+
+       2500-WRITE-CANDIDATE  SECTION.
+
+           MOVE SPACES TO TO01-DISCON-RECORD
+           MOVE WS-LAST-CUST-ID  TO DX-CUST-ID
+           MOVE WS-PREV-BILL-ID  TO DX-BILL-ID
+           MOVE WS-LAST-FIRST-NAME(1:10) TO DX-FIRST-NAME
+           MOVE WS-LAST-LAST-NAME(1:10)  TO DX-LAST-NAME
+           MOVE WS-LAST-AMOUNT   TO DX-AMOUNT-DUE
+           MOVE WS-CONSEC-D-COUNT TO DX-DUE-CYCLES
+
+           MOVE WS-LAST-CUST-ID(1:12) TO WS-CUST-KEY-LOOKUP
+           PERFORM 2550-LOOKUP-CUSTOMER
+
+           WRITE TO01-DISCON-RECORD.
+           ADD 1 TO WS-CANDIDATE-CNT.
+
+       2550-LOOKUP-CUSTOMER  SECTION.
+
+           MOVE WS-CUST-KEY-LOOKUP TO CUST-KEY
+
+           READ MI01-CUSTOMER-KSDS
+               INVALID KEY
+                   DISPLAY 'CUSTOMER NOT FOUND FOR DISCONNECT CAND: '
+                           WS-CUST-KEY-LOOKUP
+           END-READ.
+
+           IF CUST-IO-STATUS
+              MOVE CUST-ADDRESS   TO DX-ADDRESS
+              MOVE CUST-AREA-CODE TO DX-AREA-CODE
+           END-IF.
+
+       9000-TERMINATE   SECTION.
+
+      *    COMMIT WORK AND DISCONNECT FROM DB2
+           EXEC SQL
+               COMMIT WORK
+           END-EXEC.
+
+           EXEC SQL
+               DISCONNECT
+           END-EXEC.
+
+           CLOSE MI01-CUSTOMER-KSDS,
+                 TO01-DISCON-EXTRACT.
+
+           DISPLAY 'DISCONNECTION CANDIDATE EXTRACT COMPLETE'.
+           DISPLAY 'BILL_UPDATE ROWS SCANNED: ' WS-ROW-CNT.
+           DISPLAY 'DISCONNECTION CANDIDATES WRITTEN: '
+                   WS-CANDIDATE-CNT.
+
+           STOP RUN.
